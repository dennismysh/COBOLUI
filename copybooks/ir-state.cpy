@@ -9,8 +9,19 @@
                10  STATE-PIC-WIDTH   PIC 9(3) VALUE 0.
                10  STATE-PIC-DECIMALS
                                      PIC 9(2) VALUE 0.
+      *> Set when this field's PIC clause carries a leading "S" -
+      *> see NODE-PIC-SIGNED-FLAG in ir-node.cpy for how a bound
+      *> Numeric node's own sign is used.
+               10  STATE-PIC-SIGNED-FLAG
+                                     PIC 9(1) VALUE 0.
+                   88  STATE-PIC-IS-SIGNED VALUE 1.
                10  STATE-DEFAULT-VALUE
                                      PIC X(80).
+      *> OCCURS count - 1 for an ordinary scalar field, >1 for a
+      *> table field (seeded as STATE-NAME(1) .. STATE-NAME(n) in
+      *> the live-value store).
+               10  STATE-OCCURS-COUNT
+                                     PIC 9(3) VALUE 1.
       *> Level-88 conditions for this field
                10  STATE-NUM-CONDITIONS
                                      PIC 9(2) VALUE 0.
