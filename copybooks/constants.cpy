@@ -3,6 +3,9 @@
 
        01  WS-CONSTANTS.
       *> ---- Table size limits ----
+      *> Defaults only - LOAD-LIMITS-CONFIG may lower any of these
+      *> from an optional cobalt.cfg control file read at startup,
+      *> never above the ceiling its OCCURS table was compiled with.
            05  WS-MAX-NODES          PIC 9(4) VALUE 500.
            05  WS-MAX-STATE-VARS     PIC 9(4) VALUE 200.
            05  WS-MAX-HANDLERS       PIC 9(4) VALUE 100.
@@ -18,7 +21,9 @@
            05  WS-MAX-CONDS-PER-FIELD
                                      PIC 9(2) VALUE 10.
            05  WS-MAX-DISPLAY-VALS   PIC 9(2) VALUE 20.
-           05  WS-MAX-CONCAT-PAIRS   PIC 9(2) VALUE 10.
+           05  WS-MAX-CONCAT-PAIRS   PIC 9(2) VALUE 20.
+           05  WS-MAX-LIVE-VALUES    PIC 9(4) VALUE 200.
+           05  WS-MAX-HISTORY        PIC 9(4) VALUE 500.
 
       *> ---- Node type codes ----
            05  WS-NODE-TYPES.
@@ -29,6 +34,11 @@
                                      PIC 9(1) VALUE 3.
                10  WS-NODE-TYPE-BUTTON
                                      PIC 9(1) VALUE 4.
+               10  WS-NODE-TYPE-CHECKBOX
+                                     PIC 9(1) VALUE 5.
+               10  WS-NODE-TYPE-DROPDOWN
+                                     PIC 9(1) VALUE 6.
+               10  WS-NODE-TYPE-LIST PIC 9(1) VALUE 7.
 
       *> ---- PIC kind codes ----
            05  WS-PIC-KINDS.
@@ -57,6 +67,21 @@
                10  WS-STMT-ACCEPT    PIC 9(2) VALUE 13.
                10  WS-STMT-SET       PIC 9(2) VALUE 14.
                10  WS-STMT-STOP-RUN  PIC 9(2) VALUE 15.
+               10  WS-STMT-OPEN      PIC 9(2) VALUE 16.
+               10  WS-STMT-CLOSE     PIC 9(2) VALUE 17.
+               10  WS-STMT-WRITE     PIC 9(2) VALUE 18.
+               10  WS-STMT-READ      PIC 9(2) VALUE 19.
+               10  WS-STMT-PERFORM-VARYING
+                                     PIC 9(2) VALUE 20.
+               10  WS-STMT-UNSTRING PIC 9(2) VALUE 21.
+               10  WS-STMT-SEARCH    PIC 9(2) VALUE 22.
+
+      *> ---- File open mode codes ----
+           05  WS-FILE-MODES.
+               10  WS-FILE-MODE-OUTPUT
+                                     PIC 9(1) VALUE 1.
+               10  WS-FILE-MODE-INPUT
+                                     PIC 9(1) VALUE 2.
 
       *> ---- Expression type codes ----
            05  WS-EXPR-TYPES.
@@ -107,6 +132,9 @@
                10  WS-FOCUS-NUMERIC-INPUT
                                      PIC 9(1) VALUE 2.
                10  WS-FOCUS-BUTTON   PIC 9(1) VALUE 3.
+               10  WS-FOCUS-CHECKBOX PIC 9(1) VALUE 4.
+               10  WS-FOCUS-DROPDOWN PIC 9(1) VALUE 5.
+               10  WS-FOCUS-LIST     PIC 9(1) VALUE 6.
 
       *> ---- Accept source codes ----
            05  WS-ACCEPT-SOURCES.
