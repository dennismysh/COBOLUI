@@ -0,0 +1,19 @@
+      *> webhook-config.cpy - Outbound event-notification table
+      *> Populated from optional "WEBHOOK <target> <watch-var>
+      *> <watch-value> <url>" lines in cobalt.cfg (see
+      *> APPLY-LIMITS-LINE) - RUN-HANDLER-FOR-FOCUS fires every entry
+      *> whose target name matches the element just clicked and whose
+      *> watch variable now holds the watch value, once the clicked
+      *> element's own ON-ACTION has finished running. "*" as the
+      *> watch value fires every time the target matches, regardless
+      *> of any field's value.
+
+       01  WS-WEBHOOK-TABLE.
+           05  WS-WEBHOOK-COUNT      PIC 9(3) VALUE 0.
+           05  WS-WEBHOOK-ENTRY OCCURS 50 TIMES.
+               10  WEBHOOK-TARGET-NAME
+                                     PIC X(30) VALUE SPACES.
+               10  WEBHOOK-WATCH-VAR PIC X(30) VALUE SPACES.
+               10  WEBHOOK-WATCH-VALUE
+                                     PIC X(20) VALUE SPACES.
+               10  WEBHOOK-URL       PIC X(80) VALUE SPACES.
