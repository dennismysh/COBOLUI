@@ -23,6 +23,7 @@
            05  WS-NEEDS-REDRAW       PIC 9(1) VALUE 1.
                88  RENDER-NEEDS-REDRAW   VALUE 1.
                88  RENDER-IS-CLEAN       VALUE 0.
-      *> Input key buffer
-           05  WS-KEY-BUFFER         PIC X(10).
+      *> Input key buffer - wide enough for a typed-in value or for
+      *> a "CLICK <row> <col>" mouse event.
+           05  WS-KEY-BUFFER         PIC X(16).
            05  WS-KEY-BUFFER-LEN     PIC 9(2) VALUE 0.
