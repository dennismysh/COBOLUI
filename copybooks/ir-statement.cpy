@@ -22,6 +22,16 @@
                    88  STMT-IS-ACCEPT        VALUE 13.
                    88  STMT-IS-SET           VALUE 14.
                    88  STMT-IS-STOP-RUN      VALUE 15.
+                   88  STMT-IS-OPEN          VALUE 16.
+                   88  STMT-IS-CLOSE         VALUE 17.
+                   88  STMT-IS-WRITE         VALUE 18.
+                   88  STMT-IS-READ          VALUE 19.
+                   88  STMT-IS-PERFORM-VARYING
+                                             VALUE 20.
+                   88  STMT-IS-UNSTRING      VALUE 21.
+                   88  STMT-IS-SEARCH        VALUE 22.
+                   88  STMT-IS-LOG           VALUE 23.
+                   88  STMT-IS-SET-ROLE      VALUE 24.
 
       *> --- Operand fields (union-style) ---
       *> MOVE/ADD/SUB/MUL/DIV: source expr + target
@@ -48,7 +58,7 @@
 
       *> STRING-CONCAT: source/delim pairs, into target
                10  STMT-CONCAT-COUNT PIC 9(2) VALUE 0.
-               10  STMT-CONCAT-PAIR OCCURS 10 TIMES.
+               10  STMT-CONCAT-PAIR OCCURS 20 TIMES.
                    15  STMT-CONCAT-SRC-EXPR-IDX
                                      PIC 9(4).
                    15  STMT-CONCAT-DELIM-EXPR-IDX
@@ -91,6 +101,91 @@
                                      PIC X(30).
                10  STMT-SET-VALUE    PIC 9(1) VALUE 0.
 
+      *> OPEN: mode (1=OUTPUT, 2=INPUT) + filename expr, plus an
+      *> optional ENCRYPTED marker ("OPEN OUTPUT|INPUT ENCRYPTED
+      *> <file>") routing the file through the engine's dedicated
+      *> encrypted-at-rest channel (ENCRYPTED-DATA-FILE) instead of
+      *> the plain APP-DATA-FILE every other app interchange file
+      *> uses - see EXEC-OPEN-STMT.
+      *> WRITE reuses STMT-DISPLAY-COUNT/STMT-DISPLAY-EXPR-IDX above -
+      *> one line per operand, same as DISPLAY but to WS-DATA-FILE.
+      *> CLOSE takes no operands.
+               10  STMT-FILE-MODE    PIC 9(1) VALUE 0.
+               10  STMT-FILE-ENCRYPTED
+                                     PIC 9(1) VALUE 0.
+                   88  STMT-FILE-IS-ENCRYPTED
+                                     VALUE 1.
+               10  STMT-FILE-EXPR-IDX
+                                     PIC 9(4) VALUE 0.
+
+      *> READ: list of target field names, one per line read, plus
+      *> an optional "AT END PERFORM <para>" clause (SPACES when
+      *> absent) run once the file the most recent OPEN INPUT named
+      *> has no more lines - the same AT END/notfound-paragraph shape
+      *> SEARCH already uses below.
+               10  STMT-READ-COUNT   PIC 9(2) VALUE 0.
+               10  STMT-READ-TARGET  OCCURS 20 TIMES
+                                     PIC X(30).
+               10  STMT-READ-ATEND-PARA
+                                     PIC X(30).
+
+      *> PERFORM-VARYING: loop variable name, FROM/BY expr indices,
+      *> UNTIL condition index; reuses STMT-PARA-NAME above for the
+      *> paragraph run each iteration.
+               10  STMT-VARYING-NAME PIC X(30).
+               10  STMT-VARYING-FROM-EXPR-IDX
+                                     PIC 9(4) VALUE 0.
+               10  STMT-VARYING-BY-EXPR-IDX
+                                     PIC 9(4) VALUE 0.
+               10  STMT-VARYING-UNTIL-COND-IDX
+                                     PIC 9(4) VALUE 0.
+
+      *> UNSTRING: source + delimiter exprs, list of INTO targets -
+      *> no TALLYING/POINTER/OVERFLOW clauses, since every app in
+      *> this repo just splits one delimited field into a fixed set
+      *> of receivers.
+               10  STMT-UNSTRING-SRC-EXPR-IDX
+                                     PIC 9(4) VALUE 0.
+               10  STMT-UNSTRING-DELIM-EXPR-IDX
+                                     PIC 9(4) VALUE 0.
+               10  STMT-UNSTRING-COUNT
+                                     PIC 9(2) VALUE 0.
+               10  STMT-UNSTRING-TARGET OCCURS 20 TIMES
+                                     PIC X(30).
+
+      *> SEARCH: table name, loop-index target name, the single
+      *> WHEN match expr checked against each table(n), and the
+      *> paragraphs run on a match or on reaching AT END - no
+      *> TALLYING/multi-WHEN/binary-SEARCH-ALL support, since every
+      *> table search in this repo's apps is "find the one matching
+      *> row in a flat list", same simplification UNSTRING makes.
+               10  STMT-SEARCH-TABLE PIC X(30).
+               10  STMT-SEARCH-VARYING-NAME
+                                     PIC X(30).
+               10  STMT-SEARCH-WHEN-EXPR-IDX
+                                     PIC 9(4) VALUE 0.
+               10  STMT-SEARCH-FOUND-PARA
+                                     PIC X(30).
+               10  STMT-SEARCH-NOTFOUND-PARA
+                                     PIC X(30).
+
+      *> LOG: writes a "VALUE <label> <value>" record to AUDIT-FILE,
+      *> stamped with the app and date the same way an ON-ACTION's
+      *> own ACTION record is - the label is the field's own name
+      *> (the token as written), the value its current contents, so
+      *> a later trend report can recover figures like a quiz SCORE
+      *> that no ON-ACTION/GO-TO-SCREEN record alone would capture.
+               10  STMT-LOG-LABEL    PIC X(30).
+               10  STMT-LOG-EXPR-IDX PIC 9(4) VALUE 0.
+
+      *> SET-ROLE <expr>: stamps WS-CURRENT-ROLE with the expression's
+      *> value - an app's own login handler calls this right after a
+      *> PASSWORD field checks out, the same way it would MOVE a
+      *> result into any other field, except the target is the
+      *> engine's own role register rather than a declared STATE item.
+               10  STMT-SET-ROLE-EXPR-IDX
+                                     PIC 9(4) VALUE 0.
+
       *> --- WHEN clause table (for EVALUATE) ---
        01  WS-WHEN-TABLE.
            05  WS-WHEN-COUNT         PIC 9(4) VALUE 0.
