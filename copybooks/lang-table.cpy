@@ -0,0 +1,13 @@
+      *> lang-table.cpy - Per-language message overrides
+      *> Loaded from an optional "<app-source>.<lang>.msg" file
+      *> (LOAD-LANG-MESSAGES); each entry overrides one node's label/
+      *> value text or one state field's default value, looked up by
+      *> name at render/seed time instead of the PIC clause literal
+      *> baked into the .cbl source.
+
+       01  WS-LANG-TABLE.
+           05  WS-LANG-CODE          PIC X(5) VALUE "EN".
+           05  WS-LANG-COUNT         PIC 9(3) VALUE 0.
+           05  WS-LANG-ENTRY OCCURS 100 TIMES.
+               10  LANG-ENTRY-NAME   PIC X(30).
+               10  LANG-ENTRY-TEXT   PIC X(60).
