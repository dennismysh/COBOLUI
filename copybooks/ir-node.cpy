@@ -10,6 +10,9 @@
                    88  NODE-IS-TEXT      VALUE 2.
                    88  NODE-IS-NUMERIC   VALUE 3.
                    88  NODE-IS-BUTTON    VALUE 4.
+                   88  NODE-IS-CHECKBOX  VALUE 5.
+                   88  NODE-IS-DROPDOWN  VALUE 6.
+                   88  NODE-IS-LIST      VALUE 7.
                10  NODE-NAME         PIC X(30).
                10  NODE-PARENT-IDX   PIC 9(4) VALUE 0.
                10  NODE-CHILD-COUNT  PIC 9(3) VALUE 0.
@@ -17,6 +20,60 @@
                10  NODE-PIC-KIND     PIC 9(1) VALUE 0.
                10  NODE-PIC-WIDTH    PIC 9(3) VALUE 0.
                10  NODE-PIC-DECIMALS PIC 9(2) VALUE 0.
+      *> Set when a Numeric node's PIC clause carries a leading "S"
+      *> (e.g. "S9(8)"), the same sign PARSE-PIC-SPEC already
+      *> recognizes on a state field's PIC. A Numeric node left
+      *> unsigned is validated the same way REQUIRED/RANGE already
+      *> are - VALIDATE-ONE-FIELD-NODE rejects a negative live value
+      *> for it - while a signed one may hold a negative result, the
+      *> same S9(13)V9(4) shape WS-NUM-FMT-VALUE already computes
+      *> every arithmetic statement's result in.
+               10  NODE-PIC-SIGNED-FLAG
+                                     PIC 9(1) VALUE 0.
+                   88  NODE-PIC-IS-SIGNED VALUE 1.
+      *> Display-only edit mask (EDIT-MASK clause) - Numeric nodes
+      *> only. "COMMA" inserts thousands separators into the live
+      *> value shown on screen; "CURRENCY" does the same and also
+      *> prefixes "$". The underlying bound state field and its own
+      *> PIC clause are unaffected - this only changes how the value
+      *> is rendered.
+               10  NODE-EDIT-MASK    PIC X(10) VALUE SPACES.
+      *> Required-field / range validation (REQUIRED, RANGE clauses) -
+      *> Text and Numeric nodes only. NODE-VALID-FLAG/NODE-VALID-MSG
+      *> are runtime state, re-set by VALIDATE-SCREEN-FIELDS on every
+      *> Button click the same way NODE-LIST-CURSOR/NODE-LIST-SCROLL
+      *> are runtime state re-set as a List is navigated.
+               10  NODE-REQUIRED-FLAG
+                                     PIC 9(1) VALUE 0.
+                   88  NODE-IS-REQUIRED  VALUE 1.
+               10  NODE-RANGE-FLAG   PIC 9(1) VALUE 0.
+                   88  NODE-HAS-RANGE    VALUE 1.
+               10  NODE-RANGE-LOW    PIC S9(13)V9(4) VALUE 0.
+               10  NODE-RANGE-HIGH   PIC S9(13)V9(4) VALUE 0.
+               10  NODE-VALID-FLAG   PIC 9(1) VALUE 1.
+                   88  NODE-FAILED-VALIDATION VALUE 0.
+               10  NODE-VALID-MSG    PIC X(20) VALUE SPACES.
+      *> Masked display (PASSWORD clause) - Text nodes only. The
+      *> bound state field still holds the real typed value; only
+      *> BUILD-FIELD-LINE-TEXT's rendering of it is affected, the
+      *> same "display-only" split EDIT-MASK already makes.
+               10  NODE-PASSWORD-FLAG
+                                     PIC 9(1) VALUE 0.
+                   88  NODE-IS-PASSWORD  VALUE 1.
+      *> Role-based access control (ROLE clause) - any focusable node.
+      *> Blank (the default) means the node is open to any operator,
+      *> logged in or not, same as before this clause existed.
+      *> Otherwise CHECK-NODE-ROLE-ALLOWED requires WS-CURRENT-ROLE
+      *> (set by the app's own login handler via SET-ROLE) to match
+      *> this value exactly before a Button's ON-ACTION/GO-TO-SCREEN
+      *> fires or a Text/Numeric/Checkbox/Dropdown/List field's value
+      *> may change.
+               10  NODE-ROLE         PIC X(20) VALUE SPACES.
+      *> Context-sensitive help text (HELP clause) - any focusable
+      *> node. SHOW-FOCUSED-HELP displays this below the screen when
+      *> the HELP key is pressed while the node is focused; blank
+      *> means the node simply has no help text of its own.
+               10  NODE-HELP-TEXT    PIC X(60) VALUE SPACES.
       *> Value and binding
                10  NODE-VALUE        PIC X(80).
                10  NODE-BINDING      PIC X(30).
@@ -27,3 +84,36 @@
       *> Style
                10  NODE-FG-COLOR     PIC 9(1) VALUE 9.
                10  NODE-BG-COLOR     PIC 9(1) VALUE 9.
+      *> Data-driven coloring (ALERT-COLOR clause) - Text and Numeric
+      *> nodes only. When the bound field's live value contains
+      *> NODE-ALERT-PATTERN, APPLY-NODE-COLOR renders this node in
+      *> NODE-ALERT-COLOR instead of its normal NODE-FG-COLOR for
+      *> this pass only, the same "runtime override, nothing stored
+      *> permanently" design NODE-FAILED-VALIDATION's red override
+      *> already uses. NODE-ALERT-FLAG is re-set by BUILD-FIELD-LINE-
+      *> TEXT every render the same way NODE-VALID-FLAG is re-set by
+      *> VALIDATE-SCREEN-FIELDS on every Button click.
+               10  NODE-ALERT-PATTERN
+                                     PIC X(20) VALUE SPACES.
+               10  NODE-ALERT-COLOR PIC 9(1) VALUE 9.
+               10  NODE-ALERT-FLAG  PIC 9(1) VALUE 0.
+                   88  NODE-ALERT-ACTIVE VALUE 1.
+      *> Explicit tab order (TAB-ORDER clause) - 0 means unset, so
+      *> the field keeps its natural screen-node position in
+      *> BUILD-FOCUS-TABLE.
+               10  NODE-TAB-ORDER    PIC 9(3) VALUE 0.
+      *> Dropdown options list (OPTIONS clause) - Dropdown nodes only.
+               10  NODE-OPTION-COUNT PIC 9(2) VALUE 0.
+               10  NODE-OPTION OCCURS 20 TIMES
+                                     PIC X(20) VALUE SPACES.
+      *> Scrollable List fields (ROWS/SELECTED clauses) - List nodes
+      *> only. NODE-BINDING names the bound OCCURS state field; list
+      *> items are looked up by index the same way a table-valued
+      *> state field's live values are seeded, "name(n)". Cursor is
+      *> 1-based into the bound field; scroll is the 0-based index
+      *> of the first visible row.
+               10  NODE-LIST-ROWS    PIC 9(2) VALUE 0.
+               10  NODE-LIST-CURSOR  PIC 9(3) VALUE 1.
+               10  NODE-LIST-SCROLL  PIC 9(3) VALUE 0.
+               10  NODE-LIST-SELECTED
+                                     PIC X(30) VALUE SPACES.
