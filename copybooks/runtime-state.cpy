@@ -11,9 +11,73 @@
            05  WS-RECURSION-DEPTH    PIC 9(4) VALUE 0.
            05  WS-LOOP-COUNTER       PIC 9(6) VALUE 0.
 
+      *> Back-stack for GO-TO-SCREEN "BACK" navigation. Every screen
+      *> switch made by GO-TO-NAVIGATE-FOR-FOCUS pushes the screen it
+      *> is leaving here first, so a button wired to the reserved
+      *> target name BACK can return wherever the operator actually
+      *> came from instead of a hardcoded screen name. 20 deep is far
+      *> past any real click-through chain an operator would build up.
+           05  WS-NAV-STACK-DEPTH    PIC 9(2) VALUE 0.
+           05  WS-NAV-STACK OCCURS 20 TIMES
+                                     PIC 9(2) VALUE 0.
+
+      *> Pinned secondary view (PIN key). 0 means nothing pinned.
+      *> RENDER-SCREEN draws the current screen as usual and then, if
+      *> this names a different screen, appends that screen's nodes
+      *> below a divider as a read-only pane - its nodes are never
+      *> added to WS-FOCUS-TABLE, so TAB/click input stays on the
+      *> screen actually being navigated.
+           05  WS-PINNED-SCREEN-IDX  PIC 9(2) VALUE 0.
+
+      *> Clipboard buffer for the COPY/PASTE keys. One slot, shared by
+      *> every Text/Numeric field on any screen, the same way a real
+      *> terminal's clipboard is one buffer shared across windows.
+           05  WS-CLIPBOARD-VALUE    PIC X(80) VALUE SPACES.
+
+      *> Current operator role (SET-ROLE statement), checked against
+      *> any focusable node's own ROLE clause by CHECK-NODE-ROLE-
+      *> ALLOWED. Blank means no operator has logged in yet - a node
+      *> carrying a ROLE clause blocks a blank role the same as any
+      *> other mismatch, while a node with no ROLE clause of its own
+      *> is open to every role, logged in or not, same as today.
+           05  WS-CURRENT-ROLE       PIC X(20) VALUE SPACES.
+
       *> Live variable values (parallel to state table)
        01  WS-LIVE-VALUES.
            05  WS-LIVE-COUNT         PIC 9(4) VALUE 0.
            05  WS-LIVE-ENTRY OCCURS 200 TIMES.
                10  LIVE-VAR-NAME     PIC X(30).
                10  LIVE-VAR-VALUE    PIC X(80).
+
+      *> One-level undo buffer (UNDO key). RUN-HANDLER-FOR-FOCUS copies
+      *> the whole of WS-LIVE-VALUES in here immediately before running
+      *> the focused element's ON-ACTION paragraph, the same shape as
+      *> WS-LIVE-VALUES itself so the copy is a straight entry-by-entry
+      *> table copy; RESTORE-LIVE-VALUES-FROM-UNDO copies it back.
+       01  WS-UNDO-LIVE-VALUES.
+           05  WS-UNDO-HAS-SNAPSHOT  PIC 9(1) VALUE 0.
+           05  WS-UNDO-LIVE-COUNT    PIC 9(4) VALUE 0.
+           05  WS-UNDO-LIVE-ENTRY OCCURS 200 TIMES.
+               10  UNDO-VAR-NAME     PIC X(30).
+               10  UNDO-VAR-VALUE    PIC X(80).
+
+      *> Optional per-field change-history log (HISTORY-LOG cobalt.cfg
+      *> key, off by default). SET-LIVE-VALUE appends one entry here
+      *> every time it overwrites an already-live value with a
+      *> genuinely different one, naming the paragraph that was
+      *> running at the time (WS-EXEC-PARA-NAME) the same
+      *> approximation RUN-HANDLER-FOR-FOCUS/REPORT-EXECUTION-LIMIT
+      *> already rely on, so a later HIST dump can show exactly which
+      *> paragraph run changed a field and what it changed it from and
+      *> to - oldest entries fall off the bottom once the table fills,
+      *> the same overflow posture WS-NAV-STACK takes.
+       01  WS-VALUE-HISTORY.
+           05  WS-HISTORY-LOG-FLAG   PIC 9(1) VALUE 0.
+               88  HISTORY-LOG-ENABLED
+                                     VALUE 1.
+           05  WS-HISTORY-COUNT      PIC 9(4) VALUE 0.
+           05  WS-HISTORY-ENTRY OCCURS 500 TIMES.
+               10  HIST-VAR-NAME     PIC X(30).
+               10  HIST-OLD-VALUE    PIC X(80).
+               10  HIST-NEW-VALUE    PIC X(80).
+               10  HIST-PARA-NAME    PIC X(30).
