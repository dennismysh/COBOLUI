@@ -7,3 +7,15 @@
                10  SCREEN-NAME       PIC X(30).
                10  SCREEN-ROOT-NODE-IDX
                                      PIC 9(4) VALUE 0.
+      *> Auto-refresh (REFRESH-EVERY clause) - 0 means the screen
+      *> only updates on an operator action, same as every screen
+      *> before this clause existed. SCREEN-REFRESH-LAST-SECS is
+      *> runtime state, the wall-clock second-of-day CHECK-SCREEN-
+      *> REFRESH-TIMER last fired this screen's refresh paragraph,
+      *> re-seeded by INIT-SCREEN-REFRESH-TIMERS at startup.
+               10  SCREEN-REFRESH-SECS
+                                     PIC 9(4) VALUE 0.
+               10  SCREEN-REFRESH-PARA
+                                     PIC X(30) VALUE SPACES.
+               10  SCREEN-REFRESH-LAST-SECS
+                                     PIC 9(5) VALUE 0.
