@@ -13,7 +13,28 @@
                                      VALUE 2.
                    88  FOCUS-IS-BUTTON
                                      VALUE 3.
+                   88  FOCUS-IS-CHECKBOX
+                                     VALUE 4.
+                   88  FOCUS-IS-DROPDOWN
+                                     VALUE 5.
+                   88  FOCUS-IS-LIST
+                                     VALUE 6.
                10  FOCUS-ELEM-NAME   PIC X(30).
                10  FOCUS-BINDING     PIC X(30).
                10  FOCUS-ACTION      PIC X(30).
                10  FOCUS-NAVIGATE    PIC X(30).
+               10  FOCUS-TAB-ORDER   PIC 9(3) VALUE 0.
+
+      *> Mouse click support (CLICK row col key). Rebuilt fresh every
+      *> RENDER-SCREEN as each node draws its line: WS-LINE-FOCUS-MAP
+      *> (subscripted by screen row) holds the WS-FOCUS-ENTRY index
+      *> that occupies that row, 0 if the row has nothing focusable
+      *> on it; WS-LINE-WIDTH-MAP holds how far across that row the
+      *> node's own text actually reaches, so a click past the end of
+      *> a short field's value is a miss rather than hitting it. 200
+      *> rows comfortably covers any WS-TERM-LINES a real terminal is
+      *> likely to be sized to.
+           05  WS-LINE-FOCUS-MAP OCCURS 200 TIMES
+                                     PIC 9(4) VALUE 0.
+           05  WS-LINE-WIDTH-MAP OCCURS 200 TIMES
+                                     PIC 9(4) VALUE 0.
