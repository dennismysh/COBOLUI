@@ -0,0 +1,112 @@
+      *> parse-scratch.cpy - Scratch storage used only while loading
+      *> an app .cbl source file and compiling it into the IR tables
+      *> (WS-NODE-TABLE, WS-STATE-TABLE, WS-HANDLER-TABLE,
+      *> WS-PARAGRAPH-TABLE, WS-SCREEN-TABLE, WS-STATEMENT-TABLE).
+
+       01  WS-SOURCE-LINES.
+           05  WS-SRC-LINE-COUNT     PIC 9(4) VALUE 0.
+           05  WS-SRC-LINE-ENTRY OCCURS 3000 TIMES.
+               10  SRC-LINE-TEXT     PIC X(73).
+               10  SRC-LINE-INDENT   PIC 9(3).
+
+       01  WS-PARSE-STATE.
+           05  WS-PARSE-MODE         PIC 9(1) VALUE 0.
+               88  PARSE-MODE-NONE       VALUE 0.
+               88  PARSE-MODE-WORKING    VALUE 1.
+               88  PARSE-MODE-SCREEN     VALUE 2.
+               88  PARSE-MODE-PROCEDURE  VALUE 3.
+           05  WS-PARSE-LINE-IDX     PIC 9(4) VALUE 0.
+           05  WS-CUR-SCREEN-ROOT-IDX
+                                     PIC 9(4) VALUE 0.
+           05  WS-CUR-GROUP-IDX      PIC 9(4) VALUE 0.
+           05  WS-CUR-PARA-IDX       PIC 9(4) VALUE 0.
+           05  WS-CUR-STATE-IDX      PIC 9(4) VALUE 0.
+           05  WS-LINE-TRIMMED       PIC X(73).
+           05  WS-LINE-LEN           PIC 9(3).
+
+       01  WS-TOKEN-STATE.
+           05  WS-TOKEN-COUNT        PIC 9(2) VALUE 0.
+           05  WS-TOKEN-ENTRY OCCURS 20 TIMES
+                                     PIC X(73).
+           05  WS-TOKEN-QUOTED OCCURS 20 TIMES
+                                     PIC 9(1).
+           05  WS-TOKEN-BUF          PIC X(73).
+           05  WS-TOKEN-BUF-LEN      PIC 9(3) VALUE 0.
+           05  WS-TOKEN-BUF-QUOTED   PIC 9(1) VALUE 0.
+           05  WS-IN-QUOTE           PIC 9(1) VALUE 0.
+           05  WS-CHAR-IDX           PIC 9(3) VALUE 0.
+           05  WS-CUR-CHAR           PIC X(1).
+           05  WS-FT-IDX             PIC 9(3) VALUE 0.
+           05  WS-FT-IS-CHECKBOX     PIC 9(1) VALUE 0.
+               88  FIELD-IS-CHECKBOX     VALUE 1.
+           05  WS-FT-IS-DROPDOWN     PIC 9(1) VALUE 0.
+               88  FIELD-IS-DROPDOWN     VALUE 1.
+           05  WS-FT-IS-LIST         PIC 9(1) VALUE 0.
+               88  FIELD-IS-LIST         VALUE 1.
+
+      *> Scratch used by PARSE-READ-STMT to locate an optional
+      *> trailing "AT END PERFORM <para>" clause - see
+      *> STMT-READ-ATEND-PARA in ir-statement.cpy.
+           05  WS-READ-ATEND-IDX     PIC 9(3) VALUE 0.
+           05  WS-READ-OPERAND-LIMIT PIC 9(3) VALUE 0.
+
+      *> Scratch used by the PIC-clause sub-parser (PARSE-PIC-SPEC)
+       01  WS-PIC-PARSE-WORK.
+           05  WS-PIC-RAW            PIC X(20).
+           05  WS-PIC-POS            PIC 9(2).
+           05  WS-PIC-LEN            PIC 9(2).
+           05  WS-PIC-PART-WIDTH     PIC 9(4).
+           05  WS-PIC-REPEAT-CHAR    PIC X(1).
+           05  WS-PIC-KIND-OUT       PIC 9(1).
+           05  WS-PIC-WIDTH-OUT      PIC 9(3).
+           05  WS-PIC-DEC-OUT        PIC 9(2).
+           05  WS-PIC-SIGNED-OUT     PIC 9(1).
+
+      *> Scratch shared by BUILD-EXPR-FROM-TOKEN and
+      *> BUILD-COMPARE-CONDITION (every statement parser that needs
+      *> an Expr or a Condition built goes through these).
+       01  WS-EXPR-BUILD-WORK.
+           05  WS-BE-TOKEN-IDX       PIC 9(3) VALUE 0.
+           05  WS-BE-RESULT-IDX      PIC 9(4) VALUE 0.
+           05  WS-BC-COND-IDX        PIC 9(4) VALUE 0.
+
+      *> Scratch used by PARSE-PERFORM-STMT to carry the paragraph
+      *> name forward while it pulls the VARYING/UNTIL clause off the
+      *> following physical line(s) - see PULL-PERFORM-VARYING-CONT.
+       01  WS-PERFORM-CONT-WORK.
+           05  WS-PERFORM-PARA-SCRATCH
+                                     PIC X(30).
+
+      *> Scratch used while folding a COMPUTE arithmetic expression
+      *> (a flat token list) into WS-ARITH-TABLE by precedence.
+       01  WS-ARITH-FOLD-WORK.
+           05  WS-AT-COUNT           PIC 9(2) VALUE 0.
+           05  WS-AT-OPERAND OCCURS 20 TIMES
+                                     PIC 9(4).
+           05  WS-AT-OP OCCURS 20 TIMES
+                                     PIC 9(1).
+           05  WS-REDUCE-OP-A        PIC 9(1).
+           05  WS-REDUCE-OP-B        PIC 9(1).
+           05  WS-FOUND-OP           PIC 9(1).
+           05  WS-RED-IDX            PIC 9(2).
+           05  WS-SCAN-I             PIC 9(2).
+           05  WS-SHIFT-I            PIC 9(2).
+
+      *> Explicit stack replacing recursion for nested IF/EVALUATE
+      *> blocks - bodies are flattened, contiguous ranges in
+      *> WS-STATEMENT-TABLE, so only the block's start marker and
+      *> phase need to be remembered while it is open.
+       01  WS-BLOCK-STACK.
+           05  WS-BLOCK-DEPTH        PIC 9(2) VALUE 0.
+           05  WS-BLOCK-ENTRY OCCURS 20 TIMES.
+               10  BLK-TYPE          PIC 9(1) VALUE 0.
+                   88  BLK-IS-IF         VALUE 1.
+                   88  BLK-IS-EVALUATE   VALUE 2.
+               10  BLK-STMT-IDX      PIC 9(6) VALUE 0.
+               10  BLK-PHASE         PIC 9(1) VALUE 0.
+                   88  BLK-PHASE-THEN    VALUE 1.
+                   88  BLK-PHASE-ELSE    VALUE 2.
+               10  BLK-BODY-BASE     PIC 9(6) VALUE 0.
+               10  BLK-WHEN-BASE     PIC 9(4) VALUE 0.
+               10  BLK-IN-OTHER      PIC 9(1) VALUE 0.
+               10  BLK-OTHER-BASE    PIC 9(6) VALUE 0.
