@@ -4,6 +4,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  APP-STATE.
+           05  USERNAME-INPUT  PIC X(20) VALUE SPACES.
+           05  PASSWORD-INPUT  PIC X(20) VALUE SPACES.
+           05  LOGIN-MSG       PIC X(60) VALUE "Sign in as student or grader".
            05  SCORE           PIC 9(2) VALUE 0.
            05  TOTAL-QS        PIC 9(2) VALUE 3.
            05  ANSWER-1        PIC X(20) VALUE "type here".
@@ -14,15 +17,41 @@
            05  RESULT-3        PIC X(30) VALUE "unanswered".
            05  FINAL-MSG       PIC X(60) VALUE "not graded".
            05  STATUS-MSG      PIC X(60) VALUE "Answer the questions".
+           05  RPT-HEADER      PIC X(80) VALUE SPACES.
+           05  RPT-LINE-Q1     PIC X(80) VALUE SPACES.
+           05  RPT-LINE-Q2     PIC X(80) VALUE SPACES.
+           05  RPT-LINE-Q3     PIC X(80) VALUE SPACES.
+           05  RPT-LINE-SCORE  PIC X(80) VALUE SPACES.
+           05  RPT-LINE-GRADE  PIC X(80) VALUE SPACES.
 
        SCREEN SECTION.
+       01  LOGIN-SCREEN.
+           05  HEADER.
+               10  TITLE       PIC X(40) VALUE "COBALT Quiz - Sign In".
+           05  LOGIN-AREA.
+               10  USER-INPUT  PIC X(20) USING USERNAME-INPUT.
+               10  PASS-INPUT  PIC X(20) USING PASSWORD-INPUT PASSWORD.
+               10  LOGIN-BTN   VALUE "Sign In" ON-ACTION PERFORM DO-LOGIN.
+      *> Deliberately left open to any operator, signed in or not:
+      *> both roles need to walk through Q1/Q2/Q3-SCREEN to reach
+      *> RESULTS-SCREEN (a grader has to pass the questions to reach
+      *> the answer sheet), and a single ROLE clause can't name two
+      *> roles at once. Browsing past this button without signing in
+      *> is harmless - ANS-INPUT on every question screen is gated
+      *> ROLE "student", so an unauthenticated visitor can read the
+      *> questions and click Next/Previous but every answer field
+      *> still rejects them with ACCESS DENIED.
+               10  PREVIEW-BTN VALUE "Preview" GO-TO-SCREEN Q1-SCREEN.
+           05  STATUS-BAR.
+               10  MSG-TEXT    PIC X(60) USING LOGIN-MSG.
+
        01  Q1-SCREEN.
            05  HEADER.
                10  TITLE       PIC X(40) VALUE "Question 1 of 3".
            05  QUESTION.
                10  Q-TEXT      PIC X(60) VALUE "What language does COBALT parse?".
            05  ANSWER-AREA.
-               10  ANS-INPUT   PIC X(20) USING ANSWER-1.
+               10  ANS-INPUT   PIC X(20) USING ANSWER-1 ROLE "student".
            05  CONTROLS.
                10  CHECK-BTN   VALUE "Check" ON-ACTION PERFORM CHECK-Q1.
                10  NEXT-BTN    VALUE "Next" GO-TO-SCREEN Q2-SCREEN.
@@ -37,7 +66,7 @@
            05  QUESTION.
                10  Q-TEXT      PIC X(60) VALUE "What does PIC 9 define?".
            05  ANSWER-AREA.
-               10  ANS-INPUT   PIC X(20) USING ANSWER-2.
+               10  ANS-INPUT   PIC X(20) USING ANSWER-2 ROLE "student".
            05  CONTROLS.
                10  CHECK-BTN   VALUE "Check" ON-ACTION PERFORM CHECK-Q2.
                10  NEXT-BTN    VALUE "Next" GO-TO-SCREEN Q3-SCREEN.
@@ -53,7 +82,7 @@
            05  QUESTION.
                10  Q-TEXT      PIC X(60) VALUE "If A=3 B=4, what is A+B*2?".
            05  ANSWER-AREA.
-               10  ANS-INPUT   PIC X(20) USING ANSWER-3.
+               10  ANS-INPUT   PIC X(20) USING ANSWER-3 ROLE "student".
            05  CONTROLS.
                10  CHECK-BTN   VALUE "Check" ON-ACTION PERFORM CHECK-Q3.
                10  FINISH-BTN  VALUE "Results" GO-TO-SCREEN RESULTS-SCREEN.
@@ -67,16 +96,25 @@
            05  HEADER.
                10  TITLE       PIC X(40) VALUE "Quiz Results".
            05  SCORE-AREA.
-               10  SCORE-DISP  PIC 9(2) USING SCORE.
+               10  SCORE-DISP  PIC 9(2) USING SCORE ROLE "grader".
                10  TOTAL-DISP  PIC 9(2) USING TOTAL-QS.
-               10  FINAL-DISP  PIC X(60) USING FINAL-MSG.
+               10  FINAL-DISP  PIC X(60) USING FINAL-MSG ROLE "grader".
            05  ANSWERS.
                10  R1-DISP     PIC X(30) USING RESULT-1.
                10  R2-DISP     PIC X(30) USING RESULT-2.
                10  R3-DISP     PIC X(30) USING RESULT-3.
+      *> RETRY-BTN is ROLE "student", not left open like PREVIEW-BTN
+      *> on LOGIN-SCREEN, because it does more than browse: it routes
+      *> back to Q1-SCREEN where CHECK-BTN re-runs CHECK-Q1 and adds
+      *> to SCORE again. Letting an unauthenticated or grader session
+      *> trigger that would re-score the attempt behind the grader's
+      *> back, which is exactly what SCORE-DISP's own ROLE "grader"
+      *> guard above is trying to prevent.
            05  CONTROLS.
-               10  RETRY-BTN   VALUE "Retry" GO-TO-SCREEN Q1-SCREEN.
-               10  GRADE-BTN   VALUE "Grade" ON-ACTION PERFORM CALC-GRADE.
+               10  RETRY-BTN   VALUE "Retry" GO-TO-SCREEN Q1-SCREEN
+                                   ROLE "student".
+               10  GRADE-BTN   VALUE "Grade" ON-ACTION PERFORM CALC-GRADE ROLE "grader".
+               10  PRINT-BTN   VALUE "Print" ON-ACTION PERFORM PRINT-REPORT.
            05  STATUS-BAR.
                10  MSG-TEXT    PIC X(60) USING STATUS-MSG.
 
@@ -84,6 +122,21 @@
        MAIN-LOOP.
            STOP RUN.
 
+       DO-LOGIN.
+           MOVE "Invalid username or password" TO LOGIN-MSG
+           IF USERNAME-INPUT = "grader"
+               IF PASSWORD-INPUT = "grade123"
+                   SET-ROLE "grader"
+                   MOVE "Signed in as grader" TO LOGIN-MSG
+               END-IF
+           END-IF
+           IF USERNAME-INPUT = "student"
+               IF PASSWORD-INPUT = "quiz123"
+                   SET-ROLE "student"
+                   MOVE "Signed in as student" TO LOGIN-MSG
+               END-IF
+           END-IF.
+
        CHECK-Q1.
            EVALUATE ANSWER-1
                WHEN "COBOL"
@@ -130,4 +183,37 @@
                WHEN OTHER
                    MOVE "Scored" TO FINAL-MSG
            END-EVALUATE.
+           LOG SCORE.
            MOVE "Grade calculated" TO STATUS-MSG.
+
+       PRINT-REPORT.
+           STRING "=== Quiz Report ===" DELIMITED BY SIZE
+               INTO RPT-HEADER.
+           STRING "Q1 answer: " DELIMITED BY SIZE
+               ANSWER-1 DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               RESULT-1 DELIMITED BY SIZE
+               INTO RPT-LINE-Q1.
+           STRING "Q2 answer: " DELIMITED BY SIZE
+               ANSWER-2 DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               RESULT-2 DELIMITED BY SIZE
+               INTO RPT-LINE-Q2.
+           STRING "Q3 answer: " DELIMITED BY SIZE
+               ANSWER-3 DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               RESULT-3 DELIMITED BY SIZE
+               INTO RPT-LINE-Q3.
+           STRING "Score: " DELIMITED BY SIZE
+               SCORE DELIMITED BY SIZE
+               " of " DELIMITED BY SIZE
+               TOTAL-QS DELIMITED BY SIZE
+               INTO RPT-LINE-SCORE.
+           STRING "Grade: " DELIMITED BY SIZE
+               FINAL-MSG DELIMITED BY SIZE
+               INTO RPT-LINE-GRADE.
+           OPEN OUTPUT "quiz-report.txt".
+           WRITE RPT-HEADER RPT-LINE-Q1 RPT-LINE-Q2.
+           WRITE RPT-LINE-Q3 RPT-LINE-SCORE RPT-LINE-GRADE.
+           CLOSE.
+           MOVE "Report printed to quiz-report.txt" TO STATUS-MSG.
