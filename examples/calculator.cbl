@@ -6,14 +6,21 @@
        01  APP-STATE.
            05  OPERAND-A       PIC 9(4) VALUE 0.
            05  OPERAND-B       PIC 9(4) VALUE 0.
-           05  RESULT-VAL      PIC 9(8) VALUE 0.
-           05  MEMORY-VAL      PIC 9(8) VALUE 0.
+           05  RESULT-VAL      PIC S9(8) VALUE 0.
+           05  MEMORY-VAL      PIC S9(8) VALUE 0.
            05  OPERATION        PIC X(10) VALUE "ADD".
                88  IS-ADDING    VALUE "ADD".
                88  IS-SUBBING   VALUE "SUB".
                88  IS-MULTING   VALUE "MUL".
                88  IS-DIVIDING  VALUE "DIV".
            05  STATUS-MSG      PIC X(60) VALUE "Ready".
+           05  LOG-OP          PIC X(10) OCCURS 20 TIMES VALUE SPACES.
+           05  LOG-A           PIC 9(8) OCCURS 20 TIMES VALUE 0.
+           05  LOG-B           PIC 9(8) OCCURS 20 TIMES VALUE 0.
+           05  LOG-RESULT      PIC 9(8) OCCURS 20 TIMES VALUE 0.
+           05  LOG-COUNT       PIC 9(2) VALUE 0.
+           05  LOG-IDX         PIC 9(2) VALUE 0.
+           05  LOG-LINE        PIC X(80) VALUE SPACES.
 
        SCREEN SECTION.
        01  MAIN-SCREEN.
@@ -23,8 +30,8 @@
                10  A-FIELD     PIC 9(4) USING OPERAND-A.
                10  B-FIELD     PIC 9(4) USING OPERAND-B.
            05  RESULT-AREA.
-               10  RES-DISPLAY PIC 9(8) USING RESULT-VAL.
-               10  MEM-DISPLAY PIC 9(8) USING MEMORY-VAL.
+               10  RES-DISPLAY PIC S9(8) USING RESULT-VAL.
+               10  MEM-DISPLAY PIC S9(8) USING MEMORY-VAL.
            05  OPERATIONS.
                10  ADD-BTN     VALUE "Add" ON-ACTION PERFORM HANDLE-ADD.
                10  SUB-BTN     VALUE "Sub" ON-ACTION PERFORM HANDLE-SUB.
@@ -38,6 +45,7 @@
            05  EXTRA-CONTROLS.
                10  COMPUTE-BTN VALUE "Expr" ON-ACTION PERFORM HANDLE-COMPUTE.
                10  CHECK-BTN   VALUE "Check" ON-ACTION PERFORM HANDLE-CHECK.
+               10  EXPORT-BTN  VALUE "Export" ON-ACTION PERFORM EXPORT-LOG.
            05  STATUS-BAR.
                10  MSG-TEXT    PIC X(60) USING STATUS-MSG.
 
@@ -67,14 +75,17 @@
                    MOVE OPERAND-A TO RESULT-VAL
                    ADD OPERAND-B TO RESULT-VAL
                    MOVE "Added" TO STATUS-MSG
+                   PERFORM RECORD-OPERATION
                WHEN "SUB"
                    MOVE OPERAND-A TO RESULT-VAL
                    SUBTRACT OPERAND-B FROM RESULT-VAL
                    MOVE "Subtracted" TO STATUS-MSG
+                   PERFORM RECORD-OPERATION
                WHEN "MUL"
                    MOVE OPERAND-A TO RESULT-VAL
                    MULTIPLY OPERAND-B BY RESULT-VAL
                    MOVE "Multiplied" TO STATUS-MSG
+                   PERFORM RECORD-OPERATION
                WHEN "DIV"
                    IF OPERAND-B = 0
                        MOVE "Cannot divide by zero!" TO STATUS-MSG
@@ -82,6 +93,7 @@
                        MOVE OPERAND-A TO RESULT-VAL
                        DIVIDE OPERAND-B INTO RESULT-VAL
                        MOVE "Divided" TO STATUS-MSG
+                       PERFORM RECORD-OPERATION
                    END-IF
                WHEN OTHER
                    MOVE "Unknown operation" TO STATUS-MSG
@@ -90,6 +102,43 @@
        HANDLE-COMPUTE.
            COMPUTE RESULT-VAL = OPERAND-A + OPERAND-B * 2.
            MOVE "Computed expression" TO STATUS-MSG.
+           PERFORM RECORD-OPERATION.
+
+      *> Appends the just-finished operation to the in-memory log,
+      *> keyed off the current OPERATION switch (Expr leaves OPERATION
+      *> at whatever it was last set to, which is fine - the log's
+      *> operand/result columns are what matter for the export).
+       RECORD-OPERATION.
+           IF LOG-COUNT < 20
+               ADD 1 TO LOG-COUNT
+               MOVE OPERATION TO LOG-OP(LOG-COUNT)
+               MOVE OPERAND-A TO LOG-A(LOG-COUNT)
+               MOVE OPERAND-B TO LOG-B(LOG-COUNT)
+               MOVE RESULT-VAL TO LOG-RESULT(LOG-COUNT)
+           END-IF.
+
+      *> Writes the operation log to a CSV file, one row per recorded
+      *> operation, via the same paragraph-driven PERFORM ... UNTIL
+      *> loop used elsewhere for counted work.
+       EXPORT-LOG.
+           MOVE 0 TO LOG-IDX
+           OPEN OUTPUT "calc-log.csv".
+           WRITE "operation,operand_a,operand_b,result".
+           PERFORM WRITE-LOG-ROW UNTIL LOG-IDX >= LOG-COUNT.
+           CLOSE.
+           MOVE "Log exported to calc-log.csv" TO STATUS-MSG.
+
+       WRITE-LOG-ROW.
+           ADD 1 TO LOG-IDX
+           STRING LOG-OP(LOG-IDX) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LOG-A(LOG-IDX) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LOG-B(LOG-IDX) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LOG-RESULT(LOG-IDX) DELIMITED BY SIZE
+               INTO LOG-LINE.
+           WRITE LOG-LINE.
 
        HANDLE-MPLUS.
            ADD RESULT-VAL TO MEMORY-VAL.
