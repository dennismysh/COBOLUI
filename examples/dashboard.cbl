@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DASHBOARD.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  APP-STATE.
+           05  AUDIT-LINE      PIC X(120) VALUE SPACES.
+           05  AUDIT-EOF-FLAG  PIC X(1)   VALUE "N".
+           05  SEQ             PIC X(10)  VALUE SPACES.
+           05  APP             PIC X(40)  VALUE SPACES.
+           05  DT              PIC X(10)  VALUE SPACES.
+           05  TAG             PIC X(12)  VALUE SPACES.
+           05  F1              PIC X(30)  VALUE SPACES.
+           05  F2              PIC X(30)  VALUE SPACES.
+           05  F3              PIC X(30)  VALUE SPACES.
+           05  QUIZ-SCORE-SUM   PIC 9(6) VALUE 0.
+           05  QUIZ-SCORE-COUNT PIC 9(4) VALUE 0.
+           05  QUIZ-SCORE-AVG   PIC 9(3) VALUE 0.
+           05  CALC-ADD-COUNT  PIC 9(5) VALUE 0.
+           05  CALC-SUB-COUNT  PIC 9(5) VALUE 0.
+           05  CALC-MUL-COUNT  PIC 9(5) VALUE 0.
+           05  CALC-DIV-COUNT  PIC 9(5) VALUE 0.
+           05  TOP-OP-NAME     PIC X(10) VALUE "none".
+           05  TOP-OP-COUNT    PIC 9(5) VALUE 0.
+           05  DAY-BUCKET-COUNT PIC 9(2) VALUE 0.
+           05  DAY-SCAN-IDX    PIC 9(2) VALUE 0.
+           05  DAY-FOUND-FLAG  PIC X(1) VALUE "N".
+           05  DAY-DATE        PIC X(6) OCCURS 7 TIMES VALUE SPACES.
+           05  DAY-TASK-COUNT  PIC 9(3) OCCURS 7 TIMES VALUE 0.
+           05  QUIZ-TEXT       PIC X(60) VALUE "Quiz avg: no data yet".
+           05  CALC-TEXT       PIC X(60) VALUE "Top calc op: no data yet".
+           05  DAY1-TEXT       PIC X(40) VALUE SPACES.
+           05  DAY2-TEXT       PIC X(40) VALUE SPACES.
+           05  DAY3-TEXT       PIC X(40) VALUE SPACES.
+           05  STATUS-MSG      PIC X(60) VALUE "Press Refresh to load stats".
+
+       SCREEN SECTION.
+       01  DASH-SCREEN.
+           05  HEADER.
+               10  TITLE       PIC X(30) VALUE "Stats Dashboard".
+           05  STATS-AREA.
+               10  QUIZ-DISP   PIC X(60) USING QUIZ-TEXT.
+               10  CALC-DISP   PIC X(60) USING CALC-TEXT.
+               10  DAY1-DISP   PIC X(40) USING DAY1-TEXT.
+               10  DAY2-DISP   PIC X(40) USING DAY2-TEXT.
+               10  DAY3-DISP   PIC X(40) USING DAY3-TEXT.
+           05  ACTIONS.
+               10  REFRESH-BTN VALUE "Refresh" ON-ACTION PERFORM REFRESH-STATS.
+           05  STATUS-BAR.
+               10  MSG-TEXT    PIC X(60) USING STATUS-MSG.
+
+       PROCEDURE DIVISION.
+       MAIN-LOOP.
+           STOP RUN.
+
+      *> Rebuilds every aggregate from scratch by re-reading
+      *> "audit.log" top to bottom - cheap enough given the table
+      *> sizes involved, and it means a Refresh always reflects every
+      *> run since audit.log was last cleared, not just this session's.
+       REFRESH-STATS.
+           MOVE 0 TO QUIZ-SCORE-SUM
+           MOVE 0 TO QUIZ-SCORE-COUNT
+           MOVE 0 TO CALC-ADD-COUNT
+           MOVE 0 TO CALC-SUB-COUNT
+           MOVE 0 TO CALC-MUL-COUNT
+           MOVE 0 TO CALC-DIV-COUNT
+           MOVE 0 TO DAY-BUCKET-COUNT
+           MOVE "N" TO AUDIT-EOF-FLAG
+           OPEN INPUT "audit.log".
+           PERFORM READ-ONE-AUDIT-LINE UNTIL AUDIT-EOF-FLAG = "Y".
+           CLOSE.
+           PERFORM COMPUTE-QUIZ-AVERAGE
+           PERFORM FIND-TOP-CALC-OPERATION
+           PERFORM BUILD-DAY-DISPLAY-TEXT
+           MOVE "Stats refreshed" TO STATUS-MSG.
+
+       READ-ONE-AUDIT-LINE.
+           READ AUDIT-LINE AT END PERFORM MARK-AUDIT-EOF.
+           IF AUDIT-EOF-FLAG = "N"
+               PERFORM PARSE-AUDIT-LINE
+               PERFORM TALLY-AUDIT-LINE
+           END-IF.
+
+       MARK-AUDIT-EOF.
+           MOVE "Y" TO AUDIT-EOF-FLAG.
+
+      *> Every AUDIT-FILE record is "<seq> <app-path> <date> <tag>
+      *> ..." (STAMP-AND-WRITE-AUDIT-RECORD in the engine) - F1/F2/F3
+      *> cover the longest variant (ACTION/NAVIGATE's "elem ->
+      *> target"), with VALUE and QUIT records just leaving the
+      *> trailing one or two unused.
+       PARSE-AUDIT-LINE.
+           UNSTRING AUDIT-LINE DELIMITED BY " " INTO SEQ APP DT TAG F1 F2 F3.
+
+       TALLY-AUDIT-LINE.
+           IF TAG = "VALUE"
+               PERFORM TALLY-VALUE-LINE
+           END-IF
+           IF TAG = "ACTION"
+               PERFORM TALLY-ACTION-LINE
+           END-IF.
+
+      *> quiz.cbl's CALC-GRADE logs "LOG SCORE" once per grading.
+       TALLY-VALUE-LINE.
+           IF APP = "examples/quiz.cbl"
+               IF F1 = "SCORE"
+                   ADD F2 TO QUIZ-SCORE-SUM
+                   ADD 1 TO QUIZ-SCORE-COUNT
+               END-IF
+           END-IF.
+
+      *> calculator.cbl's four arithmetic buttons PERFORM HANDLE-ADD/
+      *> -SUB/-MUL/-DIV - counting those paragraph names gives the
+      *> most-used operation. todo-list.cbl's three Complete-n
+      *> buttons PERFORM MARK-TASK-n, which COUNT-DONE always follows,
+      *> plus its Done-Sel button (PERFORM MARK-SEL-TASK, the only way
+      *> to complete a task past slot 3) - counting those by day gives
+      *> tasks completed per day.
+       TALLY-ACTION-LINE.
+           IF APP = "examples/calculator.cbl"
+               IF F3 = "HANDLE-ADD"
+                   ADD 1 TO CALC-ADD-COUNT
+               END-IF
+               IF F3 = "HANDLE-SUB"
+                   ADD 1 TO CALC-SUB-COUNT
+               END-IF
+               IF F3 = "HANDLE-MUL"
+                   ADD 1 TO CALC-MUL-COUNT
+               END-IF
+               IF F3 = "HANDLE-DIV"
+                   ADD 1 TO CALC-DIV-COUNT
+               END-IF
+           END-IF
+           IF APP = "examples/todo-list.cbl"
+               IF F3 = "MARK-TASK-1"
+                   PERFORM FIND-OR-ADD-DAY-BUCKET
+               END-IF
+               IF F3 = "MARK-TASK-2"
+                   PERFORM FIND-OR-ADD-DAY-BUCKET
+               END-IF
+               IF F3 = "MARK-TASK-3"
+                   PERFORM FIND-OR-ADD-DAY-BUCKET
+               END-IF
+               IF F3 = "MARK-SEL-TASK"
+                   PERFORM FIND-OR-ADD-DAY-BUCKET
+               END-IF
+           END-IF.
+
+       COMPUTE-QUIZ-AVERAGE.
+           IF QUIZ-SCORE-COUNT > 0
+               COMPUTE QUIZ-SCORE-AVG = QUIZ-SCORE-SUM / QUIZ-SCORE-COUNT
+               STRING "Quiz avg: " DELIMITED BY SIZE
+                   QUIZ-SCORE-AVG DELIMITED BY SIZE
+                   " over " DELIMITED BY SIZE
+                   QUIZ-SCORE-COUNT DELIMITED BY SIZE
+                   " quiz(zes)" DELIMITED BY SIZE
+                   INTO QUIZ-TEXT
+           ELSE
+               MOVE "Quiz avg: no data yet" TO QUIZ-TEXT
+           END-IF.
+
+       FIND-TOP-CALC-OPERATION.
+           MOVE "ADD" TO TOP-OP-NAME
+           MOVE CALC-ADD-COUNT TO TOP-OP-COUNT
+           IF CALC-SUB-COUNT > TOP-OP-COUNT
+               MOVE "SUB" TO TOP-OP-NAME
+               MOVE CALC-SUB-COUNT TO TOP-OP-COUNT
+           END-IF
+           IF CALC-MUL-COUNT > TOP-OP-COUNT
+               MOVE "MUL" TO TOP-OP-NAME
+               MOVE CALC-MUL-COUNT TO TOP-OP-COUNT
+           END-IF
+           IF CALC-DIV-COUNT > TOP-OP-COUNT
+               MOVE "DIV" TO TOP-OP-NAME
+               MOVE CALC-DIV-COUNT TO TOP-OP-COUNT
+           END-IF
+           IF TOP-OP-COUNT > 0
+               STRING "Top calc op: " DELIMITED BY SIZE
+                   TOP-OP-NAME DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   TOP-OP-COUNT DELIMITED BY SIZE
+                   " uses)" DELIMITED BY SIZE
+                   INTO CALC-TEXT
+           ELSE
+               MOVE "Top calc op: no data yet" TO CALC-TEXT
+           END-IF.
+
+      *> Finds UL-DATE's own bucket among the buckets seen so far,
+      *> adding a new one (up to 7 - one work week) if this is the
+      *> first completion seen for that date.
+       FIND-OR-ADD-DAY-BUCKET.
+           MOVE "N" TO DAY-FOUND-FLAG
+           PERFORM SCAN-ONE-DAY-BUCKET
+               VARYING DAY-SCAN-IDX FROM 1 BY 1
+               UNTIL DAY-SCAN-IDX > DAY-BUCKET-COUNT
+           IF DAY-FOUND-FLAG = "N"
+               IF DAY-BUCKET-COUNT < 7
+                   ADD 1 TO DAY-BUCKET-COUNT
+                   MOVE DT TO DAY-DATE(DAY-BUCKET-COUNT)
+                   MOVE 1 TO DAY-TASK-COUNT(DAY-BUCKET-COUNT)
+               END-IF
+           END-IF.
+
+       SCAN-ONE-DAY-BUCKET.
+           IF DAY-FOUND-FLAG = "N"
+               IF DAY-DATE(DAY-SCAN-IDX) = DT
+                   ADD 1 TO DAY-TASK-COUNT(DAY-SCAN-IDX)
+                   MOVE "Y" TO DAY-FOUND-FLAG
+               END-IF
+           END-IF.
+
+      *> Shows the three most recent day buckets seen (dates appear
+      *> in first-seen order, which for one continuous audit.log is
+      *> chronological) - a fixed three-line window the same way
+      *> todo-list.cbl's list screen only ever shows T1/T2/T3.
+       BUILD-DAY-DISPLAY-TEXT.
+           MOVE SPACES TO DAY1-TEXT
+           MOVE SPACES TO DAY2-TEXT
+           MOVE SPACES TO DAY3-TEXT
+           IF DAY-BUCKET-COUNT > 0
+               STRING DAY-DATE(1) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   DAY-TASK-COUNT(1) DELIMITED BY SIZE
+                   " task(s) completed" DELIMITED BY SIZE
+                   INTO DAY1-TEXT
+           END-IF
+           IF DAY-BUCKET-COUNT > 1
+               STRING DAY-DATE(2) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   DAY-TASK-COUNT(2) DELIMITED BY SIZE
+                   " task(s) completed" DELIMITED BY SIZE
+                   INTO DAY2-TEXT
+           END-IF
+           IF DAY-BUCKET-COUNT > 2
+               STRING DAY-DATE(3) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   DAY-TASK-COUNT(3) DELIMITED BY SIZE
+                   " task(s) completed" DELIMITED BY SIZE
+                   INTO DAY3-TEXT
+           END-IF.
