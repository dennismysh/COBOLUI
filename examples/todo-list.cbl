@@ -4,40 +4,44 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  APP-STATE.
-           05  TASK-1          PIC X(40) VALUE "Buy groceries".
-           05  TASK-2          PIC X(40) VALUE "Write report".
-           05  TASK-3          PIC X(40) VALUE "Call dentist".
+           05  TASK-NAME       PIC X(40) OCCURS 10 TIMES VALUE SPACES.
+           05  TASK-STATUS     PIC X(10) OCCURS 10 TIMES
+                                         VALUE "PENDING".
            05  NEW-TASK        PIC X(40) VALUE "Enter task here".
-           05  TASK-COUNT      PIC 9(2) VALUE 3.
+           05  TASK-COUNT      PIC 9(2) VALUE 0.
            05  DONE-COUNT      PIC 9(2) VALUE 0.
-           05  STATUS-1        PIC X(10) VALUE "PENDING".
-               88  TASK-1-DONE  VALUE "DONE".
-               88  TASK-1-TODO  VALUE "PENDING".
-           05  STATUS-2        PIC X(10) VALUE "PENDING".
-               88  TASK-2-DONE  VALUE "DONE".
-               88  TASK-2-TODO  VALUE "PENDING".
-           05  STATUS-3        PIC X(10) VALUE "PENDING".
-               88  TASK-3-DONE  VALUE "DONE".
-               88  TASK-3-TODO  VALUE "PENDING".
-           05  SUMMARY-TEXT    PIC X(60) VALUE "3 tasks".
+           05  SUMMARY-TEXT    PIC X(60) VALUE "0 tasks".
            05  STATUS-MSG      PIC X(60) VALUE "Manage your tasks".
+           05  IMPORT-LINE     PIC X(40) VALUE SPACES.
+           05  IMPORT-EOF-FLAG PIC X(1) VALUE "N".
+           05  IMPORT-ADDED    PIC 9(2) VALUE 0.
+           05  SAVE-IDX        PIC 9(2) VALUE 0.
+           05  SELECTED-TASK   PIC X(40) VALUE SPACES.
 
        SCREEN SECTION.
        01  LIST-SCREEN.
            05  HEADER.
                10  TITLE       PIC X(30) VALUE "Todo List".
            05  TASKS.
-               10  T1-NAME     PIC X(40) USING TASK-1.
-               10  T1-STATUS   PIC X(10) USING STATUS-1.
-               10  T2-NAME     PIC X(40) USING TASK-2.
-               10  T2-STATUS   PIC X(10) USING STATUS-2.
-               10  T3-NAME     PIC X(40) USING TASK-3.
-               10  T3-STATUS   PIC X(10) USING STATUS-3.
+               10  T1-NAME     PIC X(40) USING TASK-NAME(1).
+               10  T1-STATUS   PIC X(10) USING TASK-STATUS(1).
+               10  T2-NAME     PIC X(40) USING TASK-NAME(2).
+               10  T2-STATUS   PIC X(10) USING TASK-STATUS(2).
+               10  T3-NAME     PIC X(40) USING TASK-NAME(3).
+               10  T3-STATUS   PIC X(10) USING TASK-STATUS(3).
+      *> All 10 slots (not just 1-3) scroll through here, so a list
+      *> grown past 3 items via Add-Task, Import, or a restored
+      *> checkpoint stays reachable from this screen.
+           05  ALL-TASKS.
+               10  TASK-LIST USING TASK-NAME LIST ROWS 5 SELECTED SELECTED-TASK.
            05  ACTIONS.
                10  DONE1-BTN   VALUE "Complete-1" ON-ACTION PERFORM MARK-TASK-1.
                10  DONE2-BTN   VALUE "Complete-2" ON-ACTION PERFORM MARK-TASK-2.
                10  DONE3-BTN   VALUE "Complete-3" ON-ACTION PERFORM MARK-TASK-3.
+               10  DONESEL-BTN VALUE "Done-Sel" ON-ACTION PERFORM MARK-SEL-TASK.
                10  COUNT-BTN   VALUE "Refresh" ON-ACTION PERFORM COUNT-DONE.
+               10  SAVE-BTN    VALUE "Save" ON-ACTION PERFORM SAVE-TASKS.
+               10  LOAD-BTN    VALUE "Load" ON-ACTION PERFORM LOAD-TASKS.
            05  NAV-AREA.
                10  ADD-NAV     VALUE "Add-Task" GO-TO-SCREEN ADD-SCREEN.
            05  SUMMARY-AREA.
@@ -52,6 +56,7 @@
                10  TASK-INPUT  PIC X(40) USING NEW-TASK.
            05  ACTIONS.
                10  SAVE-BTN    VALUE "Save" ON-ACTION PERFORM SAVE-NEW-TASK.
+               10  IMPORT-BTN  VALUE "Import" ON-ACTION PERFORM IMPORT-TASKS.
                10  BACK-BTN    VALUE "Back" GO-TO-SCREEN LIST-SCREEN.
            05  STATUS-BAR.
                10  MSG-TEXT    PIC X(60) USING STATUS-MSG.
@@ -61,40 +66,138 @@
            STOP RUN.
 
        MARK-TASK-1.
-           SET TASK-1-DONE TO TRUE.
+           MOVE "DONE" TO TASK-STATUS(1).
            PERFORM COUNT-DONE.
            MOVE "Task 1 done" TO STATUS-MSG.
 
        MARK-TASK-2.
-           SET TASK-2-DONE TO TRUE.
+           MOVE "DONE" TO TASK-STATUS(2).
            PERFORM COUNT-DONE.
            MOVE "Task 2 done" TO STATUS-MSG.
 
        MARK-TASK-3.
-           SET TASK-3-DONE TO TRUE.
+           MOVE "DONE" TO TASK-STATUS(3).
            PERFORM COUNT-DONE.
            MOVE "Task 3 done" TO STATUS-MSG.
 
+      *> Loops over 1 thru TASK-COUNT, not a fixed 1-3, so tasks 4-10
+      *> (only reachable through TASK-LIST) count toward DONE-COUNT
+      *> the same as the first three.
        COUNT-DONE.
            MOVE 0 TO DONE-COUNT.
-           IF STATUS-1 = "DONE"
-               ADD 1 TO DONE-COUNT
-           END-IF.
-           IF STATUS-2 = "DONE"
-               ADD 1 TO DONE-COUNT
-           END-IF.
-           IF STATUS-3 = "DONE"
-               ADD 1 TO DONE-COUNT
-           END-IF.
+           PERFORM COUNT-ONE-TASK-DONE
+               VARYING SAVE-IDX FROM 1 BY 1 UNTIL SAVE-IDX > TASK-COUNT.
            STRING TASK-COUNT DELIMITED BY SIZE
                   " tasks, " DELIMITED BY SIZE
                   DONE-COUNT DELIMITED BY SIZE
                   " done" DELIMITED BY SIZE
            INTO SUMMARY-TEXT.
 
+       COUNT-ONE-TASK-DONE.
+           IF TASK-STATUS(SAVE-IDX) = "DONE"
+               ADD 1 TO DONE-COUNT
+           END-IF.
+
+      *> Writes TASK-COUNT first so LOAD-TASKS knows how many task
+      *> lines follow before it starts reading them, then loops one
+      *> WRITE per task (name + status) over 1 thru TASK-COUNT the
+      *> same way IMPORT-TASKS loops one READ per import line, instead
+      *> of a fixed 3-task literal list that silently dropped tasks
+      *> past slot 3. Opened ENCRYPTED so a saved task list sits on
+      *> disk as ciphertext rather than plain text, unlike the CSV/
+      *> report files this app and others hand to a person directly.
+       SAVE-TASKS.
+           OPEN OUTPUT ENCRYPTED "todo-tasks.dat".
+           WRITE TASK-COUNT.
+           PERFORM SAVE-ONE-TASK
+               VARYING SAVE-IDX FROM 1 BY 1 UNTIL SAVE-IDX > TASK-COUNT.
+           CLOSE.
+           MOVE "Tasks saved" TO STATUS-MSG.
+
+       SAVE-ONE-TASK.
+           WRITE TASK-NAME(SAVE-IDX) TASK-STATUS(SAVE-IDX).
+
+       LOAD-TASKS.
+           OPEN INPUT ENCRYPTED "todo-tasks.dat".
+           READ TASK-COUNT.
+           PERFORM LOAD-ONE-TASK
+               VARYING SAVE-IDX FROM 1 BY 1 UNTIL SAVE-IDX > TASK-COUNT.
+           CLOSE.
+           PERFORM COUNT-DONE.
+           MOVE "Tasks loaded" TO STATUS-MSG.
+
+       LOAD-ONE-TASK.
+           READ TASK-NAME(SAVE-IDX) TASK-STATUS(SAVE-IDX).
+
        SAVE-NEW-TASK.
-           MOVE NEW-TASK TO TASK-3.
-           MOVE "PENDING" TO STATUS-3.
-           ADD 1 TO TASK-COUNT.
+           IF TASK-COUNT < 10
+               ADD 1 TO TASK-COUNT
+               MOVE NEW-TASK TO TASK-NAME(TASK-COUNT)
+               MOVE "PENDING" TO TASK-STATUS(TASK-COUNT)
+               PERFORM COUNT-DONE
+               MOVE "Task saved" TO STATUS-MSG
+           ELSE
+               MOVE "Task list full" TO STATUS-MSG
+           END-IF.
+
+      *> Bulk-loads "todo-import.csv" (one task description per line,
+      *> current directory) instead of typing each one in through
+      *> TASK-INPUT - a short READ/PERFORM-UNTIL loop just like
+      *> LOAD-TASKS above, but unbounded rather than one fixed READ.
+      *> IMPORT-EOF-FLAG is the single condition the UNTIL checks,
+      *> set either by the READ's own AT END clause or by
+      *> IMPORT-ONE-LINE itself once the 10-task cap is reached - this
+      *> engine's PERFORM ... UNTIL only evaluates one simple
+      *> comparison, not an AND/OR expression, so both stop conditions
+      *> are folded into that one flag rather than tested separately.
+      *> IMPORT-ONE-LINE tests IMPORT-EOF-FLAG = "N" rather than
+      *> NOT = "Y" for the same reason - every IF/UNTIL condition in
+      *> this engine is a plain 3-token "<left> <op> <right>" compare,
+      *> with no NOT support, so the flag's two values are checked
+      *> directly instead of negated.
+       IMPORT-TASKS.
+           MOVE "N" TO IMPORT-EOF-FLAG
+           MOVE 0 TO IMPORT-ADDED
+           OPEN INPUT "todo-import.csv".
+           PERFORM IMPORT-ONE-LINE UNTIL IMPORT-EOF-FLAG = "Y".
+           CLOSE.
+           PERFORM COUNT-DONE
+           STRING "Imported " DELIMITED BY SIZE
+                  IMPORT-ADDED DELIMITED BY SIZE
+                  " task(s)" DELIMITED BY SIZE
+           INTO STATUS-MSG.
+
+      *> Checks the 10-slot cap the same way SAVE-NEW-TASK does -
+      *> before the ADD/MOVE, not after - so a line read while the
+      *> list is already full just ends the import instead of writing
+      *> past TASK-NAME(10)/TASK-STATUS(10).
+       IMPORT-ONE-LINE.
+           READ IMPORT-LINE AT END PERFORM MARK-IMPORT-EOF.
+           IF IMPORT-EOF-FLAG = "N"
+               IF TASK-COUNT < 10
+                   ADD 1 TO TASK-COUNT
+                   MOVE IMPORT-LINE TO TASK-NAME(TASK-COUNT)
+                   MOVE "PENDING" TO TASK-STATUS(TASK-COUNT)
+                   ADD 1 TO IMPORT-ADDED
+               ELSE
+                   MOVE "Y" TO IMPORT-EOF-FLAG
+               END-IF
+           END-IF.
+
+       MARK-IMPORT-EOF.
+           MOVE "Y" TO IMPORT-EOF-FLAG.
+
+      *> Marks whichever task TASK-LIST's cursor was on when the
+      *> space key committed it to SELECTED-TASK - the only way to
+      *> complete a task past slot 3, since DONE1-3-BTN only ever
+      *> reach TASK-STATUS(1) thru (3).
+       MARK-SEL-TASK.
+           PERFORM MARK-ONE-IF-SELECTED
+               VARYING SAVE-IDX FROM 1 BY 1 UNTIL SAVE-IDX > TASK-COUNT.
            PERFORM COUNT-DONE.
-           MOVE "Task saved" TO STATUS-MSG.
+           MOVE "Selected task marked done" TO STATUS-MSG.
+
+       MARK-ONE-IF-SELECTED.
+           IF TASK-NAME(SAVE-IDX) = SELECTED-TASK
+               MOVE "DONE" TO TASK-STATUS(SAVE-IDX)
+           END-IF.
