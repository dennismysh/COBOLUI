@@ -1,7 +1,185 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBALT-MAIN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APP-SOURCE-FILE ASSIGN TO DYNAMIC WS-APP-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT APP-DATA-FILE ASSIGN TO DYNAMIC WS-DATA-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DATA-FILE-STATUS.
+      *> Encrypted-at-rest counterpart to APP-DATA-FILE - "OPEN OUTPUT|
+      *> INPUT ENCRYPTED <file>" routes here instead, so an app can
+      *> keep a save file's field values off disk in the clear (e.g.
+      *> a login password or a saved-progress record) without every
+      *> other app's plain interchange file (a CSV export, a printed
+      *> report, a bulk import) paying the same cost.
+           SELECT ENCRYPTED-DATA-FILE ASSIGN TO DYNAMIC
+               WS-ENCRYPTED-DATA-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ENCRYPTED-DATA-FILE-STATUS.
+      *> Optional scripted-event source for headless/batch runs - one
+      *> key per line, read in place of CONSOLE when a second
+      *> command-line argument names this file (see MAIN-PARA).
+           SELECT EVENTS-FILE ASSIGN TO DYNAMIC WS-EVENTS-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EVENTS-FILE-STATUS.
+      *> Optional control file of KEY VALUE lines overriding the
+      *> WS-MAX-* table-size defaults in constants.cpy (LOAD-LIMITS-
+      *> CONFIG). Silently absent is the normal case - every example
+      *> app runs fine on the compiled-in defaults.
+           SELECT LIMITS-FILE ASSIGN TO DYNAMIC WS-LIMITS-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMITS-FILE-STATUS.
+      *> Audit trail of ON-ACTION handler runs and GO-TO-SCREEN
+      *> navigations - one line per event, opened fresh OUTPUT at
+      *> startup and closed at shutdown alongside EVENTS-FILE.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+      *> Checkpoint of a multi-screen flow's progress - current screen
+      *> plus every live value - rewritten on each successful GO-TO-
+      *> SCREEN navigation and read back in at startup (RESTORE-
+      *> CHECKPOINT) so relaunching the same app source resumes on the
+      *> screen it last navigated to instead of always starting over.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+               WS-CHECKPOINT-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+      *> Optional per-language message overrides - "<app-source>.
+      *> <lang-code>.msg", each line "NODE-OR-STATE-NAME|TEXT".
+      *> Absent file is the normal case - an app with no translation
+      *> file for WS-LANG-CODE simply renders its compiled-in English
+      *> literals, the same way an absent cobalt.cfg leaves the
+      *> table-size defaults alone.
+           SELECT LANG-FILE ASSIGN TO DYNAMIC WS-LANG-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LANG-FILE-STATUS.
+      *> Optional screen-layout overrides - "<app-source>.layout",
+      *> each line "NODE <name> COLOR <color>" / "NODE <name> ORDER
+      *> <n>" / "NODE <name> TEXT "<text>"". Lets an operations team
+      *> retint a screen, reorder its tab stops, or reword a label for
+      *> one deployment without touching (or recompiling) the app
+      *> source itself. Absent file is the normal case.
+           SELECT LAYOUT-FILE ASSIGN TO DYNAMIC WS-LAYOUT-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LAYOUT-FILE-STATUS.
+      *> Session recording for compliance review - every rendered
+      *> frame (one FRAME-START/LINE.../FRAME-END group per redraw)
+      *> and every ON-ACTION/GO-TO-SCREEN/quit event, in sequence, so
+      *> PLAYBACK-SESSION can step back through exactly what an
+      *> operator saw and clicked. Opened fresh OUTPUT alongside
+      *> AUDIT-FILE when running live; opened INPUT instead, against
+      *> a prior recording, when COBALT-MAIN is invoked in playback
+      *> mode (see MAIN-PARA).
+           SELECT SESSION-FILE ASSIGN TO DYNAMIC WS-SESSION-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-FILE-STATUS.
+      *> Screen-dump output for the DUMP key (DUMP-CURRENT-SCREEN) -
+      *> the frame currently on display, one line per rendered node,
+      *> with no ANSI escapes (WS-DISPLAY-LINE-TEXT never carries them
+      *> in the first place; APPLY/RESET-NODE-COLOR emit theirs as
+      *> separate DISPLAYs around it), so the file is plain text an
+      *> operator can open or attach anywhere. Named from the app
+      *> source the same way BUILD-CHECKPOINT-FILE-PATH does, and
+      *> rewritten OUTPUT fresh on every DUMP key press.
+           SELECT DUMP-FILE ASSIGN TO DYNAMIC WS-DUMP-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DUMP-FILE-STATUS.
+      *> Change-history output for the HIST key (DUMP-VALUE-HISTORY) -
+      *> one line per WS-VALUE-HISTORY entry, only ever written when
+      *> HISTORY-LOG is turned on in cobalt.cfg. Named from the app
+      *> source the same way BUILD-DUMP-FILE-PATH is.
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC WS-HISTORY-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+      *> Regression harness (--regress mode, REGRESSION-RUN). One
+      *> manifest line per example - "<app-file> <events-file>
+      *> <baseline-file>" - drives one run of RUN-APP-FROM-FILES per
+      *> line; BASELINE-FILE and ACTUAL-FILE hold the saved-good and
+      *> just-produced snapshots compared afterward, in the same
+      *> screen-name-then-NAME/VALUE-pairs shape WRITE-CHECKPOINT
+      *> already uses.
+           SELECT MANIFEST-FILE ASSIGN TO DYNAMIC
+               WS-MANIFEST-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-FILE-STATUS.
+           SELECT BASELINE-FILE ASSIGN TO DYNAMIC
+               WS-BASELINE-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BASELINE-FILE-STATUS.
+           SELECT ACTUAL-FILE ASSIGN TO DYNAMIC
+               WS-ACTUAL-FILE-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACTUAL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  APP-SOURCE-FILE.
+       01  APP-SOURCE-RECORD         PIC X(80).
+
+      *> Generic data file an app's OPEN/WRITE/READ/CLOSE statements
+      *> persist state fields through - one field's live value per
+      *> line, same line-sequential shape as APP-SOURCE-FILE. Always
+      *> plain text - an app's own CSV export, printed report, or
+      *> bulk import needs to be readable outside the engine. An app
+      *> that wants a save file encrypted at rest instead uses "OPEN
+      *> OUTPUT|INPUT ENCRYPTED <file>", which routes through
+      *> ENCRYPTED-DATA-FILE below.
+       FD  APP-DATA-FILE.
+       01  APP-DATA-RECORD           PIC X(200).
+
+      *> Holds ENCRYPT-LINE-TO-DISK's hex ciphertext (see WS-CRYPT-
+      *> WORK below), twice the width of the plaintext it decodes
+      *> from/to, so a save file opened ENCRYPTED never sits on disk
+      *> as readable text.
+       FD  ENCRYPTED-DATA-FILE.
+       01  ENCRYPTED-DATA-RECORD     PIC X(400).
+
+       FD  EVENTS-FILE.
+       01  EVENTS-RECORD              PIC X(80).
+
+       FD  LIMITS-FILE.
+       01  LIMITS-RECORD              PIC X(80).
+
+      *> Holds hex ciphertext, not the plain "seq app date tag ..."
+      *> text WS-AUDIT-LINE builds - see WS-CRYPT-WORK below.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD               PIC X(240).
+
+      *> Holds hex ciphertext, not the plain screen/NAME/VALUE text
+      *> WS-CHECKPOINT-LINE builds - see WS-CRYPT-WORK below.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD          PIC X(240).
+
+       FD  LANG-FILE.
+       01  LANG-RECORD                PIC X(90).
+
+       FD  LAYOUT-FILE.
+       01  LAYOUT-RECORD              PIC X(90).
+
+      *> Holds hex ciphertext, not the plain "seq tag text" WS-SESSION-
+      *> LINE builds - see WS-CRYPT-WORK below.
+       FD  SESSION-FILE.
+       01  SESSION-RECORD             PIC X(320).
+
+       FD  DUMP-FILE.
+       01  DUMP-RECORD                PIC X(80).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD             PIC X(160).
+
+       FD  MANIFEST-FILE.
+       01  MANIFEST-RECORD            PIC X(200).
+
+       FD  BASELINE-FILE.
+       01  BASELINE-RECORD            PIC X(120).
+
+       FD  ACTUAL-FILE.
+       01  ACTUAL-RECORD              PIC X(120).
+
        WORKING-STORAGE SECTION.
        COPY "constants.cpy".
        COPY "ir-node.cpy".
@@ -15,8 +193,6137 @@
        COPY "event-record.cpy".
        COPY "focus-state.cpy".
        COPY "render-types.cpy".
+       COPY "parse-scratch.cpy".
+       COPY "lang-table.cpy".
+       COPY "webhook-config.cpy".
+
+      *> Engine-local working storage (not part of the shared IR
+      *> model - file handling and small scratch for MAIN-PARA).
+       01  WS-ENGINE-SCRATCH.
+           05  WS-APP-FILE-PATH      PIC X(200) VALUE SPACES.
+           05  WS-FILE-STATUS        PIC X(2)   VALUE SPACES.
+           05  WS-SRC-EOF            PIC 9(1)   VALUE 0.
+           05  WS-INDENT-SCRATCH     PIC 9(3)   VALUE 0.
+           05  WS-DATA-FILE-PATH     PIC X(200) VALUE SPACES.
+           05  WS-DATA-FILE-STATUS   PIC X(2)   VALUE SPACES.
+           05  WS-DATA-EOF           PIC 9(1)   VALUE 0.
+           05  WS-ENCRYPTED-DATA-FILE-PATH
+                                     PIC X(200) VALUE SPACES.
+           05  WS-ENCRYPTED-DATA-FILE-STATUS
+                                     PIC X(2)   VALUE SPACES.
+      *> Remembers which of APP-DATA-FILE/ENCRYPTED-DATA-FILE the
+      *> most recent OPEN targeted, so the WRITE/READ/CLOSE statement
+      *> that follows - which carry no file-name of their own - know
+      *> which FD and crypto treatment apply.
+           05  WS-DATA-FILE-IS-ENCRYPTED
+                                     PIC 9(1)   VALUE 0.
+               88  DATA-FILE-IS-ENCRYPTED
+                                     VALUE 1.
+           05  WS-READ-SCAN-IDX      PIC 9(2)   VALUE 0.
+           05  WS-CMD-LINE-RAW       PIC X(200) VALUE SPACES.
+           05  WS-EVENTS-FILE-PATH   PIC X(200) VALUE SPACES.
+           05  WS-EVENTS-FILE-STATUS PIC X(2)   VALUE SPACES.
+           05  WS-HEADLESS-MODE      PIC 9(1)   VALUE 0.
+               88  HEADLESS-MODE-ON  VALUE 1.
+           05  WS-LIMITS-FILE-PATH   PIC X(200) VALUE "cobalt.cfg".
+           05  WS-LIMITS-FILE-STATUS PIC X(2)   VALUE SPACES.
+           05  WS-LIMITS-LINE        PIC X(80)  VALUE SPACES.
+           05  WS-LIMITS-KEY         PIC X(30)  VALUE SPACES.
+           05  WS-LIMITS-VALUE-TXT   PIC X(20)  VALUE SPACES.
+           05  WS-LIMITS-VALUE-NUM   PIC 9(6)   VALUE 0.
+           05  WS-AUDIT-FILE-PATH    PIC X(200) VALUE "audit.log".
+           05  WS-AUDIT-FILE-STATUS  PIC X(2)   VALUE SPACES.
+           05  WS-CHECKPOINT-FILE-PATH
+                                     PIC X(200) VALUE SPACES.
+           05  WS-CHECKPOINT-FILE-STATUS
+                                     PIC X(2)   VALUE SPACES.
+           05  WS-LANG-FILE-PATH     PIC X(200) VALUE SPACES.
+           05  WS-LANG-FILE-STATUS   PIC X(2)   VALUE SPACES.
+           05  WS-LANG-LINE          PIC X(90)  VALUE SPACES.
+           05  WS-LANG-TEXT-OUT      PIC X(80)  VALUE SPACES.
+           05  WS-LANG-FOUND-FLAG    PIC 9(1)   VALUE 0.
+               88  LANG-TEXT-FOUND   VALUE 1.
+           05  WS-LANG-SCAN-IDX      PIC 9(3)   VALUE 0.
+           05  WS-LANG-BAR-POS       PIC 9(3)   VALUE 0.
+           05  WS-LAYOUT-FILE-PATH   PIC X(200) VALUE SPACES.
+           05  WS-LAYOUT-FILE-STATUS PIC X(2)   VALUE SPACES.
+           05  WS-LAYOUT-LINE        PIC X(90)  VALUE SPACES.
+           05  WS-LAYOUT-NODE-IDX    PIC 9(4)   VALUE 0.
+           05  WS-LAYOUT-SCAN-IDX    PIC 9(4)   VALUE 0.
+           05  WS-SESSION-FILE-PATH  PIC X(200) VALUE SPACES.
+           05  WS-SESSION-FILE-STATUS
+                                     PIC X(2)   VALUE SPACES.
+           05  WS-PLAYBACK-SPEED     PIC 9(3)   VALUE 1.
+           05  WS-PLAYBACK-LINE      PIC X(160) VALUE SPACES.
+           05  WS-PLAYBACK-SEQ-TXT   PIC X(10)  VALUE SPACES.
+           05  WS-PLAYBACK-TAG       PIC X(12)  VALUE SPACES.
+           05  WS-PLAYBACK-TEXT      PIC X(140) VALUE SPACES.
+           05  WS-PLAYBACK-PTR       PIC 9(3)   VALUE 0.
+           05  WS-PLAYBACK-EOF       PIC 9(1)   VALUE 0.
+           05  WS-DUMP-FILE-PATH     PIC X(200) VALUE SPACES.
+           05  WS-DUMP-FILE-STATUS   PIC X(2)   VALUE SPACES.
+           05  WS-DUMP-SEQ           PIC 9(4)   VALUE 0.
+           05  WS-HISTORY-FILE-PATH  PIC X(200) VALUE SPACES.
+           05  WS-HISTORY-FILE-STATUS
+                                     PIC X(2)   VALUE SPACES.
+           05  WS-HISTORY-SCAN-IDX   PIC 9(4)   VALUE 0.
+           05  WS-HISTORY-LINE       PIC X(160) VALUE SPACES.
+      *> WEBHOOK cobalt.cfg line parsing/firing scratch - see
+      *> webhook-config.cpy and FIRE-MATCHING-WEBHOOKS. WS-WEBHOOK-CMD
+      *> is sized to hold the longest possible curl command line (the
+      *> fixed curl text plus a full-width element name, watch var,
+      *> live value, and cobalt.cfg URL) with room to spare, so a long
+      *> field value truncates the visible URL/body at worst instead
+      *> of overflowing into an unrelated area of storage.
+           05  WS-WEBHOOK-SCAN-IDX   PIC 9(3)   VALUE 0.
+           05  WS-WEBHOOK-CMD        PIC X(300) VALUE SPACES.
+      *> Sanitized copies of the operator-controlled values that go
+      *> into WS-WEBHOOK-CMD. FOCUS-ELEM-NAME, WEBHOOK-WATCH-VAR, and
+      *> WS-LIVE-VALUE-OUT can all hold whatever an operator typed
+      *> into a field, so SANITIZE-WEBHOOK-FIELD strips shell
+      *> metacharacters out of them before FIRE-ONE-WEBHOOK builds the
+      *> command line - otherwise a value such as x'; rm -rf /; echo '
+      *> would close the quoted -d argument early and run as its own
+      *> shell command. WEBHOOK-URL comes from cobalt.cfg, not from an
+      *> operator, so it is not run through this scrub.
+           05  WS-WEBHOOK-SAN-TEXT   PIC X(80)  VALUE SPACES.
+           05  WS-WEBHOOK-SAN-ELEM   PIC X(30)  VALUE SPACES.
+           05  WS-WEBHOOK-SAN-VAR    PIC X(30)  VALUE SPACES.
+           05  WS-WEBHOOK-SAN-VAL    PIC X(80)  VALUE SPACES.
+           05  WS-MANIFEST-FILE-PATH PIC X(200) VALUE SPACES.
+           05  WS-MANIFEST-FILE-STATUS
+                                     PIC X(2)   VALUE SPACES.
+           05  WS-BASELINE-FILE-PATH PIC X(200) VALUE SPACES.
+           05  WS-BASELINE-FILE-STATUS
+                                     PIC X(2)   VALUE SPACES.
+           05  WS-ACTUAL-FILE-PATH   PIC X(200) VALUE SPACES.
+           05  WS-ACTUAL-FILE-STATUS PIC X(2)   VALUE SPACES.
+
+      *> Scratch for the shared table-overflow check (CHECK-TABLE-
+      *> LIMIT) plus one "already warned" switch per checked table,
+      *> so an overflowing app reports it once instead of once per
+      *> dropped entry.
+       01  WS-LIMIT-CHECK.
+           05  WS-LIMIT-CHECK-COUNT  PIC 9(6)   VALUE 0.
+           05  WS-LIMIT-CHECK-MAX    PIC 9(6)   VALUE 0.
+           05  WS-LIMIT-CHECK-OK     PIC 9(1)   VALUE 0.
+               88  LIMIT-CHECK-PASSED VALUE 1.
+               88  LIMIT-CHECK-FAILED VALUE 0.
+
+       01  WS-LIMIT-WARN-SWITCHES.
+           05  WS-WARNED-NODES       PIC 9(1) VALUE 0.
+               88  NODES-OVERFLOW-WARNED      VALUE 1.
+           05  WS-WARNED-STMTS       PIC 9(1) VALUE 0.
+               88  STMTS-OVERFLOW-WARNED      VALUE 1.
+           05  WS-WARNED-SCREENS     PIC 9(1) VALUE 0.
+               88  SCREENS-OVERFLOW-WARNED    VALUE 1.
+           05  WS-WARNED-STATE-VARS  PIC 9(1) VALUE 0.
+               88  STATE-VARS-OVERFLOW-WARNED VALUE 1.
+           05  WS-WARNED-HANDLERS    PIC 9(1) VALUE 0.
+               88  HANDLERS-OVERFLOW-WARNED   VALUE 1.
+           05  WS-WARNED-PARAGRAPHS  PIC 9(1) VALUE 0.
+               88  PARAGRAPHS-OVERFLOW-WARNED VALUE 1.
+           05  WS-WARNED-LIVE-VALUES PIC 9(1) VALUE 0.
+               88  LIVE-VALUES-OVERFLOW-WARNED
+                                     VALUE 1.
+           05  WS-WARNED-CONCAT-PAIRS
+                                     PIC 9(1) VALUE 0.
+               88  CONCAT-PAIRS-OVERFLOW-WARNED
+                                     VALUE 1.
+           05  WS-WARNED-WEBHOOKS    PIC 9(1) VALUE 0.
+               88  WEBHOOKS-OVERFLOW-WARNED   VALUE 1.
+
+      *> Scratch used by the terminal render loop (RENDER-SCREEN).
+       01  WS-RENDER-SCRATCH.
+           05  WS-ESC-CHAR           PIC X(1) VALUE X'1B'.
+           05  WS-SCREEN-NODE-START  PIC 9(4) VALUE 0.
+           05  WS-SCREEN-NODE-END    PIC 9(4) VALUE 0.
+           05  WS-RENDER-NODE-IDX    PIC 9(4) VALUE 0.
+           05  WS-RENDER-SCREEN-SCAN PIC 9(2) VALUE 0.
+           05  WS-LAST-FOCUS-SCREEN-IDX
+                                     PIC 9(2) VALUE 0.
+           05  WS-PIN-NODE-START     PIC 9(4) VALUE 0.
+           05  WS-PIN-NODE-END       PIC 9(4) VALUE 0.
+           05  WS-DUMP-LINE-COUNT    PIC 9(4) VALUE 0.
+           05  WS-DISPLAY-LINE-TEXT  PIC X(80) VALUE SPACES.
+           05  WS-DISPLAY-LINE-LEN   PIC 9(3) VALUE 0.
+           05  WS-FOUND-LIVE-IDX     PIC 9(4) VALUE 0.
+           05  WS-NAV-TARGET-NAME    PIC X(30) VALUE SPACES.
+           05  WS-NAV-FOUND-SCREEN-IDX
+                                     PIC 9(2) VALUE 0.
+           05  WS-NAV-SCAN-IDX       PIC 9(2) VALUE 0.
+           05  WS-LIVE-SCAN-IDX      PIC 9(4) VALUE 0.
+           05  WS-LOOKUP-NAME        PIC X(30) VALUE SPACES.
+           05  WS-LIVE-VALUE-OUT     PIC X(80) VALUE SPACES.
+           05  WS-INIT-STATE-IDX     PIC 9(4) VALUE 0.
+           05  WS-INIT-OCCURS-IDX    PIC 9(3) VALUE 0.
+           05  WS-FOCUS-BUILD-IDX    PIC 9(4) VALUE 0.
+
+      *> "Discard unsaved changes?" quit-confirmation scratch
+      *> (RAISE-QUIT-EVENT). WS-DIRTY-STATE-IDX/WS-DIRTY-OCCURS-IDX
+      *> walk WS-STATE-TABLE the same way WS-INIT-STATE-IDX/
+      *> WS-INIT-OCCURS-IDX above walk it for SEED-ONE-LIVE-VALUE,
+      *> comparing each live value back against its own
+      *> STATE-DEFAULT-VALUE instead of seeding it.
+           05  WS-HAS-UNSAVED-CHANGES
+                                     PIC 9(1) VALUE 0.
+           05  WS-DIRTY-STATE-IDX    PIC 9(4) VALUE 0.
+           05  WS-DIRTY-OCCURS-IDX   PIC 9(3) VALUE 0.
+           05  WS-QUIT-CONFIRMED     PIC 9(1) VALUE 0.
+           05  WS-UNDO-SCAN-IDX      PIC 9(4) VALUE 0.
+
+      *> Tab-order sort scratch for BUILD-FOCUS-TABLE - collects every
+      *> focusable node on the current screen (same candidates
+      *> ADD-FOCUS-IF-FOCUSABLE always found) along with its sort key,
+      *> then stable-sorts that list before the real WS-FOCUS-ENTRY
+      *> table is populated in the sorted order. A node with no
+      *> TAB-ORDER clause gets the sentinel key below, which always
+      *> sorts after every explicit tab order while preserving the
+      *> original screen-node order among itself.
+       01  WS-TABORDER-SCRATCH.
+           05  WS-TABORDER-COUNT     PIC 9(4) VALUE 0.
+           05  WS-TABORDER-NO-ORDER-KEY
+                                     PIC 9(4) VALUE 9999.
+           05  WS-TABORDER-OUTER-IDX PIC 9(4) VALUE 0.
+           05  WS-TABORDER-INNER-IDX PIC 9(4) VALUE 0.
+           05  WS-TABORDER-SCAN-IDX  PIC 9(4) VALUE 0.
+           05  WS-TABORDER-TMP-NODE-IDX
+                                     PIC 9(4) VALUE 0.
+           05  WS-TABORDER-TMP-SORT-KEY
+                                     PIC 9(4) VALUE 0.
+           05  WS-TABORDER-TMP-KIND  PIC 9(1) VALUE 0.
+           05  WS-TABORDER-ENTRY OCCURS 100 TIMES.
+               10  WS-TABORDER-NODE-IDX
+                                     PIC 9(4) VALUE 0.
+               10  WS-TABORDER-SORT-KEY
+                                     PIC 9(4) VALUE 0.
+               10  WS-TABORDER-KIND  PIC 9(1) VALUE 0.
+
+      *> Dropdown option-cycling scratch (ADVANCE-FOCUSED-DROPDOWN) -
+      *> finds the bound value's current position in the focused
+      *> node's NODE-OPTION list, then steps to the next one, wrapping
+      *> back to the first past the last.
+       01  WS-DROPDOWN-SCRATCH.
+           05  WS-DROPDOWN-NODE-IDX  PIC 9(4) VALUE 0.
+           05  WS-DROPDOWN-CUR-IDX   PIC 9(2) VALUE 0.
+           05  WS-DROPDOWN-SCAN-IDX  PIC 9(2) VALUE 0.
+
+      *> List cursor/scroll and item-lookup scratch - RENDER-LIST-NODE
+      *> walks visible rows with WS-LIST-ITEM-IDX, while the focused-
+      *> List key handlers and SELECT-FOCUSED-LIST-ITEM use the same
+      *> field to name the one item they need. WS-LIST-BASE-NAME plus
+      *> WS-LIST-ITEM-IDX are combined into "base(n)" live-value
+      *> lookup names by BUILD-LIST-ITEM-LOOKUP-NAME.
+       01  WS-LIST-SCRATCH.
+           05  WS-LIST-NODE-IDX      PIC 9(4) VALUE 0.
+           05  WS-LIST-BASE-NAME     PIC X(30) VALUE SPACES.
+           05  WS-LIST-ITEM-IDX      PIC 9(3) VALUE 0.
+           05  WS-LIST-ITEM-COUNT    PIC 9(3) VALUE 0.
+           05  WS-LIST-ROW-COUNT     PIC 9(2) VALUE 0.
+
+      *> Subscript resolution scratch - splits a "NAME(SUB)" live-
+      *> value lookup into base name + index, resolving a non-
+      *> numeric SUB (a field name) to that field's own live value.
+       01  WS-SUBSCRIPT-SCRATCH.
+           05  WS-SUBSCRIPT-FULL     PIC X(30) VALUE SPACES.
+           05  WS-SUBSCRIPT-LEN      PIC 9(2) VALUE 0.
+           05  WS-SUBSCRIPT-BASE     PIC X(30) VALUE SPACES.
+           05  WS-SUBSCRIPT-RAW      PIC X(30) VALUE SPACES.
+           05  WS-SUBSCRIPT-IDX-TXT  PIC X(10) VALUE SPACES.
+           05  WS-RESOLVED-LOOKUP-NAME
+                                     PIC X(30) VALUE SPACES.
+           05  WS-EXACT-LOOKUP-NAME  PIC X(30) VALUE SPACES.
+
+      *> ---------------------------------------------------------
+      *> Statement executor scratch. Statement ranges are run by
+      *> ENTER-STMT-RANGE, which recurses (through EXECUTE-STATEMENT
+      *> and back) for nested IF/EVALUATE/PERFORM bodies. Anything
+      *> that has to stay correct across that recursion - the
+      *> PERFORM VARYING index driving a range, the range bounds
+      *> themselves, an in-flight PERFORM-UNTIL's loop state, an
+      *> in-flight EVALUATE's WHEN scan - lives in WS-EXEC-ENTRY,
+      *> one slot per nesting depth. Everything else below is flat,
+      *> single-use scratch that is always read immediately after
+      *> it is set and before any further recursion can touch it.
+      *> ---------------------------------------------------------
+       01  WS-EXEC-SCRATCH.
+           05  WS-EXEC-DEPTH         PIC 9(3) VALUE 0.
+           05  WS-EXEC-ENTRY OCCURS 100 TIMES.
+               10  WS-EXEC-IDX           PIC 9(6) VALUE 0.
+               10  WS-EXEC-RANGE-START   PIC 9(6) VALUE 0.
+               10  WS-EXEC-RANGE-COUNT   PIC 9(4) VALUE 0.
+               10  WS-EXEC-UNTIL-PARA    PIC X(30) VALUE SPACES.
+               10  WS-EXEC-UNTIL-COND    PIC 9(4) VALUE 0.
+               10  WS-EXEC-VARY-PARA     PIC X(30) VALUE SPACES.
+               10  WS-EXEC-VARY-NAME     PIC X(30) VALUE SPACES.
+               10  WS-EXEC-VARY-BY-EXPR  PIC 9(4) VALUE 0.
+               10  WS-EXEC-VARY-UNTIL-COND
+                                         PIC 9(4) VALUE 0.
+               10  WS-EVAL-WHEN-IDX      PIC 9(4) VALUE 0.
+               10  WS-EVAL-WHEN-BASE     PIC 9(4) VALUE 0.
+               10  WS-EVAL-WHEN-CNT      PIC 9(4) VALUE 0.
+               10  WS-EVAL-OTHER-START   PIC 9(6) VALUE 0.
+               10  WS-EVAL-OTHER-COUNT   PIC 9(4) VALUE 0.
+               10  WS-EVAL-SUBJECT-STR   PIC X(80) VALUE SPACES.
+               10  WS-EVAL-SUBJECT-NUM   PIC S9(13)V9(4) VALUE 0.
+               10  WS-EVAL-MATCHED       PIC 9(1) VALUE 0.
+           05  WS-EXEC-NEW-START     PIC 9(6) VALUE 0.
+           05  WS-EXEC-NEW-COUNT     PIC 9(4) VALUE 0.
+           05  WS-STMT-CUR-IDX       PIC 9(6) VALUE 0.
+           05  WS-EXEC-PARA-NAME     PIC X(30) VALUE SPACES.
+           05  WS-EXEC-FOUND-PARA-IDX
+                                     PIC 9(4) VALUE 0.
+      *> REPORT-EXECUTION-LIMIT scratch - filled in by whichever of
+      *> the four ceiling checks below (runaway handler, runaway
+      *> PERFORM UNTIL/VARYING, recursion too deep) trips, so the one
+      *> shared paragraph always has the offending paragraph name and,
+      *> where one applies, the UNTIL-condition index to display.
+           05  WS-LIMIT-ERR-KIND     PIC X(20) VALUE SPACES.
+           05  WS-LIMIT-ERR-PARA-NAME
+                                     PIC X(30) VALUE SPACES.
+           05  WS-LIMIT-ERR-COND-IDX PIC 9(4) VALUE 0.
+           05  WS-EXEC-SCAN-IDX      PIC 9(4) VALUE 0.
+           05  WS-EXEC-DISP-IDX      PIC 9(2) VALUE 0.
+           05  WS-EXEC-CONCAT-IDX    PIC 9(2) VALUE 0.
+           05  WS-STMT-SPAN          PIC 9(6) VALUE 0.
+           05  WS-SPAN-SCAN-IDX      PIC 9(4) VALUE 0.
+
+      *> Expression/condition evaluation scratch (leaf computations
+      *> only - neither EVAL-EXPR nor EVAL-CONDITION ever triggers
+      *> ENTER-STMT-RANGE, so flat fields here are always safe).
+       01  WS-EVAL-SCRATCH.
+           05  WS-EVAL-EXPR-IDX      PIC 9(4) VALUE 0.
+           05  WS-EXPR-EVAL-STR      PIC X(80) VALUE SPACES.
+           05  WS-EXPR-EVAL-NUM      PIC S9(13)V9(4) VALUE 0.
+           05  WS-COND-EVAL-IDX      PIC 9(4) VALUE 0.
+           05  WS-COND-RESULT        PIC 9(1) VALUE 0.
+           05  WS-CMP-LEFT-STR       PIC X(80) VALUE SPACES.
+           05  WS-CMP-LEFT-NUM       PIC S9(13)V9(4) VALUE 0.
+           05  WS-CMP-RIGHT-STR      PIC X(80) VALUE SPACES.
+           05  WS-CMP-RIGHT-NUM      PIC S9(13)V9(4) VALUE 0.
+           05  WS-CMP-IS-NUMERIC     PIC 9(1) VALUE 0.
+
+      *> Arithmetic evaluation scratch. WS-ARITH-EVAL-VALUE is a
+      *> scratch array parallel to WS-ARITH-TABLE; BUILD-ARITH-EXPR
+      *> always wires a BINOP's children to strictly smaller indices
+      *> than the node itself, so a single increasing sweep over the
+      *> used range evaluates every node with its children already
+      *> computed - no recursion needed.
+       01  WS-ARITH-EVAL-WORK.
+           05  WS-ARITH-EVAL-VALUE OCCURS 1000 TIMES
+                                     PIC S9(13)V9(4) VALUE 0.
+           05  WS-ARITH-EVAL-IDX     PIC 9(4) VALUE 0.
+           05  WS-ARITH-ROOT-IDX     PIC 9(4) VALUE 0.
+
+      *> Numeric-to-live-string formatting. Canonical live values are
+      *> trimmed, zero-suppressed decimal strings (matching what
+      *> RENDER-SCREEN already expects via FUNCTION TRIM), picked by
+      *> number of decimal places (0-4) with a floating minus sign.
+       01  WS-NUM-FMT-WORK.
+           05  WS-NUM-FMT-VALUE      PIC S9(13)V9(4) VALUE 0.
+           05  WS-NUM-FMT-DEC        PIC 9(2) VALUE 0.
+           05  WS-NUM-FMT-OUT        PIC X(40) VALUE SPACES.
+           05  WS-NUM-FMT-SCALED     PIC S9(18) VALUE 0.
+           05  WS-NUM-EDIT-0         PIC -(13)9.
+           05  WS-NUM-EDIT-1         PIC -(12)9.9.
+           05  WS-NUM-EDIT-2         PIC -(11)9.99.
+           05  WS-NUM-EDIT-3         PIC -(10)9.999.
+           05  WS-NUM-EDIT-4         PIC -(9)9.9999.
+           05  WS-TARGET-CUR-NUM     PIC S9(13)V9(4) VALUE 0.
+
+      *> State-table / state-condition lookup scratch.
+       01  WS-STATE-LOOKUP-WORK.
+           05  WS-STATE-LOOKUP-NAME  PIC X(30) VALUE SPACES.
+           05  WS-FOUND-STATE-IDX    PIC 9(4) VALUE 0.
+           05  WS-LOOKUP-COND-NAME   PIC X(30) VALUE SPACES.
+           05  WS-FOUND-COND-IDX     PIC 9(2) VALUE 0.
+           05  WS-COND-VAL-SCAN      PIC 9(2) VALUE 0.
+           05  WS-STATE-BASE-SCRATCH PIC X(30) VALUE SPACES.
+
+      *> DISPLAY/STRING concatenation-buffer scratch.
+       01  WS-DISPLAY-BUILD-WORK.
+           05  WS-DISPLAY-BUILD      PIC X(200) VALUE SPACES.
+           05  WS-DISPLAY-BUILD-LEN  PIC 9(3) VALUE 0.
+           05  WS-APPEND-STR         PIC X(200) VALUE SPACES.
+           05  WS-APPEND-LEN         PIC 9(3) VALUE 0.
+
+      *> UNSTRING scratch. The real split is done by one native
+      *> UNSTRING statement against a fixed 20-slot table (EXEC-
+      *> UNSTRING-STMT below) - WS-UNSTRING-FIELD slots past the
+      *> statement's own INTO-target count are simply never copied
+      *> out to a live value.
+       01  WS-UNSTRING-SCRATCH.
+           05  WS-UNSTRING-SRC       PIC X(80) VALUE SPACES.
+           05  WS-UNSTRING-DELIM     PIC X(10) VALUE SPACES.
+           05  WS-UNSTRING-IDX       PIC 9(2) VALUE 0.
+           05  WS-UNSTRING-FIELD OCCURS 20 TIMES
+                                     PIC X(80) VALUE SPACES.
+
+      *> SEARCH scratch. Walks a table-valued state field's elements
+      *> one at a time through the same "base(n)" lookup name
+      *> BUILD-LIST-ITEM-LOOKUP-NAME already builds for a bound List
+      *> node, since both are just indexed access into the same
+      *> table-valued state fields.
+       01  WS-SEARCH-SCRATCH.
+           05  WS-SEARCH-TABLE-NAME  PIC X(30) VALUE SPACES.
+           05  WS-SEARCH-IDX         PIC 9(3) VALUE 0.
+           05  WS-SEARCH-FOUND-IDX   PIC 9(3) VALUE 0.
+           05  WS-SEARCH-ITEM-COUNT  PIC 9(3) VALUE 0.
+           05  WS-SEARCH-TARGET-STR  PIC X(80) VALUE SPACES.
+           05  WS-SEARCH-FOUND       PIC 9(1) VALUE 0.
+               88  SEARCH-ITEM-FOUND    VALUE 1.
+
+      *> REQUIRED/RANGE field validation scratch. VALIDATE-SCREEN-
+      *> FIELDS walks every bound Text/Numeric node on the current
+      *> screen before a Button's ON-ACTION runs, leaving its verdict
+      *> in WS-VALIDATION-OK for RAISE-FOCUSED-CLICK-EVENT to test,
+      *> and each failing node's own NODE-VALID-FLAG/NODE-VALID-MSG
+      *> set so the next redraw can mark it.
+       01  WS-VALIDATION-SWITCHES.
+           05  WS-VALIDATION-OK      PIC 9(1) VALUE 1.
+               88  VALIDATION-FAILED    VALUE 0.
+               88  VALIDATION-PASSED    VALUE 1.
+       01  WS-VALIDATE-SCRATCH.
+           05  WS-VALIDATE-NODE-IDX  PIC 9(4) VALUE 0.
+           05  WS-VALIDATE-NUM       PIC S9(13)V9(4) VALUE 0.
+
+      *> ROLE clause scratch. CHECK-NODE-ROLE-ALLOWED compares a
+      *> ROLE-tagged node's own NODE-ROLE against WS-CURRENT-ROLE
+      *> (set by the app's own login handler via SET-ROLE), leaving
+      *> its verdict in WS-ROLE-CHECK-OK for RAISE-FOCUSED-CLICK-EVENT
+      *> and RAISE-FOCUSED-INPUT-EVENT to test before a role-mismatched
+      *> Button's ON-ACTION/GO-TO-SCREEN fires or a role-mismatched
+      *> field's value changes. A node with no ROLE clause of its own
+      *> is never touched by this check at all, so every other node's
+      *> NODE-VALID-FLAG/NODE-VALID-MSG decoration is left exactly as
+      *> REQUIRED/RANGE already leave it.
+       01  WS-ROLE-CHECK-SWITCHES.
+           05  WS-ROLE-CHECK-OK      PIC 9(1) VALUE 1.
+               88  ROLE-CHECK-DENIED    VALUE 0.
+               88  ROLE-CHECK-ALLOWED   VALUE 1.
+       01  WS-ROLE-CHECK-SCRATCH.
+           05  WS-ROLE-CHECK-NODE-IDX
+                                     PIC 9(4) VALUE 0.
+
+      *> Read-only counterpart to CHECK-NODE-ROLE-ALLOWED, for spots
+      *> that only need to know whether a value may be shown/exported
+      *> to the current operator - rendering a field's live value and
+      *> writing a HIST entry - and must not disturb the NODE-VALID-
+      *> FLAG/NODE-VALID-MSG decoration REQUIRED/RANGE/CHECK-NODE-
+      *> ROLE-ALLOWED itself already left on that node. CHECK-VAR-
+      *> ROLE-VIEWABLE is the by-name form for HIST, where only the
+      *> bound state field's name (not a node index) is on hand.
+       01  WS-VAR-ROLE-CHECK-SCRATCH.
+           05  WS-VAR-ROLE-SCAN-IDX  PIC 9(4) VALUE 0.
+           05  WS-VAR-ROLE-CHECK-NAME
+                                     PIC X(30) VALUE SPACES.
+
+      *> ACCEPT FROM DATE/TIME/DAY-OF-WEEK scratch.
+       01  WS-ACCEPT-SCRATCH.
+           05  WS-SYS-DATE           PIC 9(6) VALUE 0.
+           05  WS-SYS-TIME           PIC 9(8) VALUE 0.
+           05  WS-SYS-DOW            PIC 9(1) VALUE 0.
+
+      *> EDIT-MASK scratch. Inserts thousands separators into an
+      *> already-canonicalized numeric live value (sign and decimal
+      *> point, if any, already in place courtesy of
+      *> FORMAT-NUMERIC-CANONICAL) by walking its integer part one
+      *> digit at a time and dropping a comma in behind every third
+      *> digit counted from the right.
+       01  WS-EDIT-MASK-SCRATCH.
+           05  WS-EM-SIGN            PIC X(01) VALUE SPACE.
+           05  WS-EM-INT-PART        PIC X(20) VALUE SPACES.
+           05  WS-EM-WORK            PIC X(20) VALUE SPACES.
+           05  WS-EM-INT-LEN         PIC 9(2) VALUE 0.
+           05  WS-EM-DEC-PART        PIC X(10) VALUE SPACES.
+           05  WS-EM-DOT-POS         PIC 9(2) VALUE 0.
+           05  WS-EM-OUT             PIC X(48) VALUE SPACES.
+           05  WS-EM-OUT-LEN         PIC 9(2) VALUE 1.
+           05  WS-EM-POS             PIC 9(2) VALUE 0.
+           05  WS-EM-REMAIN          PIC 9(2) VALUE 0.
+
+      *> PASSWORD clause masking scratch.
+       01  WS-PASSWORD-SCRATCH.
+           05  WS-PW-LEN             PIC 9(2) VALUE 0.
+           05  WS-PW-OUT             PIC X(80) VALUE SPACES.
+           05  WS-PW-POS             PIC 9(2) VALUE 0.
+
+      *> Audit trail scratch. WRITE-AUDIT-ACTION-RECORD and WRITE-
+      *> AUDIT-NAVIGATE-RECORD each build one line in WS-AUDIT-LINE
+      *> and WRITE it to AUDIT-FILE, numbered by WS-AUDIT-SEQ the
+      *> same way LOG-COUNT numbers an app's own in-memory log.
+       01  WS-AUDIT-SCRATCH.
+           05  WS-AUDIT-SEQ          PIC 9(6) VALUE 0.
+           05  WS-AUDIT-LINE         PIC X(120) VALUE SPACES.
+           05  WS-AUDIT-DATE         PIC 9(6) VALUE 0.
+           05  WS-AUDIT-TAG-LINE     PIC X(120) VALUE SPACES.
+
+      *> Session-recording scratch. WRITE-SESSION-LINE builds one
+      *> "seq tag text" record in WS-SESSION-LINE and WRITEs it,
+      *> sharing WS-AUDIT-SEQ's numbering so an EVENT record in
+      *> SESSION-FILE lines up with the matching line in AUDIT-FILE.
+       01  WS-SESSION-SCRATCH.
+           05  WS-SESSION-LINE       PIC X(160) VALUE SPACES.
+           05  WS-SESSION-TAG-IN     PIC X(12)  VALUE SPACES.
+           05  WS-SESSION-TEXT-IN    PIC X(140) VALUE SPACES.
+           05  WS-APP-PATH-TRIM      PIC X(200) VALUE SPACES.
+           05  WS-APP-PATH-LEN       PIC 9(3)   VALUE 0.
+
+      *> Checkpoint scratch. WRITE-CHECKPOINT and RESTORE-CHECKPOINT
+      *> share WS-CHECKPOINT-LINE as the one record buffer read from
+      *> or written to CHECKPOINT-FILE; WS-CHECKPOINT-EOF stops the
+      *> restore loop the same way WS-DATA-EOF stops an app's own
+      *> READ loop against APP-DATA-FILE.
+       01  WS-CHECKPOINT-SCRATCH.
+           05  WS-CHECKPOINT-LINE    PIC X(120) VALUE SPACES.
+           05  WS-CHECKPOINT-EOF     PIC 9(1)   VALUE 0.
+           05  WS-CHECKPOINT-SCAN-IDX
+                                     PIC 9(4)   VALUE 0.
+
+      *> Encryption-at-rest scratch, shared by every paragraph that
+      *> writes to or reads from APP-DATA-FILE, AUDIT-FILE, CHECKPOINT-
+      *> FILE, or SESSION-FILE. ENCRYPT-LINE-TO-DISK/DECRYPT-LINE-FROM-
+      *> DISK run a fixed site key through a byte-additive stream
+      *> cipher (WS-CRYPT-PLAIN(n) + WS-CRYPT-KEY(n MOD key-len), MOD
+      *> 256) the same way a shop without a proper crypto library on
+      *> its COBOL runtime has always scrambled sequential-file data -
+      *> then hex-encode the result so the on-disk LINE SEQUENTIAL
+      *> record is plain 0-9/A-F text no matter what byte values the
+      *> cipher produces (a raw ciphertext byte could otherwise land on
+      *> a newline or other control character and corrupt the line-
+      *> delimited file format). Callers MOVE their own plaintext
+      *> buffer into WS-CRYPT-PLAIN and their buffer's width into
+      *> WS-CRYPT-LEN before PERFORMing ENCRYPT-LINE-TO-DISK, then copy
+      *> WS-CRYPT-HEX(1:WS-CRYPT-LEN * 2) out to the FD record actually
+      *> written; DECRYPT-LINE-FROM-DISK reverses this, given the FD
+      *> record just READ moved into WS-CRYPT-HEX and the plaintext
+      *> width the caller expects back in WS-CRYPT-LEN.
+       01  WS-CRYPT-WORK.
+           05  WS-CRYPT-KEY          PIC X(16) VALUE "CBALT-AT-REST-17".
+           05  WS-CRYPT-KEY-LEN      PIC 9(2)  VALUE 16.
+           05  WS-CRYPT-PLAIN        PIC X(400) VALUE SPACES.
+           05  WS-CRYPT-HEX          PIC X(800) VALUE SPACES.
+           05  WS-CRYPT-LEN          PIC 9(3)  VALUE 0.
+           05  WS-CRYPT-IDX          PIC 9(3)  VALUE 0.
+           05  WS-CRYPT-PLAIN-BYTE   PIC X(1)  VALUE SPACE.
+           05  WS-CRYPT-KEY-BYTE     PIC X(1)  VALUE SPACE.
+           05  WS-CRYPT-KEY-POS      PIC 9(2)  VALUE 0.
+           05  WS-CRYPT-PLAIN-VAL    PIC 9(3)  VALUE 0.
+           05  WS-CRYPT-KEY-VAL      PIC 9(3)  VALUE 0.
+           05  WS-CRYPT-CIPHER-VAL   PIC 9(3)  VALUE 0.
+           05  WS-CRYPT-HI-NIBBLE    PIC 9(2)  VALUE 0.
+           05  WS-CRYPT-LO-NIBBLE    PIC 9(2)  VALUE 0.
+           05  WS-CRYPT-HEX-DIGITS   PIC X(16)
+                                     VALUE "0123456789ABCDEF".
+           05  WS-CRYPT-HEX-CHAR1    PIC X(1)  VALUE SPACE.
+           05  WS-CRYPT-HEX-CHAR2    PIC X(1)  VALUE SPACE.
+           05  WS-CRYPT-HEX-SCAN-CHAR
+                                     PIC X(1)  VALUE SPACE.
+           05  WS-CRYPT-HEX-FOUND-IDX
+                                     PIC 9(2)  VALUE 0.
+           05  WS-CRYPT-HEX-SCAN     PIC 9(2)  VALUE 0.
+
+      *> Regression harness scratch (REGRESSION-RUN). One manifest
+      *> line unstrings into the three ...-PATH fields below; the
+      *> snapshot/compare paragraphs share WS-REGRESS-LINE-A/B the
+      *> way RESTORE-CHECKPOINT shares WS-CHECKPOINT-LINE.
+       01  WS-REGRESS-SCRATCH.
+           05  WS-REGRESS-EOF        PIC 9(1)   VALUE 0.
+           05  WS-REGRESS-CMP-EOF    PIC 9(1)   VALUE 0.
+           05  WS-REGRESS-LINE       PIC X(200) VALUE SPACES.
+           05  WS-REGRESS-APP-PATH   PIC X(200) VALUE SPACES.
+           05  WS-REGRESS-EVENTS-PATH
+                                     PIC X(200) VALUE SPACES.
+           05  WS-REGRESS-BASELINE-PATH
+                                     PIC X(200) VALUE SPACES.
+           05  WS-REGRESS-SCAN-IDX   PIC 9(4)   VALUE 0.
+           05  WS-REGRESS-LINE-A     PIC X(120) VALUE SPACES.
+           05  WS-REGRESS-LINE-B     PIC X(120) VALUE SPACES.
+           05  WS-REGRESS-MISMATCH   PIC 9(1)   VALUE 0.
+               88  REGRESS-CASE-MATCHED  VALUE 0.
+               88  REGRESS-CASE-MISMATCHED
+                                     VALUE 1.
+           05  WS-REGRESS-TOTAL      PIC 9(4)   VALUE 0.
+           05  WS-REGRESS-PASSED     PIC 9(4)   VALUE 0.
+           05  WS-REGRESS-FAILED     PIC 9(4)   VALUE 0.
+           05  WS-REGRESS-CREATED    PIC 9(4)   VALUE 0.
+
+      *> Context-sensitive help scratch - SHOW-FOCUSED-HELP's own
+      *> node-table index, kept separate from the other per-feature
+      *> NODE-IDX scratch fields (WS-LIST-NODE-IDX etc.) above.
+       01  WS-HELP-SCRATCH.
+           05  WS-HELP-NODE-IDX      PIC 9(4) VALUE 0.
+
+      *> Data-driven coloring scratch (ALERT-COLOR clause).
+      *> RESOLVE-COLOR-NAME maps a DSL color keyword to the WS-COLORS
+      *> digit APPLY-NODE-COLOR expects; CHECK-NODE-ALERT-MATCH tests
+      *> a bound field's live value against its NODE-ALERT-PATTERN.
+       01  WS-ALERT-SCRATCH.
+           05  WS-COLOR-NAME-IN      PIC X(20) VALUE SPACES.
+           05  WS-COLOR-CODE-OUT     PIC 9(1)  VALUE 9.
+           05  WS-ALERT-SUBJECT      PIC X(80) VALUE SPACES.
+           05  WS-ALERT-TALLY        PIC 9(3)  VALUE 0.
+           05  WS-ALERT-PREV-FLAG    PIC 9(1)  VALUE 0.
+      *> Toggled once per RENDER-SCREEN call so an active alert's
+      *> background flashes rather than just showing a steady color -
+      *> half the frames draw it reversed, half draw it plain.
+           05  WS-ALERT-BLINK-PHASE  PIC 9(1)  VALUE 0.
+           05  WS-BEL-CHAR           PIC X(1)  VALUE X'07'.
+
+      *> Mouse click scratch (CLICK row col key). CLEAR-LINE-CLICK-MAP
+      *> resets WS-LINE-FOCUS-MAP/WS-LINE-WIDTH-MAP at the top of
+      *> every RENDER-SCREEN; HANDLE-CLICK-EVENT parses the row/col
+      *> operands out of WS-KEY-BUFFER.
+       01  WS-CLICK-SCRATCH.
+           05  WS-CLICK-VERB         PIC X(10) VALUE SPACES.
+           05  WS-CLICK-ROW-TXT      PIC X(4)  VALUE SPACES.
+           05  WS-CLICK-COL-TXT      PIC X(4)  VALUE SPACES.
+           05  WS-CLICK-ROW          PIC 9(4)  VALUE 0.
+           05  WS-CLICK-COL          PIC 9(4)  VALUE 0.
+           05  WS-CLICK-FOCUS-IDX    PIC 9(4)  VALUE 0.
+           05  WS-CLICK-SEARCH-IDX   PIC 9(4)  VALUE 0.
+           05  WS-LINE-SCAN-IDX      PIC 9(4)  VALUE 0.
+
+      *> REFRESH-EVERY screen-level clause scratch.
+       01  WS-SCREEN-CLAUSE-SCRATCH.
+           05  WS-SCR-TOK-IDX        PIC 9(2)  VALUE 0.
+
+      *> Auto-refresh timer scratch. COMPUTE-CLOCK-NOW-SECS turns
+      *> ACCEPT FROM TIME's HHMMSSss into a single second-of-day
+      *> count so CHECK-SCREEN-REFRESH-TIMER can just subtract two
+      *> of these instead of comparing hour/minute/second fields one
+      *> at a time.
+       01  WS-REFRESH-TIMER-SCRATCH.
+           05  WS-CLOCK-NOW          PIC 9(8)  VALUE 0.
+           05  WS-CLOCK-NOW-SECS     PIC 9(5)  VALUE 0.
+           05  WS-CLOCK-ELAPSED      PIC S9(5) VALUE 0.
+           05  WS-REFRESH-INIT-IDX   PIC 9(2)  VALUE 0.
 
        PROCEDURE DIVISION.
+      *> A second command-line token, if present, names a scripted
+      *> events file to drive the run headless (see READ-NEXT-KEY)
+      *> instead of an interactive CONSOLE - e.g. for batch regression
+      *> runs with no one at the terminal to type. Passing "--regress"
+      *> as the first token instead names a manifest file as the
+      *> second token and runs every example it lists in this one
+      *> process (see REGRESSION-RUN).
        MAIN-PARA.
-           DISPLAY "COBALT Phase 1 - All copybooks loaded."
+           ACCEPT WS-CMD-LINE-RAW FROM COMMAND-LINE
+           UNSTRING WS-CMD-LINE-RAW DELIMITED BY ALL SPACE
+               INTO WS-APP-FILE-PATH WS-EVENTS-FILE-PATH
+           IF FUNCTION TRIM(WS-APP-FILE-PATH) = SPACES
+               DISPLAY "COBALT: usage: cobalt <app-source.cbl> "
+                   "[<events-file>]"
+           ELSE
+               MOVE FUNCTION TRIM(WS-APP-FILE-PATH) TO
+                   WS-APP-PATH-TRIM
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-APP-FILE-PATH))
+                   TO WS-APP-PATH-LEN
+               IF WS-APP-PATH-TRIM = "--regress"
+                   MOVE WS-EVENTS-FILE-PATH TO WS-MANIFEST-FILE-PATH
+                   PERFORM REGRESSION-RUN
+               ELSE
+                   IF WS-APP-PATH-LEN > 4
+                       AND WS-APP-PATH-TRIM
+                           (WS-APP-PATH-LEN - 3:4) = ".rec"
+                       PERFORM PLAYBACK-SESSION
+                   ELSE
+                       PERFORM RUN-APP-FROM-FILES
+                   END-IF
+               END-IF
+           END-IF
            STOP RUN.
+
+      *> Runs one app source against one (optional) events file to
+      *> completion - the body MAIN-PARA itself used to run inline,
+      *> factored out so REGRESSION-RUN can call it once per manifest
+      *> line as well as MAIN-PARA calling it once for a normal
+      *> invocation.
+       RUN-APP-FROM-FILES.
+           PERFORM LOAD-LIMITS-CONFIG
+           PERFORM LOAD-LANG-MESSAGES
+           PERFORM LOAD-APP-SOURCE
+           IF WS-SRC-LINE-COUNT > 0
+               IF FUNCTION TRIM(WS-EVENTS-FILE-PATH)
+                   NOT = SPACES
+                   OPEN INPUT EVENTS-FILE
+                   SET HEADLESS-MODE-ON TO TRUE
+               END-IF
+               PERFORM OPEN-OR-EXTEND-AUDIT-FILE
+               PERFORM BUILD-SESSION-FILE-PATH
+               OPEN OUTPUT SESSION-FILE
+               PERFORM PARSE-APP-SOURCE
+               PERFORM LOAD-SCREEN-LAYOUT
+               PERFORM INIT-LIVE-VALUES
+               PERFORM INIT-SCREEN-REFRESH-TIMERS
+               PERFORM BUILD-CHECKPOINT-FILE-PATH
+               PERFORM RESTORE-CHECKPOINT
+               PERFORM RENDER-SCREEN
+               PERFORM INPUT-LOOP UNTIL APP-IS-STOPPED
+               PERFORM DISPLAY-LOAD-SUMMARY
+               CLOSE AUDIT-FILE
+               CLOSE SESSION-FILE
+               IF HEADLESS-MODE-ON
+                   CLOSE EVENTS-FILE
+               END-IF
+           END-IF.
+
+      *> AUDIT-FILE accumulates across runs rather than being
+      *> truncated by each new one, so a later trend report
+      *> (AGGREGATE-STATS in dashboard.cbl) can read every prior
+      *> session's records, not just the one just finished. OPEN
+      *> EXTEND on a file that does not exist yet comes back with
+      *> FILE STATUS "35" without creating it, so the first run
+      *> (or any run after audit.log is deleted) falls back to
+      *> OPEN OUTPUT to create it.
+       OPEN-OR-EXTEND-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Auto-refresh timer support (REFRESH-EVERY clause). Seeds
+      *> every screen's SCREEN-REFRESH-LAST-SECS to "now" at startup
+      *> so a freshly-loaded screen doesn't fire its refresh
+      *> paragraph on the very first check, then CHECK-SCREEN-
+      *> REFRESH-TIMER (called from INPUT-LOOP once a key has been
+      *> read) re-runs it once enough wall-clock time has passed.
+      *> ---------------------------------------------------------
+       INIT-SCREEN-REFRESH-TIMERS.
+           PERFORM INIT-ONE-SCREEN-REFRESH-TIMER
+               VARYING WS-REFRESH-INIT-IDX FROM 1 BY 1
+               UNTIL WS-REFRESH-INIT-IDX > WS-SCREEN-COUNT.
+
+       INIT-ONE-SCREEN-REFRESH-TIMER.
+           PERFORM COMPUTE-CLOCK-NOW-SECS
+           MOVE WS-CLOCK-NOW-SECS TO
+               SCREEN-REFRESH-LAST-SECS(WS-REFRESH-INIT-IDX).
+
+      *> Turns ACCEPT FROM TIME's HHMMSSss into one second-of-day
+      *> count.
+       COMPUTE-CLOCK-NOW-SECS.
+           ACCEPT WS-CLOCK-NOW FROM TIME
+           COMPUTE WS-CLOCK-NOW-SECS =
+               FUNCTION NUMVAL(WS-CLOCK-NOW(1:2)) * 3600 +
+               FUNCTION NUMVAL(WS-CLOCK-NOW(3:2)) * 60 +
+               FUNCTION NUMVAL(WS-CLOCK-NOW(5:2)).
+
+      *> Checked once per INPUT-LOOP pass, right after a key is
+      *> read, so a real wall-clock delay spent blocked waiting on
+      *> that key (interactive CONSOLE) or simply elapsed between
+      *> scripted events (headless) is picked up as soon as the
+      *> engine next gets control. A screen with no REFRESH-EVERY
+      *> clause (SCREEN-REFRESH-SECS = 0) is never checked, the same
+      *> "0 means off" convention NODE-TAB-ORDER already uses.
+       CHECK-SCREEN-REFRESH-TIMER.
+           IF SCREEN-REFRESH-SECS(WS-CURRENT-SCREEN-IDX) > 0
+               PERFORM COMPUTE-CLOCK-NOW-SECS
+               COMPUTE WS-CLOCK-ELAPSED = WS-CLOCK-NOW-SECS -
+                   SCREEN-REFRESH-LAST-SECS(WS-CURRENT-SCREEN-IDX)
+               IF WS-CLOCK-ELAPSED < 0
+                   ADD 86400 TO WS-CLOCK-ELAPSED
+               END-IF
+               IF WS-CLOCK-ELAPSED >=
+                   SCREEN-REFRESH-SECS(WS-CURRENT-SCREEN-IDX)
+                   MOVE WS-CLOCK-NOW-SECS TO
+                       SCREEN-REFRESH-LAST-SECS(WS-CURRENT-SCREEN-IDX)
+                   MOVE 0 TO WS-LOOP-COUNTER
+                   MOVE 0 TO WS-EXEC-DEPTH
+                   MOVE SCREEN-REFRESH-PARA(WS-CURRENT-SCREEN-IDX) TO
+                       WS-EXEC-PARA-NAME
+                   PERFORM RUN-PARAGRAPH-BY-NAME
+                   SET RENDER-NEEDS-REDRAW TO TRUE
+               END-IF
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Live-value initialisation - one WS-LIVE-ENTRY per state
+      *> variable, seeded from its STATE-DEFAULT-VALUE.
+      *> ---------------------------------------------------------
+       INIT-LIVE-VALUES.
+           MOVE 0 TO WS-LIVE-COUNT
+           PERFORM SEED-ONE-LIVE-VALUE
+               VARYING WS-INIT-STATE-IDX FROM 1 BY 1
+               UNTIL WS-INIT-STATE-IDX > WS-STATE-COUNT.
+
+       SEED-ONE-LIVE-VALUE.
+           IF STATE-OCCURS-COUNT(WS-INIT-STATE-IDX) > 1
+               PERFORM SEED-ONE-LIVE-ELEMENT
+                   VARYING WS-INIT-OCCURS-IDX FROM 1 BY 1
+                   UNTIL WS-INIT-OCCURS-IDX >
+                       STATE-OCCURS-COUNT(WS-INIT-STATE-IDX)
+           ELSE
+               PERFORM CHECK-LIVE-VALUE-ROOM
+               IF LIMIT-CHECK-FAILED
+                   PERFORM WARN-LIVE-VALUES-FULL
+               ELSE
+                   ADD 1 TO WS-LIVE-COUNT
+                   MOVE STATE-NAME(WS-INIT-STATE-IDX) TO
+                       LIVE-VAR-NAME(WS-LIVE-COUNT)
+                   MOVE STATE-NAME(WS-INIT-STATE-IDX) TO WS-LOOKUP-NAME
+                   PERFORM FIND-LANG-TEXT
+                   IF LANG-TEXT-FOUND
+                       MOVE WS-LANG-TEXT-OUT TO
+                           LIVE-VAR-VALUE(WS-LIVE-COUNT)
+                   ELSE
+                       MOVE STATE-DEFAULT-VALUE(WS-INIT-STATE-IDX) TO
+                           LIVE-VAR-VALUE(WS-LIVE-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+       SEED-ONE-LIVE-ELEMENT.
+           PERFORM CHECK-LIVE-VALUE-ROOM
+           IF LIMIT-CHECK-FAILED
+               PERFORM WARN-LIVE-VALUES-FULL
+           ELSE
+               ADD 1 TO WS-LIVE-COUNT
+               MOVE WS-INIT-OCCURS-IDX TO WS-NUM-FMT-VALUE
+               MOVE 0 TO WS-NUM-FMT-DEC
+               PERFORM FORMAT-NUMERIC-CANONICAL
+      *> Cleared first because STRING only overwrites the characters
+      *> it builds - a slot this table reused from a longer-named
+      *> element earlier in the same run (--regress runs every
+      *> manifest case in one process) would otherwise keep that
+      *> element's trailing characters past the new name's end.
+               MOVE SPACES TO LIVE-VAR-NAME(WS-LIVE-COUNT)
+               STRING FUNCTION TRIM(STATE-NAME(WS-INIT-STATE-IDX))
+                       DELIMITED BY SIZE
+                   "(" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NUM-FMT-OUT) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO LIVE-VAR-NAME(WS-LIVE-COUNT)
+               MOVE STATE-DEFAULT-VALUE(WS-INIT-STATE-IDX) TO
+                   LIVE-VAR-VALUE(WS-LIVE-COUNT)
+           END-IF.
+
+      *> Shared by every WS-LIVE-ENTRY append site (above and
+      *> SET-LIVE-VALUE below) - leaves its verdict in
+      *> LIMIT-CHECK-PASSED/LIMIT-CHECK-FAILED for the caller to test.
+       CHECK-LIVE-VALUE-ROOM.
+           MOVE WS-LIVE-COUNT TO WS-LIMIT-CHECK-COUNT
+           MOVE WS-MAX-LIVE-VALUES TO WS-LIMIT-CHECK-MAX
+           PERFORM CHECK-TABLE-LIMIT.
+
+       WARN-LIVE-VALUES-FULL.
+           IF NOT LIVE-VALUES-OVERFLOW-WARNED
+               DISPLAY "COBALT: warning - live value table limit ("
+                   WS-MAX-LIVE-VALUES
+                   ") reached; further state values are ignored"
+               SET LIVE-VALUES-OVERFLOW-WARNED TO TRUE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Live-value lookup/update - the only two places the rest
+      *> of the engine touches WS-LIVE-VALUES directly. A looked-up
+      *> name ending in ")" is a subscripted table reference - it is
+      *> resolved to a concrete "NAME(n)" key before the table scan,
+      *> so the subscript itself may be a literal or another field.
+      *> ---------------------------------------------------------
+       FIND-LIVE-VALUE.
+           PERFORM RESOLVE-SUBSCRIPT-NAME
+           MOVE WS-RESOLVED-LOOKUP-NAME TO WS-EXACT-LOOKUP-NAME
+           PERFORM FIND-LIVE-EXACT.
+
+       RESOLVE-SUBSCRIPT-NAME.
+           MOVE FUNCTION TRIM(WS-LOOKUP-NAME) TO WS-SUBSCRIPT-FULL
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LOOKUP-NAME)) TO
+               WS-SUBSCRIPT-LEN
+           IF WS-SUBSCRIPT-LEN > 0 AND
+               WS-SUBSCRIPT-FULL(WS-SUBSCRIPT-LEN:1) = ")"
+               PERFORM SPLIT-SUBSCRIPT-NAME
+           ELSE
+               MOVE WS-SUBSCRIPT-FULL TO WS-RESOLVED-LOOKUP-NAME
+           END-IF.
+
+       SPLIT-SUBSCRIPT-NAME.
+           MOVE SPACES TO WS-SUBSCRIPT-BASE WS-SUBSCRIPT-RAW
+           UNSTRING WS-SUBSCRIPT-FULL DELIMITED BY "("
+               INTO WS-SUBSCRIPT-BASE WS-SUBSCRIPT-RAW
+           UNSTRING WS-SUBSCRIPT-RAW DELIMITED BY ")"
+               INTO WS-SUBSCRIPT-RAW
+           PERFORM RESOLVE-SUBSCRIPT-INDEX
+           MOVE SPACES TO WS-RESOLVED-LOOKUP-NAME
+           STRING FUNCTION TRIM(WS-SUBSCRIPT-BASE) DELIMITED BY SIZE
+                   "(" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SUBSCRIPT-IDX-TXT)
+                       DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+               INTO WS-RESOLVED-LOOKUP-NAME.
+
+       RESOLVE-SUBSCRIPT-INDEX.
+           IF FUNCTION TEST-NUMVAL
+               (FUNCTION TRIM(WS-SUBSCRIPT-RAW)) = 0
+               MOVE FUNCTION TRIM(WS-SUBSCRIPT-RAW) TO
+                   WS-SUBSCRIPT-IDX-TXT
+           ELSE
+               MOVE WS-SUBSCRIPT-RAW TO WS-EXACT-LOOKUP-NAME
+               PERFORM FIND-LIVE-EXACT
+               IF WS-FOUND-LIVE-IDX NOT = 0
+                   MOVE FUNCTION TRIM(LIVE-VAR-VALUE(WS-FOUND-LIVE-IDX))
+                       TO WS-SUBSCRIPT-IDX-TXT
+               ELSE
+                   MOVE "0" TO WS-SUBSCRIPT-IDX-TXT
+               END-IF
+           END-IF.
+
+       FIND-LIVE-EXACT.
+           MOVE 0 TO WS-FOUND-LIVE-IDX
+           PERFORM SCAN-ONE-LIVE-ENTRY
+               VARYING WS-LIVE-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-LIVE-SCAN-IDX > WS-LIVE-COUNT
+               OR WS-FOUND-LIVE-IDX NOT = 0.
+
+       SCAN-ONE-LIVE-ENTRY.
+           IF LIVE-VAR-NAME(WS-LIVE-SCAN-IDX) =
+               FUNCTION TRIM(WS-EXACT-LOOKUP-NAME)
+               MOVE WS-LIVE-SCAN-IDX TO WS-FOUND-LIVE-IDX
+           END-IF.
+
+       GET-LIVE-VALUE.
+           PERFORM FIND-LIVE-VALUE
+           IF WS-FOUND-LIVE-IDX NOT = 0
+               MOVE LIVE-VAR-VALUE(WS-FOUND-LIVE-IDX) TO
+                   WS-LIVE-VALUE-OUT
+           ELSE
+               MOVE SPACES TO WS-LIVE-VALUE-OUT
+           END-IF.
+
+       SET-LIVE-VALUE.
+           PERFORM FIND-LIVE-VALUE
+           IF WS-FOUND-LIVE-IDX = 0
+               PERFORM CHECK-LIVE-VALUE-ROOM
+               IF LIMIT-CHECK-FAILED
+                   PERFORM WARN-LIVE-VALUES-FULL
+               ELSE
+                   ADD 1 TO WS-LIVE-COUNT
+                   MOVE WS-RESOLVED-LOOKUP-NAME TO
+                       LIVE-VAR-NAME(WS-LIVE-COUNT)
+                   MOVE WS-LIVE-VALUE-OUT TO
+                       LIVE-VAR-VALUE(WS-LIVE-COUNT)
+               END-IF
+           ELSE
+               IF HISTORY-LOG-ENABLED AND
+                   FUNCTION TRIM(LIVE-VAR-VALUE(WS-FOUND-LIVE-IDX))
+                       NOT = FUNCTION TRIM(WS-LIVE-VALUE-OUT)
+                   PERFORM RECORD-VALUE-HISTORY
+               END-IF
+               MOVE WS-LIVE-VALUE-OUT TO
+                   LIVE-VAR-VALUE(WS-FOUND-LIVE-IDX)
+           END-IF.
+
+      *> Appends one entry to WS-VALUE-HISTORY for the value SET-LIVE-
+      *> VALUE is about to overwrite - old value still sitting in
+      *> LIVE-VAR-VALUE(WS-FOUND-LIVE-IDX), new value already staged
+      *> in WS-LIVE-VALUE-OUT, and WS-EXEC-PARA-NAME for "which
+      *> paragraph made the change", the same approximation
+      *> REPORT-EXECUTION-LIMIT already relies on. Oldest entry is
+      *> dropped to make room once the table is full, the same
+      *> overflow posture PUSH-NAV-STACK takes on WS-NAV-STACK.
+       RECORD-VALUE-HISTORY.
+           IF WS-HISTORY-COUNT >= WS-MAX-HISTORY
+               PERFORM SHIFT-HISTORY-DOWN
+                   VARYING WS-HISTORY-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-HISTORY-SCAN-IDX > WS-MAX-HISTORY - 1
+           ELSE
+               ADD 1 TO WS-HISTORY-COUNT
+           END-IF
+           MOVE LIVE-VAR-NAME(WS-FOUND-LIVE-IDX) TO
+               HIST-VAR-NAME(WS-HISTORY-COUNT)
+           MOVE LIVE-VAR-VALUE(WS-FOUND-LIVE-IDX) TO
+               HIST-OLD-VALUE(WS-HISTORY-COUNT)
+           MOVE WS-LIVE-VALUE-OUT TO
+               HIST-NEW-VALUE(WS-HISTORY-COUNT)
+           MOVE WS-EXEC-PARA-NAME TO
+               HIST-PARA-NAME(WS-HISTORY-COUNT).
+
+       SHIFT-HISTORY-DOWN.
+           MOVE WS-HISTORY-ENTRY(WS-HISTORY-SCAN-IDX + 1) TO
+               WS-HISTORY-ENTRY(WS-HISTORY-SCAN-IDX).
+
+      *> ---------------------------------------------------------
+      *> Terminal render loop - clears the screen, then walks the
+      *> current screen's node range top to bottom, emitting one
+      *> line per leaf (Text/Numeric/Button) node, bounded by
+      *> WS-TERM-LINES/WS-TERM-COLS. Containers are structural only
+      *> and do not produce a line of their own.
+      *> ---------------------------------------------------------
+       RENDER-SCREEN.
+           PERFORM FIND-SCREEN-NODE-RANGE
+           IF WS-CURRENT-SCREEN-IDX NOT = WS-LAST-FOCUS-SCREEN-IDX
+               PERFORM BUILD-FOCUS-TABLE
+               MOVE WS-CURRENT-SCREEN-IDX TO WS-LAST-FOCUS-SCREEN-IDX
+               MOVE 1 TO WS-CURRENT-FOCUS-IDX
+           END-IF
+           DISPLAY WS-ESC-CHAR "[2J" WS-ESC-CHAR "[H"
+           MOVE 1 TO WS-CURRENT-LINE
+           PERFORM CLEAR-LINE-CLICK-MAP
+           IF WS-ALERT-BLINK-PHASE = 0
+               MOVE 1 TO WS-ALERT-BLINK-PHASE
+           ELSE
+               MOVE 0 TO WS-ALERT-BLINK-PHASE
+           END-IF
+           ADD 1 TO WS-AUDIT-SEQ
+           MOVE "FRAME-START" TO WS-SESSION-TAG-IN
+           MOVE SCREEN-NAME(WS-CURRENT-SCREEN-IDX) TO
+               WS-SESSION-TEXT-IN
+           PERFORM WRITE-SESSION-LINE
+           PERFORM RENDER-ONE-NODE
+               VARYING WS-RENDER-NODE-IDX FROM WS-SCREEN-NODE-START
+               BY 1
+               UNTIL WS-RENDER-NODE-IDX > WS-SCREEN-NODE-END
+               OR WS-CURRENT-LINE > WS-TERM-LINES
+           IF WS-PINNED-SCREEN-IDX NOT = 0
+               AND WS-PINNED-SCREEN-IDX NOT = WS-CURRENT-SCREEN-IDX
+               PERFORM RENDER-PINNED-PANE
+           END-IF
+           MOVE "FRAME-END" TO WS-SESSION-TAG-IN
+           MOVE SPACES TO WS-SESSION-TEXT-IN
+           PERFORM WRITE-SESSION-LINE
+           SET RENDER-IS-CLEAN TO TRUE.
+
+      *> Read-only secondary pane for a pinned screen, drawn below a
+      *> divider under the normal screen. Shares RENDER-ONE-NODE/
+      *> WS-CURRENT-LINE with the main pass so the combined frame still
+      *> respects WS-TERM-LINES, but walks its own node range
+      *> (WS-PIN-NODE-START/END) so it never disturbs WS-SCREEN-NODE-
+      *> START/END, which FIND-SCREEN-NODE-RANGE just set for the
+      *> screen actually being navigated.
+       RENDER-PINNED-PANE.
+           PERFORM FIND-PINNED-SCREEN-NODE-RANGE
+           IF WS-CURRENT-LINE <= WS-TERM-LINES
+               MOVE ALL "-" TO WS-DISPLAY-LINE-TEXT
+               DISPLAY "---- PINNED: "
+                   FUNCTION TRIM(SCREEN-NAME(WS-PINNED-SCREEN-IDX))
+                   " ----"
+               ADD 1 TO WS-CURRENT-LINE
+           END-IF
+           PERFORM RENDER-ONE-NODE
+               VARYING WS-RENDER-NODE-IDX FROM WS-PIN-NODE-START
+               BY 1
+               UNTIL WS-RENDER-NODE-IDX > WS-PIN-NODE-END
+               OR WS-CURRENT-LINE > WS-TERM-LINES.
+
+      *> Same contiguous-range lookup FIND-SCREEN-NODE-RANGE does for
+      *> WS-CURRENT-SCREEN-IDX, kept as its own paragraph (rather than
+      *> parameterizing FIND-SCREEN-NODE-RANGE) so the pinned pane's
+      *> bounds never alias the main pass's WS-SCREEN-NODE-START/END.
+       FIND-PINNED-SCREEN-NODE-RANGE.
+           MOVE SCREEN-ROOT-NODE-IDX(WS-PINNED-SCREEN-IDX) TO
+               WS-PIN-NODE-START
+           MOVE WS-NODE-COUNT TO WS-PIN-NODE-END
+           PERFORM CHECK-NEXT-PINNED-SCREEN-BOUND
+               VARYING WS-RENDER-SCREEN-SCAN FROM 1 BY 1
+               UNTIL WS-RENDER-SCREEN-SCAN > WS-SCREEN-COUNT.
+
+       CHECK-NEXT-PINNED-SCREEN-BOUND.
+           IF SCREEN-ROOT-NODE-IDX(WS-RENDER-SCREEN-SCAN) >
+               WS-PIN-NODE-START
+               AND SCREEN-ROOT-NODE-IDX(WS-RENDER-SCREEN-SCAN) - 1 <
+                   WS-PIN-NODE-END
+               COMPUTE WS-PIN-NODE-END =
+                   SCREEN-ROOT-NODE-IDX(WS-RENDER-SCREEN-SCAN) - 1
+           END-IF.
+
+      *> PIN key toggle: pressing PIN on a screen pins it (the pane
+      *> only actually appears once the operator navigates away, since
+      *> RENDER-SCREEN skips the pane when it would just repeat the
+      *> screen already on display); pressing PIN again on that same
+      *> screen, whether still there or navigated back to it, unpins.
+      *> Pinning a new screen while one is already pinned replaces it -
+      *> only one secondary pane at a time.
+       TOGGLE-PIN-SCREEN.
+           IF WS-PINNED-SCREEN-IDX = WS-CURRENT-SCREEN-IDX
+               MOVE 0 TO WS-PINNED-SCREEN-IDX
+           ELSE
+               MOVE WS-CURRENT-SCREEN-IDX TO WS-PINNED-SCREEN-IDX
+           END-IF
+           SET RENDER-NEEDS-REDRAW TO TRUE.
+
+      *> A screen's nodes are a contiguous range in WS-NODE-TABLE
+      *> (the parser emits one screen's whole tree before the
+      *> next), so the range runs from its root to just before the
+      *> next screen's root (or the end of the table for the last
+      *> screen).
+       FIND-SCREEN-NODE-RANGE.
+           MOVE SCREEN-ROOT-NODE-IDX(WS-CURRENT-SCREEN-IDX) TO
+               WS-SCREEN-NODE-START
+           MOVE WS-NODE-COUNT TO WS-SCREEN-NODE-END
+           PERFORM CHECK-NEXT-SCREEN-BOUND
+               VARYING WS-RENDER-SCREEN-SCAN FROM 1 BY 1
+               UNTIL WS-RENDER-SCREEN-SCAN > WS-SCREEN-COUNT.
+
+       CHECK-NEXT-SCREEN-BOUND.
+           IF SCREEN-ROOT-NODE-IDX(WS-RENDER-SCREEN-SCAN) >
+               WS-SCREEN-NODE-START
+               AND SCREEN-ROOT-NODE-IDX(WS-RENDER-SCREEN-SCAN) - 1 <
+                   WS-SCREEN-NODE-END
+               COMPUTE WS-SCREEN-NODE-END =
+                   SCREEN-ROOT-NODE-IDX(WS-RENDER-SCREEN-SCAN) - 1
+           END-IF.
+
+      *> Wipes last frame's click map before RENDER-ONE-NODE rebuilds
+      *> it line by line - a row that nothing redraws onto this frame
+      *> (the screen got shorter) must not keep pointing at a stale
+      *> focus entry.
+       CLEAR-LINE-CLICK-MAP.
+           PERFORM CLEAR-ONE-LINE-CLICK-SLOT
+               VARYING WS-LINE-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-LINE-SCAN-IDX > 200.
+
+       CLEAR-ONE-LINE-CLICK-SLOT.
+           MOVE 0 TO WS-LINE-FOCUS-MAP(WS-LINE-SCAN-IDX)
+           MOVE 0 TO WS-LINE-WIDTH-MAP(WS-LINE-SCAN-IDX).
+
+       RENDER-ONE-NODE.
+           IF NOT NODE-IS-CONTAINER(WS-RENDER-NODE-IDX)
+               IF NODE-IS-LIST(WS-RENDER-NODE-IDX)
+                   PERFORM RENDER-LIST-NODE
+               ELSE
+                   PERFORM BUILD-NODE-LINE-TEXT
+                   PERFORM RECORD-LINE-CLICK-TARGET
+                   PERFORM APPLY-NODE-COLOR
+                   DISPLAY WS-DISPLAY-LINE-TEXT(1:WS-DISPLAY-LINE-LEN)
+                   PERFORM RESET-NODE-COLOR
+                   MOVE "LINE" TO WS-SESSION-TAG-IN
+                   MOVE WS-DISPLAY-LINE-TEXT(1:WS-DISPLAY-LINE-LEN)
+                       TO WS-SESSION-TEXT-IN
+                   PERFORM WRITE-SESSION-LINE
+                   ADD 1 TO WS-CURRENT-LINE
+               END-IF
+           END-IF.
+
+      *> Records which screen row a just-built field line landed on,
+      *> so a later CLICK row/col event can resolve back to a focus
+      *> entry. Only focusable nodes are worth recording; a plain
+      *> Text node with no binding/action never appears in
+      *> WS-FOCUS-TABLE, so the search below simply leaves the slot
+      *> at 0 (no click target) for it.
+       RECORD-LINE-CLICK-TARGET.
+           IF WS-CURRENT-LINE <= 200
+               MOVE 0 TO WS-CLICK-FOCUS-IDX
+               PERFORM FIND-FOCUS-IDX-FOR-CLICK-NODE
+                   VARYING WS-CLICK-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-CLICK-SEARCH-IDX > WS-FOCUS-COUNT
+                   OR WS-CLICK-FOCUS-IDX > 0
+               IF WS-CLICK-FOCUS-IDX > 0
+                   MOVE WS-CLICK-FOCUS-IDX TO
+                       WS-LINE-FOCUS-MAP(WS-CURRENT-LINE)
+                   MOVE WS-DISPLAY-LINE-LEN TO
+                       WS-LINE-WIDTH-MAP(WS-CURRENT-LINE)
+               END-IF
+           END-IF.
+
+       FIND-FOCUS-IDX-FOR-CLICK-NODE.
+           IF FOCUS-NODE-IDX(WS-CLICK-SEARCH-IDX) = WS-RENDER-NODE-IDX
+               MOVE WS-CLICK-SEARCH-IDX TO WS-CLICK-FOCUS-IDX
+           END-IF.
+
+      *> A List is the only leaf node that renders more than one line
+      *> - a ROWS-line viewport starting at NODE-LIST-SCROLL, each row
+      *> showing one bound-field item with a ">" cursor marker on the
+      *> highlighted one. Stops early if the screen's own line budget
+      *> (WS-TERM-LINES) runs out first.
+       RENDER-LIST-NODE.
+           MOVE NODE-BINDING(WS-RENDER-NODE-IDX) TO WS-LIST-BASE-NAME
+           MOVE WS-RENDER-NODE-IDX TO WS-LIST-NODE-IDX
+           COMPUTE WS-LIST-ITEM-IDX =
+               NODE-LIST-SCROLL(WS-RENDER-NODE-IDX) + 1
+           MOVE 0 TO WS-LIST-ROW-COUNT
+           PERFORM RENDER-ONE-LIST-ROW
+               UNTIL WS-LIST-ROW-COUNT >=
+                   NODE-LIST-ROWS(WS-RENDER-NODE-IDX)
+               OR WS-CURRENT-LINE > WS-TERM-LINES.
+
+       RENDER-ONE-LIST-ROW.
+           PERFORM BUILD-LIST-ROW-TEXT
+           PERFORM APPLY-NODE-COLOR
+           DISPLAY WS-DISPLAY-LINE-TEXT(1:WS-DISPLAY-LINE-LEN)
+           PERFORM RESET-NODE-COLOR
+           MOVE "LINE" TO WS-SESSION-TAG-IN
+           MOVE WS-DISPLAY-LINE-TEXT(1:WS-DISPLAY-LINE-LEN) TO
+               WS-SESSION-TEXT-IN
+           PERFORM WRITE-SESSION-LINE
+           ADD 1 TO WS-CURRENT-LINE
+           ADD 1 TO WS-LIST-ROW-COUNT
+           ADD 1 TO WS-LIST-ITEM-IDX.
+
+      *> One List row: "> item" for the row under the cursor, plain
+      *> "item" otherwise, or a blank line once the viewport runs
+      *> past the bound field's last item.
+       BUILD-LIST-ROW-TEXT.
+           MOVE SPACES TO WS-DISPLAY-LINE-TEXT
+           PERFORM FIND-LIST-ITEM-COUNT
+           IF WS-LIST-ITEM-IDX <= WS-LIST-ITEM-COUNT
+               PERFORM BUILD-LIST-ITEM-LOOKUP-NAME
+               PERFORM GET-LIVE-VALUE
+               IF WS-LIST-ITEM-IDX = NODE-LIST-CURSOR(WS-LIST-NODE-IDX)
+                   STRING "> " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-LIVE-VALUE-OUT)
+                           DELIMITED BY SIZE
+                       INTO WS-DISPLAY-LINE-TEXT
+               ELSE
+                   MOVE FUNCTION TRIM(WS-LIVE-VALUE-OUT) TO
+                       WS-DISPLAY-LINE-TEXT
+               END-IF
+           END-IF
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DISPLAY-LINE-TEXT))
+               TO WS-DISPLAY-LINE-LEN
+           IF WS-DISPLAY-LINE-LEN = 0
+               MOVE 1 TO WS-DISPLAY-LINE-LEN
+           END-IF
+           IF WS-DISPLAY-LINE-LEN > WS-TERM-COLS
+               MOVE WS-TERM-COLS TO WS-DISPLAY-LINE-LEN
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Screen-dump for the DUMP key (DUMP-CURRENT-SCREEN) - writes
+      *> the frame currently on display to DUMP-FILE, one line per
+      *> rendered node, built through the exact same BUILD-NODE-LINE-
+      *> TEXT/BUILD-LIST-ROW-TEXT paragraphs RENDER-ONE-NODE/RENDER-
+      *> ONE-LIST-ROW use, so the dump can never drift from what the
+      *> operator actually sees. Walks WS-SCREEN-NODE-START/END, left
+      *> as-is by the RENDER-SCREEN call that preceded it, rather than
+      *> re-deriving them, and counts its own WS-DUMP-LINE-COUNT
+      *> instead of advancing WS-CURRENT-LINE, so dumping never
+      *> disturbs the real render's line budget or click map.
+      *> ---------------------------------------------------------
+       DUMP-CURRENT-SCREEN.
+           PERFORM BUILD-DUMP-FILE-PATH
+           OPEN OUTPUT DUMP-FILE
+           MOVE 0 TO WS-DUMP-LINE-COUNT
+           PERFORM DUMP-ONE-NODE
+               VARYING WS-RENDER-NODE-IDX FROM WS-SCREEN-NODE-START
+               BY 1
+               UNTIL WS-RENDER-NODE-IDX > WS-SCREEN-NODE-END
+               OR WS-DUMP-LINE-COUNT > WS-TERM-LINES
+           CLOSE DUMP-FILE.
+
+      *> Named from the app source the same way BUILD-CHECKPOINT-FILE-
+      *> PATH is, overwritten fresh on every DUMP key press.
+       BUILD-DUMP-FILE-PATH.
+           MOVE SPACES TO WS-DUMP-FILE-PATH
+           STRING FUNCTION TRIM(WS-APP-FILE-PATH) DELIMITED BY SIZE
+                   ".dump.txt" DELIMITED BY SIZE
+               INTO WS-DUMP-FILE-PATH.
+
+       DUMP-ONE-NODE.
+           IF NOT NODE-IS-CONTAINER(WS-RENDER-NODE-IDX)
+               IF NODE-IS-LIST(WS-RENDER-NODE-IDX)
+                   PERFORM DUMP-LIST-NODE
+               ELSE
+                   PERFORM BUILD-NODE-LINE-TEXT
+                   WRITE DUMP-RECORD FROM
+                       WS-DISPLAY-LINE-TEXT(1:WS-DISPLAY-LINE-LEN)
+                   ADD 1 TO WS-DUMP-LINE-COUNT
+               END-IF
+           END-IF.
+
+       DUMP-LIST-NODE.
+           MOVE NODE-BINDING(WS-RENDER-NODE-IDX) TO WS-LIST-BASE-NAME
+           MOVE WS-RENDER-NODE-IDX TO WS-LIST-NODE-IDX
+           COMPUTE WS-LIST-ITEM-IDX =
+               NODE-LIST-SCROLL(WS-RENDER-NODE-IDX) + 1
+           MOVE 0 TO WS-LIST-ROW-COUNT
+           PERFORM DUMP-ONE-LIST-ROW
+               UNTIL WS-LIST-ROW-COUNT >=
+                   NODE-LIST-ROWS(WS-RENDER-NODE-IDX)
+               OR WS-DUMP-LINE-COUNT > WS-TERM-LINES.
+
+       DUMP-ONE-LIST-ROW.
+           PERFORM BUILD-LIST-ROW-TEXT
+           WRITE DUMP-RECORD FROM
+               WS-DISPLAY-LINE-TEXT(1:WS-DISPLAY-LINE-LEN)
+           ADD 1 TO WS-DUMP-LINE-COUNT
+           ADD 1 TO WS-LIST-ROW-COUNT
+           ADD 1 TO WS-LIST-ITEM-IDX.
+
+      *> ---------------------------------------------------------
+      *> Change-history dump for the HIST key - writes every entry
+      *> RECORD-VALUE-HISTORY has collected so far to HISTORY-FILE,
+      *> one line per change, oldest first. A no-op beyond opening and
+      *> closing an empty file when HISTORY-LOG was never turned on in
+      *> cobalt.cfg or nothing has changed yet this session.
+      *> ---------------------------------------------------------
+       DUMP-VALUE-HISTORY.
+           PERFORM BUILD-HISTORY-FILE-PATH
+           OPEN OUTPUT HISTORY-FILE
+           PERFORM WRITE-ONE-HISTORY-ENTRY
+               VARYING WS-HISTORY-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-HISTORY-SCAN-IDX > WS-HISTORY-COUNT
+           CLOSE HISTORY-FILE.
+
+      *> Named from the app source the same way BUILD-DUMP-FILE-PATH
+      *> is, overwritten fresh on every HIST key press.
+       BUILD-HISTORY-FILE-PATH.
+           MOVE SPACES TO WS-HISTORY-FILE-PATH
+           STRING FUNCTION TRIM(WS-APP-FILE-PATH) DELIMITED BY SIZE
+                   ".history.txt" DELIMITED BY SIZE
+               INTO WS-HISTORY-FILE-PATH.
+
+      *> Skips any entry for a field the current operator's role can't
+      *> view, the same as BUILD-FIELD-LINE-TEXT does for a live
+      *> render - checked here at dump time, against whoever pressed
+      *> HIST just now, rather than at record time against whoever
+      *> was signed in when the value actually changed, so the same
+      *> ROLE clause protects a field's history no matter which
+      *> operator's action produced a given entry.
+       WRITE-ONE-HISTORY-ENTRY.
+           MOVE HIST-VAR-NAME(WS-HISTORY-SCAN-IDX) TO
+               WS-VAR-ROLE-CHECK-NAME
+           PERFORM CHECK-VAR-ROLE-VIEWABLE
+           IF ROLE-CHECK-ALLOWED
+               MOVE SPACES TO WS-HISTORY-LINE
+               STRING FUNCTION TRIM(
+                       HIST-VAR-NAME(WS-HISTORY-SCAN-IDX))
+                           DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       FUNCTION TRIM(
+                           HIST-OLD-VALUE(WS-HISTORY-SCAN-IDX))
+                           DELIMITED BY SIZE
+                       " -> " DELIMITED BY SIZE
+                       FUNCTION TRIM(
+                           HIST-NEW-VALUE(WS-HISTORY-SCAN-IDX))
+                           DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       FUNCTION TRIM(
+                           HIST-PARA-NAME(WS-HISTORY-SCAN-IDX))
+                           DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                   INTO WS-HISTORY-LINE
+               WRITE HISTORY-RECORD FROM WS-HISTORY-LINE
+           END-IF.
+
+       BUILD-NODE-LINE-TEXT.
+           MOVE SPACES TO WS-DISPLAY-LINE-TEXT
+           EVALUATE TRUE
+               WHEN NODE-IS-BUTTON(WS-RENDER-NODE-IDX)
+                   MOVE NODE-NAME(WS-RENDER-NODE-IDX) TO
+                       WS-LOOKUP-NAME
+                   PERFORM FIND-LANG-TEXT
+                   IF NOT LANG-TEXT-FOUND
+                       MOVE NODE-LABEL(WS-RENDER-NODE-IDX) TO
+                           WS-LANG-TEXT-OUT
+                   END-IF
+                   STRING "[" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-LANG-TEXT-OUT)
+                           DELIMITED BY SIZE
+                       "]" DELIMITED BY SIZE
+                       INTO WS-DISPLAY-LINE-TEXT
+                   IF NODE-FAILED-VALIDATION(WS-RENDER-NODE-IDX)
+                       STRING FUNCTION TRIM(WS-DISPLAY-LINE-TEXT)
+                               DELIMITED BY SIZE
+                           " *** " DELIMITED BY SIZE
+                           FUNCTION TRIM(
+                               NODE-VALID-MSG(WS-RENDER-NODE-IDX))
+                               DELIMITED BY SIZE
+                           " ***" DELIMITED BY SIZE
+                           INTO WS-DISPLAY-LINE-TEXT
+                   END-IF
+               WHEN NODE-IS-CHECKBOX(WS-RENDER-NODE-IDX)
+                   PERFORM BUILD-CHECKBOX-LINE-TEXT
+               WHEN NODE-IS-DROPDOWN(WS-RENDER-NODE-IDX)
+                   PERFORM BUILD-DROPDOWN-LINE-TEXT
+               WHEN OTHER
+                   PERFORM BUILD-FIELD-LINE-TEXT
+           END-EVALUATE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DISPLAY-LINE-TEXT))
+               TO WS-DISPLAY-LINE-LEN
+           IF WS-DISPLAY-LINE-LEN = 0
+               MOVE 1 TO WS-DISPLAY-LINE-LEN
+           END-IF
+           IF WS-DISPLAY-LINE-LEN > WS-TERM-COLS
+               MOVE WS-TERM-COLS TO WS-DISPLAY-LINE-LEN
+           END-IF.
+
+      *> Checkbox leaf: "[X] Label" when its bound flag is live value
+      *> "1", "[ ] Label" otherwise (blank/unset counts as unchecked).
+       BUILD-CHECKBOX-LINE-TEXT.
+           MOVE NODE-NAME(WS-RENDER-NODE-IDX) TO WS-LOOKUP-NAME
+           PERFORM FIND-LANG-TEXT
+           IF NOT LANG-TEXT-FOUND
+               MOVE NODE-LABEL(WS-RENDER-NODE-IDX) TO WS-LANG-TEXT-OUT
+           END-IF
+           MOVE NODE-BINDING(WS-RENDER-NODE-IDX) TO WS-LOOKUP-NAME
+           PERFORM GET-LIVE-VALUE
+           IF FUNCTION TRIM(WS-LIVE-VALUE-OUT) = "1"
+               STRING "[X] " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LANG-TEXT-OUT) DELIMITED BY SIZE
+                   INTO WS-DISPLAY-LINE-TEXT
+           ELSE
+               STRING "[ ] " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LANG-TEXT-OUT) DELIMITED BY SIZE
+                   INTO WS-DISPLAY-LINE-TEXT
+           END-IF
+           IF NODE-FAILED-VALIDATION(WS-RENDER-NODE-IDX)
+               STRING FUNCTION TRIM(WS-DISPLAY-LINE-TEXT)
+                       DELIMITED BY SIZE
+                   " *** " DELIMITED BY SIZE
+                   FUNCTION TRIM(NODE-VALID-MSG(WS-RENDER-NODE-IDX))
+                       DELIMITED BY SIZE
+                   " ***" DELIMITED BY SIZE
+                   INTO WS-DISPLAY-LINE-TEXT
+           END-IF.
+
+      *> Dropdown leaf: "name: < live-value >", the angle brackets
+      *> marking it as a cycle-through selector rather than free text.
+      *> An unset/unmatched live value still shows through as-is.
+       BUILD-DROPDOWN-LINE-TEXT.
+           MOVE NODE-BINDING(WS-RENDER-NODE-IDX) TO WS-LOOKUP-NAME
+           PERFORM GET-LIVE-VALUE
+           STRING FUNCTION TRIM(NODE-NAME(WS-RENDER-NODE-IDX))
+                   DELIMITED BY SIZE
+               ": < " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LIVE-VALUE-OUT) DELIMITED BY SIZE
+               " >" DELIMITED BY SIZE
+               INTO WS-DISPLAY-LINE-TEXT
+           IF NODE-FAILED-VALIDATION(WS-RENDER-NODE-IDX)
+               STRING FUNCTION TRIM(WS-DISPLAY-LINE-TEXT)
+                       DELIMITED BY SIZE
+                   " *** " DELIMITED BY SIZE
+                   FUNCTION TRIM(NODE-VALID-MSG(WS-RENDER-NODE-IDX))
+                       DELIMITED BY SIZE
+                   " ***" DELIMITED BY SIZE
+                   INTO WS-DISPLAY-LINE-TEXT
+           END-IF.
+
+      *> Text/Numeric leaf: a bound field shows "name: live-value",
+      *> an unbound one is a static label carrying its VALUE clause.
+       BUILD-FIELD-LINE-TEXT.
+           IF FUNCTION TRIM(NODE-BINDING(WS-RENDER-NODE-IDX))
+               NOT = SPACES
+               MOVE WS-RENDER-NODE-IDX TO WS-ROLE-CHECK-NODE-IDX
+               PERFORM CHECK-NODE-ROLE-VIEWABLE
+               IF ROLE-CHECK-DENIED
+                   STRING FUNCTION TRIM(NODE-NAME(WS-RENDER-NODE-IDX))
+                           DELIMITED BY SIZE
+                       ": *** ACCESS DENIED ***" DELIMITED BY SIZE
+                       INTO WS-DISPLAY-LINE-TEXT
+               ELSE
+                   MOVE NODE-BINDING(WS-RENDER-NODE-IDX) TO
+                       WS-LOOKUP-NAME
+                   PERFORM GET-LIVE-VALUE
+                   IF FUNCTION TRIM(
+                       NODE-ALERT-PATTERN(WS-RENDER-NODE-IDX))
+                       NOT = SPACES
+                       PERFORM CHECK-NODE-ALERT-MATCH
+                   END-IF
+                   IF NODE-IS-NUMERIC(WS-RENDER-NODE-IDX)
+                       AND FUNCTION TRIM(
+                           NODE-EDIT-MASK(WS-RENDER-NODE-IDX))
+                           NOT = SPACES
+                       PERFORM APPLY-NODE-EDIT-MASK
+                   END-IF
+                   IF NODE-IS-TEXT(WS-RENDER-NODE-IDX)
+                       AND NODE-IS-PASSWORD(WS-RENDER-NODE-IDX)
+                       PERFORM MASK-PASSWORD-VALUE
+                   END-IF
+                   STRING FUNCTION TRIM(NODE-NAME(WS-RENDER-NODE-IDX))
+                           DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-LIVE-VALUE-OUT)
+                           DELIMITED BY SIZE
+                       INTO WS-DISPLAY-LINE-TEXT
+                   IF NODE-FAILED-VALIDATION(WS-RENDER-NODE-IDX)
+                       STRING FUNCTION TRIM(WS-DISPLAY-LINE-TEXT)
+                               DELIMITED BY SIZE
+                           " *** " DELIMITED BY SIZE
+                           FUNCTION TRIM(
+                               NODE-VALID-MSG(WS-RENDER-NODE-IDX))
+                               DELIMITED BY SIZE
+                           " ***" DELIMITED BY SIZE
+                           INTO WS-DISPLAY-LINE-TEXT
+                   END-IF
+               END-IF
+           ELSE
+               MOVE NODE-NAME(WS-RENDER-NODE-IDX) TO WS-LOOKUP-NAME
+               PERFORM FIND-LANG-TEXT
+               IF LANG-TEXT-FOUND
+                   MOVE WS-LANG-TEXT-OUT TO WS-DISPLAY-LINE-TEXT
+               ELSE
+                   MOVE NODE-VALUE(WS-RENDER-NODE-IDX) TO
+                       WS-DISPLAY-LINE-TEXT
+               END-IF
+           END-IF.
+
+      *> Reformats WS-LIVE-VALUE-OUT in place, inserting thousands
+      *> separators into its integer part (and a leading "$" when the
+      *> mask is CURRENCY rather than plain COMMA). Any sign and
+      *> decimal part FORMAT-NUMERIC-CANONICAL already produced pass
+      *> through unchanged around the re-grouped digits.
+       APPLY-NODE-EDIT-MASK.
+           PERFORM SPLIT-EDIT-MASK-INPUT
+           MOVE SPACES TO WS-EM-OUT
+           MOVE 1 TO WS-EM-OUT-LEN
+           IF WS-EM-SIGN NOT = SPACE
+               STRING WS-EM-SIGN DELIMITED BY SIZE
+                   INTO WS-EM-OUT WITH POINTER WS-EM-OUT-LEN
+           END-IF
+           IF FUNCTION TRIM(NODE-EDIT-MASK(WS-RENDER-NODE-IDX))
+               = "CURRENCY"
+               STRING "$" DELIMITED BY SIZE
+                   INTO WS-EM-OUT WITH POINTER WS-EM-OUT-LEN
+           END-IF
+           PERFORM APPEND-ONE-EDIT-DIGIT
+               VARYING WS-EM-POS FROM 1 BY 1
+               UNTIL WS-EM-POS > WS-EM-INT-LEN
+           IF WS-EM-DOT-POS > 0
+               STRING "." DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EM-DEC-PART) DELIMITED BY SIZE
+                   INTO WS-EM-OUT WITH POINTER WS-EM-OUT-LEN
+           END-IF
+           MOVE WS-EM-OUT TO WS-LIVE-VALUE-OUT.
+
+      *> Splits the canonical live value into an optional leading
+      *> sign, the integer digits and an optional decimal part,
+      *> since only the integer digits get regrouped with commas.
+       SPLIT-EDIT-MASK-INPUT.
+           MOVE SPACE TO WS-EM-SIGN
+           MOVE SPACES TO WS-EM-INT-PART WS-EM-DEC-PART
+           MOVE FUNCTION TRIM(WS-LIVE-VALUE-OUT) TO WS-EM-INT-PART
+           IF WS-EM-INT-PART(1:1) = "-"
+               MOVE "-" TO WS-EM-SIGN
+               MOVE WS-EM-INT-PART(2:19) TO WS-EM-INT-PART
+           END-IF
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-EM-INT-PART)) TO
+               WS-EM-INT-LEN
+           MOVE 0 TO WS-EM-DOT-POS
+           PERFORM FIND-EDIT-MASK-DOT
+               VARYING WS-EM-POS FROM 1 BY 1
+               UNTIL WS-EM-POS > WS-EM-INT-LEN
+               OR WS-EM-DOT-POS > 0
+           IF WS-EM-DOT-POS > 0
+               MOVE WS-EM-INT-PART(WS-EM-DOT-POS + 1:) TO
+                   WS-EM-DEC-PART
+               MOVE WS-EM-INT-PART(1:WS-EM-DOT-POS - 1) TO
+                   WS-EM-WORK
+               MOVE WS-EM-WORK TO WS-EM-INT-PART
+               COMPUTE WS-EM-INT-LEN = WS-EM-DOT-POS - 1
+           END-IF.
+
+       FIND-EDIT-MASK-DOT.
+           IF WS-EM-INT-PART(WS-EM-POS:1) = "."
+               MOVE WS-EM-POS TO WS-EM-DOT-POS
+           END-IF.
+
+      *> One integer digit per call, with a comma dropped in right
+      *> behind it whenever exactly a multiple of three digits remain
+      *> to its right - the same left-to-right grouping test used
+      *> anywhere digits are regrouped in threes from the right.
+       APPEND-ONE-EDIT-DIGIT.
+           STRING WS-EM-INT-PART(WS-EM-POS:1) DELIMITED BY SIZE
+               INTO WS-EM-OUT WITH POINTER WS-EM-OUT-LEN
+           COMPUTE WS-EM-REMAIN = WS-EM-INT-LEN - WS-EM-POS
+           IF WS-EM-REMAIN > 0 AND FUNCTION MOD(WS-EM-REMAIN, 3) = 0
+               STRING "," DELIMITED BY SIZE
+                   INTO WS-EM-OUT WITH POINTER WS-EM-OUT-LEN
+           END-IF.
+
+      *> Replaces WS-LIVE-VALUE-OUT with one "*" per character of the
+      *> real typed value (PASSWORD clause) - the bound state field
+      *> itself still holds the real value for the app's own handler
+      *> logic to compare; only the on-screen rendering is masked.
+       MASK-PASSWORD-VALUE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LIVE-VALUE-OUT)) TO
+               WS-PW-LEN
+           MOVE SPACES TO WS-PW-OUT
+           PERFORM APPEND-ONE-PASSWORD-MASK-CHAR
+               VARYING WS-PW-POS FROM 1 BY 1
+               UNTIL WS-PW-POS > WS-PW-LEN
+           MOVE WS-PW-OUT TO WS-LIVE-VALUE-OUT.
+
+       APPEND-ONE-PASSWORD-MASK-CHAR.
+           MOVE "*" TO WS-PW-OUT(WS-PW-POS:1).
+
+      *> Re-sets NODE-ALERT-FLAG for this render pass, on (ALERT-
+      *> COLOR's pattern found in the live value just fetched by
+      *> GET-LIVE-VALUE) or off, the same re-set-every-render design
+      *> VALIDATE-SCREEN-FIELDS uses for NODE-VALID-FLAG. A newly
+      *> raised alert - one that was not active on the prior render -
+      *> also rings the terminal bell once, so an error condition
+      *> like calculator's "Cannot divide by zero!" is noticeable
+      *> even away from the screen, not just visually distinct on it.
+       CHECK-NODE-ALERT-MATCH.
+           MOVE NODE-ALERT-FLAG(WS-RENDER-NODE-IDX) TO
+               WS-ALERT-PREV-FLAG
+           MOVE 0 TO WS-ALERT-TALLY
+           MOVE WS-LIVE-VALUE-OUT TO WS-ALERT-SUBJECT
+           INSPECT WS-ALERT-SUBJECT TALLYING WS-ALERT-TALLY FOR ALL
+               FUNCTION TRIM(NODE-ALERT-PATTERN(WS-RENDER-NODE-IDX))
+           IF WS-ALERT-TALLY > 0
+               MOVE 1 TO NODE-ALERT-FLAG(WS-RENDER-NODE-IDX)
+               IF WS-ALERT-PREV-FLAG = 0
+                   DISPLAY WS-BEL-CHAR WITH NO ADVANCING
+               END-IF
+           ELSE
+               MOVE 0 TO NODE-ALERT-FLAG(WS-RENDER-NODE-IDX)
+           END-IF.
+
+      *> A failed REQUIRED/RANGE check overrides the field's own
+      *> FG-COLOR clause (if any) with red for this render pass only -
+      *> NODE-FG-COLOR itself is never changed, so the override drops
+      *> away on its own as soon as the field validates clean again.
+      *> An active ALERT-COLOR match is the next priority below that,
+      *> the same runtime-only override the validation check makes.
+       APPLY-NODE-COLOR.
+           IF NODE-FAILED-VALIDATION(WS-RENDER-NODE-IDX)
+               DISPLAY WS-ESC-CHAR "[3" WS-COLOR-RED "m"
+                   WITH NO ADVANCING
+           ELSE
+               IF NODE-ALERT-ACTIVE(WS-RENDER-NODE-IDX)
+                   DISPLAY WS-ESC-CHAR "[3"
+                       NODE-ALERT-COLOR(WS-RENDER-NODE-IDX) "m"
+                       WITH NO ADVANCING
+               ELSE
+                   IF NODE-FG-COLOR(WS-RENDER-NODE-IDX)
+                       NOT = WS-COLOR-NONE
+                       DISPLAY WS-ESC-CHAR "[3"
+                           NODE-FG-COLOR(WS-RENDER-NODE-IDX) "m"
+                           WITH NO ADVANCING
+                   ELSE
+                       IF WS-ACTIVE-FG NOT = WS-COLOR-NONE
+                           DISPLAY WS-ESC-CHAR "[3" WS-ACTIVE-FG "m"
+                               WITH NO ADVANCING
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF NODE-ALERT-ACTIVE(WS-RENDER-NODE-IDX)
+               AND WS-ALERT-BLINK-PHASE = 1
+               DISPLAY WS-ESC-CHAR "[4"
+                   NODE-ALERT-COLOR(WS-RENDER-NODE-IDX) "m"
+                   WITH NO ADVANCING
+           ELSE
+               IF NODE-BG-COLOR(WS-RENDER-NODE-IDX) NOT = WS-COLOR-NONE
+                   DISPLAY WS-ESC-CHAR "[4"
+                       NODE-BG-COLOR(WS-RENDER-NODE-IDX) "m"
+                       WITH NO ADVANCING
+               ELSE
+                   IF WS-ACTIVE-BG NOT = WS-COLOR-NONE
+                       DISPLAY WS-ESC-CHAR "[4" WS-ACTIVE-BG "m"
+                           WITH NO ADVANCING
+                   END-IF
+               END-IF
+           END-IF.
+
+       RESET-NODE-COLOR.
+           IF NODE-FG-COLOR(WS-RENDER-NODE-IDX) NOT = WS-COLOR-NONE
+               OR NODE-BG-COLOR(WS-RENDER-NODE-IDX) NOT = WS-COLOR-NONE
+               OR WS-ACTIVE-FG NOT = WS-COLOR-NONE
+               OR WS-ACTIVE-BG NOT = WS-COLOR-NONE
+               OR NODE-FAILED-VALIDATION(WS-RENDER-NODE-IDX)
+               OR NODE-ALERT-ACTIVE(WS-RENDER-NODE-IDX)
+               DISPLAY WS-ESC-CHAR "[0m" WITH NO ADVANCING
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Keyboard input loop. ACCEPT here is line-buffered, not raw
+      *> character-at-a-time, so one "key" is one line of input:
+      *> TAB moves focus, UP/DOWN move a focused List's cursor, HELP
+      *> shows the focused element's own HELP clause text, PIN toggles
+      *> the current screen as a pinned secondary pane (see RENDER-
+      *> PINNED-PANE/TOGGLE-PIN-SCREEN), COPY/PASTE move a focused
+      *> Text/Numeric field's value through the one-slot WS-CLIPBOARD-
+      *> VALUE buffer, DUMP writes the frame currently on display to a
+      *> plain-text file (DUMP-CURRENT-SCREEN), UNDO restores every
+      *> live value to how it stood just before the last ON-ACTION
+      *> handler ran (see SNAPSHOT-LIVE-VALUES-FOR-UNDO), HIST writes
+      *> the change-history log collected so far to a plain-text file
+      *> when HISTORY-LOG is turned on in cobalt.cfg (see RECORD-
+      *> VALUE-HISTORY/DUMP-VALUE-HISTORY), a blank line activates a
+      *> focused button, anything else becomes the focused field's new
+      *> value. In headless mode
+      *> (READ-NEXT-KEY), running out of scripted events is treated
+      *> as a clean end of run rather than a key.
+      *> ---------------------------------------------------------
+       INPUT-LOOP.
+           PERFORM READ-NEXT-KEY
+           IF NOT APP-IS-STOPPED
+               PERFORM CHECK-SCREEN-REFRESH-TIMER
+               MOVE FUNCTION TRIM(WS-KEY-BUFFER) TO WS-KEY-BUFFER
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-KEY-BUFFER)) TO
+                   WS-KEY-BUFFER-LEN
+               EVALUATE TRUE
+                   WHEN WS-KEY-BUFFER = "TAB"
+                       PERFORM ADVANCE-FOCUS
+                   WHEN WS-KEY-BUFFER = "UP"
+                       PERFORM MOVE-FOCUSED-LIST-CURSOR-UP
+                   WHEN WS-KEY-BUFFER = "DOWN"
+                       PERFORM MOVE-FOCUSED-LIST-CURSOR-DOWN
+                   WHEN WS-KEY-BUFFER = "HELP"
+                       PERFORM SHOW-FOCUSED-HELP
+                   WHEN WS-KEY-BUFFER = "PIN"
+                       PERFORM TOGGLE-PIN-SCREEN
+                   WHEN WS-KEY-BUFFER = "COPY"
+                       PERFORM COPY-FOCUSED-VALUE
+                   WHEN WS-KEY-BUFFER = "PASTE"
+                       PERFORM PASTE-CLIPBOARD-VALUE
+                   WHEN WS-KEY-BUFFER = "DUMP"
+                       PERFORM DUMP-CURRENT-SCREEN
+                   WHEN WS-KEY-BUFFER = "UNDO"
+                       PERFORM RESTORE-LIVE-VALUES-FROM-UNDO
+                   WHEN WS-KEY-BUFFER = "HIST"
+                       PERFORM DUMP-VALUE-HISTORY
+                   WHEN WS-KEY-BUFFER = "ESC"
+                       PERFORM RAISE-QUIT-EVENT
+                   WHEN WS-KEY-BUFFER = SPACES
+                       PERFORM RAISE-FOCUSED-CLICK-EVENT
+                   WHEN WS-KEY-BUFFER(1:5) = "CLICK"
+                       PERFORM HANDLE-CLICK-EVENT
+                   WHEN OTHER
+                       PERFORM RAISE-FOCUSED-INPUT-EVENT
+               END-EVALUATE
+               IF RENDER-NEEDS-REDRAW
+                   PERFORM RENDER-SCREEN
+               END-IF
+           END-IF.
+
+      *> Pulls the next key from the scripted events file when running
+      *> headless, or from the interactive CONSOLE otherwise. Reaching
+      *> the end of the events file stops the run the same way an
+      *> explicit quit would (APP-IS-STOPPED), rather than looping
+      *> forever waiting on input nobody will supply.
+       READ-NEXT-KEY.
+           MOVE SPACES TO WS-KEY-BUFFER
+           IF HEADLESS-MODE-ON
+               READ EVENTS-FILE INTO WS-KEY-BUFFER
+                   AT END
+                       SET APP-IS-STOPPED TO TRUE
+               END-READ
+           ELSE
+               ACCEPT WS-KEY-BUFFER FROM CONSOLE
+           END-IF.
+
+       ADVANCE-FOCUS.
+           IF WS-FOCUS-COUNT > 0
+               ADD 1 TO WS-CURRENT-FOCUS-IDX
+               IF WS-CURRENT-FOCUS-IDX > WS-FOCUS-COUNT
+                   MOVE 1 TO WS-CURRENT-FOCUS-IDX
+               END-IF
+               SET RENDER-NEEDS-REDRAW TO TRUE
+           END-IF.
+
+       RAISE-FOCUSED-CLICK-EVENT.
+           IF WS-FOCUS-COUNT > 0
+               MOVE FOCUS-NODE-IDX(WS-CURRENT-FOCUS-IDX) TO
+                   WS-ROLE-CHECK-NODE-IDX
+               PERFORM CHECK-NODE-ROLE-ALLOWED
+               IF ROLE-CHECK-DENIED
+                   SET RENDER-NEEDS-REDRAW TO TRUE
+               ELSE
+                   IF FOCUS-IS-BUTTON(WS-CURRENT-FOCUS-IDX)
+                       PERFORM VALIDATE-SCREEN-FIELDS
+                       IF VALIDATION-PASSED
+                           SET EVT-IS-CLICK TO TRUE
+                           MOVE FOCUS-ELEM-NAME(WS-CURRENT-FOCUS-IDX)
+                               TO EVENT-TARGET-NAME
+                           MOVE SPACES TO EVENT-PAYLOAD
+                           SET EVT-HAS-EVENT TO TRUE
+                           PERFORM RUN-HANDLER-FOR-FOCUS
+                           PERFORM GO-TO-NAVIGATE-FOR-FOCUS
+                       ELSE
+                           SET RENDER-NEEDS-REDRAW TO TRUE
+                       END-IF
+                   ELSE
+                       IF FOCUS-IS-CHECKBOX(WS-CURRENT-FOCUS-IDX)
+                           PERFORM TOGGLE-FOCUSED-CHECKBOX
+                       ELSE
+                           IF FOCUS-IS-DROPDOWN(WS-CURRENT-FOCUS-IDX)
+                               PERFORM ADVANCE-FOCUSED-DROPDOWN
+                           ELSE
+                               IF FOCUS-IS-LIST(WS-CURRENT-FOCUS-IDX)
+                                   PERFORM SELECT-FOCUSED-LIST-ITEM
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Resolves a "CLICK row col" event (see WS-CLICK-SCRATCH) back
+      *> to whichever focus entry RECORD-LINE-CLICK-TARGET logged for
+      *> that screen row during the last render, then just reuses
+      *> RAISE-FOCUSED-CLICK-EVENT to fire it - a click is simply a
+      *> way of choosing which element is focused before the same
+      *> click/submit action already bound to the blank-line key
+      *> fires. A row with nothing on it, or a column past the end of
+      *> the field's own rendered text, is a miss and is ignored.
+       HANDLE-CLICK-EVENT.
+           MOVE SPACES TO WS-CLICK-VERB WS-CLICK-ROW-TXT
+               WS-CLICK-COL-TXT
+           UNSTRING WS-KEY-BUFFER DELIMITED BY ALL SPACE
+               INTO WS-CLICK-VERB WS-CLICK-ROW-TXT WS-CLICK-COL-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-CLICK-ROW-TXT) TO WS-CLICK-ROW
+           MOVE FUNCTION NUMVAL(WS-CLICK-COL-TXT) TO WS-CLICK-COL
+           IF WS-CLICK-ROW > 0 AND WS-CLICK-ROW <= 200
+               AND WS-LINE-FOCUS-MAP(WS-CLICK-ROW) > 0
+               AND WS-CLICK-COL > 0
+               AND WS-CLICK-COL <= WS-LINE-WIDTH-MAP(WS-CLICK-ROW)
+               MOVE WS-LINE-FOCUS-MAP(WS-CLICK-ROW) TO
+                   WS-CURRENT-FOCUS-IDX
+               SET RENDER-NEEDS-REDRAW TO TRUE
+               PERFORM RAISE-FOCUSED-CLICK-EVENT
+           END-IF.
+
+      *> Standard "Esc = Quit" key binding, recognised regardless of
+      *> which app is loaded or where focus sits, so every app gets
+      *> a consistent way to end a session without its author having
+      *> to wire up a dedicated quit button. Esc with every bound
+      *> field still at its STATE-DEFAULT-VALUE quits immediately, the
+      *> same as before this paragraph grew a confirmation step; Esc
+      *> with anything changed asks first, so an accidental keypress
+      *> does not silently throw away an in-progress entry.
+       RAISE-QUIT-EVENT.
+           MOVE 1 TO WS-QUIT-CONFIRMED
+           PERFORM CHECK-UNSAVED-STATE-CHANGES
+           IF WS-HAS-UNSAVED-CHANGES = 1
+               PERFORM SHOW-DISCARD-CONFIRM-DIALOG
+           END-IF
+           IF WS-QUIT-CONFIRMED = 1
+               SET EVT-IS-QUIT TO TRUE
+               MOVE "ESC" TO EVENT-TARGET-NAME
+               MOVE SPACES TO EVENT-PAYLOAD
+               SET EVT-HAS-EVENT TO TRUE
+               PERFORM WRITE-AUDIT-QUIT-RECORD
+               SET APP-IS-STOPPED TO TRUE
+           ELSE
+               SET RENDER-NEEDS-REDRAW TO TRUE
+           END-IF.
+
+      *> "Discard unsaved changes?" prompt shown by RAISE-QUIT-EVENT
+      *> only when CHECK-UNSAVED-STATE-CHANGES found a dirty field.
+      *> Reuses READ-NEXT-KEY so the answer comes from the same
+      *> source (console or EVENTS-FILE) as every other keystroke -
+      *> typing "Y" confirms, anything else (including the headless
+      *> script simply running out of lines) cancels the quit.
+       SHOW-DISCARD-CONFIRM-DIALOG.
+           DISPLAY "Discard unsaved changes? (Y/N)"
+           PERFORM READ-NEXT-KEY
+           IF WS-KEY-BUFFER(1:1) = "Y" OR WS-KEY-BUFFER(1:1) = "y"
+               MOVE 1 TO WS-QUIT-CONFIRMED
+           ELSE
+               MOVE 0 TO WS-QUIT-CONFIRMED
+           END-IF.
+
+      *> Walks WS-STATE-TABLE the same way SEED-ONE-LIVE-VALUE does,
+      *> comparing each bound field's current live value back against
+      *> its own STATE-DEFAULT-VALUE instead of seeding it, and stops
+      *> at the first mismatch found.
+       CHECK-UNSAVED-STATE-CHANGES.
+           MOVE 0 TO WS-HAS-UNSAVED-CHANGES
+           PERFORM CHECK-ONE-STATE-FOR-CHANGES
+               VARYING WS-DIRTY-STATE-IDX FROM 1 BY 1
+               UNTIL WS-DIRTY-STATE-IDX > WS-STATE-COUNT
+               OR WS-HAS-UNSAVED-CHANGES = 1.
+
+       CHECK-ONE-STATE-FOR-CHANGES.
+           IF STATE-OCCURS-COUNT(WS-DIRTY-STATE-IDX) > 1
+               PERFORM CHECK-ONE-STATE-ELEMENT-FOR-CHANGES
+                   VARYING WS-DIRTY-OCCURS-IDX FROM 1 BY 1
+                   UNTIL WS-DIRTY-OCCURS-IDX >
+                       STATE-OCCURS-COUNT(WS-DIRTY-STATE-IDX)
+                   OR WS-HAS-UNSAVED-CHANGES = 1
+           ELSE
+               MOVE STATE-NAME(WS-DIRTY-STATE-IDX) TO WS-LOOKUP-NAME
+               PERFORM GET-LIVE-VALUE
+               IF FUNCTION TRIM(WS-LIVE-VALUE-OUT) NOT =
+                   FUNCTION TRIM(STATE-DEFAULT-VALUE
+                       (WS-DIRTY-STATE-IDX))
+                   MOVE 1 TO WS-HAS-UNSAVED-CHANGES
+               END-IF
+           END-IF.
+
+      *> Table-field element names are built exactly as SEED-ONE-
+      *> LIVE-ELEMENT builds them ("NAME(n)"), since that is the
+      *> LIVE-VAR-NAME GET-LIVE-VALUE has to find.
+       CHECK-ONE-STATE-ELEMENT-FOR-CHANGES.
+           MOVE WS-DIRTY-OCCURS-IDX TO WS-NUM-FMT-VALUE
+           MOVE 0 TO WS-NUM-FMT-DEC
+           PERFORM FORMAT-NUMERIC-CANONICAL
+           STRING FUNCTION TRIM(STATE-NAME(WS-DIRTY-STATE-IDX))
+                   DELIMITED BY SIZE
+               "(" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NUM-FMT-OUT) DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO WS-LOOKUP-NAME
+           PERFORM GET-LIVE-VALUE
+           IF FUNCTION TRIM(WS-LIVE-VALUE-OUT) NOT =
+               FUNCTION TRIM(STATE-DEFAULT-VALUE
+                   (WS-DIRTY-STATE-IDX))
+               MOVE 1 TO WS-HAS-UNSAVED-CHANGES
+           END-IF.
+
+      *> One audit line marking where in the flow the operator quit -
+      *> the current screen's name, so a later review can tell which
+      *> screen a session ended on.
+       WRITE-AUDIT-QUIT-RECORD.
+           MOVE SPACES TO WS-SESSION-TEXT-IN
+           STRING "QUIT " DELIMITED BY SIZE
+               FUNCTION TRIM(SCREEN-NAME(WS-CURRENT-SCREEN-IDX))
+                   DELIMITED BY SIZE
+               INTO WS-SESSION-TEXT-IN
+           MOVE WS-SESSION-TEXT-IN TO WS-AUDIT-TAG-LINE
+           PERFORM STAMP-AND-WRITE-AUDIT-RECORD
+           MOVE "EVENT" TO WS-SESSION-TAG-IN
+           PERFORM WRITE-SESSION-LINE.
+
+      *> Checks every bound Text/Numeric node on the current screen
+      *> against its own REQUIRED/RANGE clauses (if any), re-setting
+      *> each one's NODE-VALID-FLAG/NODE-VALID-MSG as it goes so the
+      *> next redraw marks exactly the fields that are still wrong,
+      *> and leaving the overall verdict in WS-VALIDATION-OK.
+       VALIDATE-SCREEN-FIELDS.
+           SET VALIDATION-PASSED TO TRUE
+           PERFORM VALIDATE-ONE-FIELD-NODE
+               VARYING WS-VALIDATE-NODE-IDX FROM WS-SCREEN-NODE-START
+               BY 1
+               UNTIL WS-VALIDATE-NODE-IDX > WS-SCREEN-NODE-END.
+
+       VALIDATE-ONE-FIELD-NODE.
+           IF (NODE-IS-TEXT(WS-VALIDATE-NODE-IDX)
+               OR NODE-IS-NUMERIC(WS-VALIDATE-NODE-IDX))
+               AND FUNCTION TRIM(NODE-BINDING(WS-VALIDATE-NODE-IDX))
+                   NOT = SPACES
+               MOVE WS-VALIDATE-NODE-IDX TO WS-ROLE-CHECK-NODE-IDX
+               PERFORM CHECK-NODE-ROLE-ALLOWED
+               IF ROLE-CHECK-ALLOWED
+                   MOVE 1 TO NODE-VALID-FLAG(WS-VALIDATE-NODE-IDX)
+                   MOVE SPACES TO NODE-VALID-MSG(WS-VALIDATE-NODE-IDX)
+                   MOVE NODE-BINDING(WS-VALIDATE-NODE-IDX) TO
+                       WS-LOOKUP-NAME
+                   PERFORM GET-LIVE-VALUE
+                   IF NODE-IS-REQUIRED(WS-VALIDATE-NODE-IDX)
+                       AND FUNCTION TRIM(WS-LIVE-VALUE-OUT) = SPACES
+                       MOVE 0 TO NODE-VALID-FLAG(WS-VALIDATE-NODE-IDX)
+                       MOVE "REQUIRED" TO
+                           NODE-VALID-MSG(WS-VALIDATE-NODE-IDX)
+                       SET VALIDATION-FAILED TO TRUE
+                   ELSE
+                       IF NODE-IS-NUMERIC(WS-VALIDATE-NODE-IDX)
+                           AND NOT
+                               NODE-PIC-IS-SIGNED(WS-VALIDATE-NODE-IDX)
+                           PERFORM CHECK-NODE-SIGN
+                       END-IF
+                       IF NODE-VALID-FLAG(WS-VALIDATE-NODE-IDX) = 1
+                           AND NODE-HAS-RANGE(WS-VALIDATE-NODE-IDX)
+                           PERFORM CHECK-NODE-RANGE
+                       END-IF
+                   END-IF
+      *> ROLE-CHECK-DENIED already left this node's NODE-VALID-FLAG/
+      *> NODE-VALID-MSG marked ACCESS DENIED - a field the operator's
+      *> role blocks from ever holding a value can't be judged against
+      *> REQUIRED/RANGE, or a permanently-blank required field would
+      *> leave VALIDATION-FAILED set forever and freeze every Button
+      *> on the screen for any operator lacking that role.
+               END-IF
+           END-IF.
+
+      *> A Numeric node with no "S" in its PIC clause is declared
+      *> unsigned, the same as plain PIC 9 in the COBOL this DSL
+      *> mirrors - a negative live value (however it got there: typed
+      *> in, pasted, or left over from an arithmetic result) fails
+      *> validation the same way REQUIRED/RANGE already do. Mark it
+      *> with an explicit "S" PIC to allow negative results through.
+       CHECK-NODE-SIGN.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-LIVE-VALUE-OUT))
+               = 0
+               MOVE FUNCTION NUMVAL(WS-LIVE-VALUE-OUT) TO
+                   WS-VALIDATE-NUM
+               IF WS-VALIDATE-NUM < 0
+                   MOVE 0 TO NODE-VALID-FLAG(WS-VALIDATE-NODE-IDX)
+                   MOVE "NEGATIVE NOT ALLOWED" TO
+                       NODE-VALID-MSG(WS-VALIDATE-NODE-IDX)
+                   SET VALIDATION-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+      *> A value that isn't numeric at all can't be out of range -
+      *> that's FUNCTION NUMVAL's own job to reject elsewhere, so
+      *> RANGE only ever fails a value it could actually compare.
+       CHECK-NODE-RANGE.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-LIVE-VALUE-OUT))
+               = 0
+               MOVE FUNCTION NUMVAL(WS-LIVE-VALUE-OUT) TO
+                   WS-VALIDATE-NUM
+               IF WS-VALIDATE-NUM <
+                   NODE-RANGE-LOW(WS-VALIDATE-NODE-IDX)
+                   OR WS-VALIDATE-NUM >
+                       NODE-RANGE-HIGH(WS-VALIDATE-NODE-IDX)
+                   MOVE 0 TO NODE-VALID-FLAG(WS-VALIDATE-NODE-IDX)
+                   MOVE "OUT OF RANGE" TO
+                       NODE-VALID-MSG(WS-VALIDATE-NODE-IDX)
+                   SET VALIDATION-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+      *> Checks WS-ROLE-CHECK-NODE-IDX's own ROLE clause (if any)
+      *> against WS-CURRENT-ROLE, the register SET-ROLE stamps once an
+      *> app's own login handler has verified the operator. A node
+      *> with no ROLE clause is left untouched - same zero-impact
+      *> default every other optional clause in this table follows.
+      *> A mismatch decorates the node with NODE-VALID-FLAG/NODE-VALID-
+      *> MSG exactly the way REQUIRED/RANGE already do, so RENDER-
+      *> SCREEN marks it without any rendering paragraph needing to
+      *> know about roles at all.
+       CHECK-NODE-ROLE-ALLOWED.
+           SET ROLE-CHECK-ALLOWED TO TRUE
+           IF FUNCTION TRIM(NODE-ROLE(WS-ROLE-CHECK-NODE-IDX))
+               NOT = SPACES
+               IF FUNCTION TRIM(NODE-ROLE(WS-ROLE-CHECK-NODE-IDX)) =
+                   FUNCTION TRIM(WS-CURRENT-ROLE)
+                   MOVE 1 TO NODE-VALID-FLAG(WS-ROLE-CHECK-NODE-IDX)
+                   MOVE SPACES TO
+                       NODE-VALID-MSG(WS-ROLE-CHECK-NODE-IDX)
+               ELSE
+                   MOVE 0 TO NODE-VALID-FLAG(WS-ROLE-CHECK-NODE-IDX)
+                   MOVE "ACCESS DENIED" TO
+                       NODE-VALID-MSG(WS-ROLE-CHECK-NODE-IDX)
+                   SET ROLE-CHECK-DENIED TO TRUE
+               END-IF
+           END-IF.
+
+      *> Read-only role check for WS-ROLE-CHECK-NODE-IDX - same ROLE-
+      *> vs-WS-CURRENT-ROLE comparison as CHECK-NODE-ROLE-ALLOWED, but
+      *> leaves NODE-VALID-FLAG/NODE-VALID-MSG untouched, since a
+      *> render pass runs on every screen redraw (not just on a click/
+      *> input attempt) and must not overwrite a REQUIRED/RANGE
+      *> decoration a prior VALIDATE-SCREEN-FIELDS call already left
+      *> on an allowed node. BUILD-FIELD-LINE-TEXT uses this to decide
+      *> whether a bound field's live value may be shown at all.
+       CHECK-NODE-ROLE-VIEWABLE.
+           SET ROLE-CHECK-ALLOWED TO TRUE
+           IF FUNCTION TRIM(NODE-ROLE(WS-ROLE-CHECK-NODE-IDX))
+               NOT = SPACES
+               AND FUNCTION TRIM(NODE-ROLE(WS-ROLE-CHECK-NODE-IDX))
+                   NOT = FUNCTION TRIM(WS-CURRENT-ROLE)
+               SET ROLE-CHECK-DENIED TO TRUE
+           END-IF.
+
+      *> By-name counterpart to CHECK-NODE-ROLE-VIEWABLE for HIST
+      *> export, where only the changed state field's own name
+      *> (WS-VAR-ROLE-CHECK-NAME) is on hand, not a node index - scans
+      *> every node for one bound to that name with a ROLE the current
+      *> operator can't satisfy. A name no node binds, or that only
+      *> role-open nodes bind, is always viewable.
+       CHECK-VAR-ROLE-VIEWABLE.
+           SET ROLE-CHECK-ALLOWED TO TRUE
+           PERFORM CHECK-ONE-VAR-ROLE-NODE
+               VARYING WS-VAR-ROLE-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-VAR-ROLE-SCAN-IDX > WS-NODE-COUNT
+               OR ROLE-CHECK-DENIED.
+
+       CHECK-ONE-VAR-ROLE-NODE.
+           IF NODE-BINDING(WS-VAR-ROLE-SCAN-IDX) =
+               WS-VAR-ROLE-CHECK-NAME
+               AND FUNCTION TRIM(
+                   NODE-ROLE(WS-VAR-ROLE-SCAN-IDX)) NOT = SPACES
+               AND FUNCTION TRIM(NODE-ROLE(WS-VAR-ROLE-SCAN-IDX))
+                   NOT = FUNCTION TRIM(WS-CURRENT-ROLE)
+               SET ROLE-CHECK-DENIED TO TRUE
+           END-IF.
+
+      *> A Checkbox has no typed text, so the space key that runs a
+      *> Button's ON-ACTION instead flips its bound value between
+      *> "0" and "1" (an unset/blank value counts as "0"). A Checkbox
+      *> may also carry its own ON-ACTION, run the same way a
+      *> Button's is, so an app can react to the change.
+       TOGGLE-FOCUSED-CHECKBOX.
+           MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO WS-LOOKUP-NAME
+           PERFORM GET-LIVE-VALUE
+           IF FUNCTION TRIM(WS-LIVE-VALUE-OUT) = "1"
+               MOVE "0" TO WS-LIVE-VALUE-OUT
+           ELSE
+               MOVE "1" TO WS-LIVE-VALUE-OUT
+           END-IF
+           PERFORM SET-LIVE-VALUE
+           SET EVT-IS-INPUT TO TRUE
+           MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+               EVENT-TARGET-NAME
+           MOVE WS-LIVE-VALUE-OUT TO EVENT-PAYLOAD
+           SET EVT-HAS-EVENT TO TRUE
+           PERFORM WRITE-AUDIT-INPUT-RECORD
+           PERFORM RUN-HANDLER-FOR-FOCUS
+           SET RENDER-NEEDS-REDRAW TO TRUE.
+
+      *> A Dropdown also has no typed text, so the space key steps
+      *> its bound value to the next entry in its NODE-OPTION list,
+      *> wrapping back to the first past the last. A value that
+      *> doesn't match any option (unset, or set by other means)
+      *> is treated as if it were before the first option, so the
+      *> step lands on the first one. A Dropdown may also carry its
+      *> own ON-ACTION, run the same way a Button's is.
+       ADVANCE-FOCUSED-DROPDOWN.
+           MOVE FOCUS-NODE-IDX(WS-CURRENT-FOCUS-IDX) TO
+               WS-DROPDOWN-NODE-IDX
+           IF NODE-OPTION-COUNT(WS-DROPDOWN-NODE-IDX) > 0
+               MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+                   WS-LOOKUP-NAME
+               PERFORM GET-LIVE-VALUE
+               PERFORM FIND-CURRENT-DROPDOWN-OPTION
+               ADD 1 TO WS-DROPDOWN-CUR-IDX
+               IF WS-DROPDOWN-CUR-IDX >
+                   NODE-OPTION-COUNT(WS-DROPDOWN-NODE-IDX)
+                   MOVE 1 TO WS-DROPDOWN-CUR-IDX
+               END-IF
+               MOVE NODE-OPTION(WS-DROPDOWN-NODE-IDX
+                   WS-DROPDOWN-CUR-IDX) TO WS-LIVE-VALUE-OUT
+               PERFORM SET-LIVE-VALUE
+               SET EVT-IS-INPUT TO TRUE
+               MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+                   EVENT-TARGET-NAME
+               MOVE WS-LIVE-VALUE-OUT TO EVENT-PAYLOAD
+               SET EVT-HAS-EVENT TO TRUE
+               PERFORM WRITE-AUDIT-INPUT-RECORD
+               PERFORM RUN-HANDLER-FOR-FOCUS
+               SET RENDER-NEEDS-REDRAW TO TRUE
+           END-IF.
+
+      *> Finds the bound value's position in the focused Dropdown's
+      *> option list, leaving WS-DROPDOWN-CUR-IDX at 0 (one before
+      *> the first option) when the value matches none of them.
+       FIND-CURRENT-DROPDOWN-OPTION.
+           MOVE 0 TO WS-DROPDOWN-CUR-IDX
+           PERFORM SCAN-ONE-DROPDOWN-OPTION
+               VARYING WS-DROPDOWN-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-DROPDOWN-SCAN-IDX >
+                   NODE-OPTION-COUNT(WS-DROPDOWN-NODE-IDX).
+
+       SCAN-ONE-DROPDOWN-OPTION.
+           IF NODE-OPTION(WS-DROPDOWN-NODE-IDX WS-DROPDOWN-SCAN-IDX) =
+               FUNCTION TRIM(WS-LIVE-VALUE-OUT)
+               MOVE WS-DROPDOWN-SCAN-IDX TO WS-DROPDOWN-CUR-IDX
+           END-IF.
+
+      *> Builds a "base(n)" live-value lookup name from
+      *> WS-LIST-BASE-NAME and WS-LIST-ITEM-IDX, the same shape
+      *> SEED-ONE-LIVE-ELEMENT uses to seed a table-valued state
+      *> field's individual elements.
+       BUILD-LIST-ITEM-LOOKUP-NAME.
+           MOVE WS-LIST-ITEM-IDX TO WS-NUM-FMT-VALUE
+           MOVE 0 TO WS-NUM-FMT-DEC
+           PERFORM FORMAT-NUMERIC-CANONICAL
+           STRING FUNCTION TRIM(WS-LIST-BASE-NAME) DELIMITED BY SIZE
+               "(" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NUM-FMT-OUT) DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO WS-LOOKUP-NAME.
+
+      *> Looks up the bound field's item count (its STATE-OCCURS-
+      *> COUNT) by name, leaving 0 in WS-LIST-ITEM-COUNT if it isn't
+      *> a declared state field at all (a typo'd USING clause).
+       FIND-LIST-ITEM-COUNT.
+           MOVE WS-LIST-BASE-NAME TO WS-STATE-LOOKUP-NAME
+           PERFORM FIND-STATE-BY-NAME
+           IF WS-FOUND-STATE-IDX NOT = 0
+               MOVE STATE-OCCURS-COUNT(WS-FOUND-STATE-IDX) TO
+                   WS-LIST-ITEM-COUNT
+           ELSE
+               MOVE 0 TO WS-LIST-ITEM-COUNT
+           END-IF.
+
+      *> A List has no typed text either, so the up/down arrow keys
+      *> move its cursor one item at a time, scrolling the viewport
+      *> (NODE-LIST-SCROLL) to keep the cursor visible; moving past
+      *> either end of the bound field simply stops.
+       MOVE-FOCUSED-LIST-CURSOR-UP.
+           IF WS-FOCUS-COUNT > 0 AND FOCUS-IS-LIST(WS-CURRENT-FOCUS-IDX)
+               MOVE FOCUS-NODE-IDX(WS-CURRENT-FOCUS-IDX) TO
+                   WS-LIST-NODE-IDX
+               IF NODE-LIST-CURSOR(WS-LIST-NODE-IDX) > 1
+                   SUBTRACT 1 FROM NODE-LIST-CURSOR(WS-LIST-NODE-IDX)
+                   PERFORM ADJUST-LIST-SCROLL
+                   SET RENDER-NEEDS-REDRAW TO TRUE
+               END-IF
+           END-IF.
+
+       MOVE-FOCUSED-LIST-CURSOR-DOWN.
+           IF WS-FOCUS-COUNT > 0 AND FOCUS-IS-LIST(WS-CURRENT-FOCUS-IDX)
+               MOVE FOCUS-NODE-IDX(WS-CURRENT-FOCUS-IDX) TO
+                   WS-LIST-NODE-IDX
+               MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+                   WS-LIST-BASE-NAME
+               PERFORM FIND-LIST-ITEM-COUNT
+               IF NODE-LIST-CURSOR(WS-LIST-NODE-IDX) <
+                   WS-LIST-ITEM-COUNT
+                   ADD 1 TO NODE-LIST-CURSOR(WS-LIST-NODE-IDX)
+                   PERFORM ADJUST-LIST-SCROLL
+                   SET RENDER-NEEDS-REDRAW TO TRUE
+               END-IF
+           END-IF.
+
+      *> Context-sensitive help (HELP clause) - the HELP key displays
+      *> whatever help text the currently focused element carries,
+      *> right below its own screen without clearing or redrawing it
+      *> (nothing about the screen's state actually changed), so the
+      *> next real redraw simply draws over it.
+       SHOW-FOCUSED-HELP.
+           IF WS-FOCUS-COUNT > 0
+               MOVE FOCUS-NODE-IDX(WS-CURRENT-FOCUS-IDX) TO
+                   WS-HELP-NODE-IDX
+               IF FUNCTION TRIM(NODE-HELP-TEXT(WS-HELP-NODE-IDX))
+                   NOT = SPACES
+                   DISPLAY "HELP: " FUNCTION TRIM(
+                       NODE-HELP-TEXT(WS-HELP-NODE-IDX))
+               ELSE
+                   DISPLAY "HELP: no help is available for this field"
+               END-IF
+           END-IF.
+
+      *> Keeps NODE-LIST-SCROLL bracketing NODE-LIST-CURSOR within
+      *> the node's ROWS-line viewport, scrolling up or down by the
+      *> minimum needed rather than re-centering.
+       ADJUST-LIST-SCROLL.
+           IF NODE-LIST-CURSOR(WS-LIST-NODE-IDX) <=
+               NODE-LIST-SCROLL(WS-LIST-NODE-IDX)
+               COMPUTE NODE-LIST-SCROLL(WS-LIST-NODE-IDX) =
+                   NODE-LIST-CURSOR(WS-LIST-NODE-IDX) - 1
+           END-IF
+           IF NODE-LIST-CURSOR(WS-LIST-NODE-IDX) >
+               NODE-LIST-SCROLL(WS-LIST-NODE-IDX) +
+                   NODE-LIST-ROWS(WS-LIST-NODE-IDX)
+               COMPUTE NODE-LIST-SCROLL(WS-LIST-NODE-IDX) =
+                   NODE-LIST-CURSOR(WS-LIST-NODE-IDX) -
+                       NODE-LIST-ROWS(WS-LIST-NODE-IDX)
+           END-IF.
+
+      *> The space key on a focused List copies its highlighted item
+      *> into the SELECTED binding, if the field carries one, then
+      *> fires an input event and the List's own ON-ACTION the same
+      *> way a Checkbox's or Dropdown's does.
+       SELECT-FOCUSED-LIST-ITEM.
+           MOVE FOCUS-NODE-IDX(WS-CURRENT-FOCUS-IDX) TO
+               WS-LIST-NODE-IDX
+           MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+               WS-LIST-BASE-NAME
+           MOVE NODE-LIST-CURSOR(WS-LIST-NODE-IDX) TO WS-LIST-ITEM-IDX
+           PERFORM BUILD-LIST-ITEM-LOOKUP-NAME
+           PERFORM GET-LIVE-VALUE
+           IF FUNCTION TRIM(NODE-LIST-SELECTED(WS-LIST-NODE-IDX))
+               NOT = SPACES
+               MOVE NODE-LIST-SELECTED(WS-LIST-NODE-IDX) TO
+                   WS-LOOKUP-NAME
+               PERFORM SET-LIVE-VALUE
+           END-IF
+           SET EVT-IS-INPUT TO TRUE
+           MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+               EVENT-TARGET-NAME
+           MOVE WS-LIVE-VALUE-OUT TO EVENT-PAYLOAD
+           SET EVT-HAS-EVENT TO TRUE
+           PERFORM WRITE-AUDIT-INPUT-RECORD
+           PERFORM RUN-HANDLER-FOR-FOCUS
+           SET RENDER-NEEDS-REDRAW TO TRUE.
+
+      *> Runs the focused button's ON-ACTION paragraph, if it has
+      *> one. WS-LOOP-COUNTER is reset here rather than once per
+      *> program run, so the runaway-loop guard in EXECUTE-STATEMENT
+      *> bounds each button press on its own instead of accumulating
+      *> across an entire session.
+       RUN-HANDLER-FOR-FOCUS.
+           IF FUNCTION TRIM(FOCUS-ACTION(WS-CURRENT-FOCUS-IDX))
+               NOT = SPACES
+               PERFORM SNAPSHOT-LIVE-VALUES-FOR-UNDO
+               PERFORM WRITE-AUDIT-ACTION-RECORD
+               MOVE 0 TO WS-LOOP-COUNTER
+               MOVE 0 TO WS-EXEC-DEPTH
+               MOVE FOCUS-ACTION(WS-CURRENT-FOCUS-IDX) TO
+                   WS-EXEC-PARA-NAME
+               PERFORM RUN-PARAGRAPH-BY-NAME
+               PERFORM FIRE-MATCHING-WEBHOOKS
+               SET RENDER-NEEDS-REDRAW TO TRUE
+           END-IF.
+
+      *> Optional outbound notification (WEBHOOK cobalt.cfg lines) -
+      *> checked once the focused element's own ON-ACTION has fully
+      *> run, so a watched field can hold whatever value that handler
+      *> just computed (e.g. quiz.cbl's GRADE field after CHECK-BTN's
+      *> handler grades the attempt). Every entry whose target name
+      *> matches the element just clicked, and whose watch variable
+      *> now holds the watch value (or whose watch value is "*", to
+      *> fire unconditionally), runs a single CALL "SYSTEM".
+       FIRE-MATCHING-WEBHOOKS.
+           PERFORM CHECK-ONE-WEBHOOK-ENTRY
+               VARYING WS-WEBHOOK-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-WEBHOOK-SCAN-IDX > WS-WEBHOOK-COUNT.
+
+       CHECK-ONE-WEBHOOK-ENTRY.
+           IF FUNCTION TRIM(WEBHOOK-TARGET-NAME(WS-WEBHOOK-SCAN-IDX))
+               = FUNCTION TRIM(FOCUS-ELEM-NAME(WS-CURRENT-FOCUS-IDX))
+               MOVE WEBHOOK-WATCH-VAR(WS-WEBHOOK-SCAN-IDX) TO
+                   WS-LOOKUP-NAME
+               PERFORM GET-LIVE-VALUE
+               IF FUNCTION TRIM
+                   (WEBHOOK-WATCH-VALUE(WS-WEBHOOK-SCAN-IDX)) = "*"
+                   OR FUNCTION TRIM(WS-LIVE-VALUE-OUT) =
+                       FUNCTION TRIM
+                           (WEBHOOK-WATCH-VALUE(WS-WEBHOOK-SCAN-IDX))
+                   PERFORM FIRE-ONE-WEBHOOK
+               END-IF
+           END-IF.
+
+      *> Shells out to curl in the background (trailing "&") so a
+      *> slow or unreachable endpoint never blocks the terminal UI;
+      *> its own failure is invisible to the app the same way a real
+      *> fire-and-forget webhook call would be. The -d argument is
+      *> single-quoted because it contains unescaped "&" characters -
+      *> left bare, the shell reads each one as its own background
+      *> operator and splits this into several broken commands
+      *> instead of one curl call with a three-field POST body. The
+      *> element name, watch var, and live value are scrubbed by
+      *> SANITIZE-WEBHOOK-FIELD first so an operator can't close the
+      *> quoted argument early and inject a second shell command.
+       FIRE-ONE-WEBHOOK.
+           MOVE SPACES TO WS-WEBHOOK-CMD
+           MOVE FOCUS-ELEM-NAME(WS-CURRENT-FOCUS-IDX) TO
+               WS-WEBHOOK-SAN-TEXT
+           PERFORM SANITIZE-WEBHOOK-FIELD
+           MOVE WS-WEBHOOK-SAN-TEXT TO WS-WEBHOOK-SAN-ELEM
+           MOVE WEBHOOK-WATCH-VAR(WS-WEBHOOK-SCAN-IDX) TO
+               WS-WEBHOOK-SAN-TEXT
+           PERFORM SANITIZE-WEBHOOK-FIELD
+           MOVE WS-WEBHOOK-SAN-TEXT TO WS-WEBHOOK-SAN-VAR
+           MOVE WS-LIVE-VALUE-OUT TO WS-WEBHOOK-SAN-TEXT
+           PERFORM SANITIZE-WEBHOOK-FIELD
+           MOVE WS-WEBHOOK-SAN-TEXT TO WS-WEBHOOK-SAN-VAL
+           STRING "curl -s -X POST -d 'target=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WEBHOOK-SAN-ELEM) DELIMITED BY SIZE
+               "&var=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WEBHOOK-SAN-VAR) DELIMITED BY SIZE
+               "&value=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WEBHOOK-SAN-VAL) DELIMITED BY SIZE
+               "' " DELIMITED BY SIZE
+               FUNCTION TRIM(WEBHOOK-URL(WS-WEBHOOK-SCAN-IDX))
+                   DELIMITED BY SIZE
+               " >/dev/null 2>&1 &" DELIMITED BY SIZE
+               INTO WS-WEBHOOK-CMD
+           CALL "SYSTEM" USING WS-WEBHOOK-CMD.
+
+      *> Strips shell metacharacters that could break out of the
+      *> single-quoted -d argument in FIRE-ONE-WEBHOOK (or chain a
+      *> second command after it) out of WS-WEBHOOK-SAN-TEXT in
+      *> place. Blanking them out rather than rejecting the value
+      *> keeps a mistyped answer showing up as a slightly mangled
+      *> webhook payload instead of a silently dropped one.
+       SANITIZE-WEBHOOK-FIELD.
+           INSPECT WS-WEBHOOK-SAN-TEXT REPLACING
+               ALL "'" BY " "
+               ALL ";" BY " "
+               ALL "`" BY " "
+               ALL "$" BY " "
+               ALL "|" BY " "
+               ALL "&" BY " ".
+
+      *> One-level undo (UNDO key). Every ON-ACTION handler mutates
+      *> WS-LIVE-VALUES directly and irreversibly - HANDLE-MC in
+      *> calculator.cbl zeroing MEMORY-VAL is one example - so this
+      *> copies the whole live-value table into WS-UNDO-LIVE-VALUES
+      *> immediately before the handler runs, giving the operator one
+      *> step back if the handler turns out to be the wrong one.
+      *> Overwrites any earlier snapshot, the same as a real undo
+      *> buffer only remembering the most recent checkpoint.
+       SNAPSHOT-LIVE-VALUES-FOR-UNDO.
+           MOVE WS-LIVE-COUNT TO WS-UNDO-LIVE-COUNT
+           MOVE 1 TO WS-UNDO-HAS-SNAPSHOT
+           PERFORM COPY-ONE-LIVE-VALUE-TO-UNDO
+               VARYING WS-UNDO-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-UNDO-SCAN-IDX > WS-LIVE-COUNT.
+
+       COPY-ONE-LIVE-VALUE-TO-UNDO.
+           MOVE LIVE-VAR-NAME(WS-UNDO-SCAN-IDX) TO
+               UNDO-VAR-NAME(WS-UNDO-SCAN-IDX)
+           MOVE LIVE-VAR-VALUE(WS-UNDO-SCAN-IDX) TO
+               UNDO-VAR-VALUE(WS-UNDO-SCAN-IDX).
+
+      *> UNDO key - restores WS-LIVE-VALUES from the last snapshot
+      *> SNAPSHOT-LIVE-VALUES-FOR-UNDO took. A no-op (besides the
+      *> redraw) if no ON-ACTION handler has run yet this session.
+       RESTORE-LIVE-VALUES-FROM-UNDO.
+           IF WS-UNDO-HAS-SNAPSHOT = 1
+               MOVE WS-UNDO-LIVE-COUNT TO WS-LIVE-COUNT
+               PERFORM COPY-ONE-UNDO-VALUE-TO-LIVE
+                   VARYING WS-UNDO-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-UNDO-SCAN-IDX > WS-LIVE-COUNT
+           END-IF
+           SET RENDER-NEEDS-REDRAW TO TRUE.
+
+       COPY-ONE-UNDO-VALUE-TO-LIVE.
+           MOVE UNDO-VAR-NAME(WS-UNDO-SCAN-IDX) TO
+               LIVE-VAR-NAME(WS-UNDO-SCAN-IDX)
+           MOVE UNDO-VAR-VALUE(WS-UNDO-SCAN-IDX) TO
+               LIVE-VAR-VALUE(WS-UNDO-SCAN-IDX).
+
+      *> One audit line per ON-ACTION handler run, naming the
+      *> focused element and the paragraph its ON-ACTION clause
+      *> performs.
+      *> Appends one "seq tag text" record to SESSION-FILE. Shared by
+      *> the frame writer (RENDER-SCREEN/RENDER-ONE-NODE/RENDER-ONE-
+      *> LIST-ROW, tags FRAME-START/LINE/FRAME-END) and the audit
+      *> paragraphs below (tag EVENT), so a playback can tell a
+      *> genuine screen line apart from the event that caused it.
+       WRITE-SESSION-LINE.
+           MOVE SPACES TO WS-SESSION-LINE
+           STRING WS-AUDIT-SEQ DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SESSION-TAG-IN) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SESSION-TEXT-IN) DELIMITED BY SIZE
+               INTO WS-SESSION-LINE
+           MOVE WS-SESSION-LINE TO WS-CRYPT-PLAIN
+           MOVE 160 TO WS-CRYPT-LEN
+           PERFORM ENCRYPT-LINE-TO-DISK
+           MOVE SPACES TO SESSION-RECORD
+           MOVE WS-CRYPT-HEX(1:320) TO SESSION-RECORD
+           WRITE SESSION-RECORD.
+
+       WRITE-AUDIT-ACTION-RECORD.
+           MOVE SPACES TO WS-SESSION-TEXT-IN
+           STRING "ACTION " DELIMITED BY SIZE
+               FUNCTION TRIM(FOCUS-ELEM-NAME(WS-CURRENT-FOCUS-IDX))
+                   DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               FUNCTION TRIM(FOCUS-ACTION(WS-CURRENT-FOCUS-IDX))
+                   DELIMITED BY SIZE
+               INTO WS-SESSION-TEXT-IN
+           MOVE WS-SESSION-TEXT-IN TO WS-AUDIT-TAG-LINE
+           PERFORM STAMP-AND-WRITE-AUDIT-RECORD
+           MOVE "EVENT" TO WS-SESSION-TAG-IN
+           PERFORM WRITE-SESSION-LINE.
+
+      *> One audit line per typed, pasted, or list-selected input
+      *> commit, naming the field and the value it now holds - the
+      *> same "what led here" trail WRITE-AUDIT-ACTION-RECORD and
+      *> WRITE-AUDIT-NAVIGATE-RECORD keep for clicks and navigation,
+      *> so replaying AUDIT-FILE shows which answer was actually typed
+      *> into a field, not just which buttons were pressed afterward.
+       WRITE-AUDIT-INPUT-RECORD.
+           MOVE SPACES TO WS-SESSION-TEXT-IN
+           STRING "INPUT " DELIMITED BY SIZE
+               FUNCTION TRIM(FOCUS-BINDING(WS-CURRENT-FOCUS-IDX))
+                   DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LIVE-VALUE-OUT) DELIMITED BY SIZE
+               INTO WS-SESSION-TEXT-IN
+           MOVE WS-SESSION-TEXT-IN TO WS-AUDIT-TAG-LINE
+           PERFORM STAMP-AND-WRITE-AUDIT-RECORD.
+
+      *> Appends one AUDIT-FILE record, prefixed with the running
+      *> sequence number, the running app's own source path, and
+      *> today's date - the app/date stamp is what lets a later
+      *> trend report (reading audit.log cumulatively across many
+      *> runs, see OPEN-OR-EXTEND-AUDIT-FILE) tell which app and
+      *> which day a record belongs to, since AUDIT-FILE itself is
+      *> shared by every app and every run.
+       STAMP-AND-WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-AUDIT-SEQ
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING WS-AUDIT-SEQ DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-APP-FILE-PATH) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUDIT-TAG-LINE) DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           MOVE WS-AUDIT-LINE TO WS-CRYPT-PLAIN
+           MOVE 120 TO WS-CRYPT-LEN
+           PERFORM ENCRYPT-LINE-TO-DISK
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-CRYPT-HEX(1:240) TO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+      *> Switches the current screen when the focused button's
+      *> GO-TO-SCREEN clause names one, by looking its name up in
+      *> WS-SCREEN-TABLE. RENDER-SCREEN (via FIND-SCREEN-NODE-RANGE
+      *> and the WS-LAST-FOCUS-SCREEN-IDX check) picks up the new
+      *> WS-CURRENT-SCREEN-IDX on the next redraw and rebuilds the
+      *> focus table for the new screen from scratch.
+       GO-TO-NAVIGATE-FOR-FOCUS.
+           IF FUNCTION TRIM(FOCUS-NAVIGATE(WS-CURRENT-FOCUS-IDX))
+               NOT = SPACES
+               MOVE FOCUS-NAVIGATE(WS-CURRENT-FOCUS-IDX) TO
+                   WS-NAV-TARGET-NAME
+               IF FUNCTION TRIM(WS-NAV-TARGET-NAME) = "BACK"
+                   PERFORM POP-NAV-STACK
+               ELSE
+                   PERFORM FIND-SCREEN-BY-NAME
+                   IF WS-NAV-FOUND-SCREEN-IDX NOT = 0
+                       PERFORM PUSH-NAV-STACK
+                   END-IF
+               END-IF
+               IF WS-NAV-FOUND-SCREEN-IDX NOT = 0
+                   PERFORM WRITE-AUDIT-NAVIGATE-RECORD
+                   MOVE WS-NAV-FOUND-SCREEN-IDX TO
+                       WS-CURRENT-SCREEN-IDX
+                   PERFORM WRITE-CHECKPOINT
+                   SET RENDER-NEEDS-REDRAW TO TRUE
+               END-IF
+           END-IF.
+
+      *> Pushes the screen being LEFT onto the back-stack, just before
+      *> WS-CURRENT-SCREEN-IDX is overwritten with the navigation
+      *> target. Oldest entries fall off the bottom if the stack ever
+      *> fills, same overflow posture the rest of this engine takes
+      *> with its other fixed-size OCCURS tables.
+       PUSH-NAV-STACK.
+           IF WS-NAV-STACK-DEPTH < 20
+               ADD 1 TO WS-NAV-STACK-DEPTH
+           ELSE
+               PERFORM SHIFT-NAV-STACK-DOWN
+                   VARYING WS-NAV-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-NAV-SCAN-IDX > 19
+           END-IF
+           MOVE WS-CURRENT-SCREEN-IDX TO
+               WS-NAV-STACK(WS-NAV-STACK-DEPTH).
+
+       SHIFT-NAV-STACK-DOWN.
+           MOVE WS-NAV-STACK(WS-NAV-SCAN-IDX + 1) TO
+               WS-NAV-STACK(WS-NAV-SCAN-IDX).
+
+      *> Resolves the reserved BACK target by popping the stack into
+      *> WS-NAV-FOUND-SCREEN-IDX, the same output field FIND-SCREEN-BY-
+      *> NAME leaves its result in, so the caller does not need to
+      *> care which of the two resolved the navigation. An empty
+      *> stack leaves WS-NAV-FOUND-SCREEN-IDX at 0, a silent no-op
+      *> consistent with an unresolved screen name.
+       POP-NAV-STACK.
+           MOVE 0 TO WS-NAV-FOUND-SCREEN-IDX
+           IF WS-NAV-STACK-DEPTH > 0
+               MOVE WS-NAV-STACK(WS-NAV-STACK-DEPTH) TO
+                   WS-NAV-FOUND-SCREEN-IDX
+               SUBTRACT 1 FROM WS-NAV-STACK-DEPTH
+           END-IF.
+
+      *> One audit line per GO-TO-SCREEN navigation that actually
+      *> switches screens, naming the focused element and the
+      *> screen its GO-TO-SCREEN clause names.
+       WRITE-AUDIT-NAVIGATE-RECORD.
+           MOVE SPACES TO WS-SESSION-TEXT-IN
+           STRING "NAVIGATE " DELIMITED BY SIZE
+               FUNCTION TRIM(FOCUS-ELEM-NAME(WS-CURRENT-FOCUS-IDX))
+                   DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NAV-TARGET-NAME) DELIMITED BY SIZE
+               INTO WS-SESSION-TEXT-IN
+           MOVE WS-SESSION-TEXT-IN TO WS-AUDIT-TAG-LINE
+           PERFORM STAMP-AND-WRITE-AUDIT-RECORD
+           MOVE "EVENT" TO WS-SESSION-TAG-IN
+           PERFORM WRITE-SESSION-LINE.
+
+      *> Runs WS-CRYPT-PLAIN(1:WS-CRYPT-LEN) through the additive
+      *> stream cipher and leaves its hex encoding in
+      *> WS-CRYPT-HEX(1:WS-CRYPT-LEN * 2) - see WS-CRYPT-WORK's own
+      *> comment for the full scheme.
+       ENCRYPT-LINE-TO-DISK.
+           MOVE SPACES TO WS-CRYPT-HEX
+           PERFORM ENCRYPT-ONE-CRYPT-BYTE
+               VARYING WS-CRYPT-IDX FROM 1 BY 1
+               UNTIL WS-CRYPT-IDX > WS-CRYPT-LEN.
+
+       ENCRYPT-ONE-CRYPT-BYTE.
+           MOVE WS-CRYPT-PLAIN(WS-CRYPT-IDX:1) TO WS-CRYPT-PLAIN-BYTE
+           MOVE FUNCTION ORD(WS-CRYPT-PLAIN-BYTE) TO WS-CRYPT-PLAIN-VAL
+           SUBTRACT 1 FROM WS-CRYPT-PLAIN-VAL
+           COMPUTE WS-CRYPT-KEY-POS =
+               FUNCTION MOD(WS-CRYPT-IDX - 1, WS-CRYPT-KEY-LEN) + 1
+           MOVE WS-CRYPT-KEY(WS-CRYPT-KEY-POS:1) TO WS-CRYPT-KEY-BYTE
+           MOVE FUNCTION ORD(WS-CRYPT-KEY-BYTE) TO WS-CRYPT-KEY-VAL
+           SUBTRACT 1 FROM WS-CRYPT-KEY-VAL
+           COMPUTE WS-CRYPT-CIPHER-VAL =
+               FUNCTION MOD(WS-CRYPT-PLAIN-VAL + WS-CRYPT-KEY-VAL, 256)
+           COMPUTE WS-CRYPT-HI-NIBBLE = WS-CRYPT-CIPHER-VAL / 16
+           COMPUTE WS-CRYPT-LO-NIBBLE =
+               WS-CRYPT-CIPHER-VAL - (WS-CRYPT-HI-NIBBLE * 16)
+           MOVE WS-CRYPT-HEX-DIGITS(WS-CRYPT-HI-NIBBLE + 1:1) TO
+               WS-CRYPT-HEX(WS-CRYPT-IDX * 2 - 1:1)
+           MOVE WS-CRYPT-HEX-DIGITS(WS-CRYPT-LO-NIBBLE + 1:1) TO
+               WS-CRYPT-HEX(WS-CRYPT-IDX * 2:1).
+
+      *> Reverses ENCRYPT-LINE-TO-DISK: given WS-CRYPT-HEX(1:
+      *> WS-CRYPT-LEN * 2) as just read off disk, leaves the original
+      *> plaintext in WS-CRYPT-PLAIN(1:WS-CRYPT-LEN).
+       DECRYPT-LINE-FROM-DISK.
+           MOVE SPACES TO WS-CRYPT-PLAIN
+           PERFORM DECRYPT-ONE-CRYPT-BYTE
+               VARYING WS-CRYPT-IDX FROM 1 BY 1
+               UNTIL WS-CRYPT-IDX > WS-CRYPT-LEN.
+
+       DECRYPT-ONE-CRYPT-BYTE.
+           MOVE WS-CRYPT-HEX(WS-CRYPT-IDX * 2 - 1:1) TO
+               WS-CRYPT-HEX-CHAR1
+           MOVE WS-CRYPT-HEX(WS-CRYPT-IDX * 2:1) TO WS-CRYPT-HEX-CHAR2
+           MOVE WS-CRYPT-HEX-CHAR1 TO WS-CRYPT-HEX-SCAN-CHAR
+           PERFORM FIND-HEX-DIGIT-VALUE
+           MOVE WS-CRYPT-HEX-FOUND-IDX TO WS-CRYPT-HI-NIBBLE
+           MOVE WS-CRYPT-HEX-CHAR2 TO WS-CRYPT-HEX-SCAN-CHAR
+           PERFORM FIND-HEX-DIGIT-VALUE
+           MOVE WS-CRYPT-HEX-FOUND-IDX TO WS-CRYPT-LO-NIBBLE
+           COMPUTE WS-CRYPT-CIPHER-VAL =
+               (WS-CRYPT-HI-NIBBLE * 16) + WS-CRYPT-LO-NIBBLE
+           COMPUTE WS-CRYPT-KEY-POS =
+               FUNCTION MOD(WS-CRYPT-IDX - 1, WS-CRYPT-KEY-LEN) + 1
+           MOVE WS-CRYPT-KEY(WS-CRYPT-KEY-POS:1) TO WS-CRYPT-KEY-BYTE
+           MOVE FUNCTION ORD(WS-CRYPT-KEY-BYTE) TO WS-CRYPT-KEY-VAL
+           SUBTRACT 1 FROM WS-CRYPT-KEY-VAL
+           COMPUTE WS-CRYPT-PLAIN-VAL =
+               FUNCTION MOD(WS-CRYPT-CIPHER-VAL - WS-CRYPT-KEY-VAL
+                   + 256, 256)
+           ADD 1 TO WS-CRYPT-PLAIN-VAL
+           MOVE FUNCTION CHAR(WS-CRYPT-PLAIN-VAL) TO
+               WS-CRYPT-PLAIN(WS-CRYPT-IDX:1).
+
+      *> Position of WS-CRYPT-HEX-SCAN-CHAR within WS-CRYPT-HEX-DIGITS,
+      *> 0-based, left in WS-CRYPT-HEX-FOUND-IDX - the same linear-scan
+      *> shape FIND-PARA-BY-NAME/SCAN-ONE-PARA-ENTRY already use.
+       FIND-HEX-DIGIT-VALUE.
+           MOVE 0 TO WS-CRYPT-HEX-FOUND-IDX
+           PERFORM SCAN-ONE-HEX-DIGIT
+               VARYING WS-CRYPT-HEX-SCAN FROM 1 BY 1
+               UNTIL WS-CRYPT-HEX-SCAN > 16.
+
+       SCAN-ONE-HEX-DIGIT.
+           IF WS-CRYPT-HEX-DIGITS(WS-CRYPT-HEX-SCAN:1) =
+               WS-CRYPT-HEX-SCAN-CHAR
+               COMPUTE WS-CRYPT-HEX-FOUND-IDX = WS-CRYPT-HEX-SCAN - 1
+           END-IF.
+
+      *> Rewrites CHECKPOINT-FILE from scratch after a successful
+      *> navigation: the new current screen's name on the first line,
+      *> then every live value as a NAME line followed by a VALUE
+      *> line, in table order. RESTORE-CHECKPOINT reads this same
+      *> shape back in at the next startup. Each line is encrypted at
+      *> rest via ENCRYPT-LINE-TO-DISK before it is written.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SCREEN-NAME(WS-CURRENT-SCREEN-IDX) TO WS-CHECKPOINT-LINE
+           PERFORM WRITE-ONE-CHECKPOINT-LINE
+           PERFORM WRITE-ONE-CHECKPOINT-VALUE
+               VARYING WS-CHECKPOINT-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-CHECKPOINT-SCAN-IDX > WS-LIVE-COUNT
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-ONE-CHECKPOINT-VALUE.
+           MOVE LIVE-VAR-NAME(WS-CHECKPOINT-SCAN-IDX) TO
+               WS-CHECKPOINT-LINE
+           PERFORM WRITE-ONE-CHECKPOINT-LINE
+           MOVE LIVE-VAR-VALUE(WS-CHECKPOINT-SCAN-IDX) TO
+               WS-CHECKPOINT-LINE
+           PERFORM WRITE-ONE-CHECKPOINT-LINE.
+
+       WRITE-ONE-CHECKPOINT-LINE.
+           MOVE WS-CHECKPOINT-LINE TO WS-CRYPT-PLAIN
+           MOVE 120 TO WS-CRYPT-LEN
+           PERFORM ENCRYPT-LINE-TO-DISK
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-CRYPT-HEX(1:240) TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD.
+
+       FIND-SCREEN-BY-NAME.
+           MOVE 0 TO WS-NAV-FOUND-SCREEN-IDX
+           PERFORM SCAN-ONE-SCREEN-ENTRY
+               VARYING WS-NAV-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-NAV-SCAN-IDX > WS-SCREEN-COUNT
+               OR WS-NAV-FOUND-SCREEN-IDX NOT = 0.
+
+       SCAN-ONE-SCREEN-ENTRY.
+           IF SCREEN-NAME(WS-NAV-SCAN-IDX) =
+               FUNCTION TRIM(WS-NAV-TARGET-NAME)
+               MOVE WS-NAV-SCAN-IDX TO WS-NAV-FOUND-SCREEN-IDX
+           END-IF.
+
+       RAISE-FOCUSED-INPUT-EVENT.
+           IF WS-FOCUS-COUNT > 0
+               AND (FOCUS-IS-TEXT-INPUT(WS-CURRENT-FOCUS-IDX)
+                   OR FOCUS-IS-NUMERIC-INPUT(WS-CURRENT-FOCUS-IDX))
+               MOVE FOCUS-NODE-IDX(WS-CURRENT-FOCUS-IDX) TO
+                   WS-ROLE-CHECK-NODE-IDX
+               PERFORM CHECK-NODE-ROLE-ALLOWED
+               IF ROLE-CHECK-DENIED
+                   SET RENDER-NEEDS-REDRAW TO TRUE
+               ELSE
+                   MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+                       WS-LOOKUP-NAME
+                   MOVE WS-KEY-BUFFER TO WS-LIVE-VALUE-OUT
+                   PERFORM SET-LIVE-VALUE
+                   SET EVT-IS-INPUT TO TRUE
+                   MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+                       EVENT-TARGET-NAME
+                   MOVE WS-KEY-BUFFER TO EVENT-PAYLOAD
+                   SET EVT-HAS-EVENT TO TRUE
+                   PERFORM WRITE-AUDIT-INPUT-RECORD
+                   SET RENDER-NEEDS-REDRAW TO TRUE
+               END-IF
+           END-IF.
+
+      *> COPY reads the focused Text/Numeric field's current live
+      *> value into WS-CLIPBOARD-VALUE. No event is raised and nothing
+      *> changes on screen, so no redraw is needed.
+       COPY-FOCUSED-VALUE.
+           IF WS-FOCUS-COUNT > 0
+               AND (FOCUS-IS-TEXT-INPUT(WS-CURRENT-FOCUS-IDX)
+                   OR FOCUS-IS-NUMERIC-INPUT(WS-CURRENT-FOCUS-IDX))
+               MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+                   WS-LOOKUP-NAME
+               PERFORM GET-LIVE-VALUE
+               MOVE WS-LIVE-VALUE-OUT TO WS-CLIPBOARD-VALUE
+           END-IF.
+
+      *> PASTE writes WS-CLIPBOARD-VALUE into the focused Text/Numeric
+      *> field's live value, the same as if the operator had retyped
+      *> it - an input event is raised (so a handler watching for that
+      *> field's own changes still sees it) but, matching typed input,
+      *> no ON-ACTION handler is run for it.
+       PASTE-CLIPBOARD-VALUE.
+           IF WS-FOCUS-COUNT > 0
+               AND (FOCUS-IS-TEXT-INPUT(WS-CURRENT-FOCUS-IDX)
+                   OR FOCUS-IS-NUMERIC-INPUT(WS-CURRENT-FOCUS-IDX))
+               MOVE FOCUS-NODE-IDX(WS-CURRENT-FOCUS-IDX) TO
+                   WS-ROLE-CHECK-NODE-IDX
+               PERFORM CHECK-NODE-ROLE-ALLOWED
+               IF ROLE-CHECK-DENIED
+                   SET RENDER-NEEDS-REDRAW TO TRUE
+               ELSE
+                   MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+                       WS-LOOKUP-NAME
+                   MOVE WS-CLIPBOARD-VALUE TO WS-LIVE-VALUE-OUT
+                   PERFORM SET-LIVE-VALUE
+                   SET EVT-IS-INPUT TO TRUE
+                   MOVE FOCUS-BINDING(WS-CURRENT-FOCUS-IDX) TO
+                       EVENT-TARGET-NAME
+                   MOVE WS-CLIPBOARD-VALUE TO EVENT-PAYLOAD
+                   SET EVT-HAS-EVENT TO TRUE
+                   PERFORM WRITE-AUDIT-INPUT-RECORD
+                   SET RENDER-NEEDS-REDRAW TO TRUE
+               END-IF
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Focus table - every bound Text/Numeric field and every
+      *> Button on the current screen becomes one focusable element.
+      *> Tab cycles through them in screen-node order, unless one or
+      *> more carries an explicit TAB-ORDER clause, in which case
+      *> those are visited ascending by that number first (ties keep
+      *> node order) and every field with no TAB-ORDER clause follows
+      *> afterward, still in its own node order.
+      *> ---------------------------------------------------------
+       BUILD-FOCUS-TABLE.
+           MOVE 0 TO WS-FOCUS-COUNT
+           MOVE 0 TO WS-TABORDER-COUNT
+           PERFORM COLLECT-FOCUS-CANDIDATE
+               VARYING WS-FOCUS-BUILD-IDX FROM WS-SCREEN-NODE-START
+               BY 1
+               UNTIL WS-FOCUS-BUILD-IDX > WS-SCREEN-NODE-END
+           PERFORM SORT-TABORDER-ENTRIES
+           PERFORM ADD-ONE-SORTED-FOCUS-ENTRY
+               VARYING WS-TABORDER-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-TABORDER-SCAN-IDX > WS-TABORDER-COUNT.
+
+       COLLECT-FOCUS-CANDIDATE.
+           IF NODE-IS-TEXT(WS-FOCUS-BUILD-IDX)
+               AND FUNCTION TRIM(NODE-BINDING(WS-FOCUS-BUILD-IDX))
+                   NOT = SPACES
+               PERFORM APPEND-TABORDER-ENTRY-TEXT
+           ELSE
+               IF NODE-IS-NUMERIC(WS-FOCUS-BUILD-IDX)
+                   PERFORM APPEND-TABORDER-ENTRY-NUMERIC
+               ELSE
+                   IF NODE-IS-BUTTON(WS-FOCUS-BUILD-IDX)
+                       PERFORM APPEND-TABORDER-ENTRY-BUTTON
+                   ELSE
+                       IF NODE-IS-CHECKBOX(WS-FOCUS-BUILD-IDX)
+                           AND FUNCTION TRIM
+                               (NODE-BINDING(WS-FOCUS-BUILD-IDX))
+                               NOT = SPACES
+                           PERFORM APPEND-TABORDER-ENTRY-CHECKBOX
+                       ELSE
+                           IF NODE-IS-DROPDOWN(WS-FOCUS-BUILD-IDX)
+                               AND FUNCTION TRIM
+                                   (NODE-BINDING(WS-FOCUS-BUILD-IDX))
+                                   NOT = SPACES
+                               PERFORM APPEND-TABORDER-ENTRY-DROPDOWN
+                           ELSE
+                               IF NODE-IS-LIST(WS-FOCUS-BUILD-IDX)
+                                   AND FUNCTION TRIM
+                                       (NODE-BINDING
+                                           (WS-FOCUS-BUILD-IDX))
+                                       NOT = SPACES
+                                   PERFORM APPEND-TABORDER-ENTRY-LIST
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPEND-TABORDER-ENTRY-TEXT.
+           ADD 1 TO WS-TABORDER-COUNT
+           MOVE WS-FOCUS-BUILD-IDX TO
+               WS-TABORDER-NODE-IDX(WS-TABORDER-COUNT)
+           MOVE WS-FOCUS-TEXT-INPUT TO
+               WS-TABORDER-KIND(WS-TABORDER-COUNT)
+           PERFORM SET-TABORDER-SORT-KEY.
+
+       APPEND-TABORDER-ENTRY-NUMERIC.
+           ADD 1 TO WS-TABORDER-COUNT
+           MOVE WS-FOCUS-BUILD-IDX TO
+               WS-TABORDER-NODE-IDX(WS-TABORDER-COUNT)
+           MOVE WS-FOCUS-NUMERIC-INPUT TO
+               WS-TABORDER-KIND(WS-TABORDER-COUNT)
+           PERFORM SET-TABORDER-SORT-KEY.
+
+       APPEND-TABORDER-ENTRY-BUTTON.
+           ADD 1 TO WS-TABORDER-COUNT
+           MOVE WS-FOCUS-BUILD-IDX TO
+               WS-TABORDER-NODE-IDX(WS-TABORDER-COUNT)
+           MOVE WS-FOCUS-BUTTON TO
+               WS-TABORDER-KIND(WS-TABORDER-COUNT)
+           PERFORM SET-TABORDER-SORT-KEY.
+
+       APPEND-TABORDER-ENTRY-CHECKBOX.
+           ADD 1 TO WS-TABORDER-COUNT
+           MOVE WS-FOCUS-BUILD-IDX TO
+               WS-TABORDER-NODE-IDX(WS-TABORDER-COUNT)
+           MOVE WS-FOCUS-CHECKBOX TO
+               WS-TABORDER-KIND(WS-TABORDER-COUNT)
+           PERFORM SET-TABORDER-SORT-KEY.
+
+       APPEND-TABORDER-ENTRY-DROPDOWN.
+           ADD 1 TO WS-TABORDER-COUNT
+           MOVE WS-FOCUS-BUILD-IDX TO
+               WS-TABORDER-NODE-IDX(WS-TABORDER-COUNT)
+           MOVE WS-FOCUS-DROPDOWN TO
+               WS-TABORDER-KIND(WS-TABORDER-COUNT)
+           PERFORM SET-TABORDER-SORT-KEY.
+
+       APPEND-TABORDER-ENTRY-LIST.
+           ADD 1 TO WS-TABORDER-COUNT
+           MOVE WS-FOCUS-BUILD-IDX TO
+               WS-TABORDER-NODE-IDX(WS-TABORDER-COUNT)
+           MOVE WS-FOCUS-LIST TO
+               WS-TABORDER-KIND(WS-TABORDER-COUNT)
+           PERFORM SET-TABORDER-SORT-KEY.
+
+       SET-TABORDER-SORT-KEY.
+           IF NODE-TAB-ORDER(WS-FOCUS-BUILD-IDX) = 0
+               MOVE WS-TABORDER-NO-ORDER-KEY TO
+                   WS-TABORDER-SORT-KEY(WS-TABORDER-COUNT)
+           ELSE
+               MOVE NODE-TAB-ORDER(WS-FOCUS-BUILD-IDX) TO
+                   WS-TABORDER-SORT-KEY(WS-TABORDER-COUNT)
+           END-IF.
+
+      *> Stable insertion sort of WS-TABORDER-ENTRY by sort key - a
+      *> node already ahead of another with an equal key never moves
+      *> past it, which is what keeps untagged fields (the sentinel
+      *> key) in their original screen-node order.
+       SORT-TABORDER-ENTRIES.
+           PERFORM INSERT-ONE-TABORDER-ENTRY
+               VARYING WS-TABORDER-OUTER-IDX FROM 2 BY 1
+               UNTIL WS-TABORDER-OUTER-IDX > WS-TABORDER-COUNT.
+
+       INSERT-ONE-TABORDER-ENTRY.
+           MOVE WS-TABORDER-NODE-IDX(WS-TABORDER-OUTER-IDX) TO
+               WS-TABORDER-TMP-NODE-IDX
+           MOVE WS-TABORDER-SORT-KEY(WS-TABORDER-OUTER-IDX) TO
+               WS-TABORDER-TMP-SORT-KEY
+           MOVE WS-TABORDER-KIND(WS-TABORDER-OUTER-IDX) TO
+               WS-TABORDER-TMP-KIND
+           MOVE WS-TABORDER-OUTER-IDX TO WS-TABORDER-INNER-IDX
+           PERFORM SHIFT-TABORDER-ENTRY-RIGHT
+               UNTIL WS-TABORDER-INNER-IDX <= 1
+               OR WS-TABORDER-SORT-KEY(WS-TABORDER-INNER-IDX - 1)
+                   <= WS-TABORDER-TMP-SORT-KEY
+           MOVE WS-TABORDER-TMP-NODE-IDX TO
+               WS-TABORDER-NODE-IDX(WS-TABORDER-INNER-IDX)
+           MOVE WS-TABORDER-TMP-SORT-KEY TO
+               WS-TABORDER-SORT-KEY(WS-TABORDER-INNER-IDX)
+           MOVE WS-TABORDER-TMP-KIND TO
+               WS-TABORDER-KIND(WS-TABORDER-INNER-IDX).
+
+       SHIFT-TABORDER-ENTRY-RIGHT.
+           MOVE WS-TABORDER-NODE-IDX(WS-TABORDER-INNER-IDX - 1) TO
+               WS-TABORDER-NODE-IDX(WS-TABORDER-INNER-IDX)
+           MOVE WS-TABORDER-SORT-KEY(WS-TABORDER-INNER-IDX - 1) TO
+               WS-TABORDER-SORT-KEY(WS-TABORDER-INNER-IDX)
+           MOVE WS-TABORDER-KIND(WS-TABORDER-INNER-IDX - 1) TO
+               WS-TABORDER-KIND(WS-TABORDER-INNER-IDX)
+           SUBTRACT 1 FROM WS-TABORDER-INNER-IDX.
+
+       ADD-ONE-SORTED-FOCUS-ENTRY.
+           MOVE WS-TABORDER-NODE-IDX(WS-TABORDER-SCAN-IDX) TO
+               WS-FOCUS-BUILD-IDX
+           ADD 1 TO WS-FOCUS-COUNT
+           MOVE WS-FOCUS-BUILD-IDX TO FOCUS-NODE-IDX(WS-FOCUS-COUNT)
+           MOVE WS-TABORDER-KIND(WS-TABORDER-SCAN-IDX) TO
+               FOCUS-KIND-CODE(WS-FOCUS-COUNT)
+           MOVE NODE-TAB-ORDER(WS-FOCUS-BUILD-IDX) TO
+               FOCUS-TAB-ORDER(WS-FOCUS-COUNT)
+           PERFORM COPY-NODE-TO-FOCUS-ENTRY.
+
+       COPY-NODE-TO-FOCUS-ENTRY.
+           MOVE NODE-NAME(WS-FOCUS-BUILD-IDX) TO
+               FOCUS-ELEM-NAME(WS-FOCUS-COUNT)
+           MOVE NODE-BINDING(WS-FOCUS-BUILD-IDX) TO
+               FOCUS-BINDING(WS-FOCUS-COUNT)
+           MOVE NODE-ACTION(WS-FOCUS-BUILD-IDX) TO
+               FOCUS-ACTION(WS-FOCUS-COUNT)
+           MOVE NODE-NAVIGATE(WS-FOCUS-BUILD-IDX) TO
+               FOCUS-NAVIGATE(WS-FOCUS-COUNT).
+
+      *> ---------------------------------------------------------
+      *> Statement interpreter - walks a contiguous range of
+      *> WS-STATEMENT-TABLE entries. IF/EVALUATE/PERFORM all
+      *> recurse back into ENTER-STMT-RANGE for their nested body,
+      *> one level of WS-EXEC-ENTRY deeper each time, instead of
+      *> using an inline loop or native recursion over a flat index.
+      *> ---------------------------------------------------------
+      *> Shared diagnostic for the four runaway-loop/recursion ceiling
+      *> checks below. Clears the screen the same way RENDER-SCREEN
+      *> does, so the operator sees this in place of the app's last
+      *> frame rather than it scrolling past mixed in with it, and
+      *> names the offending paragraph (and, for a PERFORM ... UNTIL
+      *> or VARYING, the UNTIL condition index) instead of the bare
+      *> "stopping" messages this replaced.
+       REPORT-EXECUTION-LIMIT.
+           DISPLAY WS-ESC-CHAR "[2J" WS-ESC-CHAR "[H"
+           DISPLAY "=============================================="
+           DISPLAY "COBALT: execution limit exceeded - app stopped"
+           DISPLAY "=============================================="
+           DISPLAY "  limit hit : " FUNCTION TRIM(WS-LIMIT-ERR-KIND)
+           DISPLAY "  paragraph : " FUNCTION TRIM(
+               WS-LIMIT-ERR-PARA-NAME).
+           IF WS-LIMIT-ERR-COND-IDX NOT = 0
+               DISPLAY "  until cond #: " WS-LIMIT-ERR-COND-IDX
+           END-IF
+           DISPLAY "=============================================="
+           SET APP-IS-STOPPED TO TRUE.
+
+       ENTER-STMT-RANGE.
+           ADD 1 TO WS-EXEC-DEPTH
+           IF WS-EXEC-DEPTH > WS-MAX-RECURSION-DEPTH
+               MOVE WS-EXEC-DEPTH TO WS-RECURSION-DEPTH
+               MOVE "RECURSION DEPTH" TO WS-LIMIT-ERR-KIND
+               MOVE WS-EXEC-PARA-NAME TO WS-LIMIT-ERR-PARA-NAME
+               MOVE 0 TO WS-LIMIT-ERR-COND-IDX
+               PERFORM REPORT-EXECUTION-LIMIT
+           ELSE
+               MOVE WS-EXEC-NEW-START TO
+                   WS-EXEC-RANGE-START(WS-EXEC-DEPTH)
+               MOVE WS-EXEC-NEW-COUNT TO
+                   WS-EXEC-RANGE-COUNT(WS-EXEC-DEPTH)
+               IF WS-EXEC-RANGE-COUNT(WS-EXEC-DEPTH) > 0
+                   MOVE WS-EXEC-RANGE-START(WS-EXEC-DEPTH) TO
+                       WS-EXEC-IDX(WS-EXEC-DEPTH)
+                   PERFORM EXECUTE-STATEMENT
+                       UNTIL WS-EXEC-IDX(WS-EXEC-DEPTH) >
+                           WS-EXEC-RANGE-START(WS-EXEC-DEPTH)
+                           + WS-EXEC-RANGE-COUNT(WS-EXEC-DEPTH) - 1
+                       OR APP-IS-STOPPED
+               END-IF
+           END-IF
+           SUBTRACT 1 FROM WS-EXEC-DEPTH.
+
+       EXECUTE-STATEMENT.
+           ADD 1 TO WS-LOOP-COUNTER
+           IF WS-LOOP-COUNTER > WS-MAX-LOOP-ITERATIONS
+               MOVE "LOOP ITERATIONS" TO WS-LIMIT-ERR-KIND
+               MOVE WS-EXEC-PARA-NAME TO WS-LIMIT-ERR-PARA-NAME
+               MOVE 0 TO WS-LIMIT-ERR-COND-IDX
+               PERFORM REPORT-EXECUTION-LIMIT
+           ELSE
+               MOVE WS-EXEC-IDX(WS-EXEC-DEPTH) TO WS-STMT-CUR-IDX
+               EVALUATE TRUE
+                   WHEN STMT-IS-MOVE(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-MOVE-STMT
+                   WHEN STMT-IS-ADD(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-ADD-STMT
+                   WHEN STMT-IS-SUBTRACT(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-SUBTRACT-STMT
+                   WHEN STMT-IS-MULTIPLY(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-MULTIPLY-STMT
+                   WHEN STMT-IS-DIVIDE(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-DIVIDE-STMT
+                   WHEN STMT-IS-DISPLAY(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-DISPLAY-STMT
+                   WHEN STMT-IS-IF(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-IF-STMT
+                   WHEN STMT-IS-PERFORM(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-PERFORM-STMT
+                   WHEN STMT-IS-STRING-CONCAT(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-STRING-STMT
+                   WHEN STMT-IS-EVALUATE(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-EVALUATE-STMT
+                   WHEN STMT-IS-PERFORM-UNTIL(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-PERFORM-UNTIL-STMT
+                   WHEN STMT-IS-COMPUTE(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-COMPUTE-STMT
+                   WHEN STMT-IS-ACCEPT(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-ACCEPT-STMT
+                   WHEN STMT-IS-SET(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-SET-STMT
+                   WHEN STMT-IS-STOP-RUN(WS-STMT-CUR-IDX)
+                       SET APP-IS-STOPPED TO TRUE
+                   WHEN STMT-IS-OPEN(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-OPEN-STMT
+                   WHEN STMT-IS-CLOSE(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-CLOSE-STMT
+                   WHEN STMT-IS-WRITE(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-WRITE-STMT
+                   WHEN STMT-IS-READ(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-READ-STMT
+                   WHEN STMT-IS-PERFORM-VARYING(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-PERFORM-VARYING-STMT
+                   WHEN STMT-IS-UNSTRING(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-UNSTRING-STMT
+                   WHEN STMT-IS-SEARCH(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-SEARCH-STMT
+                   WHEN STMT-IS-LOG(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-LOG-STMT
+                   WHEN STMT-IS-SET-ROLE(WS-STMT-CUR-IDX)
+                       PERFORM EXEC-SET-ROLE-STMT
+               END-EVALUATE
+               PERFORM ADVANCE-PAST-STATEMENT
+           END-IF.
+
+      *> A statement's body (IF's THEN/ELSE, EVALUATE's WHEN/OTHER
+      *> bodies) is stored contiguously right after the statement
+      *> itself in the same flat table, and is already executed by
+      *> its own nested ENTER-STMT-RANGE call above. The enclosing
+      *> range must skip over that whole span rather than step into
+      *> it one slot at a time, or the nested body runs twice and
+      *> the enclosing loop drifts into whatever follows it.
+      *> Uses WS-EXEC-IDX(WS-EXEC-DEPTH), not the flat WS-STMT-CUR-IDX
+      *> - by the time a nested EVALUATE/IF's own body has run via
+      *> ENTER-STMT-RANGE above, WS-STMT-CUR-IDX has been overwritten
+      *> by whatever that nested body last executed. The per-depth
+      *> slot is untouched by the recursion and still names this
+      *> statement.
+       ADVANCE-PAST-STATEMENT.
+           MOVE 1 TO WS-STMT-SPAN
+           IF STMT-IS-IF(WS-EXEC-IDX(WS-EXEC-DEPTH))
+               COMPUTE WS-STMT-SPAN = 1
+                   + STMT-THEN-COUNT(WS-EXEC-IDX(WS-EXEC-DEPTH))
+                   + STMT-ELSE-COUNT(WS-EXEC-IDX(WS-EXEC-DEPTH))
+           END-IF
+           IF STMT-IS-EVALUATE(WS-EXEC-IDX(WS-EXEC-DEPTH))
+               PERFORM COMPUTE-EVALUATE-SPAN
+           END-IF
+           ADD WS-STMT-SPAN TO WS-EXEC-IDX(WS-EXEC-DEPTH).
+
+       COMPUTE-EVALUATE-SPAN.
+           MOVE 1 TO WS-STMT-SPAN
+           ADD STMT-EVAL-OTHER-COUNT(WS-EXEC-IDX(WS-EXEC-DEPTH)) TO
+               WS-STMT-SPAN
+           PERFORM ADD-ONE-WHEN-SPAN
+               VARYING WS-SPAN-SCAN-IDX
+               FROM STMT-EVAL-WHEN-START(WS-EXEC-IDX(WS-EXEC-DEPTH))
+               BY 1
+               UNTIL WS-SPAN-SCAN-IDX >
+                   STMT-EVAL-WHEN-START(WS-EXEC-IDX(WS-EXEC-DEPTH))
+                   + STMT-EVAL-WHEN-COUNT(WS-EXEC-IDX(WS-EXEC-DEPTH))
+                   - 1.
+
+       ADD-ONE-WHEN-SPAN.
+           ADD WHEN-BODY-COUNT(WS-SPAN-SCAN-IDX) TO WS-STMT-SPAN.
+
+      *> MOVE: numeric target formats through the target's own
+      *> decimal places; alpha/alphabetic targets take the source's
+      *> string form as-is.
+       EXEC-MOVE-STMT.
+           MOVE STMT-SOURCE-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE STMT-TARGET-NAME(WS-STMT-CUR-IDX) TO
+               WS-STATE-LOOKUP-NAME
+           PERFORM FIND-STATE-BY-NAME
+           MOVE STMT-TARGET-NAME(WS-STMT-CUR-IDX) TO WS-LOOKUP-NAME
+           IF WS-FOUND-STATE-IDX NOT = 0
+               AND STATE-PIC-KIND(WS-FOUND-STATE-IDX) =
+                   WS-PIC-KIND-NUMERIC
+               MOVE STATE-PIC-DECIMALS(WS-FOUND-STATE-IDX) TO
+                   WS-NUM-FMT-DEC
+               MOVE WS-EXPR-EVAL-NUM TO WS-NUM-FMT-VALUE
+               PERFORM STORE-FORMATTED-TO-TARGET
+           ELSE
+               MOVE WS-EXPR-EVAL-STR TO WS-LIVE-VALUE-OUT
+               PERFORM SET-LIVE-VALUE
+           END-IF.
+
+       EXEC-ADD-STMT.
+           MOVE STMT-SOURCE-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE STMT-TARGET-NAME(WS-STMT-CUR-IDX) TO WS-LOOKUP-NAME
+           PERFORM LOAD-TARGET-NUMERIC-CONTEXT
+           COMPUTE WS-NUM-FMT-VALUE =
+               WS-TARGET-CUR-NUM + WS-EXPR-EVAL-NUM
+           PERFORM STORE-FORMATTED-TO-TARGET.
+
+       EXEC-SUBTRACT-STMT.
+           MOVE STMT-SOURCE-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE STMT-TARGET-NAME(WS-STMT-CUR-IDX) TO WS-LOOKUP-NAME
+           PERFORM LOAD-TARGET-NUMERIC-CONTEXT
+           COMPUTE WS-NUM-FMT-VALUE =
+               WS-TARGET-CUR-NUM - WS-EXPR-EVAL-NUM
+           PERFORM STORE-FORMATTED-TO-TARGET.
+
+       EXEC-MULTIPLY-STMT.
+           MOVE STMT-SOURCE-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE STMT-TARGET-NAME(WS-STMT-CUR-IDX) TO WS-LOOKUP-NAME
+           PERFORM LOAD-TARGET-NUMERIC-CONTEXT
+           COMPUTE WS-NUM-FMT-VALUE =
+               WS-TARGET-CUR-NUM * WS-EXPR-EVAL-NUM
+           PERFORM STORE-FORMATTED-TO-TARGET.
+
+      *> DIVIDE OPERAND-B INTO RESULT-VAL -> RESULT-VAL = RESULT-VAL
+      *> / OPERAND-B. Division by zero leaves the target unchanged -
+      *> apps that care (calculator.cbl) already guard it themselves
+      *> with an explicit IF before the DIVIDE.
+       EXEC-DIVIDE-STMT.
+           MOVE STMT-SOURCE-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE STMT-TARGET-NAME(WS-STMT-CUR-IDX) TO WS-LOOKUP-NAME
+           PERFORM LOAD-TARGET-NUMERIC-CONTEXT
+           IF WS-EXPR-EVAL-NUM = 0
+               MOVE WS-TARGET-CUR-NUM TO WS-NUM-FMT-VALUE
+           ELSE
+               COMPUTE WS-NUM-FMT-VALUE =
+                   WS-TARGET-CUR-NUM / WS-EXPR-EVAL-NUM
+           END-IF
+           PERFORM STORE-FORMATTED-TO-TARGET.
+
+      *> Shared by ADD/SUBTRACT/MULTIPLY/DIVIDE: loads the target's
+      *> current numeric value and its declared decimal places.
+      *> WS-LOOKUP-NAME must already hold the target name.
+       LOAD-TARGET-NUMERIC-CONTEXT.
+           PERFORM GET-LIVE-VALUE
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-LIVE-VALUE-OUT))
+               = 0
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LIVE-VALUE-OUT))
+                   TO WS-TARGET-CUR-NUM
+           ELSE
+               MOVE 0 TO WS-TARGET-CUR-NUM
+           END-IF
+           MOVE WS-LOOKUP-NAME TO WS-STATE-LOOKUP-NAME
+           PERFORM FIND-STATE-BY-NAME
+           IF WS-FOUND-STATE-IDX NOT = 0
+               MOVE STATE-PIC-DECIMALS(WS-FOUND-STATE-IDX) TO
+                   WS-NUM-FMT-DEC
+           ELSE
+               MOVE 0 TO WS-NUM-FMT-DEC
+           END-IF.
+
+      *> Shared by ADD/SUBTRACT/MULTIPLY/DIVIDE/COMPUTE: formats
+      *> WS-NUM-FMT-VALUE at WS-NUM-FMT-DEC decimals and stores it
+      *> as WS-LOOKUP-NAME's new live value.
+       STORE-FORMATTED-TO-TARGET.
+           PERFORM FORMAT-NUMERIC-CANONICAL
+           MOVE WS-NUM-FMT-OUT TO WS-LIVE-VALUE-OUT
+           PERFORM SET-LIVE-VALUE.
+
+       EXEC-DISPLAY-STMT.
+           MOVE SPACES TO WS-DISPLAY-BUILD
+           MOVE 0 TO WS-DISPLAY-BUILD-LEN
+           PERFORM APPEND-ONE-DISPLAY-OPERAND
+               VARYING WS-EXEC-DISP-IDX FROM 1 BY 1
+               UNTIL WS-EXEC-DISP-IDX > STMT-DISPLAY-COUNT
+                   (WS-STMT-CUR-IDX)
+           IF WS-DISPLAY-BUILD-LEN = 0
+               DISPLAY SPACES
+           ELSE
+               DISPLAY WS-DISPLAY-BUILD(1:WS-DISPLAY-BUILD-LEN)
+           END-IF.
+
+       APPEND-ONE-DISPLAY-OPERAND.
+           MOVE STMT-DISPLAY-EXPR-IDX(WS-STMT-CUR-IDX WS-EXEC-DISP-IDX)
+               TO WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EXPR-EVAL-STR TO WS-APPEND-STR
+           PERFORM APPEND-STR-TO-DISPLAY-BUILD.
+
+      *> Appends FUNCTION TRIM(WS-APPEND-STR) onto WS-DISPLAY-BUILD.
+      *> Guards the zero-length case since COBOL forbids a
+      *> zero-length reference-modification slice.
+       APPEND-STR-TO-DISPLAY-BUILD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-APPEND-STR)) TO
+               WS-APPEND-LEN
+           IF WS-APPEND-LEN > 0
+               MOVE FUNCTION TRIM(WS-APPEND-STR) TO
+                   WS-DISPLAY-BUILD(WS-DISPLAY-BUILD-LEN + 1 :
+                       WS-APPEND-LEN)
+               ADD WS-APPEND-LEN TO WS-DISPLAY-BUILD-LEN
+           END-IF.
+
+       EXEC-IF-STMT.
+           MOVE STMT-COND-IDX(WS-STMT-CUR-IDX) TO WS-COND-EVAL-IDX
+           PERFORM EVAL-CONDITION
+           IF WS-COND-RESULT = 1
+               MOVE STMT-THEN-START(WS-STMT-CUR-IDX) TO
+                   WS-EXEC-NEW-START
+               MOVE STMT-THEN-COUNT(WS-STMT-CUR-IDX) TO
+                   WS-EXEC-NEW-COUNT
+               PERFORM ENTER-STMT-RANGE
+           ELSE
+               MOVE STMT-ELSE-START(WS-STMT-CUR-IDX) TO
+                   WS-EXEC-NEW-START
+               MOVE STMT-ELSE-COUNT(WS-STMT-CUR-IDX) TO
+                   WS-EXEC-NEW-COUNT
+               PERFORM ENTER-STMT-RANGE
+           END-IF.
+
+       EXEC-PERFORM-STMT.
+           MOVE STMT-PARA-NAME(WS-STMT-CUR-IDX) TO WS-EXEC-PARA-NAME
+           PERFORM RUN-PARAGRAPH-BY-NAME.
+
+       RUN-PARAGRAPH-BY-NAME.
+           PERFORM FIND-PARA-BY-NAME
+           IF WS-EXEC-FOUND-PARA-IDX NOT = 0
+               MOVE PARA-STMT-START(WS-EXEC-FOUND-PARA-IDX) TO
+                   WS-EXEC-NEW-START
+               MOVE PARA-STMT-COUNT(WS-EXEC-FOUND-PARA-IDX) TO
+                   WS-EXEC-NEW-COUNT
+               PERFORM ENTER-STMT-RANGE
+           END-IF.
+
+       FIND-PARA-BY-NAME.
+           MOVE 0 TO WS-EXEC-FOUND-PARA-IDX
+           PERFORM SCAN-ONE-PARA-ENTRY
+               VARYING WS-EXEC-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-EXEC-SCAN-IDX > WS-PARA-COUNT
+               OR WS-EXEC-FOUND-PARA-IDX NOT = 0.
+
+       SCAN-ONE-PARA-ENTRY.
+           IF PARA-NAME(WS-EXEC-SCAN-IDX) =
+               FUNCTION TRIM(WS-EXEC-PARA-NAME)
+               MOVE WS-EXEC-SCAN-IDX TO WS-EXEC-FOUND-PARA-IDX
+           END-IF.
+
+      *> Simplified STRING semantics: every source operand (literal
+      *> or variable) is concatenated in its trimmed form; the
+      *> delimiter expression is parsed but not consulted, since
+      *> every STRING in the example apps uses DELIMITED BY SIZE on
+      *> already-short, already-padded operands. A DELIMITED BY a
+      *> literal other than SIZE would need the delimiter honored
+      *> instead of always trimming, which no app source here does.
+       EXEC-STRING-STMT.
+           MOVE SPACES TO WS-DISPLAY-BUILD
+           MOVE 0 TO WS-DISPLAY-BUILD-LEN
+           PERFORM APPEND-ONE-CONCAT-PAIR
+               VARYING WS-EXEC-CONCAT-IDX FROM 1 BY 1
+               UNTIL WS-EXEC-CONCAT-IDX >
+                   STMT-CONCAT-COUNT(WS-STMT-CUR-IDX)
+           MOVE STMT-CONCAT-INTO(WS-STMT-CUR-IDX) TO WS-LOOKUP-NAME
+           IF WS-DISPLAY-BUILD-LEN = 0
+               MOVE SPACES TO WS-LIVE-VALUE-OUT
+           ELSE
+               MOVE WS-DISPLAY-BUILD(1:WS-DISPLAY-BUILD-LEN) TO
+                   WS-LIVE-VALUE-OUT
+           END-IF
+           PERFORM SET-LIVE-VALUE.
+
+       APPEND-ONE-CONCAT-PAIR.
+           MOVE STMT-CONCAT-SRC-EXPR-IDX
+               (WS-STMT-CUR-IDX WS-EXEC-CONCAT-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EXPR-EVAL-STR TO WS-APPEND-STR
+           PERFORM APPEND-STR-TO-DISPLAY-BUILD.
+
+      *> UNSTRING <src> DELIMITED BY <delim> INTO <target> ... . The
+      *> actual split is done by one native UNSTRING against a fixed
+      *> 20-slot scratch table - WS-UNSTRING-FIELD entries past this
+      *> statement's own INTO-target count are cleared but never
+      *> copied to a live value. Slots UNSTRING itself leaves
+      *> untouched (more targets than delimited parts) stay at the
+      *> SPACES they were cleared to, which is the simplification
+      *> this statement makes over full ANSI UNSTRING (no TALLYING,
+      *> POINTER, or OVERFLOW clause support).
+       EXEC-UNSTRING-STMT.
+           MOVE STMT-UNSTRING-SRC-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EXPR-EVAL-STR TO WS-UNSTRING-SRC
+           MOVE STMT-UNSTRING-DELIM-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE FUNCTION TRIM(WS-EXPR-EVAL-STR) TO WS-UNSTRING-DELIM
+           PERFORM CLEAR-ONE-UNSTRING-FIELD
+               VARYING WS-UNSTRING-IDX FROM 1 BY 1
+               UNTIL WS-UNSTRING-IDX > 20
+      *> A delimiter literal of a single space trims away to nothing,
+      *> so FUNCTION TRIM(WS-UNSTRING-DELIM) can't be used directly in
+      *> the UNSTRING below - WS-UNSTRING-DELIM coming back as SPACES
+      *> is exactly that case (no other delimiter this engine supports
+      *> trims to nothing), so it is split out as its own literal " "
+      *> form rather than relying on TRIM to preserve it.
+           IF WS-UNSTRING-DELIM = SPACES
+               UNSTRING WS-UNSTRING-SRC
+                   DELIMITED BY " "
+                   INTO WS-UNSTRING-FIELD(1) WS-UNSTRING-FIELD(2)
+                        WS-UNSTRING-FIELD(3) WS-UNSTRING-FIELD(4)
+                        WS-UNSTRING-FIELD(5) WS-UNSTRING-FIELD(6)
+                        WS-UNSTRING-FIELD(7) WS-UNSTRING-FIELD(8)
+                        WS-UNSTRING-FIELD(9) WS-UNSTRING-FIELD(10)
+                        WS-UNSTRING-FIELD(11) WS-UNSTRING-FIELD(12)
+                        WS-UNSTRING-FIELD(13) WS-UNSTRING-FIELD(14)
+                        WS-UNSTRING-FIELD(15) WS-UNSTRING-FIELD(16)
+                        WS-UNSTRING-FIELD(17) WS-UNSTRING-FIELD(18)
+                        WS-UNSTRING-FIELD(19) WS-UNSTRING-FIELD(20)
+           ELSE
+               UNSTRING WS-UNSTRING-SRC
+                   DELIMITED BY FUNCTION TRIM(WS-UNSTRING-DELIM)
+                   INTO WS-UNSTRING-FIELD(1) WS-UNSTRING-FIELD(2)
+                        WS-UNSTRING-FIELD(3) WS-UNSTRING-FIELD(4)
+                        WS-UNSTRING-FIELD(5) WS-UNSTRING-FIELD(6)
+                        WS-UNSTRING-FIELD(7) WS-UNSTRING-FIELD(8)
+                        WS-UNSTRING-FIELD(9) WS-UNSTRING-FIELD(10)
+                        WS-UNSTRING-FIELD(11) WS-UNSTRING-FIELD(12)
+                        WS-UNSTRING-FIELD(13) WS-UNSTRING-FIELD(14)
+                        WS-UNSTRING-FIELD(15) WS-UNSTRING-FIELD(16)
+                        WS-UNSTRING-FIELD(17) WS-UNSTRING-FIELD(18)
+                        WS-UNSTRING-FIELD(19) WS-UNSTRING-FIELD(20)
+           END-IF
+           PERFORM STORE-ONE-UNSTRING-TARGET
+               VARYING WS-UNSTRING-IDX FROM 1 BY 1
+               UNTIL WS-UNSTRING-IDX >
+                   STMT-UNSTRING-COUNT(WS-STMT-CUR-IDX).
+
+       CLEAR-ONE-UNSTRING-FIELD.
+           MOVE SPACES TO WS-UNSTRING-FIELD(WS-UNSTRING-IDX).
+
+       STORE-ONE-UNSTRING-TARGET.
+           MOVE STMT-UNSTRING-TARGET(WS-STMT-CUR-IDX WS-UNSTRING-IDX)
+               TO WS-LOOKUP-NAME
+           MOVE FUNCTION TRIM(WS-UNSTRING-FIELD(WS-UNSTRING-IDX)) TO
+               WS-LIVE-VALUE-OUT
+           PERFORM SET-LIVE-VALUE.
+
+      *> SEARCH <table> VARYING <idx> WHEN <expr> PERFORM <found-para>
+      *> AT END PERFORM <notfound-para>. A plain linear scan over the
+      *> table's elements via the same "base(n)" lookup name a bound
+      *> List node already uses, comparing each element's trimmed
+      *> value against the WHEN expr's trimmed value; the VARYING
+      *> name is set to the 1-based matching index (an ordinary bound
+      *> state field, same live-value path every other assignment in
+      *> this engine uses) before the found paragraph runs.
+       EXEC-SEARCH-STMT.
+           MOVE STMT-SEARCH-TABLE(WS-STMT-CUR-IDX) TO
+               WS-SEARCH-TABLE-NAME
+           MOVE WS-SEARCH-TABLE-NAME TO WS-STATE-LOOKUP-NAME
+           PERFORM FIND-STATE-BY-NAME
+           IF WS-FOUND-STATE-IDX NOT = 0
+               MOVE STATE-OCCURS-COUNT(WS-FOUND-STATE-IDX) TO
+                   WS-SEARCH-ITEM-COUNT
+           ELSE
+               MOVE 0 TO WS-SEARCH-ITEM-COUNT
+           END-IF
+           MOVE STMT-SEARCH-WHEN-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EXPR-EVAL-STR TO WS-SEARCH-TARGET-STR
+           MOVE 0 TO WS-SEARCH-FOUND
+           MOVE 0 TO WS-SEARCH-FOUND-IDX
+           PERFORM CHECK-ONE-SEARCH-ELEMENT
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-SEARCH-ITEM-COUNT
+               OR SEARCH-ITEM-FOUND
+           IF SEARCH-ITEM-FOUND
+               MOVE STMT-SEARCH-VARYING-NAME(WS-STMT-CUR-IDX) TO
+                   WS-LOOKUP-NAME
+               MOVE WS-SEARCH-FOUND-IDX TO WS-NUM-FMT-VALUE
+               MOVE 0 TO WS-NUM-FMT-DEC
+               PERFORM FORMAT-NUMERIC-CANONICAL
+               MOVE FUNCTION TRIM(WS-NUM-FMT-OUT) TO WS-LIVE-VALUE-OUT
+               PERFORM SET-LIVE-VALUE
+               MOVE STMT-SEARCH-FOUND-PARA(WS-STMT-CUR-IDX) TO
+                   WS-EXEC-PARA-NAME
+               PERFORM RUN-PARAGRAPH-BY-NAME
+           ELSE
+               MOVE STMT-SEARCH-NOTFOUND-PARA(WS-STMT-CUR-IDX) TO
+                   WS-EXEC-PARA-NAME
+               PERFORM RUN-PARAGRAPH-BY-NAME
+           END-IF.
+
+       CHECK-ONE-SEARCH-ELEMENT.
+           MOVE WS-SEARCH-TABLE-NAME TO WS-LIST-BASE-NAME
+           MOVE WS-SEARCH-IDX TO WS-LIST-ITEM-IDX
+           PERFORM BUILD-LIST-ITEM-LOOKUP-NAME
+           PERFORM GET-LIVE-VALUE
+           IF FUNCTION TRIM(WS-LIVE-VALUE-OUT) =
+               FUNCTION TRIM(WS-SEARCH-TARGET-STR)
+               MOVE WS-SEARCH-IDX TO WS-SEARCH-FOUND-IDX
+               SET SEARCH-ITEM-FOUND TO TRUE
+           END-IF.
+
+       EXEC-EVALUATE-STMT.
+           MOVE STMT-EVAL-SUBJECT-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EXPR-EVAL-STR TO
+               WS-EVAL-SUBJECT-STR(WS-EXEC-DEPTH)
+           MOVE WS-EXPR-EVAL-NUM TO
+               WS-EVAL-SUBJECT-NUM(WS-EXEC-DEPTH)
+           MOVE STMT-EVAL-WHEN-START(WS-STMT-CUR-IDX) TO
+               WS-EVAL-WHEN-BASE(WS-EXEC-DEPTH)
+           MOVE STMT-EVAL-WHEN-COUNT(WS-STMT-CUR-IDX) TO
+               WS-EVAL-WHEN-CNT(WS-EXEC-DEPTH)
+           MOVE STMT-EVAL-OTHER-START(WS-STMT-CUR-IDX) TO
+               WS-EVAL-OTHER-START(WS-EXEC-DEPTH)
+           MOVE STMT-EVAL-OTHER-COUNT(WS-STMT-CUR-IDX) TO
+               WS-EVAL-OTHER-COUNT(WS-EXEC-DEPTH)
+           MOVE 0 TO WS-EVAL-MATCHED(WS-EXEC-DEPTH)
+           PERFORM CHECK-ONE-WHEN-CLAUSE
+               VARYING WS-EVAL-WHEN-IDX(WS-EXEC-DEPTH)
+               FROM WS-EVAL-WHEN-BASE(WS-EXEC-DEPTH) BY 1
+               UNTIL WS-EVAL-WHEN-IDX(WS-EXEC-DEPTH) >
+                   WS-EVAL-WHEN-BASE(WS-EXEC-DEPTH)
+                   + WS-EVAL-WHEN-CNT(WS-EXEC-DEPTH) - 1
+               OR WS-EVAL-MATCHED(WS-EXEC-DEPTH) = 1
+           IF WS-EVAL-MATCHED(WS-EXEC-DEPTH) = 0
+               AND WS-EVAL-OTHER-COUNT(WS-EXEC-DEPTH) > 0
+               MOVE WS-EVAL-OTHER-START(WS-EXEC-DEPTH) TO
+                   WS-EXEC-NEW-START
+               MOVE WS-EVAL-OTHER-COUNT(WS-EXEC-DEPTH) TO
+                   WS-EXEC-NEW-COUNT
+               PERFORM ENTER-STMT-RANGE
+           END-IF.
+
+      *> WS-EVAL-WHEN-IDX/BASE/CNT/OTHER-*/SUBJECT-*/MATCHED are all
+      *> kept one per nesting depth (WS-EXEC-DEPTH) because this
+      *> clause's own ENTER-STMT-RANGE call, on a match, can run a
+      *> nested EVALUATE that would otherwise clobber the outer
+      *> PERFORM VARYING's loop state.
+       CHECK-ONE-WHEN-CLAUSE.
+           MOVE WHEN-VALUE-EXPR-IDX(WS-EVAL-WHEN-IDX(WS-EXEC-DEPTH))
+               TO WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EVAL-SUBJECT-STR(WS-EXEC-DEPTH) TO WS-CMP-LEFT-STR
+           MOVE WS-EVAL-SUBJECT-NUM(WS-EXEC-DEPTH) TO WS-CMP-LEFT-NUM
+           MOVE WS-EXPR-EVAL-STR TO WS-CMP-RIGHT-STR
+           MOVE WS-EXPR-EVAL-NUM TO WS-CMP-RIGHT-NUM
+           PERFORM DECIDE-COMPARE-MODE
+           IF (WS-CMP-IS-NUMERIC = 1
+                   AND WS-CMP-LEFT-NUM = WS-CMP-RIGHT-NUM)
+               OR (WS-CMP-IS-NUMERIC = 0
+                   AND WS-CMP-LEFT-STR = WS-CMP-RIGHT-STR)
+               MOVE 1 TO WS-EVAL-MATCHED(WS-EXEC-DEPTH)
+               MOVE WHEN-BODY-START(WS-EVAL-WHEN-IDX(WS-EXEC-DEPTH))
+                   TO WS-EXEC-NEW-START
+               MOVE WHEN-BODY-COUNT(WS-EVAL-WHEN-IDX(WS-EXEC-DEPTH))
+                   TO WS-EXEC-NEW-COUNT
+               PERFORM ENTER-STMT-RANGE
+           END-IF.
+
+      *> PERFORM ... UNTIL. The paragraph name and condition index
+      *> are kept one per nesting depth - the until-check itself is
+      *> re-evaluated after every iteration, but a loop body that
+      *> contains another PERFORM ... UNTIL runs one depth deeper,
+      *> so it cannot disturb this loop's own slot.
+       EXEC-PERFORM-UNTIL-STMT.
+           MOVE STMT-UNTIL-PARA-NAME(WS-STMT-CUR-IDX) TO
+               WS-EXEC-UNTIL-PARA(WS-EXEC-DEPTH)
+           MOVE STMT-UNTIL-COND-IDX(WS-STMT-CUR-IDX) TO
+               WS-EXEC-UNTIL-COND(WS-EXEC-DEPTH)
+           MOVE WS-EXEC-UNTIL-COND(WS-EXEC-DEPTH) TO WS-COND-EVAL-IDX
+           PERFORM EVAL-CONDITION
+           PERFORM RUN-UNTIL-ITERATION
+               UNTIL WS-COND-RESULT = 1
+               OR APP-IS-STOPPED
+               OR WS-LOOP-COUNTER > WS-MAX-LOOP-ITERATIONS.
+
+       RUN-UNTIL-ITERATION.
+           ADD 1 TO WS-LOOP-COUNTER
+           IF WS-LOOP-COUNTER > WS-MAX-LOOP-ITERATIONS
+               MOVE "LOOP ITERATIONS" TO WS-LIMIT-ERR-KIND
+               MOVE WS-EXEC-UNTIL-PARA(WS-EXEC-DEPTH) TO
+                   WS-LIMIT-ERR-PARA-NAME
+               MOVE WS-EXEC-UNTIL-COND(WS-EXEC-DEPTH) TO
+                   WS-LIMIT-ERR-COND-IDX
+               PERFORM REPORT-EXECUTION-LIMIT
+           ELSE
+               MOVE WS-EXEC-UNTIL-PARA(WS-EXEC-DEPTH) TO
+                   WS-EXEC-PARA-NAME
+               PERFORM RUN-PARAGRAPH-BY-NAME
+               MOVE WS-EXEC-UNTIL-COND(WS-EXEC-DEPTH) TO
+                   WS-COND-EVAL-IDX
+               PERFORM EVAL-CONDITION
+           END-IF.
+
+      *> PERFORM <para> VARYING <var> FROM <expr> BY <expr>
+      *> UNTIL <cond>. The loop variable is an ordinary bound state
+      *> field, not a native COBOL data item, so it is set and
+      *> advanced the same way MOVE and ADD already touch one - the
+      *> FROM value is assigned once via the MOVE path, and each
+      *> iteration's BY step reuses LOAD-TARGET-NUMERIC-CONTEXT /
+      *> STORE-FORMATTED-TO-TARGET exactly as ADD does. The
+      *> paragraph name, loop-variable name, BY expr and UNTIL
+      *> condition are kept one per nesting depth for the same
+      *> reason as PERFORM ... UNTIL's own loop state above - a
+      *> loop body that itself contains a PERFORM VARYING runs one
+      *> depth deeper and must not disturb this loop's slot.
+       EXEC-PERFORM-VARYING-STMT.
+           MOVE STMT-PARA-NAME(WS-STMT-CUR-IDX) TO
+               WS-EXEC-VARY-PARA(WS-EXEC-DEPTH)
+           MOVE STMT-VARYING-NAME(WS-STMT-CUR-IDX) TO
+               WS-EXEC-VARY-NAME(WS-EXEC-DEPTH)
+           MOVE STMT-VARYING-BY-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EXEC-VARY-BY-EXPR(WS-EXEC-DEPTH)
+           MOVE STMT-VARYING-UNTIL-COND-IDX(WS-STMT-CUR-IDX) TO
+               WS-EXEC-VARY-UNTIL-COND(WS-EXEC-DEPTH)
+           MOVE STMT-VARYING-FROM-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EXEC-VARY-NAME(WS-EXEC-DEPTH) TO
+               WS-STATE-LOOKUP-NAME
+           PERFORM FIND-STATE-BY-NAME
+           MOVE WS-EXEC-VARY-NAME(WS-EXEC-DEPTH) TO WS-LOOKUP-NAME
+           IF WS-FOUND-STATE-IDX NOT = 0
+               AND STATE-PIC-KIND(WS-FOUND-STATE-IDX) =
+                   WS-PIC-KIND-NUMERIC
+               MOVE STATE-PIC-DECIMALS(WS-FOUND-STATE-IDX) TO
+                   WS-NUM-FMT-DEC
+               MOVE WS-EXPR-EVAL-NUM TO WS-NUM-FMT-VALUE
+               PERFORM STORE-FORMATTED-TO-TARGET
+           ELSE
+               MOVE WS-EXPR-EVAL-STR TO WS-LIVE-VALUE-OUT
+               PERFORM SET-LIVE-VALUE
+           END-IF
+           MOVE WS-EXEC-VARY-UNTIL-COND(WS-EXEC-DEPTH) TO
+               WS-COND-EVAL-IDX
+           PERFORM EVAL-CONDITION
+           PERFORM RUN-VARYING-ITERATION
+               UNTIL WS-COND-RESULT = 1
+               OR APP-IS-STOPPED
+               OR WS-LOOP-COUNTER > WS-MAX-LOOP-ITERATIONS.
+
+       RUN-VARYING-ITERATION.
+           ADD 1 TO WS-LOOP-COUNTER
+           IF WS-LOOP-COUNTER > WS-MAX-LOOP-ITERATIONS
+               MOVE "LOOP ITERATIONS" TO WS-LIMIT-ERR-KIND
+               MOVE WS-EXEC-VARY-PARA(WS-EXEC-DEPTH) TO
+                   WS-LIMIT-ERR-PARA-NAME
+               MOVE WS-EXEC-VARY-UNTIL-COND(WS-EXEC-DEPTH) TO
+                   WS-LIMIT-ERR-COND-IDX
+               PERFORM REPORT-EXECUTION-LIMIT
+           ELSE
+               MOVE WS-EXEC-VARY-PARA(WS-EXEC-DEPTH) TO
+                   WS-EXEC-PARA-NAME
+               PERFORM RUN-PARAGRAPH-BY-NAME
+               PERFORM ADVANCE-VARYING-VALUE
+               MOVE WS-EXEC-VARY-UNTIL-COND(WS-EXEC-DEPTH) TO
+                   WS-COND-EVAL-IDX
+               PERFORM EVAL-CONDITION
+           END-IF.
+
+       ADVANCE-VARYING-VALUE.
+           MOVE WS-EXEC-VARY-BY-EXPR(WS-EXEC-DEPTH) TO WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EXEC-VARY-NAME(WS-EXEC-DEPTH) TO WS-LOOKUP-NAME
+           PERFORM LOAD-TARGET-NUMERIC-CONTEXT
+           COMPUTE WS-NUM-FMT-VALUE =
+               WS-TARGET-CUR-NUM + WS-EXPR-EVAL-NUM
+           PERFORM STORE-FORMATTED-TO-TARGET.
+
+       EXEC-COMPUTE-STMT.
+           MOVE STMT-COMPUTE-ARITH-IDX(WS-STMT-CUR-IDX) TO
+               WS-ARITH-ROOT-IDX
+           PERFORM EVAL-ARITH-UPTO
+           MOVE WS-ARITH-EVAL-VALUE(WS-ARITH-ROOT-IDX) TO
+               WS-NUM-FMT-VALUE
+           MOVE STMT-COMPUTE-TARGET(WS-STMT-CUR-IDX) TO
+               WS-STATE-LOOKUP-NAME
+           PERFORM FIND-STATE-BY-NAME
+           MOVE STMT-COMPUTE-TARGET(WS-STMT-CUR-IDX) TO WS-LOOKUP-NAME
+           IF WS-FOUND-STATE-IDX NOT = 0
+               MOVE STATE-PIC-DECIMALS(WS-FOUND-STATE-IDX) TO
+                   WS-NUM-FMT-DEC
+           ELSE
+               MOVE 0 TO WS-NUM-FMT-DEC
+           END-IF
+           PERFORM STORE-FORMATTED-TO-TARGET.
+
+      *> ARITH-LEFT-IDX/ARITH-RIGHT-IDX of a BINOP are always built
+      *> from already-reduced, strictly-smaller-index operands (see
+      *> COMBINE-AT-INDEX in the arithmetic parser), so evaluating
+      *> every node from 1 up to the root in a single forward sweep
+      *> always has both children already computed.
+       EVAL-ARITH-UPTO.
+           PERFORM EVAL-ONE-ARITH-NODE
+               VARYING WS-ARITH-EVAL-IDX FROM 1 BY 1
+               UNTIL WS-ARITH-EVAL-IDX > WS-ARITH-ROOT-IDX.
+
+       EVAL-ONE-ARITH-NODE.
+           EVALUATE TRUE
+               WHEN ARITH-IS-NUM(WS-ARITH-EVAL-IDX)
+                   MOVE ARITH-NUM-VALUE(WS-ARITH-EVAL-IDX) TO
+                       WS-ARITH-EVAL-VALUE(WS-ARITH-EVAL-IDX)
+               WHEN ARITH-IS-VAR(WS-ARITH-EVAL-IDX)
+                   MOVE ARITH-VAR-NAME(WS-ARITH-EVAL-IDX) TO
+                       WS-LOOKUP-NAME
+                   PERFORM GET-LIVE-VALUE
+                   IF FUNCTION TEST-NUMVAL
+                       (FUNCTION TRIM(WS-LIVE-VALUE-OUT)) = 0
+                       MOVE FUNCTION NUMVAL
+                           (FUNCTION TRIM(WS-LIVE-VALUE-OUT)) TO
+                           WS-ARITH-EVAL-VALUE(WS-ARITH-EVAL-IDX)
+                   ELSE
+                       MOVE 0 TO
+                           WS-ARITH-EVAL-VALUE(WS-ARITH-EVAL-IDX)
+                   END-IF
+               WHEN ARITH-IS-BINOP(WS-ARITH-EVAL-IDX)
+                   PERFORM COMBINE-ARITH-CHILDREN
+           END-EVALUATE.
+
+       COMBINE-ARITH-CHILDREN.
+           EVALUATE ARITH-OP-CODE(WS-ARITH-EVAL-IDX)
+               WHEN WS-ARITH-ADD
+                   COMPUTE WS-ARITH-EVAL-VALUE(WS-ARITH-EVAL-IDX) =
+                       WS-ARITH-EVAL-VALUE
+                           (ARITH-LEFT-IDX(WS-ARITH-EVAL-IDX))
+                       + WS-ARITH-EVAL-VALUE
+                           (ARITH-RIGHT-IDX(WS-ARITH-EVAL-IDX))
+               WHEN WS-ARITH-SUBTRACT
+                   COMPUTE WS-ARITH-EVAL-VALUE(WS-ARITH-EVAL-IDX) =
+                       WS-ARITH-EVAL-VALUE
+                           (ARITH-LEFT-IDX(WS-ARITH-EVAL-IDX))
+                       - WS-ARITH-EVAL-VALUE
+                           (ARITH-RIGHT-IDX(WS-ARITH-EVAL-IDX))
+               WHEN WS-ARITH-MULTIPLY
+                   COMPUTE WS-ARITH-EVAL-VALUE(WS-ARITH-EVAL-IDX) =
+                       WS-ARITH-EVAL-VALUE
+                           (ARITH-LEFT-IDX(WS-ARITH-EVAL-IDX))
+                       * WS-ARITH-EVAL-VALUE
+                           (ARITH-RIGHT-IDX(WS-ARITH-EVAL-IDX))
+               WHEN WS-ARITH-DIVIDE
+                   IF WS-ARITH-EVAL-VALUE
+                       (ARITH-RIGHT-IDX(WS-ARITH-EVAL-IDX)) = 0
+                       MOVE 0 TO
+                           WS-ARITH-EVAL-VALUE(WS-ARITH-EVAL-IDX)
+                   ELSE
+                       COMPUTE
+                           WS-ARITH-EVAL-VALUE(WS-ARITH-EVAL-IDX) =
+                           WS-ARITH-EVAL-VALUE
+                               (ARITH-LEFT-IDX(WS-ARITH-EVAL-IDX))
+                           / WS-ARITH-EVAL-VALUE
+                               (ARITH-RIGHT-IDX(WS-ARITH-EVAL-IDX))
+                   END-IF
+           END-EVALUATE.
+
+      *> Real system date/time - the engine itself is compiled
+      *> COBOL, so ACCEPT FROM DATE/TIME/DAY-OF-WEEK runs for real
+      *> rather than being simulated.
+       EXEC-ACCEPT-STMT.
+           MOVE STMT-ACCEPT-TARGET(WS-STMT-CUR-IDX) TO WS-LOOKUP-NAME
+           EVALUATE TRUE
+               WHEN STMT-ACCEPT-SOURCE(WS-STMT-CUR-IDX) =
+                   WS-ACCEPT-DATE
+                   ACCEPT WS-SYS-DATE FROM DATE
+                   MOVE WS-SYS-DATE TO WS-LIVE-VALUE-OUT
+               WHEN STMT-ACCEPT-SOURCE(WS-STMT-CUR-IDX) =
+                   WS-ACCEPT-TIME
+                   ACCEPT WS-SYS-TIME FROM TIME
+                   MOVE WS-SYS-TIME TO WS-LIVE-VALUE-OUT
+               WHEN STMT-ACCEPT-SOURCE(WS-STMT-CUR-IDX) =
+                   WS-ACCEPT-DAY-OF-WEEK
+                   ACCEPT WS-SYS-DOW FROM DAY-OF-WEEK
+                   MOVE WS-SYS-DOW TO WS-LIVE-VALUE-OUT
+           END-EVALUATE
+           PERFORM SET-LIVE-VALUE.
+
+      *> LOG <field> - writes the field's current value to AUDIT-
+      *> FILE as a "VALUE <label> <value>" record, same app/date
+      *> stamp as any other audit record. Does not touch any live
+      *> value itself, unlike ACCEPT.
+       EXEC-LOG-STMT.
+           MOVE STMT-LOG-EXPR-IDX(WS-STMT-CUR-IDX) TO WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE SPACES TO WS-AUDIT-TAG-LINE
+           STRING "VALUE " DELIMITED BY SIZE
+               FUNCTION TRIM(STMT-LOG-LABEL(WS-STMT-CUR-IDX))
+                   DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EXPR-EVAL-STR) DELIMITED BY SIZE
+               INTO WS-AUDIT-TAG-LINE
+           PERFORM STAMP-AND-WRITE-AUDIT-RECORD.
+
+      *> SET-ROLE <expr> - stamps WS-CURRENT-ROLE, the register
+      *> CHECK-NODE-ROLE-ALLOWED compares every ROLE-tagged node
+      *> against. An app's own login-check paragraph calls this once
+      *> a PASSWORD field's value has been verified.
+       EXEC-SET-ROLE-STMT.
+           MOVE STMT-SET-ROLE-EXPR-IDX(WS-STMT-CUR-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE FUNCTION TRIM(WS-EXPR-EVAL-STR) TO WS-CURRENT-ROLE.
+
+       EXEC-SET-STMT.
+           MOVE STMT-SET-COND-NAME(WS-STMT-CUR-IDX) TO
+               WS-LOOKUP-COND-NAME
+           PERFORM FIND-STATE-COND-BY-NAME
+           IF WS-FOUND-STATE-IDX NOT = 0
+               MOVE STATE-NAME(WS-FOUND-STATE-IDX) TO WS-LOOKUP-NAME
+               IF STMT-SET-VALUE(WS-STMT-CUR-IDX) = 1
+                   MOVE STATE-COND-VALUE(WS-FOUND-STATE-IDX
+                       WS-FOUND-COND-IDX) TO WS-LIVE-VALUE-OUT
+               ELSE
+                   MOVE STATE-DEFAULT-VALUE(WS-FOUND-STATE-IDX) TO
+                       WS-LIVE-VALUE-OUT
+               END-IF
+               PERFORM SET-LIVE-VALUE
+           END-IF.
+
+      *> OPEN OUTPUT|INPUT [ENCRYPTED] <file> - the filename expr may
+      *> be a string literal or a state field holding a path; either
+      *> way EVAL-EXPR resolves it to WS-EXPR-EVAL-STR same as any
+      *> other operand. Plain OPEN targets APP-DATA-FILE; ENCRYPTED
+      *> targets ENCRYPTED-DATA-FILE instead - WS-DATA-FILE-IS-
+      *> ENCRYPTED remembers which for the WRITE/READ/CLOSE that
+      *> follow. OPEN INPUT on a file that does not exist is treated
+      *> as an immediate end-of-file rather than left for the first
+      *> READ to discover - the FILE STATUS comes back non-"00" and
+      *> the file is never actually opened, so without this check the
+      *> READ that follows would silently hit neither its AT END nor
+      *> NOT AT END branch and the data fields/any AT END dispatch
+      *> would never update at all.
+       EXEC-OPEN-STMT.
+           MOVE STMT-FILE-EXPR-IDX(WS-STMT-CUR-IDX) TO WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE STMT-FILE-ENCRYPTED(WS-STMT-CUR-IDX) TO
+               WS-DATA-FILE-IS-ENCRYPTED
+           IF DATA-FILE-IS-ENCRYPTED
+               MOVE FUNCTION TRIM(WS-EXPR-EVAL-STR) TO
+                   WS-ENCRYPTED-DATA-FILE-PATH
+               IF STMT-FILE-MODE(WS-STMT-CUR-IDX) = WS-FILE-MODE-OUTPUT
+                   OPEN OUTPUT ENCRYPTED-DATA-FILE
+               ELSE
+                   MOVE 0 TO WS-DATA-EOF
+                   OPEN INPUT ENCRYPTED-DATA-FILE
+                   IF WS-ENCRYPTED-DATA-FILE-STATUS NOT = "00"
+                       MOVE 1 TO WS-DATA-EOF
+                   END-IF
+               END-IF
+           ELSE
+               MOVE FUNCTION TRIM(WS-EXPR-EVAL-STR) TO WS-DATA-FILE-PATH
+               IF STMT-FILE-MODE(WS-STMT-CUR-IDX) = WS-FILE-MODE-OUTPUT
+                   OPEN OUTPUT APP-DATA-FILE
+               ELSE
+                   MOVE 0 TO WS-DATA-EOF
+                   OPEN INPUT APP-DATA-FILE
+                   IF WS-DATA-FILE-STATUS NOT = "00"
+                       MOVE 1 TO WS-DATA-EOF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> CLOSE - closes whichever of APP-DATA-FILE/ENCRYPTED-DATA-FILE
+      *> the most recent OPEN targeted.
+       EXEC-CLOSE-STMT.
+           IF DATA-FILE-IS-ENCRYPTED
+               CLOSE ENCRYPTED-DATA-FILE
+           ELSE
+               CLOSE APP-DATA-FILE
+           END-IF.
+
+      *> WRITE <expr> [<expr> ...] - one line per operand, written to
+      *> whichever file the most recent OPEN OUTPUT named.
+       EXEC-WRITE-STMT.
+           PERFORM WRITE-ONE-DATA-LINE
+               VARYING WS-EXEC-DISP-IDX FROM 1 BY 1
+               UNTIL WS-EXEC-DISP-IDX > STMT-DISPLAY-COUNT
+                   (WS-STMT-CUR-IDX).
+
+       WRITE-ONE-DATA-LINE.
+           MOVE STMT-DISPLAY-EXPR-IDX(WS-STMT-CUR-IDX WS-EXEC-DISP-IDX)
+               TO WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           IF DATA-FILE-IS-ENCRYPTED
+               MOVE SPACES TO WS-CRYPT-PLAIN
+               MOVE WS-EXPR-EVAL-STR TO WS-CRYPT-PLAIN
+               MOVE 200 TO WS-CRYPT-LEN
+               PERFORM ENCRYPT-LINE-TO-DISK
+               MOVE SPACES TO ENCRYPTED-DATA-RECORD
+               MOVE WS-CRYPT-HEX(1:400) TO ENCRYPTED-DATA-RECORD
+               WRITE ENCRYPTED-DATA-RECORD
+           ELSE
+               MOVE SPACES TO APP-DATA-RECORD
+               MOVE WS-EXPR-EVAL-STR TO APP-DATA-RECORD
+               WRITE APP-DATA-RECORD
+           END-IF.
+
+      *> READ <field> [<field> ...] - one line per operand, stopping
+      *> quietly once the file the most recent OPEN INPUT named runs
+      *> out of lines (a short save file just leaves later fields at
+      *> their current live value).
+       EXEC-READ-STMT.
+           PERFORM READ-ONE-DATA-LINE
+               VARYING WS-READ-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-READ-SCAN-IDX > STMT-READ-COUNT(WS-STMT-CUR-IDX)
+                   OR WS-DATA-EOF = 1
+           IF WS-DATA-EOF = 1
+               AND FUNCTION TRIM(STMT-READ-ATEND-PARA(WS-STMT-CUR-IDX))
+                   NOT = SPACES
+               MOVE STMT-READ-ATEND-PARA(WS-STMT-CUR-IDX) TO
+                   WS-EXEC-PARA-NAME
+               PERFORM RUN-PARAGRAPH-BY-NAME
+           END-IF.
+
+       READ-ONE-DATA-LINE.
+           IF DATA-FILE-IS-ENCRYPTED
+               READ ENCRYPTED-DATA-FILE
+                   AT END
+                       MOVE 1 TO WS-DATA-EOF
+                   NOT AT END
+                       MOVE STMT-READ-TARGET(WS-STMT-CUR-IDX
+                           WS-READ-SCAN-IDX) TO WS-LOOKUP-NAME
+                       MOVE SPACES TO WS-CRYPT-HEX WS-LIVE-VALUE-OUT
+                       MOVE ENCRYPTED-DATA-RECORD TO WS-CRYPT-HEX
+                       COMPUTE WS-CRYPT-LEN =
+                           FUNCTION LENGTH(FUNCTION TRIM(
+                               ENCRYPTED-DATA-RECORD)) / 2
+                       IF WS-CRYPT-LEN > 0
+                           PERFORM DECRYPT-LINE-FROM-DISK
+                           MOVE FUNCTION TRIM(WS-CRYPT-PLAIN(1:
+                               WS-CRYPT-LEN)) TO WS-LIVE-VALUE-OUT
+                       END-IF
+                       PERFORM SET-LIVE-VALUE
+               END-READ
+           ELSE
+               READ APP-DATA-FILE
+                   AT END
+                       MOVE 1 TO WS-DATA-EOF
+                   NOT AT END
+                       MOVE STMT-READ-TARGET(WS-STMT-CUR-IDX
+                           WS-READ-SCAN-IDX) TO WS-LOOKUP-NAME
+                       MOVE FUNCTION TRIM(APP-DATA-RECORD) TO
+                           WS-LIVE-VALUE-OUT
+                       PERFORM SET-LIVE-VALUE
+               END-READ
+           END-IF.
+
+      *> Finds the state field owning a given 88-level condition
+      *> name, e.g. IS-ADDING -> OPERATION, condition slot 1.
+       FIND-STATE-COND-BY-NAME.
+           MOVE 0 TO WS-FOUND-STATE-IDX
+           MOVE 0 TO WS-FOUND-COND-IDX
+           PERFORM SCAN-ONE-STATE-FOR-COND
+               VARYING WS-EXEC-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-EXEC-SCAN-IDX > WS-STATE-COUNT
+               OR WS-FOUND-STATE-IDX NOT = 0.
+
+       SCAN-ONE-STATE-FOR-COND.
+           PERFORM SCAN-ONE-COND-SLOT
+               VARYING WS-COND-VAL-SCAN FROM 1 BY 1
+               UNTIL WS-COND-VAL-SCAN >
+                   STATE-NUM-CONDITIONS(WS-EXEC-SCAN-IDX)
+               OR WS-FOUND-STATE-IDX NOT = 0.
+
+       SCAN-ONE-COND-SLOT.
+           IF STATE-COND-NAME(WS-EXEC-SCAN-IDX WS-COND-VAL-SCAN) =
+               FUNCTION TRIM(WS-LOOKUP-COND-NAME)
+               MOVE WS-EXEC-SCAN-IDX TO WS-FOUND-STATE-IDX
+               MOVE WS-COND-VAL-SCAN TO WS-FOUND-COND-IDX
+           END-IF.
+
+      *> WS-STATE-TABLE holds one entry per declared field regardless
+      *> of its OCCURS count, so a subscripted reference such as
+      *> "TASK-NAME(3)" must be matched on its base name only.
+       FIND-STATE-BY-NAME.
+           PERFORM STRIP-STATE-SUBSCRIPT
+           MOVE 0 TO WS-FOUND-STATE-IDX
+           PERFORM SCAN-ONE-STATE-ENTRY
+               VARYING WS-EXEC-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-EXEC-SCAN-IDX > WS-STATE-COUNT
+               OR WS-FOUND-STATE-IDX NOT = 0.
+
+       STRIP-STATE-SUBSCRIPT.
+           MOVE FUNCTION TRIM(WS-STATE-LOOKUP-NAME) TO
+               WS-STATE-BASE-SCRATCH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-STATE-LOOKUP-NAME)) TO
+               WS-SUBSCRIPT-LEN
+           IF WS-SUBSCRIPT-LEN > 0 AND
+               WS-STATE-BASE-SCRATCH(WS-SUBSCRIPT-LEN:1) = ")"
+               UNSTRING WS-STATE-BASE-SCRATCH DELIMITED BY "("
+                   INTO WS-STATE-BASE-SCRATCH
+           END-IF.
+
+       SCAN-ONE-STATE-ENTRY.
+           IF STATE-NAME(WS-EXEC-SCAN-IDX) =
+               FUNCTION TRIM(WS-STATE-BASE-SCRATCH)
+               MOVE WS-EXEC-SCAN-IDX TO WS-FOUND-STATE-IDX
+           END-IF.
+
+      *> Leaf-only expression evaluation - WS-EXPR-TABLE entries are
+      *> never nested, so no recursion is needed here.
+       EVAL-EXPR.
+           EVALUATE TRUE
+               WHEN EXPR-IS-LITERAL(WS-EVAL-EXPR-IDX)
+                   MOVE EXPR-STR-VALUE(WS-EVAL-EXPR-IDX) TO
+                       WS-EXPR-EVAL-STR
+                   IF FUNCTION TEST-NUMVAL
+                       (FUNCTION TRIM(WS-EXPR-EVAL-STR)) = 0
+                       MOVE FUNCTION NUMVAL
+                           (FUNCTION TRIM(WS-EXPR-EVAL-STR)) TO
+                           WS-EXPR-EVAL-NUM
+                   ELSE
+                       MOVE 0 TO WS-EXPR-EVAL-NUM
+                   END-IF
+               WHEN EXPR-IS-NUMERIC-LIT(WS-EVAL-EXPR-IDX)
+                   MOVE EXPR-NUM-VALUE(WS-EVAL-EXPR-IDX) TO
+                       WS-EXPR-EVAL-NUM
+                   MOVE WS-EXPR-EVAL-NUM TO WS-NUM-FMT-VALUE
+                   PERFORM FORMAT-NUM-VALUE-TRIMMED
+                   MOVE WS-NUM-FMT-OUT TO WS-EXPR-EVAL-STR
+               WHEN EXPR-IS-VARIABLE(WS-EVAL-EXPR-IDX)
+                   MOVE EXPR-STR-VALUE(WS-EVAL-EXPR-IDX) TO
+                       WS-LOOKUP-NAME
+                   PERFORM GET-LIVE-VALUE
+                   MOVE WS-LIVE-VALUE-OUT TO WS-EXPR-EVAL-STR
+                   IF FUNCTION TEST-NUMVAL
+                       (FUNCTION TRIM(WS-LIVE-VALUE-OUT)) = 0
+                       MOVE FUNCTION NUMVAL
+                           (FUNCTION TRIM(WS-LIVE-VALUE-OUT)) TO
+                           WS-EXPR-EVAL-NUM
+                   ELSE
+                       MOVE 0 TO WS-EXPR-EVAL-NUM
+                   END-IF
+           END-EVALUATE.
+
+      *> Only COND-IS-COMPARE is reachable - the parser never emits
+      *> a bare condition-name IF/WHEN, so COND-IS-COND-NAME has no
+      *> producer to exercise it yet.
+       EVAL-CONDITION.
+           EVALUATE TRUE
+               WHEN COND-IS-COMPARE(WS-COND-EVAL-IDX)
+                   PERFORM EVAL-COMPARE-CONDITION
+               WHEN OTHER
+                   MOVE 0 TO WS-COND-RESULT
+           END-EVALUATE.
+
+       EVAL-COMPARE-CONDITION.
+           MOVE COND-LEFT-EXPR-IDX(WS-COND-EVAL-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EXPR-EVAL-STR TO WS-CMP-LEFT-STR
+           MOVE WS-EXPR-EVAL-NUM TO WS-CMP-LEFT-NUM
+           MOVE COND-RIGHT-EXPR-IDX(WS-COND-EVAL-IDX) TO
+               WS-EVAL-EXPR-IDX
+           PERFORM EVAL-EXPR
+           MOVE WS-EXPR-EVAL-STR TO WS-CMP-RIGHT-STR
+           MOVE WS-EXPR-EVAL-NUM TO WS-CMP-RIGHT-NUM
+           PERFORM DECIDE-COMPARE-MODE
+           MOVE 0 TO WS-COND-RESULT
+           IF WS-CMP-IS-NUMERIC = 1
+               EVALUATE COND-OP-CODE(WS-COND-EVAL-IDX)
+                   WHEN WS-CMP-EQUAL
+                       IF WS-CMP-LEFT-NUM = WS-CMP-RIGHT-NUM
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-NOT-EQUAL
+                       IF WS-CMP-LEFT-NUM NOT = WS-CMP-RIGHT-NUM
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-GREATER
+                       IF WS-CMP-LEFT-NUM > WS-CMP-RIGHT-NUM
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-LESS
+                       IF WS-CMP-LEFT-NUM < WS-CMP-RIGHT-NUM
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-GREATER-EQ
+                       IF WS-CMP-LEFT-NUM >= WS-CMP-RIGHT-NUM
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-LESS-EQ
+                       IF WS-CMP-LEFT-NUM <= WS-CMP-RIGHT-NUM
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+               END-EVALUATE
+           ELSE
+               EVALUATE COND-OP-CODE(WS-COND-EVAL-IDX)
+                   WHEN WS-CMP-EQUAL
+                       IF WS-CMP-LEFT-STR = WS-CMP-RIGHT-STR
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-NOT-EQUAL
+                       IF WS-CMP-LEFT-STR NOT = WS-CMP-RIGHT-STR
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-GREATER
+                       IF WS-CMP-LEFT-STR > WS-CMP-RIGHT-STR
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-LESS
+                       IF WS-CMP-LEFT-STR < WS-CMP-RIGHT-STR
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-GREATER-EQ
+                       IF WS-CMP-LEFT-STR >= WS-CMP-RIGHT-STR
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+                   WHEN WS-CMP-LESS-EQ
+                       IF WS-CMP-LEFT-STR <= WS-CMP-RIGHT-STR
+                           MOVE 1 TO WS-COND-RESULT
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+      *> Numeric if FUNCTION TEST-NUMVAL accepts both trimmed
+      *> operands, otherwise a plain string comparison - handles
+      *> both numeric subjects (SCORE, RESULT-VAL) and string
+      *> subjects (ANSWER-1, OPERATION), including a quoted-but-
+      *> numeric-looking literal such as WHEN "11".
+       DECIDE-COMPARE-MODE.
+           MOVE 0 TO WS-CMP-IS-NUMERIC
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-CMP-LEFT-STR))
+               = 0
+               AND FUNCTION TEST-NUMVAL
+                   (FUNCTION TRIM(WS-CMP-RIGHT-STR)) = 0
+               MOVE 1 TO WS-CMP-IS-NUMERIC
+           END-IF.
+
+      *> Formats WS-NUM-FMT-VALUE trimmed of insignificant trailing
+      *> decimal digits (0-4 places, auto-detected). Used only for
+      *> EVAL-EXPR's numeric-literal string fallback - arithmetic
+      *> and comparisons always go through the numeric path, so the
+      *> exact decimal count here is rarely, if ever, observed.
+       FORMAT-NUM-VALUE-TRIMMED.
+           COMPUTE WS-NUM-FMT-SCALED = WS-NUM-FMT-VALUE * 10000
+           MOVE 4 TO WS-NUM-FMT-DEC
+           PERFORM SHRINK-ONE-DECIMAL
+               UNTIL WS-NUM-FMT-DEC = 0
+               OR FUNCTION MOD(WS-NUM-FMT-SCALED, 10) NOT = 0
+           PERFORM FORMAT-NUMERIC-CANONICAL.
+
+       SHRINK-ONE-DECIMAL.
+           COMPUTE WS-NUM-FMT-SCALED = WS-NUM-FMT-SCALED / 10
+           SUBTRACT 1 FROM WS-NUM-FMT-DEC.
+
+      *> Formats WS-NUM-FMT-VALUE at exactly WS-NUM-FMT-DEC decimal
+      *> places (0-4) into a trimmed WS-NUM-FMT-OUT.
+       FORMAT-NUMERIC-CANONICAL.
+           EVALUATE WS-NUM-FMT-DEC
+               WHEN 0
+                   MOVE WS-NUM-FMT-VALUE TO WS-NUM-EDIT-0
+                   MOVE FUNCTION TRIM(WS-NUM-EDIT-0) TO WS-NUM-FMT-OUT
+               WHEN 1
+                   MOVE WS-NUM-FMT-VALUE TO WS-NUM-EDIT-1
+                   MOVE FUNCTION TRIM(WS-NUM-EDIT-1) TO WS-NUM-FMT-OUT
+               WHEN 2
+                   MOVE WS-NUM-FMT-VALUE TO WS-NUM-EDIT-2
+                   MOVE FUNCTION TRIM(WS-NUM-EDIT-2) TO WS-NUM-FMT-OUT
+               WHEN 3
+                   MOVE WS-NUM-FMT-VALUE TO WS-NUM-EDIT-3
+                   MOVE FUNCTION TRIM(WS-NUM-EDIT-3) TO WS-NUM-FMT-OUT
+               WHEN OTHER
+                   MOVE WS-NUM-FMT-VALUE TO WS-NUM-EDIT-4
+                   MOVE FUNCTION TRIM(WS-NUM-EDIT-4) TO WS-NUM-FMT-OUT
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------
+      *> Optional table-size control file (cobalt.cfg, current
+      *> directory). Each non-blank, non-comment line is "KEY VALUE"
+      *> e.g. "MAX-NODES 800"; unrecognised keys are ignored. Every
+      *> configured MAX-* value is clamped to the ceiling its OCCURS
+      *> table was actually compiled with, so a misconfigured control
+      *> file can only shrink the working limit, never grow the
+      *> storage behind it. TERM-LINES/TERM-COLS resize the terminal
+      *> RENDER-SCREEN lays out against (WS-TERM-LINES/WS-TERM-COLS,
+      *> render-types.cpy) the same way a MAX-* key resizes a table
+      *> ceiling. DEFAULT-FG/DEFAULT-BG set WS-ACTIVE-FG/WS-ACTIVE-BG
+      *> (also render-types.cpy) to one of RESOLVE-COLOR-NAME's color
+      *> keywords - the fallback APPLY-NODE-COLOR now reaches for on
+      *> any node that carries no FG-COLOR/BG-COLOR clause of its
+      *> own, so a whole screen's look can be retinted for one
+      *> deployment without touching a single app source's color
+      *> clauses. Absent control file is the normal case.
+      *> ---------------------------------------------------------
+       LOAD-LIMITS-CONFIG.
+           OPEN INPUT LIMITS-FILE
+           IF WS-LIMITS-FILE-STATUS = "00"
+               PERFORM READ-ONE-LIMITS-LINE
+                   UNTIL WS-LIMITS-FILE-STATUS NOT = "00"
+               CLOSE LIMITS-FILE
+           END-IF.
+
+       READ-ONE-LIMITS-LINE.
+           READ LIMITS-FILE INTO WS-LIMITS-LINE
+           IF WS-LIMITS-FILE-STATUS = "00"
+               PERFORM APPLY-LIMITS-LINE
+           END-IF.
+
+       APPLY-LIMITS-LINE.
+           MOVE FUNCTION TRIM(WS-LIMITS-LINE) TO WS-LIMITS-LINE
+           IF WS-LIMITS-LINE NOT = SPACES
+               AND WS-LIMITS-LINE(1:1) NOT = "*"
+               MOVE SPACES TO WS-LIMITS-KEY WS-LIMITS-VALUE-TXT
+               UNSTRING WS-LIMITS-LINE DELIMITED BY ALL SPACE
+                   INTO WS-LIMITS-KEY WS-LIMITS-VALUE-TXT
+               IF FUNCTION TRIM(WS-LIMITS-KEY) = "LANGUAGE"
+                   MOVE FUNCTION TRIM(WS-LIMITS-VALUE-TXT) TO
+                       WS-LANG-CODE
+               ELSE
+               IF FUNCTION TRIM(WS-LIMITS-KEY) = "HISTORY-LOG"
+                   IF FUNCTION TRIM(WS-LIMITS-VALUE-TXT) = "ON"
+                       SET HISTORY-LOG-ENABLED TO TRUE
+                   ELSE
+                       MOVE 0 TO WS-HISTORY-LOG-FLAG
+                   END-IF
+               ELSE
+               IF FUNCTION TRIM(WS-LIMITS-KEY) = "WEBHOOK"
+                   PERFORM ADD-WEBHOOK-ENTRY
+               ELSE
+                   IF FUNCTION TRIM(WS-LIMITS-KEY) = "DEFAULT-FG"
+                       MOVE FUNCTION TRIM(WS-LIMITS-VALUE-TXT) TO
+                           WS-COLOR-NAME-IN
+                       PERFORM RESOLVE-COLOR-NAME
+                       MOVE WS-COLOR-CODE-OUT TO WS-ACTIVE-FG
+                   ELSE
+                       IF FUNCTION TRIM(WS-LIMITS-KEY) = "DEFAULT-BG"
+                           MOVE FUNCTION TRIM(WS-LIMITS-VALUE-TXT) TO
+                               WS-COLOR-NAME-IN
+                           PERFORM RESOLVE-COLOR-NAME
+                           MOVE WS-COLOR-CODE-OUT TO WS-ACTIVE-BG
+                       ELSE
+                           IF FUNCTION TEST-NUMVAL
+                               (FUNCTION TRIM(WS-LIMITS-VALUE-TXT)) = 0
+                               MOVE FUNCTION NUMVAL(
+                                   WS-LIMITS-VALUE-TXT) TO
+                                   WS-LIMITS-VALUE-NUM
+                               PERFORM SET-ONE-LIMIT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               END-IF
+               END-IF
+           END-IF.
+
+      *> "WEBHOOK <target> <watch-var> <watch-value> <url>" cobalt.cfg
+      *> line - re-splits the original WS-LIMITS-LINE (the generic
+      *> 2-field UNSTRING above only captured "WEBHOOK" itself and
+      *> its first argument) into the full four fields, same warn-
+      *> once-and-drop overflow posture WS-LIVE-VALUES takes.
+       ADD-WEBHOOK-ENTRY.
+           MOVE WS-WEBHOOK-COUNT TO WS-LIMIT-CHECK-COUNT
+           MOVE 50 TO WS-LIMIT-CHECK-MAX
+           PERFORM CHECK-TABLE-LIMIT
+           IF LIMIT-CHECK-FAILED
+               PERFORM WARN-WEBHOOKS-FULL
+           ELSE
+               ADD 1 TO WS-WEBHOOK-COUNT
+               UNSTRING WS-LIMITS-LINE DELIMITED BY ALL SPACE
+                   INTO WS-LIMITS-KEY
+                   WEBHOOK-TARGET-NAME(WS-WEBHOOK-COUNT)
+                   WEBHOOK-WATCH-VAR(WS-WEBHOOK-COUNT)
+                   WEBHOOK-WATCH-VALUE(WS-WEBHOOK-COUNT)
+                   WEBHOOK-URL(WS-WEBHOOK-COUNT)
+           END-IF.
+
+       WARN-WEBHOOKS-FULL.
+           IF NOT WEBHOOKS-OVERFLOW-WARNED
+               DISPLAY "COBALT: warning - webhook table limit (50) "
+                   "reached; further WEBHOOK lines are ignored"
+               SET WEBHOOKS-OVERFLOW-WARNED TO TRUE
+           END-IF.
+
+       SET-ONE-LIMIT.
+           EVALUATE FUNCTION TRIM(WS-LIMITS-KEY)
+               WHEN "MAX-NODES"
+                   IF WS-LIMITS-VALUE-NUM <= 500
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-MAX-NODES
+                   END-IF
+               WHEN "MAX-STATEMENTS"
+                   IF WS-LIMITS-VALUE-NUM <= 5000
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-MAX-STATEMENTS
+                   END-IF
+               WHEN "MAX-SCREENS"
+                   IF WS-LIMITS-VALUE-NUM <= 20
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-MAX-SCREENS
+                   END-IF
+               WHEN "MAX-STATE-VARS"
+                   IF WS-LIMITS-VALUE-NUM <= 200
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-MAX-STATE-VARS
+                   END-IF
+               WHEN "MAX-HANDLERS"
+                   IF WS-LIMITS-VALUE-NUM <= 100
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-MAX-HANDLERS
+                   END-IF
+               WHEN "MAX-PARAGRAPHS"
+                   IF WS-LIMITS-VALUE-NUM <= 100
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-MAX-PARAGRAPHS
+                   END-IF
+               WHEN "MAX-LIVE-VALUES"
+                   IF WS-LIMITS-VALUE-NUM <= 200
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-MAX-LIVE-VALUES
+                   END-IF
+               WHEN "MAX-HISTORY"
+                   IF WS-LIMITS-VALUE-NUM <= 500
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-MAX-HISTORY
+                   END-IF
+               WHEN "TERM-LINES"
+                   IF WS-LIMITS-VALUE-NUM <= 200
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-TERM-LINES
+                   END-IF
+               WHEN "TERM-COLS"
+                   IF WS-LIMITS-VALUE-NUM <= 300
+                       MOVE WS-LIMITS-VALUE-NUM TO WS-TERM-COLS
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------
+      *> Optional per-language message table ("<app-source>.<lang>.
+      *> msg", WS-LANG-CODE set by a LANGUAGE line in cobalt.cfg,
+      *> "EN" when absent). Consulted by RESOLVE-LABEL-TEXT wherever
+      *> a node's compiled-in NODE-LABEL/NODE-VALUE literal or a
+      *> state field's STATE-DEFAULT-VALUE would otherwise be shown,
+      *> so the same app source runs unmodified under any language
+      *> that has a message file for it.
+      *> ---------------------------------------------------------
+       LOAD-LANG-MESSAGES.
+           MOVE 0 TO WS-LANG-COUNT
+           MOVE SPACES TO WS-LANG-FILE-PATH
+           STRING FUNCTION TRIM(WS-APP-FILE-PATH) DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LANG-CODE) DELIMITED BY SIZE
+                   ".msg" DELIMITED BY SIZE
+               INTO WS-LANG-FILE-PATH
+           OPEN INPUT LANG-FILE
+           IF WS-LANG-FILE-STATUS = "00"
+               PERFORM READ-ONE-LANG-LINE
+                   UNTIL WS-LANG-FILE-STATUS NOT = "00"
+               CLOSE LANG-FILE
+           END-IF.
+
+       READ-ONE-LANG-LINE.
+           READ LANG-FILE INTO WS-LANG-LINE
+           IF WS-LANG-FILE-STATUS = "00"
+               PERFORM APPLY-LANG-LINE
+           END-IF.
+
+       APPLY-LANG-LINE.
+           MOVE FUNCTION TRIM(WS-LANG-LINE) TO WS-LANG-LINE
+           IF WS-LANG-LINE NOT = SPACES
+               AND WS-LANG-LINE(1:1) NOT = "*"
+               AND WS-LANG-COUNT < 100
+               MOVE 0 TO WS-LANG-BAR-POS
+               INSPECT WS-LANG-LINE TALLYING WS-LANG-BAR-POS FOR
+                   CHARACTERS BEFORE INITIAL "|"
+               IF WS-LANG-BAR-POS < FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-LANG-LINE))
+                   ADD 1 TO WS-LANG-COUNT
+                   MOVE WS-LANG-LINE(1:WS-LANG-BAR-POS) TO
+                       LANG-ENTRY-NAME(WS-LANG-COUNT)
+                   MOVE WS-LANG-LINE(WS-LANG-BAR-POS + 2:) TO
+                       LANG-ENTRY-TEXT(WS-LANG-COUNT)
+               END-IF
+           END-IF.
+
+      *> Looks WS-LOOKUP-NAME up in WS-LANG-TABLE, leaving its
+      *> verdict in LANG-TEXT-FOUND/WS-LANG-TEXT-OUT. No match (the
+      *> normal case when no message file was loaded at all) leaves
+      *> the caller's own fallback literal untouched.
+       FIND-LANG-TEXT.
+           SET WS-LANG-FOUND-FLAG TO 0
+           MOVE SPACES TO WS-LANG-TEXT-OUT
+           PERFORM SCAN-ONE-LANG-ENTRY
+               VARYING WS-LANG-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-LANG-SCAN-IDX > WS-LANG-COUNT
+               OR LANG-TEXT-FOUND.
+
+       SCAN-ONE-LANG-ENTRY.
+           IF FUNCTION TRIM(LANG-ENTRY-NAME(WS-LANG-SCAN-IDX)) =
+               FUNCTION TRIM(WS-LOOKUP-NAME)
+               SET LANG-TEXT-FOUND TO TRUE
+               MOVE LANG-ENTRY-TEXT(WS-LANG-SCAN-IDX) TO
+                   WS-LANG-TEXT-OUT
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Optional screen-layout overrides ("<app-source>.layout"),
+      *> loaded after PARSE-APP-SOURCE so every NODE clause can be
+      *> resolved to its already-built WS-NODE-TABLE entry by name.
+      *> Reuses the same TOKENIZE-LINE/WS-TOKEN-ENTRY scratch the app
+      *> source parser itself is built on - by the time this runs,
+      *> that scratch is free for reuse, the same way RESTORE-
+      *> CHECKPOINT reuses WS-LOOKUP-NAME. Three directives:
+      *>   NODE <name> COLOR <color>   - overrides NODE-FG-COLOR
+      *>   NODE <name> ORDER <n>       - overrides NODE-TAB-ORDER,
+      *>                                 the same field an explicit
+      *>                                 TAB-ORDER clause sets, so
+      *>                                 BUILD-FOCUS-TABLE's existing
+      *>                                 sort picks it straight up
+      *>   NODE <name> TEXT "<text>"   - overrides the label/value
+      *>                                 FIND-LANG-TEXT resolves,
+      *>                                 loaded after LOAD-LANG-
+      *>                                 MESSAGES and ahead of it in
+      *>                                 WS-LANG-TABLE so it is found
+      *>                                 first and wins any conflict
+      *> Absent file, unrecognised directive, or unknown node name
+      *> are all silent no-ops - a layout file only ever narrows or
+      *> overrides what is already there, the same posture
+      *> LOAD-LIMITS-CONFIG and LOAD-LANG-MESSAGES take toward a file
+      *> that isn't there or a line they don't understand.
+      *> ---------------------------------------------------------
+       LOAD-SCREEN-LAYOUT.
+           MOVE SPACES TO WS-LAYOUT-FILE-PATH
+           STRING FUNCTION TRIM(WS-APP-FILE-PATH) DELIMITED BY SIZE
+                   ".layout" DELIMITED BY SIZE
+               INTO WS-LAYOUT-FILE-PATH
+           OPEN INPUT LAYOUT-FILE
+           IF WS-LAYOUT-FILE-STATUS = "00"
+               PERFORM READ-ONE-LAYOUT-LINE
+                   UNTIL WS-LAYOUT-FILE-STATUS NOT = "00"
+               CLOSE LAYOUT-FILE
+           END-IF.
+
+       READ-ONE-LAYOUT-LINE.
+           READ LAYOUT-FILE INTO WS-LAYOUT-LINE
+           IF WS-LAYOUT-FILE-STATUS = "00"
+               PERFORM APPLY-LAYOUT-LINE
+           END-IF.
+
+       APPLY-LAYOUT-LINE.
+           MOVE FUNCTION TRIM(WS-LAYOUT-LINE) TO WS-LINE-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LAYOUT-LINE)) TO
+               WS-LINE-LEN
+           IF WS-LINE-LEN > 0
+               AND WS-LINE-TRIMMED(1:1) NOT = "*"
+               PERFORM TOKENIZE-LINE
+               IF WS-TOKEN-COUNT >= 3
+                   AND WS-TOKEN-ENTRY(1) = "NODE"
+                   MOVE WS-TOKEN-ENTRY(2) TO WS-LOOKUP-NAME
+                   PERFORM FIND-NODE-BY-NAME
+                   IF WS-LAYOUT-NODE-IDX NOT = 0
+                       PERFORM APPLY-LAYOUT-DIRECTIVE
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPLY-LAYOUT-DIRECTIVE.
+           EVALUATE WS-TOKEN-ENTRY(3)
+               WHEN "COLOR"
+                   MOVE WS-TOKEN-ENTRY(4) TO WS-COLOR-NAME-IN
+                   PERFORM RESOLVE-COLOR-NAME
+                   MOVE WS-COLOR-CODE-OUT TO
+                       NODE-FG-COLOR(WS-LAYOUT-NODE-IDX)
+               WHEN "ORDER"
+                   MOVE FUNCTION NUMVAL(WS-TOKEN-ENTRY(4)) TO
+                       NODE-TAB-ORDER(WS-LAYOUT-NODE-IDX)
+               WHEN "TEXT"
+                   IF WS-LANG-COUNT < 100
+                       ADD 1 TO WS-LANG-COUNT
+                       PERFORM SHIFT-LANG-ENTRY-FOR-PRIORITY
+                           VARYING WS-LANG-SCAN-IDX FROM WS-LANG-COUNT
+                           BY -1
+                           UNTIL WS-LANG-SCAN-IDX = 1
+                       MOVE NODE-NAME(WS-LAYOUT-NODE-IDX) TO
+                           LANG-ENTRY-NAME(1)
+                       MOVE WS-TOKEN-ENTRY(4) TO LANG-ENTRY-TEXT(1)
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> A layout TEXT override must win over a same-named entry
+      *> LOAD-LANG-MESSAGES already loaded, and SCAN-ONE-LANG-ENTRY
+      *> stops at the first match, so the new entry is inserted at
+      *> the front of WS-LANG-TABLE (shifting everything else up one)
+      *> rather than appended at the end behind whatever a message
+      *> file already set for this node.
+       SHIFT-LANG-ENTRY-FOR-PRIORITY.
+           MOVE LANG-ENTRY-NAME(WS-LANG-SCAN-IDX - 1) TO
+               LANG-ENTRY-NAME(WS-LANG-SCAN-IDX)
+           MOVE LANG-ENTRY-TEXT(WS-LANG-SCAN-IDX - 1) TO
+               LANG-ENTRY-TEXT(WS-LANG-SCAN-IDX).
+
+      *> Resolves a layout NODE clause's name to its WS-NODE-TABLE
+      *> index, the same linear-scan-by-name shape FIND-SCREEN-BY-
+      *> NAME and FIND-PARA-BY-NAME already use. 0 means not found.
+       FIND-NODE-BY-NAME.
+           MOVE 0 TO WS-LAYOUT-NODE-IDX
+           PERFORM SCAN-ONE-NODE-ENTRY-BY-NAME
+               VARYING WS-LAYOUT-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-LAYOUT-SCAN-IDX > WS-NODE-COUNT
+               OR WS-LAYOUT-NODE-IDX NOT = 0.
+
+       SCAN-ONE-NODE-ENTRY-BY-NAME.
+           IF FUNCTION TRIM(NODE-NAME(WS-LAYOUT-SCAN-IDX)) =
+               FUNCTION TRIM(WS-LOOKUP-NAME)
+               MOVE WS-LAYOUT-SCAN-IDX TO WS-LAYOUT-NODE-IDX
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Session recording/playback. BUILD-SESSION-FILE-PATH mirrors
+      *> BUILD-CHECKPOINT-FILE-PATH's naming convention, so a run's
+      *> recording sits alongside its app source and its checkpoint.
+      *> PLAYBACK-SESSION handles the case where the first command-
+      *> line argument itself names a ".rec" recording (MAIN-PARA) -
+      *> it reads SESSION-FILE as INPUT instead of an app source,
+      *> replaying each FRAME-START/LINE.../FRAME-END group with a
+      *> WS-PLAYBACK-SPEED-second pause between frames (the second
+      *> argument, default 1 second - the original pace every frame
+      *> was captured at), so compliance can watch a disputed
+      *> transaction exactly as the operator saw it, or pass "0" to
+      *> step through it instantly.
+      *> ---------------------------------------------------------
+       BUILD-SESSION-FILE-PATH.
+           MOVE SPACES TO WS-SESSION-FILE-PATH
+           STRING FUNCTION TRIM(WS-APP-FILE-PATH) DELIMITED BY SIZE
+                   ".rec" DELIMITED BY SIZE
+               INTO WS-SESSION-FILE-PATH.
+
+       PLAYBACK-SESSION.
+           MOVE WS-APP-PATH-TRIM TO WS-SESSION-FILE-PATH
+           MOVE 1 TO WS-PLAYBACK-SPEED
+           IF FUNCTION TRIM(WS-EVENTS-FILE-PATH) NOT = SPACES
+               AND FUNCTION TEST-NUMVAL
+                   (FUNCTION TRIM(WS-EVENTS-FILE-PATH)) = 0
+               MOVE FUNCTION NUMVAL(WS-EVENTS-FILE-PATH) TO
+                   WS-PLAYBACK-SPEED
+           END-IF
+           OPEN INPUT SESSION-FILE
+           IF WS-SESSION-FILE-STATUS = "00"
+               MOVE 0 TO WS-PLAYBACK-EOF
+               PERFORM PLAYBACK-ONE-LINE UNTIL WS-PLAYBACK-EOF = 1
+               CLOSE SESSION-FILE
+           ELSE
+               DISPLAY "COBALT: cannot open recording "
+                   FUNCTION TRIM(WS-SESSION-FILE-PATH)
+           END-IF.
+
+       PLAYBACK-ONE-LINE.
+           READ SESSION-FILE
+               AT END
+                   MOVE 1 TO WS-PLAYBACK-EOF
+               NOT AT END
+                   MOVE SESSION-RECORD TO WS-CRYPT-HEX
+                   MOVE 160 TO WS-CRYPT-LEN
+                   PERFORM DECRYPT-LINE-FROM-DISK
+                   MOVE WS-CRYPT-PLAIN(1:160) TO WS-PLAYBACK-LINE
+                   PERFORM DISPATCH-PLAYBACK-LINE
+           END-READ.
+
+      *> Each record is "seq tag text" - the sequence number is only
+      *> there for a human reading the raw file, so playback itself
+      *> just reacts to the tag.
+       DISPATCH-PLAYBACK-LINE.
+           MOVE FUNCTION TRIM(WS-PLAYBACK-LINE) TO WS-PLAYBACK-LINE
+           MOVE SPACES TO WS-PLAYBACK-SEQ-TXT WS-PLAYBACK-TAG
+               WS-PLAYBACK-TEXT
+           MOVE 1 TO WS-PLAYBACK-PTR
+           UNSTRING WS-PLAYBACK-LINE DELIMITED BY ALL SPACE
+               INTO WS-PLAYBACK-SEQ-TXT WS-PLAYBACK-TAG
+               WITH POINTER WS-PLAYBACK-PTR
+           IF WS-PLAYBACK-PTR <= 160
+               MOVE WS-PLAYBACK-LINE(WS-PLAYBACK-PTR:) TO
+                   WS-PLAYBACK-TEXT
+           END-IF
+           EVALUATE FUNCTION TRIM(WS-PLAYBACK-TAG)
+               WHEN "FRAME-START"
+                   DISPLAY WS-ESC-CHAR "[2J" WS-ESC-CHAR "[H"
+               WHEN "LINE"
+                   DISPLAY FUNCTION TRIM(WS-PLAYBACK-TEXT)
+               WHEN "FRAME-END"
+                   CALL "C$SLEEP" USING WS-PLAYBACK-SPEED
+               WHEN "EVENT"
+                   DISPLAY ">> " FUNCTION TRIM(WS-PLAYBACK-TEXT)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------
+      *> Checkpoint/restart for multi-screen flows. The checkpoint
+      *> file sits alongside the app source itself, named from it, so
+      *> relaunching the same app source later picks its own
+      *> checkpoint back up without any extra command-line argument.
+      *> ---------------------------------------------------------
+       BUILD-CHECKPOINT-FILE-PATH.
+           MOVE SPACES TO WS-CHECKPOINT-FILE-PATH
+           STRING FUNCTION TRIM(WS-APP-FILE-PATH) DELIMITED BY SIZE
+                   ".ckpt" DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-FILE-PATH.
+
+      *> Absent checkpoint file is the normal case - a first run of
+      *> an app source simply starts on its own initial screen with
+      *> INIT-LIVE-VALUES' defaults, same as LOAD-LIMITS-CONFIG treats
+      *> an absent cobalt.cfg as nothing to apply.
+       RESTORE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               PERFORM READ-ONE-CHECKPOINT-LINE
+               IF WS-CHECKPOINT-FILE-STATUS = "00"
+                   MOVE FUNCTION TRIM(WS-CHECKPOINT-LINE) TO
+                       WS-NAV-TARGET-NAME
+                   PERFORM FIND-SCREEN-BY-NAME
+                   IF WS-NAV-FOUND-SCREEN-IDX NOT = 0
+                       MOVE WS-NAV-FOUND-SCREEN-IDX TO
+                           WS-CURRENT-SCREEN-IDX
+                   END-IF
+               END-IF
+               MOVE 0 TO WS-CHECKPOINT-EOF
+               PERFORM RESTORE-ONE-CHECKPOINT-VALUE
+                   UNTIL WS-CHECKPOINT-EOF = 1
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> Each saved live value is two lines - a NAME line read here,
+      *> then its VALUE line read by RESTORE-CHECKPOINT-VALUE-LINE -
+      *> and restored through the same SET-LIVE-VALUE every other
+      *> part of the engine updates a live value through, so a
+      *> subscripted table entry's "NAME(n)" key resolves exactly as
+      *> it would at runtime.
+       RESTORE-ONE-CHECKPOINT-VALUE.
+           PERFORM READ-ONE-CHECKPOINT-LINE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               MOVE 1 TO WS-CHECKPOINT-EOF
+           ELSE
+               MOVE FUNCTION TRIM(WS-CHECKPOINT-LINE) TO
+                   WS-LOOKUP-NAME
+               PERFORM RESTORE-CHECKPOINT-VALUE-LINE
+           END-IF.
+
+       RESTORE-CHECKPOINT-VALUE-LINE.
+           PERFORM READ-ONE-CHECKPOINT-LINE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+               MOVE 1 TO WS-CHECKPOINT-EOF
+           ELSE
+               MOVE FUNCTION TRIM(WS-CHECKPOINT-LINE) TO
+                   WS-LIVE-VALUE-OUT
+               PERFORM SET-LIVE-VALUE
+           END-IF.
+
+      *> Reads one CHECKPOINT-FILE record and decrypts it back into
+      *> WS-CHECKPOINT-LINE, leaving WS-CHECKPOINT-FILE-STATUS set the
+      *> same way a plain READ would so callers' AT END-style checks
+      *> still work unchanged.
+       READ-ONE-CHECKPOINT-LINE.
+           READ CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               MOVE CHECKPOINT-RECORD TO WS-CRYPT-HEX
+               MOVE 120 TO WS-CRYPT-LEN
+               PERFORM DECRYPT-LINE-FROM-DISK
+               MOVE WS-CRYPT-PLAIN(1:120) TO WS-CHECKPOINT-LINE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Shared table-overflow test - callers set WS-LIMIT-CHECK-
+      *> COUNT/-MAX and PERFORM this, then branch on LIMIT-CHECK-
+      *> FAILED. Centralised so every table-size check (see the
+      *> APPEND-*-ENTRY paragraphs) reads the same way.
+      *> ---------------------------------------------------------
+       CHECK-TABLE-LIMIT.
+           IF WS-LIMIT-CHECK-COUNT >= WS-LIMIT-CHECK-MAX
+               SET LIMIT-CHECK-FAILED TO TRUE
+           ELSE
+               SET LIMIT-CHECK-PASSED TO TRUE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Source loading - read the target .cbl file into
+      *> WS-SOURCE-LINES, one entry per physical line, columns
+      *> 8-80 only (the sequence/indicator area is discarded).
+      *> ---------------------------------------------------------
+       LOAD-APP-SOURCE.
+           MOVE 0 TO WS-SRC-LINE-COUNT
+           MOVE 0 TO WS-SRC-EOF
+           OPEN INPUT APP-SOURCE-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "COBALT: cannot open "
+                   FUNCTION TRIM(WS-APP-FILE-PATH)
+           ELSE
+               PERFORM READ-ONE-SOURCE-LINE UNTIL WS-SRC-EOF = 1
+               CLOSE APP-SOURCE-FILE
+           END-IF.
+
+       READ-ONE-SOURCE-LINE.
+           READ APP-SOURCE-FILE
+               AT END
+                   MOVE 1 TO WS-SRC-EOF
+               NOT AT END
+                   ADD 1 TO WS-SRC-LINE-COUNT
+                   PERFORM STORE-SOURCE-LINE
+           END-READ.
+
+       STORE-SOURCE-LINE.
+           MOVE SPACES TO SRC-LINE-TEXT(WS-SRC-LINE-COUNT)
+           MOVE APP-SOURCE-RECORD(8:73) TO
+               SRC-LINE-TEXT(WS-SRC-LINE-COUNT)
+           MOVE 0 TO WS-INDENT-SCRATCH
+           INSPECT SRC-LINE-TEXT(WS-SRC-LINE-COUNT)
+               TALLYING WS-INDENT-SCRATCH FOR LEADING SPACE
+           MOVE WS-INDENT-SCRATCH TO
+               SRC-LINE-INDENT(WS-SRC-LINE-COUNT).
+
+      *> ---------------------------------------------------------
+      *> Top-level parse driver - walks every stored line once,
+      *> dispatching into the WORKING-STORAGE / SCREEN SECTION /
+      *> PROCEDURE DIVISION sub-parsers as section markers are
+      *> recognised. All IR tables are rebuilt from scratch.
+      *> ---------------------------------------------------------
+       PARSE-APP-SOURCE.
+           MOVE 0 TO WS-NODE-COUNT
+           MOVE 0 TO WS-STATE-COUNT
+           MOVE 0 TO WS-HANDLER-COUNT
+           MOVE 0 TO WS-PARA-COUNT
+           MOVE 0 TO WS-SCREEN-COUNT
+           MOVE 0 TO WS-STMT-COUNT
+           MOVE 0 TO WS-WHEN-COUNT
+           MOVE 0 TO WS-COND-COUNT
+           MOVE 0 TO WS-EXPR-COUNT
+           MOVE 0 TO WS-ARITH-COUNT
+           MOVE 0 TO WS-BLOCK-DEPTH
+           MOVE 0 TO WS-CUR-PARA-IDX
+           MOVE 0 TO WS-CUR-SCREEN-ROOT-IDX
+           MOVE 0 TO WS-CUR-GROUP-IDX
+           SET PARSE-MODE-NONE TO TRUE
+           PERFORM PARSE-ONE-LINE
+               VARYING WS-PARSE-LINE-IDX FROM 1 BY 1
+               UNTIL WS-PARSE-LINE-IDX > WS-SRC-LINE-COUNT
+           PERFORM CLOSE-OPEN-PARAGRAPH.
+
+       PARSE-ONE-LINE.
+           MOVE FUNCTION TRIM(SRC-LINE-TEXT(WS-PARSE-LINE-IDX))
+               TO WS-LINE-TRIMMED
+           MOVE FUNCTION LENGTH(
+                   FUNCTION TRIM(SRC-LINE-TEXT(WS-PARSE-LINE-IDX)))
+               TO WS-LINE-LEN
+           IF WS-LINE-LEN > 0 AND
+               WS-LINE-TRIMMED(WS-LINE-LEN:1) = "."
+               SUBTRACT 1 FROM WS-LINE-LEN
+           END-IF
+           IF WS-LINE-LEN = 0
+               CONTINUE
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-LINE-TRIMMED(1:WS-LINE-LEN) =
+                           "WORKING-STORAGE SECTION"
+                       SET PARSE-MODE-WORKING TO TRUE
+                   WHEN WS-LINE-TRIMMED(1:WS-LINE-LEN) =
+                           "SCREEN SECTION"
+                       SET PARSE-MODE-SCREEN TO TRUE
+                   WHEN WS-LINE-TRIMMED(1:WS-LINE-LEN) =
+                           "PROCEDURE DIVISION"
+                       SET PARSE-MODE-PROCEDURE TO TRUE
+                   WHEN PARSE-MODE-WORKING
+                       PERFORM PARSE-WORKING-LINE
+                   WHEN PARSE-MODE-SCREEN
+                       PERFORM PARSE-SCREEN-LINE
+                   WHEN PARSE-MODE-PROCEDURE
+                       PERFORM PARSE-PROCEDURE-LINE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Generic line tokenizer - splits WS-LINE-TRIMMED(1:LEN)
+      *> on spaces, keeping quoted "..." literals as single tokens
+      *> (quotes stripped, WS-TOKEN-QUOTED flags the source).
+      *> ---------------------------------------------------------
+       TOKENIZE-LINE.
+           MOVE 0 TO WS-TOKEN-COUNT
+           MOVE SPACES TO WS-TOKEN-BUF
+           MOVE 0 TO WS-TOKEN-BUF-LEN
+           MOVE 0 TO WS-TOKEN-BUF-QUOTED
+           MOVE 0 TO WS-IN-QUOTE
+           PERFORM TOKENIZE-ONE-CHAR
+               VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-LINE-LEN
+           PERFORM FLUSH-TOKEN.
+
+       TOKENIZE-ONE-CHAR.
+           MOVE WS-LINE-TRIMMED(WS-CHAR-IDX:1) TO WS-CUR-CHAR
+           EVALUATE TRUE
+               WHEN WS-CUR-CHAR = '"'
+                   IF WS-IN-QUOTE = 1
+                       MOVE 0 TO WS-IN-QUOTE
+                       PERFORM FLUSH-TOKEN
+                   ELSE
+                       PERFORM FLUSH-TOKEN
+                       MOVE 1 TO WS-IN-QUOTE
+                       MOVE 1 TO WS-TOKEN-BUF-QUOTED
+                   END-IF
+               WHEN WS-CUR-CHAR = SPACE AND WS-IN-QUOTE = 0
+                   PERFORM FLUSH-TOKEN
+               WHEN OTHER
+                   ADD 1 TO WS-TOKEN-BUF-LEN
+                   MOVE WS-CUR-CHAR TO
+                       WS-TOKEN-BUF(WS-TOKEN-BUF-LEN:1)
+           END-EVALUATE.
+
+       FLUSH-TOKEN.
+           IF WS-TOKEN-BUF-LEN > 0 OR WS-TOKEN-BUF-QUOTED = 1
+               ADD 1 TO WS-TOKEN-COUNT
+               MOVE SPACES TO WS-TOKEN-ENTRY(WS-TOKEN-COUNT)
+               IF WS-TOKEN-BUF-LEN > 0
+                   MOVE WS-TOKEN-BUF(1:WS-TOKEN-BUF-LEN)
+                       TO WS-TOKEN-ENTRY(WS-TOKEN-COUNT)
+               END-IF
+               MOVE WS-TOKEN-BUF-QUOTED TO
+                   WS-TOKEN-QUOTED(WS-TOKEN-COUNT)
+               MOVE SPACES TO WS-TOKEN-BUF
+               MOVE 0 TO WS-TOKEN-BUF-LEN
+               MOVE 0 TO WS-TOKEN-BUF-QUOTED
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> PIC clause sub-parser - understands "<opt S><X|9|A>" then
+      *> either "(n)" or repeated digits, optionally followed by
+      *> "V" and a matching decimal-places group.
+      *> ---------------------------------------------------------
+       PARSE-PIC-SPEC.
+           MOVE 0 TO WS-PIC-SIGNED-OUT
+           MOVE 0 TO WS-PIC-DEC-OUT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PIC-RAW))
+               TO WS-PIC-LEN
+           MOVE 1 TO WS-PIC-POS
+           IF WS-PIC-RAW(1:1) = "S"
+               MOVE 1 TO WS-PIC-SIGNED-OUT
+               MOVE 2 TO WS-PIC-POS
+           END-IF
+           EVALUATE WS-PIC-RAW(WS-PIC-POS:1)
+               WHEN "X"
+                   MOVE WS-PIC-KIND-ALPHA TO WS-PIC-KIND-OUT
+               WHEN "A"
+                   MOVE WS-PIC-KIND-ALPHABETIC TO WS-PIC-KIND-OUT
+               WHEN OTHER
+                   MOVE WS-PIC-KIND-NUMERIC TO WS-PIC-KIND-OUT
+           END-EVALUATE
+           ADD 1 TO WS-PIC-POS
+           PERFORM PARSE-ONE-PIC-GROUP
+           MOVE WS-PIC-PART-WIDTH TO WS-PIC-WIDTH-OUT
+           IF WS-PIC-POS <= WS-PIC-LEN AND
+               WS-PIC-RAW(WS-PIC-POS:1) = "V"
+               ADD 1 TO WS-PIC-POS
+               PERFORM PARSE-ONE-PIC-GROUP
+               MOVE WS-PIC-PART-WIDTH TO WS-PIC-DEC-OUT
+           END-IF.
+
+       PARSE-ONE-PIC-GROUP.
+           IF WS-PIC-RAW(WS-PIC-POS:1) = "("
+               ADD 1 TO WS-PIC-POS
+               MOVE 0 TO WS-PIC-PART-WIDTH
+               PERFORM ACCUM-PAREN-DIGIT
+                   UNTIL WS-PIC-RAW(WS-PIC-POS:1) = ")"
+               ADD 1 TO WS-PIC-POS
+           ELSE
+               MOVE 1 TO WS-PIC-PART-WIDTH
+               MOVE WS-PIC-RAW(WS-PIC-POS:1) TO WS-PIC-REPEAT-CHAR
+               ADD 1 TO WS-PIC-POS
+               PERFORM COUNT-PIC-REPEAT
+                   UNTIL WS-PIC-POS > WS-PIC-LEN OR
+                       WS-PIC-RAW(WS-PIC-POS:1) NOT = WS-PIC-REPEAT-CHAR
+           END-IF.
+
+       ACCUM-PAREN-DIGIT.
+           COMPUTE WS-PIC-PART-WIDTH =
+               WS-PIC-PART-WIDTH * 10 +
+               FUNCTION NUMVAL(WS-PIC-RAW(WS-PIC-POS:1))
+           ADD 1 TO WS-PIC-POS.
+
+       COUNT-PIC-REPEAT.
+           ADD 1 TO WS-PIC-PART-WIDTH
+           ADD 1 TO WS-PIC-POS.
+
+      *> ---------------------------------------------------------
+      *> WORKING-STORAGE SECTION sub-parser - only the APP-STATE
+      *> group is meaningful: its 05-level items become state
+      *> variables, nested 88-levels become their conditions.
+      *> ---------------------------------------------------------
+       PARSE-WORKING-LINE.
+           PERFORM TOKENIZE-LINE
+           IF WS-TOKEN-COUNT > 0
+               EVALUATE WS-TOKEN-ENTRY(1)
+                   WHEN "05"
+                       PERFORM ADD-STATE-FIELD
+                   WHEN "88"
+                       PERFORM ADD-STATE-CONDITION
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       ADD-STATE-FIELD.
+           MOVE WS-STATE-COUNT TO WS-LIMIT-CHECK-COUNT
+           MOVE WS-MAX-STATE-VARS TO WS-LIMIT-CHECK-MAX
+           PERFORM CHECK-TABLE-LIMIT
+           IF LIMIT-CHECK-FAILED
+               PERFORM WARN-STATE-VARS-FULL
+           ELSE
+               ADD 1 TO WS-STATE-COUNT
+               MOVE WS-STATE-COUNT TO WS-CUR-STATE-IDX
+               MOVE WS-TOKEN-ENTRY(2) TO STATE-NAME(WS-CUR-STATE-IDX)
+               MOVE 0 TO STATE-NUM-CONDITIONS(WS-CUR-STATE-IDX)
+               MOVE 0 TO STATE-PIC-KIND(WS-CUR-STATE-IDX)
+               MOVE 1 TO STATE-OCCURS-COUNT(WS-CUR-STATE-IDX)
+               PERFORM SCAN-STATE-FIELD-TOKEN
+                   VARYING WS-FT-IDX FROM 3 BY 1
+                   UNTIL WS-FT-IDX > WS-TOKEN-COUNT
+           END-IF.
+
+       WARN-STATE-VARS-FULL.
+           IF NOT STATE-VARS-OVERFLOW-WARNED
+               DISPLAY "COBALT: warning - state variable table limit ("
+                   WS-MAX-STATE-VARS
+                   ") reached; further state fields are ignored"
+               SET STATE-VARS-OVERFLOW-WARNED TO TRUE
+           END-IF.
+
+       SCAN-STATE-FIELD-TOKEN.
+           EVALUATE WS-TOKEN-ENTRY(WS-FT-IDX)
+               WHEN "PIC"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO WS-PIC-RAW
+                   PERFORM PARSE-PIC-SPEC
+                   MOVE WS-PIC-KIND-OUT TO
+                       STATE-PIC-KIND(WS-CUR-STATE-IDX)
+                   MOVE WS-PIC-WIDTH-OUT TO
+                       STATE-PIC-WIDTH(WS-CUR-STATE-IDX)
+                   MOVE WS-PIC-DEC-OUT TO
+                       STATE-PIC-DECIMALS(WS-CUR-STATE-IDX)
+                   MOVE WS-PIC-SIGNED-OUT TO
+                       STATE-PIC-SIGNED-FLAG(WS-CUR-STATE-IDX)
+               WHEN "OCCURS"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE FUNCTION NUMVAL(WS-TOKEN-ENTRY(WS-FT-IDX)) TO
+                       STATE-OCCURS-COUNT(WS-CUR-STATE-IDX)
+               WHEN "TIMES"
+                   CONTINUE
+               WHEN "VALUE"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       STATE-DEFAULT-VALUE(WS-CUR-STATE-IDX)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       ADD-STATE-CONDITION.
+           ADD 1 TO STATE-NUM-CONDITIONS(WS-CUR-STATE-IDX)
+           MOVE WS-TOKEN-ENTRY(2) TO
+               STATE-COND-NAME(WS-CUR-STATE-IDX
+                   STATE-NUM-CONDITIONS(WS-CUR-STATE-IDX))
+           MOVE WS-TOKEN-ENTRY(4) TO
+               STATE-COND-VALUE(WS-CUR-STATE-IDX
+                   STATE-NUM-CONDITIONS(WS-CUR-STATE-IDX)).
+
+      *> ---------------------------------------------------------
+      *> SCREEN SECTION sub-parser - 01 is a screen (and its root
+      *> container node), 05 is a container group, 10 is a leaf
+      *> field (text, numeric or button, decided once every
+      *> clause on the line has been scanned).
+      *> ---------------------------------------------------------
+       PARSE-SCREEN-LINE.
+           PERFORM TOKENIZE-LINE
+           IF WS-TOKEN-COUNT > 0
+               EVALUATE WS-TOKEN-ENTRY(1)
+                   WHEN "01"
+                       PERFORM ADD-SCREEN-ROOT
+                   WHEN "05"
+                       PERFORM ADD-SCREEN-GROUP
+                   WHEN "10"
+                       PERFORM ADD-SCREEN-FIELD
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       ADD-SCREEN-ROOT.
+           PERFORM APPEND-NODE-ENTRY
+           SET NODE-IS-CONTAINER(WS-NODE-COUNT) TO TRUE
+           MOVE WS-TOKEN-ENTRY(2) TO NODE-NAME(WS-NODE-COUNT)
+           MOVE 0 TO NODE-PARENT-IDX(WS-NODE-COUNT)
+           MOVE WS-NODE-COUNT TO WS-CUR-SCREEN-ROOT-IDX
+           MOVE WS-NODE-COUNT TO WS-CUR-GROUP-IDX
+           MOVE WS-SCREEN-COUNT TO WS-LIMIT-CHECK-COUNT
+           MOVE WS-MAX-SCREENS TO WS-LIMIT-CHECK-MAX
+           PERFORM CHECK-TABLE-LIMIT
+           IF LIMIT-CHECK-FAILED
+               PERFORM WARN-SCREENS-FULL
+           ELSE
+               ADD 1 TO WS-SCREEN-COUNT
+               MOVE WS-TOKEN-ENTRY(2) TO SCREEN-NAME(WS-SCREEN-COUNT)
+               MOVE WS-NODE-COUNT TO
+                   SCREEN-ROOT-NODE-IDX(WS-SCREEN-COUNT)
+               PERFORM SCAN-SCREEN-TOKEN
+                   VARYING WS-SCR-TOK-IDX FROM 3 BY 1
+                   UNTIL WS-SCR-TOK-IDX > WS-TOKEN-COUNT
+           END-IF.
+
+      *> A screen's own 01-level line carries at most one clause
+      *> today (REFRESH-EVERY), scanned the same token-at-a-time way
+      *> SCAN-FIELD-TOKEN reads a field's clause list.
+       SCAN-SCREEN-TOKEN.
+           EVALUATE WS-TOKEN-ENTRY(WS-SCR-TOK-IDX)
+               WHEN "REFRESH-EVERY"
+                   ADD 1 TO WS-SCR-TOK-IDX
+                   MOVE FUNCTION NUMVAL(WS-TOKEN-ENTRY(WS-SCR-TOK-IDX))
+                       TO SCREEN-REFRESH-SECS(WS-SCREEN-COUNT)
+                   ADD 2 TO WS-SCR-TOK-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-SCR-TOK-IDX) TO
+                       SCREEN-REFRESH-PARA(WS-SCREEN-COUNT)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       WARN-SCREENS-FULL.
+           IF NOT SCREENS-OVERFLOW-WARNED
+               DISPLAY "COBALT: warning - screen table limit ("
+                   WS-MAX-SCREENS
+                   ") reached; further screens are ignored"
+               SET SCREENS-OVERFLOW-WARNED TO TRUE
+           END-IF.
+
+       ADD-SCREEN-GROUP.
+           PERFORM APPEND-NODE-ENTRY
+           SET NODE-IS-CONTAINER(WS-NODE-COUNT) TO TRUE
+           MOVE WS-TOKEN-ENTRY(2) TO NODE-NAME(WS-NODE-COUNT)
+           MOVE WS-CUR-SCREEN-ROOT-IDX TO
+               NODE-PARENT-IDX(WS-NODE-COUNT)
+           ADD 1 TO NODE-CHILD-COUNT(WS-CUR-SCREEN-ROOT-IDX)
+           MOVE WS-NODE-COUNT TO WS-CUR-GROUP-IDX.
+
+       ADD-SCREEN-FIELD.
+           PERFORM APPEND-NODE-ENTRY
+           SET NODE-IS-TEXT(WS-NODE-COUNT) TO TRUE
+           MOVE WS-TOKEN-ENTRY(2) TO NODE-NAME(WS-NODE-COUNT)
+           MOVE WS-CUR-GROUP-IDX TO NODE-PARENT-IDX(WS-NODE-COUNT)
+           ADD 1 TO NODE-CHILD-COUNT(WS-CUR-GROUP-IDX)
+           MOVE 0 TO WS-FT-IS-CHECKBOX
+           MOVE 0 TO WS-FT-IS-DROPDOWN
+           MOVE 0 TO WS-FT-IS-LIST
+           MOVE 0 TO NODE-OPTION-COUNT(WS-NODE-COUNT)
+           PERFORM SCAN-FIELD-TOKEN
+               VARYING WS-FT-IDX FROM 3 BY 1
+               UNTIL WS-FT-IDX > WS-TOKEN-COUNT
+           PERFORM CLASSIFY-FIELD-NODE.
+
+       SCAN-FIELD-TOKEN.
+           EVALUATE WS-TOKEN-ENTRY(WS-FT-IDX)
+               WHEN "PIC"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO WS-PIC-RAW
+                   PERFORM PARSE-PIC-SPEC
+                   MOVE WS-PIC-KIND-OUT TO
+                       NODE-PIC-KIND(WS-NODE-COUNT)
+                   MOVE WS-PIC-WIDTH-OUT TO
+                       NODE-PIC-WIDTH(WS-NODE-COUNT)
+                   MOVE WS-PIC-DEC-OUT TO
+                       NODE-PIC-DECIMALS(WS-NODE-COUNT)
+                   MOVE WS-PIC-SIGNED-OUT TO
+                       NODE-PIC-SIGNED-FLAG(WS-NODE-COUNT)
+               WHEN "VALUE"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-VALUE(WS-NODE-COUNT)
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-LABEL(WS-NODE-COUNT)
+               WHEN "USING"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-BINDING(WS-NODE-COUNT)
+               WHEN "ON-ACTION"
+                   ADD 2 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-ACTION(WS-NODE-COUNT)
+                   PERFORM ADD-HANDLER-ENTRY
+               WHEN "GO-TO-SCREEN"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-NAVIGATE(WS-NODE-COUNT)
+               WHEN "TAB-ORDER"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE FUNCTION NUMVAL(WS-TOKEN-ENTRY(WS-FT-IDX)) TO
+                       NODE-TAB-ORDER(WS-NODE-COUNT)
+               WHEN "CHECKBOX"
+                   SET FIELD-IS-CHECKBOX TO TRUE
+               WHEN "DROPDOWN"
+                   SET FIELD-IS-DROPDOWN TO TRUE
+               WHEN "OPTIONS"
+                   PERFORM COLLECT-ONE-DROPDOWN-OPTION
+                       UNTIL WS-FT-IDX + 1 > WS-TOKEN-COUNT
+                       OR WS-TOKEN-QUOTED(WS-FT-IDX + 1) NOT = 1
+               WHEN "LIST"
+                   SET FIELD-IS-LIST TO TRUE
+               WHEN "ROWS"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE FUNCTION NUMVAL(WS-TOKEN-ENTRY(WS-FT-IDX)) TO
+                       NODE-LIST-ROWS(WS-NODE-COUNT)
+               WHEN "SELECTED"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-LIST-SELECTED(WS-NODE-COUNT)
+               WHEN "EDIT-MASK"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-EDIT-MASK(WS-NODE-COUNT)
+               WHEN "REQUIRED"
+                   SET NODE-IS-REQUIRED(WS-NODE-COUNT) TO TRUE
+               WHEN "RANGE"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE FUNCTION NUMVAL(WS-TOKEN-ENTRY(WS-FT-IDX)) TO
+                       NODE-RANGE-LOW(WS-NODE-COUNT)
+                   ADD 1 TO WS-FT-IDX
+                   MOVE FUNCTION NUMVAL(WS-TOKEN-ENTRY(WS-FT-IDX)) TO
+                       NODE-RANGE-HIGH(WS-NODE-COUNT)
+                   SET NODE-HAS-RANGE(WS-NODE-COUNT) TO TRUE
+               WHEN "PASSWORD"
+                   SET NODE-IS-PASSWORD(WS-NODE-COUNT) TO TRUE
+               WHEN "ROLE"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-ROLE(WS-NODE-COUNT)
+               WHEN "HELP"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-HELP-TEXT(WS-NODE-COUNT)
+               WHEN "ALERT-COLOR"
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                       NODE-ALERT-PATTERN(WS-NODE-COUNT)
+                   ADD 1 TO WS-FT-IDX
+                   MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO WS-COLOR-NAME-IN
+                   PERFORM RESOLVE-COLOR-NAME
+                   MOVE WS-COLOR-CODE-OUT TO
+                       NODE-ALERT-COLOR(WS-NODE-COUNT)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> One OPTIONS value per call - OPTIONS is followed by a run of
+      *> quoted literals (no fixed count, unlike every other field
+      *> keyword's single operand), so it is collected the same way
+      *> PARSE-STRING-STMT collects STRING operands: advance past
+      *> quoted tokens one at a time until the next token isn't one.
+       COLLECT-ONE-DROPDOWN-OPTION.
+           ADD 1 TO WS-FT-IDX
+           ADD 1 TO NODE-OPTION-COUNT(WS-NODE-COUNT)
+           MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+               NODE-OPTION(WS-NODE-COUNT
+                   NODE-OPTION-COUNT(WS-NODE-COUNT)).
+
+      *> Maps an ALERT-COLOR clause's color-name operand to the same
+      *> WS-COLORS digit NODE-FG-COLOR/NODE-BG-COLOR already use.
+      *> An unrecognised name falls back to WS-COLOR-NONE, same as a
+      *> field with no coloring at all.
+       RESOLVE-COLOR-NAME.
+           EVALUATE FUNCTION TRIM(WS-COLOR-NAME-IN)
+               WHEN "BLACK"
+                   MOVE WS-COLOR-BLACK TO WS-COLOR-CODE-OUT
+               WHEN "RED"
+                   MOVE WS-COLOR-RED TO WS-COLOR-CODE-OUT
+               WHEN "GREEN"
+                   MOVE WS-COLOR-GREEN TO WS-COLOR-CODE-OUT
+               WHEN "YELLOW"
+                   MOVE WS-COLOR-YELLOW TO WS-COLOR-CODE-OUT
+               WHEN "BLUE"
+                   MOVE WS-COLOR-BLUE TO WS-COLOR-CODE-OUT
+               WHEN "MAGENTA"
+                   MOVE WS-COLOR-MAGENTA TO WS-COLOR-CODE-OUT
+               WHEN "CYAN"
+                   MOVE WS-COLOR-CYAN TO WS-COLOR-CODE-OUT
+               WHEN "WHITE"
+                   MOVE WS-COLOR-WHITE TO WS-COLOR-CODE-OUT
+               WHEN OTHER
+                   MOVE WS-COLOR-NONE TO WS-COLOR-CODE-OUT
+           END-EVALUATE.
+
+       ADD-HANDLER-ENTRY.
+           MOVE WS-HANDLER-COUNT TO WS-LIMIT-CHECK-COUNT
+           MOVE WS-MAX-HANDLERS TO WS-LIMIT-CHECK-MAX
+           PERFORM CHECK-TABLE-LIMIT
+           IF LIMIT-CHECK-FAILED
+               PERFORM WARN-HANDLERS-FULL
+           ELSE
+               ADD 1 TO WS-HANDLER-COUNT
+               MOVE NODE-ACTION(WS-NODE-COUNT) TO
+                   HANDLER-NAME(WS-HANDLER-COUNT)
+               MOVE NODE-ACTION(WS-NODE-COUNT) TO
+                   HANDLER-PARA-NAME(WS-HANDLER-COUNT)
+           END-IF.
+
+       WARN-HANDLERS-FULL.
+           IF NOT HANDLERS-OVERFLOW-WARNED
+               DISPLAY "COBALT: warning - handler table limit ("
+                   WS-MAX-HANDLERS
+                   ") reached; further handlers are ignored"
+               SET HANDLERS-OVERFLOW-WARNED TO TRUE
+           END-IF.
+
+       CLASSIFY-FIELD-NODE.
+           IF FIELD-IS-CHECKBOX
+               SET NODE-IS-CHECKBOX(WS-NODE-COUNT) TO TRUE
+           ELSE
+               IF FIELD-IS-DROPDOWN
+                   SET NODE-IS-DROPDOWN(WS-NODE-COUNT) TO TRUE
+               ELSE
+                   IF FIELD-IS-LIST
+                       SET NODE-IS-LIST(WS-NODE-COUNT) TO TRUE
+                       IF NODE-LIST-ROWS(WS-NODE-COUNT) = 0
+                           MOVE 5 TO NODE-LIST-ROWS(WS-NODE-COUNT)
+                       END-IF
+                   ELSE
+                       IF FUNCTION TRIM(NODE-ACTION(WS-NODE-COUNT))
+                           NOT = SPACES
+                           OR FUNCTION TRIM
+                               (NODE-NAVIGATE(WS-NODE-COUNT))
+                               NOT = SPACES
+                           SET NODE-IS-BUTTON(WS-NODE-COUNT) TO TRUE
+                       ELSE
+                           IF NODE-PIC-KIND(WS-NODE-COUNT) =
+                               WS-PIC-KIND-NUMERIC
+                               SET NODE-IS-NUMERIC(WS-NODE-COUNT)
+                                   TO TRUE
+                           ELSE
+                               SET NODE-IS-TEXT(WS-NODE-COUNT) TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPEND-NODE-ENTRY.
+           MOVE WS-NODE-COUNT TO WS-LIMIT-CHECK-COUNT
+           MOVE WS-MAX-NODES TO WS-LIMIT-CHECK-MAX
+           PERFORM CHECK-TABLE-LIMIT
+           IF LIMIT-CHECK-FAILED
+               PERFORM WARN-NODES-FULL
+           ELSE
+               ADD 1 TO WS-NODE-COUNT
+               MOVE 0 TO NODE-CHILD-COUNT(WS-NODE-COUNT)
+               MOVE 9 TO NODE-FG-COLOR(WS-NODE-COUNT)
+               MOVE 9 TO NODE-BG-COLOR(WS-NODE-COUNT)
+               MOVE SPACES TO NODE-VALUE(WS-NODE-COUNT)
+               MOVE SPACES TO NODE-BINDING(WS-NODE-COUNT)
+               MOVE SPACES TO NODE-LABEL(WS-NODE-COUNT)
+               MOVE SPACES TO NODE-ACTION(WS-NODE-COUNT)
+               MOVE SPACES TO NODE-NAVIGATE(WS-NODE-COUNT)
+               MOVE SPACES TO NODE-EDIT-MASK(WS-NODE-COUNT)
+               MOVE 0 TO NODE-REQUIRED-FLAG(WS-NODE-COUNT)
+               MOVE 0 TO NODE-RANGE-FLAG(WS-NODE-COUNT)
+               MOVE 1 TO NODE-VALID-FLAG(WS-NODE-COUNT)
+               MOVE SPACES TO NODE-VALID-MSG(WS-NODE-COUNT)
+               MOVE 0 TO NODE-PASSWORD-FLAG(WS-NODE-COUNT)
+               MOVE SPACES TO NODE-ROLE(WS-NODE-COUNT)
+               MOVE SPACES TO NODE-ALERT-PATTERN(WS-NODE-COUNT)
+               MOVE 9 TO NODE-ALERT-COLOR(WS-NODE-COUNT)
+               MOVE 0 TO NODE-ALERT-FLAG(WS-NODE-COUNT)
+           END-IF.
+
+       WARN-NODES-FULL.
+           IF NOT NODES-OVERFLOW-WARNED
+               DISPLAY "COBALT: warning - node table limit ("
+                   WS-MAX-NODES
+                   ") reached; further screen elements are ignored"
+               SET NODES-OVERFLOW-WARNED TO TRUE
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> PROCEDURE DIVISION sub-parser. A line whose indentation
+      *> is zero is a paragraph header; anything else is one
+      *> statement (STRING is the one construct that spans several
+      *> physical lines and is handled by its own sub-parser).
+      *> ---------------------------------------------------------
+       PARSE-PROCEDURE-LINE.
+           IF SRC-LINE-INDENT(WS-PARSE-LINE-IDX) = 0
+               PERFORM START-NEW-PARAGRAPH
+           ELSE
+               PERFORM TOKENIZE-LINE
+               IF WS-TOKEN-COUNT > 0
+                   PERFORM DISPATCH-STATEMENT-LINE
+               END-IF
+           END-IF.
+
+       START-NEW-PARAGRAPH.
+           PERFORM CLOSE-OPEN-PARAGRAPH
+           PERFORM TOKENIZE-LINE
+           MOVE WS-PARA-COUNT TO WS-LIMIT-CHECK-COUNT
+           MOVE WS-MAX-PARAGRAPHS TO WS-LIMIT-CHECK-MAX
+           PERFORM CHECK-TABLE-LIMIT
+           IF LIMIT-CHECK-FAILED
+               PERFORM WARN-PARAGRAPHS-FULL
+           ELSE
+               ADD 1 TO WS-PARA-COUNT
+               MOVE WS-TOKEN-ENTRY(1) TO PARA-NAME(WS-PARA-COUNT)
+               COMPUTE PARA-STMT-START(WS-PARA-COUNT) =
+                   WS-STMT-COUNT + 1
+               MOVE 0 TO PARA-STMT-COUNT(WS-PARA-COUNT)
+               MOVE WS-PARA-COUNT TO WS-CUR-PARA-IDX
+           END-IF.
+
+       WARN-PARAGRAPHS-FULL.
+           IF NOT PARAGRAPHS-OVERFLOW-WARNED
+               DISPLAY "COBALT: warning - paragraph table limit ("
+                   WS-MAX-PARAGRAPHS
+                   ") reached; further paragraphs are ignored"
+               SET PARAGRAPHS-OVERFLOW-WARNED TO TRUE
+           END-IF.
+
+       CLOSE-OPEN-PARAGRAPH.
+           IF WS-CUR-PARA-IDX > 0
+               COMPUTE PARA-STMT-COUNT(WS-CUR-PARA-IDX) =
+                   WS-STMT-COUNT - PARA-STMT-START(WS-CUR-PARA-IDX) + 1
+               IF PARA-STMT-COUNT(WS-CUR-PARA-IDX) < 0
+                   MOVE 0 TO PARA-STMT-COUNT(WS-CUR-PARA-IDX)
+               END-IF
+           END-IF.
+
+       DISPATCH-STATEMENT-LINE.
+           EVALUATE WS-TOKEN-ENTRY(1)
+               WHEN "MOVE"
+                   PERFORM PARSE-MOVE-STMT
+               WHEN "ADD"
+                   PERFORM PARSE-ADD-STMT
+               WHEN "SUBTRACT"
+                   PERFORM PARSE-SUBTRACT-STMT
+               WHEN "MULTIPLY"
+                   PERFORM PARSE-MULTIPLY-STMT
+               WHEN "DIVIDE"
+                   PERFORM PARSE-DIVIDE-STMT
+               WHEN "DISPLAY"
+                   PERFORM PARSE-DISPLAY-STMT
+               WHEN "IF"
+                   PERFORM PARSE-IF-STMT
+               WHEN "ELSE"
+                   PERFORM PARSE-ELSE-STMT
+               WHEN "END-IF"
+                   PERFORM PARSE-END-IF-STMT
+               WHEN "PERFORM"
+                   PERFORM PARSE-PERFORM-STMT
+               WHEN "STRING"
+                   PERFORM PARSE-STRING-STMT
+               WHEN "UNSTRING"
+                   PERFORM PARSE-UNSTRING-STMT
+               WHEN "SEARCH"
+                   PERFORM PARSE-SEARCH-STMT
+               WHEN "EVALUATE"
+                   PERFORM PARSE-EVALUATE-STMT
+               WHEN "WHEN"
+                   PERFORM PARSE-WHEN-STMT
+               WHEN "END-EVALUATE"
+                   PERFORM PARSE-END-EVALUATE-STMT
+               WHEN "COMPUTE"
+                   PERFORM PARSE-COMPUTE-STMT
+               WHEN "ACCEPT"
+                   PERFORM PARSE-ACCEPT-STMT
+               WHEN "SET"
+                   PERFORM PARSE-SET-STMT
+               WHEN "STOP"
+                   PERFORM PARSE-STOP-RUN-STMT
+               WHEN "OPEN"
+                   PERFORM PARSE-OPEN-STMT
+               WHEN "CLOSE"
+                   PERFORM PARSE-CLOSE-STMT
+               WHEN "WRITE"
+                   PERFORM PARSE-WRITE-STMT
+               WHEN "READ"
+                   PERFORM PARSE-READ-STMT
+               WHEN "LOG"
+                   PERFORM PARSE-LOG-STMT
+               WHEN "SET-ROLE"
+                   PERFORM PARSE-SET-ROLE-STMT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       APPEND-STMT-ENTRY.
+           MOVE WS-STMT-COUNT TO WS-LIMIT-CHECK-COUNT
+           MOVE WS-MAX-STATEMENTS TO WS-LIMIT-CHECK-MAX
+           PERFORM CHECK-TABLE-LIMIT
+           IF LIMIT-CHECK-FAILED
+               PERFORM WARN-STMTS-FULL
+           ELSE
+               ADD 1 TO WS-STMT-COUNT
+               MOVE SPACES TO STMT-TARGET-NAME(WS-STMT-COUNT)
+               MOVE SPACES TO STMT-PARA-NAME(WS-STMT-COUNT)
+               MOVE SPACES TO STMT-UNTIL-PARA-NAME(WS-STMT-COUNT)
+               MOVE SPACES TO STMT-CONCAT-INTO(WS-STMT-COUNT)
+               MOVE SPACES TO STMT-COMPUTE-TARGET(WS-STMT-COUNT)
+               MOVE SPACES TO STMT-ACCEPT-TARGET(WS-STMT-COUNT)
+               MOVE SPACES TO STMT-SET-COND-NAME(WS-STMT-COUNT)
+               MOVE 0 TO STMT-DISPLAY-COUNT(WS-STMT-COUNT)
+               MOVE 0 TO STMT-CONCAT-COUNT(WS-STMT-COUNT)
+               MOVE 0 TO STMT-READ-COUNT(WS-STMT-COUNT)
+               MOVE SPACES TO STMT-READ-ATEND-PARA(WS-STMT-COUNT)
+               MOVE SPACES TO STMT-LOG-LABEL(WS-STMT-COUNT)
+           END-IF.
+
+       WARN-STMTS-FULL.
+           IF NOT STMTS-OVERFLOW-WARNED
+               DISPLAY "COBALT: warning - statement table limit ("
+                   WS-MAX-STATEMENTS
+                   ") reached; further statements are ignored"
+               SET STMTS-OVERFLOW-WARNED TO TRUE
+           END-IF.
+
+      *> --- Simple arithmetic/move statements ---
+       PARSE-MOVE-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-MOVE(WS-STMT-COUNT) TO TRUE
+           PERFORM BUILD-EXPR-FROM-TOKEN-2
+           MOVE WS-BE-RESULT-IDX TO STMT-SOURCE-EXPR-IDX(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(4) TO STMT-TARGET-NAME(WS-STMT-COUNT).
+
+       PARSE-ADD-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-ADD(WS-STMT-COUNT) TO TRUE
+           PERFORM BUILD-EXPR-FROM-TOKEN-2
+           MOVE WS-BE-RESULT-IDX TO STMT-SOURCE-EXPR-IDX(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(4) TO STMT-TARGET-NAME(WS-STMT-COUNT).
+
+       PARSE-SUBTRACT-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-SUBTRACT(WS-STMT-COUNT) TO TRUE
+           PERFORM BUILD-EXPR-FROM-TOKEN-2
+           MOVE WS-BE-RESULT-IDX TO STMT-SOURCE-EXPR-IDX(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(4) TO STMT-TARGET-NAME(WS-STMT-COUNT).
+
+       PARSE-MULTIPLY-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-MULTIPLY(WS-STMT-COUNT) TO TRUE
+           PERFORM BUILD-EXPR-FROM-TOKEN-2
+           MOVE WS-BE-RESULT-IDX TO STMT-SOURCE-EXPR-IDX(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(4) TO STMT-TARGET-NAME(WS-STMT-COUNT).
+
+       PARSE-DIVIDE-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-DIVIDE(WS-STMT-COUNT) TO TRUE
+           PERFORM BUILD-EXPR-FROM-TOKEN-2
+           MOVE WS-BE-RESULT-IDX TO STMT-SOURCE-EXPR-IDX(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(4) TO STMT-TARGET-NAME(WS-STMT-COUNT).
+
+       BUILD-EXPR-FROM-TOKEN-2.
+           MOVE 2 TO WS-BE-TOKEN-IDX
+           PERFORM BUILD-EXPR-FROM-TOKEN.
+
+      *> --- DISPLAY with one or more operands ---
+       PARSE-DISPLAY-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-DISPLAY(WS-STMT-COUNT) TO TRUE
+           PERFORM ADD-DISPLAY-OPERAND
+               VARYING WS-FT-IDX FROM 2 BY 1
+               UNTIL WS-FT-IDX > WS-TOKEN-COUNT.
+
+       ADD-DISPLAY-OPERAND.
+           MOVE WS-FT-IDX TO WS-BE-TOKEN-IDX
+           PERFORM BUILD-EXPR-FROM-TOKEN
+           ADD 1 TO STMT-DISPLAY-COUNT(WS-STMT-COUNT)
+           MOVE WS-BE-RESULT-IDX TO
+               STMT-DISPLAY-EXPR-IDX(WS-STMT-COUNT
+                   STMT-DISPLAY-COUNT(WS-STMT-COUNT)).
+
+      *> --- IF / ELSE / END-IF (flattened via WS-BLOCK-STACK) ---
+       PARSE-IF-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-IF(WS-STMT-COUNT) TO TRUE
+           MOVE 2 TO WS-FT-IDX
+           PERFORM BUILD-COMPARE-CONDITION
+           MOVE WS-BC-COND-IDX TO STMT-COND-IDX(WS-STMT-COUNT)
+           ADD 1 TO WS-BLOCK-DEPTH
+           SET BLK-IS-IF(WS-BLOCK-DEPTH) TO TRUE
+           SET BLK-PHASE-THEN(WS-BLOCK-DEPTH) TO TRUE
+           MOVE WS-STMT-COUNT TO BLK-STMT-IDX(WS-BLOCK-DEPTH)
+           MOVE WS-STMT-COUNT TO BLK-BODY-BASE(WS-BLOCK-DEPTH).
+
+       PARSE-ELSE-STMT.
+           COMPUTE STMT-THEN-START(BLK-STMT-IDX(WS-BLOCK-DEPTH)) =
+               BLK-BODY-BASE(WS-BLOCK-DEPTH) + 1
+           COMPUTE STMT-THEN-COUNT(BLK-STMT-IDX(WS-BLOCK-DEPTH)) =
+               WS-STMT-COUNT - BLK-BODY-BASE(WS-BLOCK-DEPTH)
+           SET BLK-PHASE-ELSE(WS-BLOCK-DEPTH) TO TRUE
+           MOVE WS-STMT-COUNT TO BLK-BODY-BASE(WS-BLOCK-DEPTH).
+
+       PARSE-END-IF-STMT.
+           IF BLK-PHASE-ELSE(WS-BLOCK-DEPTH)
+               COMPUTE STMT-ELSE-START(BLK-STMT-IDX(WS-BLOCK-DEPTH)) =
+                   BLK-BODY-BASE(WS-BLOCK-DEPTH) + 1
+               COMPUTE STMT-ELSE-COUNT(BLK-STMT-IDX(WS-BLOCK-DEPTH)) =
+                   WS-STMT-COUNT - BLK-BODY-BASE(WS-BLOCK-DEPTH)
+           ELSE
+               COMPUTE STMT-THEN-START(BLK-STMT-IDX(WS-BLOCK-DEPTH)) =
+                   BLK-BODY-BASE(WS-BLOCK-DEPTH) + 1
+               COMPUTE STMT-THEN-COUNT(BLK-STMT-IDX(WS-BLOCK-DEPTH)) =
+                   WS-STMT-COUNT - BLK-BODY-BASE(WS-BLOCK-DEPTH)
+           END-IF
+           SUBTRACT 1 FROM WS-BLOCK-DEPTH.
+
+      *> Reads its left/op/right tokens starting at WS-FT-IDX (callers
+      *> set this to where the comparison begins in their own token
+      *> list - token WS-FT-IDX is the left operand, WS-FT-IDX + 1 the
+      *> operator, WS-FT-IDX + 2 the right operand).
+       BUILD-COMPARE-CONDITION.
+           ADD 1 TO WS-COND-COUNT
+           MOVE WS-COND-COUNT TO WS-BC-COND-IDX
+           SET COND-IS-COMPARE(WS-COND-COUNT) TO TRUE
+           MOVE WS-FT-IDX TO WS-BE-TOKEN-IDX
+           PERFORM BUILD-EXPR-FROM-TOKEN
+           MOVE WS-BE-RESULT-IDX TO
+               COND-LEFT-EXPR-IDX(WS-COND-COUNT)
+           EVALUATE WS-TOKEN-ENTRY(WS-FT-IDX + 1)
+               WHEN "="
+                   MOVE WS-CMP-EQUAL TO COND-OP-CODE(WS-COND-COUNT)
+               WHEN ">"
+                   MOVE WS-CMP-GREATER TO COND-OP-CODE(WS-COND-COUNT)
+               WHEN "<"
+                   MOVE WS-CMP-LESS TO COND-OP-CODE(WS-COND-COUNT)
+               WHEN ">="
+                   MOVE WS-CMP-GREATER-EQ TO COND-OP-CODE(WS-COND-COUNT)
+               WHEN "<="
+                   MOVE WS-CMP-LESS-EQ TO COND-OP-CODE(WS-COND-COUNT)
+               WHEN OTHER
+                   MOVE WS-CMP-NOT-EQUAL TO COND-OP-CODE(WS-COND-COUNT)
+           END-EVALUATE
+           COMPUTE WS-BE-TOKEN-IDX = WS-FT-IDX + 2
+           PERFORM BUILD-EXPR-FROM-TOKEN
+           MOVE WS-BE-RESULT-IDX TO
+               COND-RIGHT-EXPR-IDX(WS-COND-COUNT).
+
+      *> --- PERFORM <para> [UNTIL <cond>] ---
+      *>     [VARYING <var> FROM <expr> BY <expr> UNTIL <cond>] ---
+      *> The VARYING clause (and its UNTIL) is most often written on
+      *> the physical line(s) following "PERFORM <para>" rather than
+      *> packed onto one line - PULL-PERFORM-VARYING-CONT below pulls
+      *> those continuation lines in the same way PULL-STRING-
+      *> CONTINUATION does for STRING.
+       PARSE-PERFORM-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           IF WS-TOKEN-COUNT >= 3 AND WS-TOKEN-ENTRY(3) = "UNTIL"
+               SET STMT-IS-PERFORM-UNTIL(WS-STMT-COUNT) TO TRUE
+               MOVE WS-TOKEN-ENTRY(2) TO
+                   STMT-UNTIL-PARA-NAME(WS-STMT-COUNT)
+               MOVE 4 TO WS-FT-IDX
+               PERFORM BUILD-COMPARE-CONDITION
+               MOVE WS-BC-COND-IDX TO
+                   STMT-UNTIL-COND-IDX(WS-STMT-COUNT)
+           ELSE
+               IF WS-TOKEN-COUNT >= 3 AND WS-TOKEN-ENTRY(3) = "VARYING"
+                   SET STMT-IS-PERFORM-VARYING(WS-STMT-COUNT) TO TRUE
+                   MOVE WS-TOKEN-ENTRY(2) TO
+                       STMT-PARA-NAME(WS-STMT-COUNT)
+                   MOVE WS-TOKEN-ENTRY(4) TO
+                       STMT-VARYING-NAME(WS-STMT-COUNT)
+                   MOVE 6 TO WS-BE-TOKEN-IDX
+                   PERFORM BUILD-EXPR-FROM-TOKEN
+                   MOVE WS-BE-RESULT-IDX TO
+                       STMT-VARYING-FROM-EXPR-IDX(WS-STMT-COUNT)
+                   MOVE 8 TO WS-BE-TOKEN-IDX
+                   PERFORM BUILD-EXPR-FROM-TOKEN
+                   MOVE WS-BE-RESULT-IDX TO
+                       STMT-VARYING-BY-EXPR-IDX(WS-STMT-COUNT)
+                   MOVE 10 TO WS-FT-IDX
+                   PERFORM BUILD-COMPARE-CONDITION
+                   MOVE WS-BC-COND-IDX TO
+                       STMT-VARYING-UNTIL-COND-IDX(WS-STMT-COUNT)
+               ELSE
+                   SET STMT-IS-PERFORM(WS-STMT-COUNT) TO TRUE
+                   MOVE WS-TOKEN-ENTRY(2) TO
+                       STMT-PARA-NAME(WS-STMT-COUNT)
+                   IF WS-TOKEN-COUNT = 2 AND
+                       WS-PARSE-LINE-IDX < WS-SRC-LINE-COUNT
+                       MOVE WS-TOKEN-ENTRY(2) TO
+                           WS-PERFORM-PARA-SCRATCH
+                       PERFORM PULL-PERFORM-VARYING-CONT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Peeks the next physical line; if it opens with VARYING, this
+      *> PERFORM is really a two- or three-line PERFORM/VARYING form,
+      *> so the plain PERFORM just recorded above is upgraded in
+      *> place. Anything else found on the next line is left alone -
+      *> WS-PARSE-LINE-IDX is backed off so the outer parse loop
+      *> dispatches that line normally.
+       PULL-PERFORM-VARYING-CONT.
+           ADD 1 TO WS-PARSE-LINE-IDX
+           MOVE FUNCTION TRIM(SRC-LINE-TEXT(WS-PARSE-LINE-IDX))
+               TO WS-LINE-TRIMMED
+           MOVE FUNCTION LENGTH(
+                   FUNCTION TRIM(SRC-LINE-TEXT(WS-PARSE-LINE-IDX)))
+               TO WS-LINE-LEN
+           IF WS-LINE-LEN > 0 AND
+               WS-LINE-TRIMMED(WS-LINE-LEN:1) = "."
+               SUBTRACT 1 FROM WS-LINE-LEN
+           END-IF
+           PERFORM TOKENIZE-LINE
+           IF WS-TOKEN-COUNT >= 6 AND WS-TOKEN-ENTRY(1) = "VARYING"
+               SET STMT-IS-PERFORM-VARYING(WS-STMT-COUNT) TO TRUE
+               MOVE WS-PERFORM-PARA-SCRATCH TO
+                   STMT-PARA-NAME(WS-STMT-COUNT)
+               MOVE WS-TOKEN-ENTRY(2) TO
+                   STMT-VARYING-NAME(WS-STMT-COUNT)
+               MOVE 4 TO WS-BE-TOKEN-IDX
+               PERFORM BUILD-EXPR-FROM-TOKEN
+               MOVE WS-BE-RESULT-IDX TO
+                   STMT-VARYING-FROM-EXPR-IDX(WS-STMT-COUNT)
+               MOVE 6 TO WS-BE-TOKEN-IDX
+               PERFORM BUILD-EXPR-FROM-TOKEN
+               MOVE WS-BE-RESULT-IDX TO
+                   STMT-VARYING-BY-EXPR-IDX(WS-STMT-COUNT)
+               IF WS-TOKEN-COUNT >= 8 AND WS-TOKEN-ENTRY(7) = "UNTIL"
+                   MOVE 8 TO WS-FT-IDX
+                   PERFORM BUILD-COMPARE-CONDITION
+                   MOVE WS-BC-COND-IDX TO
+                       STMT-VARYING-UNTIL-COND-IDX(WS-STMT-COUNT)
+               ELSE
+                   PERFORM PULL-PERFORM-UNTIL-CONT
+               END-IF
+           ELSE
+               SUBTRACT 1 FROM WS-PARSE-LINE-IDX
+           END-IF.
+
+      *> Pulls a third physical line carrying the standalone
+      *> "UNTIL <cond>" clause when FROM/BY filled the whole of the
+      *> VARYING line with no room left for UNTIL on it too.
+       PULL-PERFORM-UNTIL-CONT.
+           ADD 1 TO WS-PARSE-LINE-IDX
+           MOVE FUNCTION TRIM(SRC-LINE-TEXT(WS-PARSE-LINE-IDX))
+               TO WS-LINE-TRIMMED
+           MOVE FUNCTION LENGTH(
+                   FUNCTION TRIM(SRC-LINE-TEXT(WS-PARSE-LINE-IDX)))
+               TO WS-LINE-LEN
+           IF WS-LINE-LEN > 0 AND
+               WS-LINE-TRIMMED(WS-LINE-LEN:1) = "."
+               SUBTRACT 1 FROM WS-LINE-LEN
+           END-IF
+           PERFORM TOKENIZE-LINE
+           MOVE 2 TO WS-FT-IDX
+           PERFORM BUILD-COMPARE-CONDITION
+           MOVE WS-BC-COND-IDX TO
+               STMT-VARYING-UNTIL-COND-IDX(WS-STMT-COUNT).
+
+      *> --- STRING <expr> DELIMITED BY <delim> ... INTO <target> -
+      *> the only multi-line statement form used by example apps;
+      *> subsequent physical lines are pulled in until INTO is
+      *> found, advancing WS-PARSE-LINE-IDX as it goes.
+       PARSE-STRING-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-STRING-CONCAT(WS-STMT-COUNT) TO TRUE
+           PERFORM SCAN-STRING-TOKENS
+               VARYING WS-FT-IDX FROM 2 BY 1
+               UNTIL WS-FT-IDX > WS-TOKEN-COUNT
+           PERFORM PULL-STRING-CONTINUATION
+               UNTIL FUNCTION TRIM(STMT-CONCAT-INTO(WS-STMT-COUNT))
+                   NOT = SPACES.
+
+       PULL-STRING-CONTINUATION.
+           ADD 1 TO WS-PARSE-LINE-IDX
+           MOVE FUNCTION TRIM(SRC-LINE-TEXT(WS-PARSE-LINE-IDX))
+               TO WS-LINE-TRIMMED
+           MOVE FUNCTION LENGTH(
+                   FUNCTION TRIM(SRC-LINE-TEXT(WS-PARSE-LINE-IDX)))
+               TO WS-LINE-LEN
+           IF WS-LINE-LEN > 0 AND
+               WS-LINE-TRIMMED(WS-LINE-LEN:1) = "."
+               SUBTRACT 1 FROM WS-LINE-LEN
+           END-IF
+           PERFORM TOKENIZE-LINE
+           PERFORM SCAN-STRING-TOKENS
+               VARYING WS-FT-IDX FROM 1 BY 1
+               UNTIL WS-FT-IDX > WS-TOKEN-COUNT.
+
+       SCAN-STRING-TOKENS.
+           IF WS-TOKEN-ENTRY(WS-FT-IDX) = "INTO"
+               ADD 1 TO WS-FT-IDX
+               MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                   STMT-CONCAT-INTO(WS-STMT-COUNT)
+           ELSE
+               IF WS-FT-IDX + 1 <= WS-TOKEN-COUNT AND
+                   WS-TOKEN-ENTRY(WS-FT-IDX + 1) = "DELIMITED"
+                   MOVE STMT-CONCAT-COUNT(WS-STMT-COUNT) TO
+                       WS-LIMIT-CHECK-COUNT
+                   MOVE WS-MAX-CONCAT-PAIRS TO WS-LIMIT-CHECK-MAX
+                   PERFORM CHECK-TABLE-LIMIT
+                   IF LIMIT-CHECK-FAILED
+                       PERFORM WARN-CONCAT-PAIRS-FULL
+                   ELSE
+                       ADD 1 TO STMT-CONCAT-COUNT(WS-STMT-COUNT)
+                       MOVE WS-FT-IDX TO WS-BE-TOKEN-IDX
+                       PERFORM BUILD-EXPR-FROM-TOKEN
+                       MOVE WS-BE-RESULT-IDX TO
+                           STMT-CONCAT-SRC-EXPR-IDX(WS-STMT-COUNT
+                               STMT-CONCAT-COUNT(WS-STMT-COUNT))
+                       COMPUTE WS-BE-TOKEN-IDX = WS-FT-IDX + 3
+                       PERFORM BUILD-EXPR-FROM-TOKEN
+                       MOVE WS-BE-RESULT-IDX TO
+                           STMT-CONCAT-DELIM-EXPR-IDX(WS-STMT-COUNT
+                               STMT-CONCAT-COUNT(WS-STMT-COUNT))
+                   END-IF
+                   ADD 3 TO WS-FT-IDX
+               END-IF
+           END-IF.
+
+       WARN-CONCAT-PAIRS-FULL.
+           IF NOT CONCAT-PAIRS-OVERFLOW-WARNED
+               DISPLAY "COBALT: warning - STRING operand limit ("
+                   WS-MAX-CONCAT-PAIRS
+                   ") reached; further operands are ignored"
+               SET CONCAT-PAIRS-OVERFLOW-WARNED TO TRUE
+           END-IF.
+
+      *> --- UNSTRING <src> DELIMITED BY <delim> INTO <target> ... ---
+       PARSE-UNSTRING-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-UNSTRING(WS-STMT-COUNT) TO TRUE
+           MOVE 2 TO WS-BE-TOKEN-IDX
+           PERFORM BUILD-EXPR-FROM-TOKEN
+           MOVE WS-BE-RESULT-IDX TO
+               STMT-UNSTRING-SRC-EXPR-IDX(WS-STMT-COUNT)
+           MOVE 5 TO WS-BE-TOKEN-IDX
+           PERFORM BUILD-EXPR-FROM-TOKEN
+           MOVE WS-BE-RESULT-IDX TO
+               STMT-UNSTRING-DELIM-EXPR-IDX(WS-STMT-COUNT)
+           PERFORM ADD-UNSTRING-TARGET
+               VARYING WS-FT-IDX FROM 7 BY 1
+               UNTIL WS-FT-IDX > WS-TOKEN-COUNT.
+
+       ADD-UNSTRING-TARGET.
+           ADD 1 TO STMT-UNSTRING-COUNT(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+               STMT-UNSTRING-TARGET(WS-STMT-COUNT
+                   STMT-UNSTRING-COUNT(WS-STMT-COUNT)).
+
+      *> --- SEARCH <table> VARYING <idx> WHEN <expr>
+      *>     PERFORM <found-para> AT END PERFORM <notfound-para> ---
+      *> Fixed token layout, the same simplification PERFORM VARYING
+      *> and UNSTRING already make over their own full ANSI forms -
+      *> one WHEN clause testing the table's own element against a
+      *> single expr, a mandatory AT END clause instead of an
+      *> optional one, and no SEARCH ALL/binary-search support.
+       PARSE-SEARCH-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-SEARCH(WS-STMT-COUNT) TO TRUE
+           MOVE WS-TOKEN-ENTRY(2) TO
+               STMT-SEARCH-TABLE(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(4) TO
+               STMT-SEARCH-VARYING-NAME(WS-STMT-COUNT)
+           MOVE 6 TO WS-BE-TOKEN-IDX
+           PERFORM BUILD-EXPR-FROM-TOKEN
+           MOVE WS-BE-RESULT-IDX TO
+               STMT-SEARCH-WHEN-EXPR-IDX(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(8) TO
+               STMT-SEARCH-FOUND-PARA(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(12) TO
+               STMT-SEARCH-NOTFOUND-PARA(WS-STMT-COUNT).
+
+      *> --- EVALUATE / WHEN / END-EVALUATE ---
+       PARSE-EVALUATE-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-EVALUATE(WS-STMT-COUNT) TO TRUE
+           MOVE 2 TO WS-BE-TOKEN-IDX
+           PERFORM BUILD-EXPR-FROM-TOKEN
+           MOVE WS-BE-RESULT-IDX TO
+               STMT-EVAL-SUBJECT-EXPR-IDX(WS-STMT-COUNT)
+           COMPUTE STMT-EVAL-WHEN-START(WS-STMT-COUNT) =
+               WS-WHEN-COUNT + 1
+           ADD 1 TO WS-BLOCK-DEPTH
+           SET BLK-IS-EVALUATE(WS-BLOCK-DEPTH) TO TRUE
+           MOVE WS-STMT-COUNT TO BLK-STMT-IDX(WS-BLOCK-DEPTH)
+           MOVE WS-WHEN-COUNT TO BLK-WHEN-BASE(WS-BLOCK-DEPTH)
+           MOVE 0 TO BLK-IN-OTHER(WS-BLOCK-DEPTH)
+           MOVE WS-STMT-COUNT TO BLK-BODY-BASE(WS-BLOCK-DEPTH).
+
+       PARSE-WHEN-STMT.
+           IF WS-WHEN-COUNT > BLK-WHEN-BASE(WS-BLOCK-DEPTH)
+               OR BLK-IN-OTHER(WS-BLOCK-DEPTH) = 1
+               PERFORM CLOSE-CURRENT-WHEN-BODY
+           END-IF
+           IF WS-TOKEN-ENTRY(2) = "OTHER"
+               MOVE 1 TO BLK-IN-OTHER(WS-BLOCK-DEPTH)
+               COMPUTE STMT-EVAL-OTHER-START(
+                       BLK-STMT-IDX(WS-BLOCK-DEPTH)) =
+                   WS-STMT-COUNT + 1
+               MOVE WS-STMT-COUNT TO BLK-BODY-BASE(WS-BLOCK-DEPTH)
+           ELSE
+               MOVE 0 TO BLK-IN-OTHER(WS-BLOCK-DEPTH)
+               ADD 1 TO WS-WHEN-COUNT
+               MOVE 2 TO WS-BE-TOKEN-IDX
+               PERFORM BUILD-EXPR-FROM-TOKEN
+               MOVE WS-BE-RESULT-IDX TO
+                   WHEN-VALUE-EXPR-IDX(WS-WHEN-COUNT)
+               COMPUTE WHEN-BODY-START(WS-WHEN-COUNT) =
+                   WS-STMT-COUNT + 1
+               MOVE WS-STMT-COUNT TO BLK-BODY-BASE(WS-BLOCK-DEPTH)
+           END-IF.
+
+       CLOSE-CURRENT-WHEN-BODY.
+           IF BLK-IN-OTHER(WS-BLOCK-DEPTH) = 1
+               COMPUTE STMT-EVAL-OTHER-COUNT(
+                       BLK-STMT-IDX(WS-BLOCK-DEPTH)) =
+                   WS-STMT-COUNT - BLK-BODY-BASE(WS-BLOCK-DEPTH)
+           ELSE
+               IF WS-WHEN-COUNT > BLK-WHEN-BASE(WS-BLOCK-DEPTH)
+                   COMPUTE WHEN-BODY-COUNT(WS-WHEN-COUNT) =
+                       WS-STMT-COUNT - BLK-BODY-BASE(WS-BLOCK-DEPTH)
+               END-IF
+           END-IF.
+
+       PARSE-END-EVALUATE-STMT.
+           PERFORM CLOSE-CURRENT-WHEN-BODY
+           COMPUTE STMT-EVAL-WHEN-COUNT(BLK-STMT-IDX(WS-BLOCK-DEPTH)) =
+               WS-WHEN-COUNT - BLK-WHEN-BASE(WS-BLOCK-DEPTH)
+           SUBTRACT 1 FROM WS-BLOCK-DEPTH.
+
+      *> --- COMPUTE <target> = <arith-expr>, precedence-folded --
+       PARSE-COMPUTE-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-COMPUTE(WS-STMT-COUNT) TO TRUE
+           MOVE WS-TOKEN-ENTRY(2) TO
+               STMT-COMPUTE-TARGET(WS-STMT-COUNT)
+           PERFORM BUILD-ARITH-EXPR
+           MOVE WS-AT-OPERAND(1) TO
+               STMT-COMPUTE-ARITH-IDX(WS-STMT-COUNT).
+
+       BUILD-ARITH-EXPR.
+           MOVE 0 TO WS-AT-COUNT
+           PERFORM ADD-ARITH-LEAF
+               VARYING WS-FT-IDX FROM 4 BY 2
+               UNTIL WS-FT-IDX > WS-TOKEN-COUNT
+           MOVE WS-ARITH-MULTIPLY TO WS-REDUCE-OP-A
+           MOVE WS-ARITH-DIVIDE TO WS-REDUCE-OP-B
+           PERFORM FIND-AND-REDUCE-ONE UNTIL WS-FOUND-OP = 0
+           MOVE WS-ARITH-ADD TO WS-REDUCE-OP-A
+           MOVE WS-ARITH-SUBTRACT TO WS-REDUCE-OP-B
+           MOVE 1 TO WS-FOUND-OP
+           PERFORM FIND-AND-REDUCE-ONE UNTIL WS-FOUND-OP = 0.
+
+       ADD-ARITH-LEAF.
+           ADD 1 TO WS-AT-COUNT
+           ADD 1 TO WS-ARITH-COUNT
+           IF FUNCTION TEST-NUMVAL(WS-TOKEN-ENTRY(WS-FT-IDX)) = 0
+               SET ARITH-IS-NUM(WS-ARITH-COUNT) TO TRUE
+               MOVE FUNCTION NUMVAL(WS-TOKEN-ENTRY(WS-FT-IDX))
+                   TO ARITH-NUM-VALUE(WS-ARITH-COUNT)
+           ELSE
+               SET ARITH-IS-VAR(WS-ARITH-COUNT) TO TRUE
+               MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+                   ARITH-VAR-NAME(WS-ARITH-COUNT)
+           END-IF
+           MOVE WS-ARITH-COUNT TO WS-AT-OPERAND(WS-AT-COUNT)
+           IF WS-FT-IDX + 1 <= WS-TOKEN-COUNT
+               ADD 1 TO WS-SCAN-I
+               EVALUATE WS-TOKEN-ENTRY(WS-FT-IDX + 1)
+                   WHEN "+"
+                       MOVE WS-ARITH-ADD TO WS-AT-OP(WS-AT-COUNT)
+                   WHEN "-"
+                       MOVE WS-ARITH-SUBTRACT TO WS-AT-OP(WS-AT-COUNT)
+                   WHEN "*"
+                       MOVE WS-ARITH-MULTIPLY TO WS-AT-OP(WS-AT-COUNT)
+                   WHEN "/"
+                       MOVE WS-ARITH-DIVIDE TO WS-AT-OP(WS-AT-COUNT)
+               END-EVALUATE
+           END-IF.
+
+       FIND-AND-REDUCE-ONE.
+           MOVE 0 TO WS-FOUND-OP
+           MOVE 0 TO WS-RED-IDX
+           PERFORM SCAN-FOR-OP
+               VARYING WS-SCAN-I FROM 1 BY 1
+               UNTIL WS-SCAN-I > WS-AT-COUNT - 1 OR WS-FOUND-OP = 1
+           IF WS-FOUND-OP = 1
+               PERFORM COMBINE-AT-INDEX
+               PERFORM SHIFT-AT-LEFT
+           END-IF.
+
+       SCAN-FOR-OP.
+           IF WS-AT-OP(WS-SCAN-I) = WS-REDUCE-OP-A OR
+               WS-AT-OP(WS-SCAN-I) = WS-REDUCE-OP-B
+               MOVE 1 TO WS-FOUND-OP
+               MOVE WS-SCAN-I TO WS-RED-IDX
+           END-IF.
+
+       COMBINE-AT-INDEX.
+           ADD 1 TO WS-ARITH-COUNT
+           SET ARITH-IS-BINOP(WS-ARITH-COUNT) TO TRUE
+           MOVE WS-AT-OP(WS-RED-IDX) TO ARITH-OP-CODE(WS-ARITH-COUNT)
+           MOVE WS-AT-OPERAND(WS-RED-IDX) TO
+               ARITH-LEFT-IDX(WS-ARITH-COUNT)
+           MOVE WS-AT-OPERAND(WS-RED-IDX + 1) TO
+               ARITH-RIGHT-IDX(WS-ARITH-COUNT)
+           MOVE WS-ARITH-COUNT TO WS-AT-OPERAND(WS-RED-IDX).
+
+       SHIFT-AT-LEFT.
+           COMPUTE WS-SCAN-I = WS-RED-IDX + 1
+           PERFORM SHIFT-ONE-AT
+               VARYING WS-SHIFT-I FROM WS-SCAN-I BY 1
+               UNTIL WS-SHIFT-I > WS-AT-COUNT - 1
+           SUBTRACT 1 FROM WS-AT-COUNT.
+
+       SHIFT-ONE-AT.
+           MOVE WS-AT-OPERAND(WS-SHIFT-I + 1) TO
+               WS-AT-OPERAND(WS-SHIFT-I)
+           IF WS-SHIFT-I < WS-AT-COUNT - 1
+               MOVE WS-AT-OP(WS-SHIFT-I + 1) TO WS-AT-OP(WS-SHIFT-I)
+           END-IF.
+
+      *> --- ACCEPT <target> FROM DATE|TIME|DAY-OF-WEEK ---
+       PARSE-ACCEPT-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-ACCEPT(WS-STMT-COUNT) TO TRUE
+           MOVE WS-TOKEN-ENTRY(2) TO
+               STMT-ACCEPT-TARGET(WS-STMT-COUNT)
+           EVALUATE WS-TOKEN-ENTRY(4)
+               WHEN "DATE"
+                   MOVE WS-ACCEPT-DATE TO
+                       STMT-ACCEPT-SOURCE(WS-STMT-COUNT)
+               WHEN "TIME"
+                   MOVE WS-ACCEPT-TIME TO
+                       STMT-ACCEPT-SOURCE(WS-STMT-COUNT)
+               WHEN "DAY-OF-WEEK"
+                   MOVE WS-ACCEPT-DAY-OF-WEEK TO
+                       STMT-ACCEPT-SOURCE(WS-STMT-COUNT)
+           END-EVALUATE.
+
+      *> --- LOG <field> - audit-trail value record, see
+      *> STMT-LOG-LABEL in ir-statement.cpy ---
+       PARSE-LOG-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-LOG(WS-STMT-COUNT) TO TRUE
+           MOVE WS-TOKEN-ENTRY(2) TO STMT-LOG-LABEL(WS-STMT-COUNT)
+           PERFORM BUILD-EXPR-FROM-TOKEN-2
+           MOVE WS-BE-RESULT-IDX TO STMT-LOG-EXPR-IDX(WS-STMT-COUNT).
+
+      *> --- SET-ROLE <field-or-literal> - see STMT-SET-ROLE-EXPR-IDX
+      *> in ir-statement.cpy ---
+       PARSE-SET-ROLE-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-SET-ROLE(WS-STMT-COUNT) TO TRUE
+           PERFORM BUILD-EXPR-FROM-TOKEN-2
+           MOVE WS-BE-RESULT-IDX TO
+               STMT-SET-ROLE-EXPR-IDX(WS-STMT-COUNT).
+
+      *> --- SET <condition-name> TO TRUE|FALSE ---
+       PARSE-SET-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-SET(WS-STMT-COUNT) TO TRUE
+           MOVE WS-TOKEN-ENTRY(2) TO
+               STMT-SET-COND-NAME(WS-STMT-COUNT)
+           IF WS-TOKEN-ENTRY(4) = "TRUE"
+               MOVE 1 TO STMT-SET-VALUE(WS-STMT-COUNT)
+           ELSE
+               MOVE 0 TO STMT-SET-VALUE(WS-STMT-COUNT)
+           END-IF.
+
+       PARSE-STOP-RUN-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-STOP-RUN(WS-STMT-COUNT) TO TRUE.
+
+      *> --- OPEN OUTPUT|INPUT [ENCRYPTED] <filename-literal-or-field>
+      *> --- the optional ENCRYPTED marker routes the file through
+      *> ENCRYPTED-DATA-FILE (see EXEC-OPEN-STMT) instead of the
+      *> plain APP-DATA-FILE every other app interchange file uses.
+       PARSE-OPEN-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-OPEN(WS-STMT-COUNT) TO TRUE
+           IF WS-TOKEN-ENTRY(2) = "OUTPUT"
+               MOVE WS-FILE-MODE-OUTPUT TO
+                   STMT-FILE-MODE(WS-STMT-COUNT)
+           ELSE
+               MOVE WS-FILE-MODE-INPUT TO
+                   STMT-FILE-MODE(WS-STMT-COUNT)
+           END-IF
+           IF WS-TOKEN-ENTRY(3) = "ENCRYPTED"
+               SET STMT-FILE-IS-ENCRYPTED(WS-STMT-COUNT) TO TRUE
+               MOVE 4 TO WS-BE-TOKEN-IDX
+           ELSE
+               MOVE 3 TO WS-BE-TOKEN-IDX
+           END-IF
+           PERFORM BUILD-EXPR-FROM-TOKEN
+           MOVE WS-BE-RESULT-IDX TO
+               STMT-FILE-EXPR-IDX(WS-STMT-COUNT).
+
+       PARSE-CLOSE-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-CLOSE(WS-STMT-COUNT) TO TRUE.
+
+      *> --- WRITE <expr> [<expr> ...] - one line per operand ---
+       PARSE-WRITE-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-WRITE(WS-STMT-COUNT) TO TRUE
+           PERFORM ADD-DISPLAY-OPERAND
+               VARYING WS-FT-IDX FROM 2 BY 1
+               UNTIL WS-FT-IDX > WS-TOKEN-COUNT.
+
+      *> --- READ <field> [<field> ...] [AT END PERFORM <para>] ---
+      *> one line per field operand, stopping early for the optional
+      *> trailing AT END clause the same way PARSE-SEARCH-STMT stops
+      *> at its own fixed AT END PERFORM tokens.
+       PARSE-READ-STMT.
+           PERFORM APPEND-STMT-ENTRY
+           SET STMT-IS-READ(WS-STMT-COUNT) TO TRUE
+           MOVE 0 TO WS-READ-ATEND-IDX
+           PERFORM FIND-READ-ATEND-TOKEN
+               VARYING WS-FT-IDX FROM 2 BY 1
+               UNTIL WS-FT-IDX > WS-TOKEN-COUNT
+           IF WS-READ-ATEND-IDX = 0
+               MOVE WS-TOKEN-COUNT TO WS-READ-OPERAND-LIMIT
+           ELSE
+               COMPUTE WS-READ-OPERAND-LIMIT = WS-READ-ATEND-IDX - 1
+               MOVE WS-TOKEN-ENTRY(WS-READ-ATEND-IDX + 3) TO
+                   STMT-READ-ATEND-PARA(WS-STMT-COUNT)
+           END-IF
+           PERFORM ADD-READ-OPERAND
+               VARYING WS-FT-IDX FROM 2 BY 1
+               UNTIL WS-FT-IDX > WS-READ-OPERAND-LIMIT.
+
+       FIND-READ-ATEND-TOKEN.
+           IF WS-READ-ATEND-IDX = 0
+               AND WS-TOKEN-ENTRY(WS-FT-IDX) = "AT"
+               MOVE WS-FT-IDX TO WS-READ-ATEND-IDX
+           END-IF.
+
+       ADD-READ-OPERAND.
+           ADD 1 TO STMT-READ-COUNT(WS-STMT-COUNT)
+           MOVE WS-TOKEN-ENTRY(WS-FT-IDX) TO
+               STMT-READ-TARGET(WS-STMT-COUNT
+                   STMT-READ-COUNT(WS-STMT-COUNT)).
+
+      *> ---------------------------------------------------------
+      *> Expression builder shared by every statement parser.
+      *> Quoted tokens become string literals, numeric-looking
+      *> tokens become numeric literals, everything else is taken
+      *> to be a state-variable reference.
+      *> ---------------------------------------------------------
+       BUILD-EXPR-FROM-TOKEN.
+           ADD 1 TO WS-EXPR-COUNT
+           MOVE WS-EXPR-COUNT TO WS-BE-RESULT-IDX
+           IF WS-TOKEN-QUOTED(WS-BE-TOKEN-IDX) = 1
+               SET EXPR-IS-LITERAL(WS-EXPR-COUNT) TO TRUE
+               MOVE WS-TOKEN-ENTRY(WS-BE-TOKEN-IDX) TO
+                   EXPR-STR-VALUE(WS-EXPR-COUNT)
+           ELSE
+               IF FUNCTION TEST-NUMVAL(
+                       WS-TOKEN-ENTRY(WS-BE-TOKEN-IDX)) = 0
+                   SET EXPR-IS-NUMERIC-LIT(WS-EXPR-COUNT) TO TRUE
+                   MOVE FUNCTION NUMVAL(
+                           WS-TOKEN-ENTRY(WS-BE-TOKEN-IDX))
+                       TO EXPR-NUM-VALUE(WS-EXPR-COUNT)
+               ELSE
+                   SET EXPR-IS-VARIABLE(WS-EXPR-COUNT) TO TRUE
+                   MOVE WS-TOKEN-ENTRY(WS-BE-TOKEN-IDX) TO
+                       EXPR-STR-VALUE(WS-EXPR-COUNT)
+               END-IF
+           END-IF.
+
+      *> ---------------------------------------------------------
+      *> Startup summary (temporary, until the render/input/exec
+      *> paragraphs from later change requests take over).
+      *> ---------------------------------------------------------
+       DISPLAY-LOAD-SUMMARY.
+           DISPLAY "COBALT: loaded " FUNCTION TRIM(WS-APP-FILE-PATH)
+           DISPLAY "  screens: " WS-SCREEN-COUNT
+               "  nodes: " WS-NODE-COUNT
+               "  state vars: " WS-STATE-COUNT
+           DISPLAY "  handlers: " WS-HANDLER-COUNT
+               "  paragraphs: " WS-PARA-COUNT
+               "  statements: " WS-STMT-COUNT.
+
+      *> ---------------------------------------------------------
+      *> Regression harness (--regress <manifest-file>). Each
+      *> manifest line is "<app-file> <events-file> <baseline-file>";
+      *> every case runs RUN-APP-FROM-FILES fresh (RESET-ENGINE-STATE
+      *> first, so one case's tables and runtime flags never leak
+      *> into the next within this one process) and its final screen
+      *> plus live values are snapshotted in the same shape WRITE-
+      *> CHECKPOINT already uses, then compared line-for-line against
+      *> the saved-good baseline. A first run against a baseline file
+      *> that doesn't exist yet bootstraps it from the snapshot just
+      *> taken, the same "absent file is the normal case" treatment
+      *> RESTORE-CHECKPOINT gives a missing checkpoint.
+      *> ---------------------------------------------------------
+       REGRESSION-RUN.
+           MOVE 0 TO WS-REGRESS-TOTAL
+           MOVE 0 TO WS-REGRESS-PASSED
+           MOVE 0 TO WS-REGRESS-FAILED
+           MOVE 0 TO WS-REGRESS-CREATED
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-FILE-STATUS = "00"
+               MOVE 0 TO WS-REGRESS-EOF
+               PERFORM REGRESS-ONE-MANIFEST-LINE
+                   UNTIL WS-REGRESS-EOF = 1
+               CLOSE MANIFEST-FILE
+               DISPLAY "COBALT: regression " WS-REGRESS-TOTAL
+                   " run, " WS-REGRESS-PASSED " passed, "
+                   WS-REGRESS-FAILED " failed, " WS-REGRESS-CREATED
+                   " baseline(s) created"
+           ELSE
+               DISPLAY "COBALT: cannot open manifest "
+                   FUNCTION TRIM(WS-MANIFEST-FILE-PATH)
+           END-IF.
+
+       REGRESS-ONE-MANIFEST-LINE.
+           READ MANIFEST-FILE INTO WS-REGRESS-LINE
+           IF WS-MANIFEST-FILE-STATUS NOT = "00"
+               MOVE 1 TO WS-REGRESS-EOF
+           ELSE
+               PERFORM PARSE-REGRESS-MANIFEST-LINE
+           END-IF.
+
+      *> Blank lines and "*"-led comment lines are skipped, the same
+      *> convention LOAD-SCREEN-LAYOUT and LOAD-LIMITS-CONFIG use for
+      *> their own control files.
+       PARSE-REGRESS-MANIFEST-LINE.
+           MOVE FUNCTION TRIM(WS-REGRESS-LINE) TO WS-REGRESS-LINE
+           IF WS-REGRESS-LINE NOT = SPACES
+               AND WS-REGRESS-LINE(1:1) NOT = "*"
+               MOVE SPACES TO WS-REGRESS-APP-PATH
+               MOVE SPACES TO WS-REGRESS-EVENTS-PATH
+               MOVE SPACES TO WS-REGRESS-BASELINE-PATH
+               UNSTRING WS-REGRESS-LINE DELIMITED BY ALL SPACE
+                   INTO WS-REGRESS-APP-PATH WS-REGRESS-EVENTS-PATH
+                       WS-REGRESS-BASELINE-PATH
+               PERFORM RUN-ONE-REGRESS-CASE
+           END-IF.
+
+       RUN-ONE-REGRESS-CASE.
+           ADD 1 TO WS-REGRESS-TOTAL
+           PERFORM RESET-ENGINE-STATE
+           MOVE FUNCTION TRIM(WS-REGRESS-APP-PATH) TO WS-APP-FILE-PATH
+           MOVE FUNCTION TRIM(WS-REGRESS-EVENTS-PATH) TO
+               WS-EVENTS-FILE-PATH
+           PERFORM RUN-APP-FROM-FILES
+           PERFORM BUILD-REGRESS-ACTUAL-PATH
+           PERFORM WRITE-REGRESS-SNAPSHOT
+           MOVE FUNCTION TRIM(WS-REGRESS-BASELINE-PATH) TO
+               WS-BASELINE-FILE-PATH
+           PERFORM COMPARE-REGRESS-SNAPSHOT.
+
+       BUILD-REGRESS-ACTUAL-PATH.
+           MOVE SPACES TO WS-ACTUAL-FILE-PATH
+           STRING FUNCTION TRIM(WS-REGRESS-BASELINE-PATH)
+                   DELIMITED BY SIZE
+                   ".actual" DELIMITED BY SIZE
+               INTO WS-ACTUAL-FILE-PATH.
+
+      *> Same record shape WRITE-CHECKPOINT/WRITE-ONE-CHECKPOINT-
+      *> VALUE write - current screen name, then every live value as
+      *> a NAME line followed by a VALUE line, in table order.
+       WRITE-REGRESS-SNAPSHOT.
+           OPEN OUTPUT ACTUAL-FILE
+           MOVE SCREEN-NAME(WS-CURRENT-SCREEN-IDX) TO
+               WS-REGRESS-LINE-A
+           WRITE ACTUAL-RECORD FROM WS-REGRESS-LINE-A
+           PERFORM WRITE-ONE-REGRESS-VALUE
+               VARYING WS-REGRESS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-REGRESS-SCAN-IDX > WS-LIVE-COUNT
+           CLOSE ACTUAL-FILE.
+
+       WRITE-ONE-REGRESS-VALUE.
+           MOVE LIVE-VAR-NAME(WS-REGRESS-SCAN-IDX) TO
+               WS-REGRESS-LINE-A
+           WRITE ACTUAL-RECORD FROM WS-REGRESS-LINE-A
+           MOVE LIVE-VAR-VALUE(WS-REGRESS-SCAN-IDX) TO
+               WS-REGRESS-LINE-A
+           WRITE ACTUAL-RECORD FROM WS-REGRESS-LINE-A.
+
+      *> Absent baseline is the normal case for a brand-new example -
+      *> bootstrap it from the snapshot just taken and count it
+      *> CREATED rather than PASS/FAIL. Otherwise compare the two
+      *> snapshots line for line.
+       COMPARE-REGRESS-SNAPSHOT.
+           OPEN INPUT BASELINE-FILE
+           IF WS-BASELINE-FILE-STATUS NOT = "00"
+               PERFORM BOOTSTRAP-REGRESS-BASELINE
+               ADD 1 TO WS-REGRESS-CREATED
+               DISPLAY "COBALT: regression CREATED "
+                   FUNCTION TRIM(WS-REGRESS-BASELINE-PATH)
+           ELSE
+               OPEN INPUT ACTUAL-FILE
+               SET REGRESS-CASE-MATCHED TO TRUE
+               MOVE 0 TO WS-REGRESS-CMP-EOF
+               PERFORM COMPARE-ONE-REGRESS-LINE
+                   UNTIL WS-REGRESS-CMP-EOF = 1
+               READ ACTUAL-FILE INTO WS-REGRESS-LINE-B
+               IF WS-ACTUAL-FILE-STATUS = "00"
+                   SET REGRESS-CASE-MISMATCHED TO TRUE
+               END-IF
+               CLOSE BASELINE-FILE
+               CLOSE ACTUAL-FILE
+               IF REGRESS-CASE-MISMATCHED
+                   ADD 1 TO WS-REGRESS-FAILED
+                   DISPLAY "COBALT: regression FAIL "
+                       FUNCTION TRIM(WS-REGRESS-BASELINE-PATH)
+               ELSE
+                   ADD 1 TO WS-REGRESS-PASSED
+                   DISPLAY "COBALT: regression PASS "
+                       FUNCTION TRIM(WS-REGRESS-BASELINE-PATH)
+               END-IF
+           END-IF.
+
+       COMPARE-ONE-REGRESS-LINE.
+           MOVE SPACES TO WS-REGRESS-LINE-A
+           MOVE SPACES TO WS-REGRESS-LINE-B
+           READ BASELINE-FILE INTO WS-REGRESS-LINE-A
+           IF WS-BASELINE-FILE-STATUS NOT = "00"
+               MOVE 1 TO WS-REGRESS-CMP-EOF
+           ELSE
+               READ ACTUAL-FILE INTO WS-REGRESS-LINE-B
+               IF WS-ACTUAL-FILE-STATUS NOT = "00"
+                   SET REGRESS-CASE-MISMATCHED TO TRUE
+                   MOVE 1 TO WS-REGRESS-CMP-EOF
+               ELSE
+                   IF WS-REGRESS-LINE-A NOT = WS-REGRESS-LINE-B
+                       SET REGRESS-CASE-MISMATCHED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Copies the actual snapshot straight to the baseline path, a
+      *> record at a time - ACTUAL-FILE is already closed by the time
+      *> this is reached, so it is reopened INPUT for the copy.
+       BOOTSTRAP-REGRESS-BASELINE.
+           OPEN INPUT ACTUAL-FILE
+           OPEN OUTPUT BASELINE-FILE
+           MOVE 0 TO WS-REGRESS-CMP-EOF
+           PERFORM COPY-ONE-REGRESS-BASELINE-LINE
+               UNTIL WS-REGRESS-CMP-EOF = 1
+           CLOSE ACTUAL-FILE
+           CLOSE BASELINE-FILE.
+
+       COPY-ONE-REGRESS-BASELINE-LINE.
+           READ ACTUAL-FILE INTO WS-REGRESS-LINE-A
+           IF WS-ACTUAL-FILE-STATUS NOT = "00"
+               MOVE 1 TO WS-REGRESS-CMP-EOF
+           ELSE
+               WRITE BASELINE-RECORD FROM WS-REGRESS-LINE-A
+           END-IF.
+
+      *> Zeroes every runtime flag/index and table counter that
+      *> PARSE-APP-SOURCE, LOAD-APP-SOURCE, LOAD-LANG-MESSAGES and
+      *> INIT-LIVE-VALUES don't already reset themselves, so each
+      *> manifest line's app starts this process exactly as fresh as
+      *> a brand-new invocation would - nothing left over from the
+      *> example run before it.
+       RESET-ENGINE-STATE.
+           MOVE 1 TO WS-CURRENT-SCREEN-IDX
+           MOVE 0 TO WS-CURRENT-FOCUS-IDX
+           SET APP-IS-RUNNING TO TRUE
+           MOVE 0 TO WS-RECURSION-DEPTH
+           MOVE 0 TO WS-LOOP-COUNTER
+           MOVE 0 TO WS-NAV-STACK-DEPTH
+           MOVE 0 TO WS-PINNED-SCREEN-IDX
+           MOVE SPACES TO WS-CLIPBOARD-VALUE
+           MOVE SPACES TO WS-CURRENT-ROLE
+           MOVE 0 TO WS-LAST-FOCUS-SCREEN-IDX
+           MOVE 0 TO WS-HEADLESS-MODE
+           MOVE 0 TO WS-AUDIT-SEQ
+           MOVE "EN" TO WS-LANG-CODE
+           MOVE 24 TO WS-TERM-LINES
+           MOVE 80 TO WS-TERM-COLS
+           MOVE WS-COLOR-NONE TO WS-ACTIVE-FG
+           MOVE WS-COLOR-NONE TO WS-ACTIVE-BG
+           MOVE 0 TO WS-WARNED-NODES
+           MOVE 0 TO WS-WARNED-STMTS
+           MOVE 0 TO WS-WARNED-SCREENS
+           MOVE 0 TO WS-WARNED-STATE-VARS
+           MOVE 0 TO WS-WARNED-HANDLERS
+           MOVE 0 TO WS-WARNED-PARAGRAPHS
+           MOVE 0 TO WS-WARNED-LIVE-VALUES
+           MOVE 0 TO WS-WARNED-CONCAT-PAIRS.
